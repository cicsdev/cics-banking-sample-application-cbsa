@@ -0,0 +1,11 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+      * Single-branch default sort code, compiled into every program  *
+      * that does not need to vary it. Multi-branch installations     *
+      * look theirs up via GETSCODE instead - see BRANCH.cpy.         *
+      ******************************************************************
+       01 SORTCODE                         PIC 9(6) VALUE 987654.
