@@ -0,0 +1,183 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+      * Symbolic map for BNK1TXN, the transaction history inquiry
+      * screen. TXLINE1 thru TXLINE10 each display one PROCTRAN row,
+      * most recent first; MESSAGEO carries status and paging
+      * instructions.
+      ******************************************************************
+       01  BNK1TXI.
+           02  FILLER PIC X(12).
+           02  ACCNOL    COMP  PIC  S9(4).
+           02  ACCNOF    PICTURE X.
+           02  FILLER REDEFINES ACCNOF.
+             03 ACCNOA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  ACCNOI  PIC 9(8).
+           02  MESSAGEL    COMP  PIC  S9(4).
+           02  MESSAGEF    PICTURE X.
+           02  FILLER REDEFINES MESSAGEF.
+             03 MESSAGEA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  MESSAGEI  PIC X(79).
+           02  TXLIN1L    COMP  PIC  S9(4).
+           02  TXLIN1F    PICTURE X.
+           02  FILLER REDEFINES TXLIN1F.
+             03 TXLIN1A    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  TXLIN1I  PIC X(79).
+           02  TXLIN2L    COMP  PIC  S9(4).
+           02  TXLIN2F    PICTURE X.
+           02  FILLER REDEFINES TXLIN2F.
+             03 TXLIN2A    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  TXLIN2I  PIC X(79).
+           02  TXLIN3L    COMP  PIC  S9(4).
+           02  TXLIN3F    PICTURE X.
+           02  FILLER REDEFINES TXLIN3F.
+             03 TXLIN3A    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  TXLIN3I  PIC X(79).
+           02  TXLIN4L    COMP  PIC  S9(4).
+           02  TXLIN4F    PICTURE X.
+           02  FILLER REDEFINES TXLIN4F.
+             03 TXLIN4A    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  TXLIN4I  PIC X(79).
+           02  TXLIN5L    COMP  PIC  S9(4).
+           02  TXLIN5F    PICTURE X.
+           02  FILLER REDEFINES TXLIN5F.
+             03 TXLIN5A    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  TXLIN5I  PIC X(79).
+           02  TXLIN6L    COMP  PIC  S9(4).
+           02  TXLIN6F    PICTURE X.
+           02  FILLER REDEFINES TXLIN6F.
+             03 TXLIN6A    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  TXLIN6I  PIC X(79).
+           02  TXLIN7L    COMP  PIC  S9(4).
+           02  TXLIN7F    PICTURE X.
+           02  FILLER REDEFINES TXLIN7F.
+             03 TXLIN7A    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  TXLIN7I  PIC X(79).
+           02  TXLIN8L    COMP  PIC  S9(4).
+           02  TXLIN8F    PICTURE X.
+           02  FILLER REDEFINES TXLIN8F.
+             03 TXLIN8A    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  TXLIN8I  PIC X(79).
+           02  TXLIN9L    COMP  PIC  S9(4).
+           02  TXLIN9F    PICTURE X.
+           02  FILLER REDEFINES TXLIN9F.
+             03 TXLIN9A    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  TXLIN9I  PIC X(79).
+           02  TXLN10L    COMP  PIC  S9(4).
+           02  TXLN10F    PICTURE X.
+           02  FILLER REDEFINES TXLN10F.
+             03 TXLN10A    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  TXLN10I  PIC X(79).
+       01  BNK1TXO REDEFINES BNK1TXI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  ACCNOC    PICTURE X.
+           02  ACCNOP    PICTURE X.
+           02  ACCNOH    PICTURE X.
+           02  ACCNOV    PICTURE X.
+           02  ACCNOU    PICTURE X.
+           02  ACCNOM    PICTURE X.
+           02  ACCNOO  PIC 9(8).
+           02  FILLER PICTURE X(3).
+           02  MESSAGEC    PICTURE X.
+           02  MESSAGEP    PICTURE X.
+           02  MESSAGEH    PICTURE X.
+           02  MESSAGEV    PICTURE X.
+           02  MESSAGEU    PICTURE X.
+           02  MESSAGEM    PICTURE X.
+           02  MESSAGEO  PIC X(79).
+           02  FILLER PICTURE X(3).
+           02  TXLIN1C    PICTURE X.
+           02  TXLIN1P    PICTURE X.
+           02  TXLIN1H    PICTURE X.
+           02  TXLIN1V    PICTURE X.
+           02  TXLIN1U    PICTURE X.
+           02  TXLIN1M    PICTURE X.
+           02  TXLIN1O  PIC X(79).
+           02  FILLER PICTURE X(3).
+           02  TXLIN2C    PICTURE X.
+           02  TXLIN2P    PICTURE X.
+           02  TXLIN2H    PICTURE X.
+           02  TXLIN2V    PICTURE X.
+           02  TXLIN2U    PICTURE X.
+           02  TXLIN2M    PICTURE X.
+           02  TXLIN2O  PIC X(79).
+           02  FILLER PICTURE X(3).
+           02  TXLIN3C    PICTURE X.
+           02  TXLIN3P    PICTURE X.
+           02  TXLIN3H    PICTURE X.
+           02  TXLIN3V    PICTURE X.
+           02  TXLIN3U    PICTURE X.
+           02  TXLIN3M    PICTURE X.
+           02  TXLIN3O  PIC X(79).
+           02  FILLER PICTURE X(3).
+           02  TXLIN4C    PICTURE X.
+           02  TXLIN4P    PICTURE X.
+           02  TXLIN4H    PICTURE X.
+           02  TXLIN4V    PICTURE X.
+           02  TXLIN4U    PICTURE X.
+           02  TXLIN4M    PICTURE X.
+           02  TXLIN4O  PIC X(79).
+           02  FILLER PICTURE X(3).
+           02  TXLIN5C    PICTURE X.
+           02  TXLIN5P    PICTURE X.
+           02  TXLIN5H    PICTURE X.
+           02  TXLIN5V    PICTURE X.
+           02  TXLIN5U    PICTURE X.
+           02  TXLIN5M    PICTURE X.
+           02  TXLIN5O  PIC X(79).
+           02  FILLER PICTURE X(3).
+           02  TXLIN6C    PICTURE X.
+           02  TXLIN6P    PICTURE X.
+           02  TXLIN6H    PICTURE X.
+           02  TXLIN6V    PICTURE X.
+           02  TXLIN6U    PICTURE X.
+           02  TXLIN6M    PICTURE X.
+           02  TXLIN6O  PIC X(79).
+           02  FILLER PICTURE X(3).
+           02  TXLIN7C    PICTURE X.
+           02  TXLIN7P    PICTURE X.
+           02  TXLIN7H    PICTURE X.
+           02  TXLIN7V    PICTURE X.
+           02  TXLIN7U    PICTURE X.
+           02  TXLIN7M    PICTURE X.
+           02  TXLIN7O  PIC X(79).
+           02  FILLER PICTURE X(3).
+           02  TXLIN8C    PICTURE X.
+           02  TXLIN8P    PICTURE X.
+           02  TXLIN8H    PICTURE X.
+           02  TXLIN8V    PICTURE X.
+           02  TXLIN8U    PICTURE X.
+           02  TXLIN8M    PICTURE X.
+           02  TXLIN8O  PIC X(79).
+           02  FILLER PICTURE X(3).
+           02  TXLIN9C    PICTURE X.
+           02  TXLIN9P    PICTURE X.
+           02  TXLIN9H    PICTURE X.
+           02  TXLIN9V    PICTURE X.
+           02  TXLIN9U    PICTURE X.
+           02  TXLIN9M    PICTURE X.
+           02  TXLIN9O  PIC X(79).
+           02  FILLER PICTURE X(3).
+           02  TXLN10C    PICTURE X.
+           02  TXLN10P    PICTURE X.
+           02  TXLN10H    PICTURE X.
+           02  TXLN10V    PICTURE X.
+           02  TXLN10U    PICTURE X.
+           02  TXLN10M    PICTURE X.
+           02  TXLN10O  PIC X(79).
