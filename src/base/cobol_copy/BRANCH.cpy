@@ -0,0 +1,17 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+      * Record layout for the BRANCH-FILE VSAM KSDS used by GETSCODE  *
+      * to resolve a branch number to its sort code for multi-branch  *
+      * installations.                                                *
+      ******************************************************************
+           03 BRANCH-RECORD.
+              05 BRANCH-EYECATCHER                PIC X(4).
+                 88 BRANCH-EYECATCHER-VALUE        VALUE 'BRCH'.
+              05 BRANCH-NUMBER                    PIC 9(5).
+              05 BRANCH-SORTCODE                  PIC 9(6).
+              05 BRANCH-NAME                      PIC X(40).
+              05 FILLER                           PIC X(20).
