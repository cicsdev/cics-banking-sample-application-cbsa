@@ -8,7 +8,18 @@
           03 COMM-SCODE                PIC X(6).
           03 COMM-CUSTNO               PIC X(10).
           03 COMM-NAME                 PIC X(60).
+          03 COMM-NAME-GROUP REDEFINES COMM-NAME.
+             05 COMM-TITLE                   PIC X(8).
+             05 COMM-GIVEN-NAME              PIC X(20).
+             05 COMM-INITIALS                PIC X(10).
+             05 COMM-FAMILY-NAME             PIC X(20).
+             05 FILLER                       PIC X(02).
           03 COMM-ADDR                 PIC X(160).
+          03 COMM-ADDR-GROUP REDEFINES COMM-ADDR.
+             05 COMM-STREET-ADDRESS          PIC X(50).
+             05 COMM-ADDRESS-DISTRICT        PIC X(50).
+             05 COMM-ADDRESS-TOWN            PIC X(50).
+             05 COMM-POSTCODE-OR-ZIP         PIC X(10).
           03 COMM-DOB                  PIC 9(8).
           03 COMM-DOB-GROUP REDEFINES COMM-DOB.
              05 COMM-BIRTH-DAY               PIC 99.
@@ -20,5 +31,6 @@
              05 COMM-CS-DAY                  PIC 99.
              05 COMM-CS-MONTH                PIC 99.
              05 COMM-CS-YEAR                 PIC 9999.
+          03 COMM-RISK-SEGMENT         PIC X.
           03 COMM-UPD-SUCCESS          PIC X.
           03 COMM-UPD-FAIL-CD          PIC X.
