@@ -0,0 +1,16 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+           03 GETCTRL-FUNCTION                 PIC X.
+              88 GETCTRL-GET                    VALUE 'G'.
+              88 GETCTRL-SET                    VALUE 'S'.
+           03 GETCTRL-NAME                     PIC X(32).
+           03 GETCTRL-VALUE-NUM                PIC S9(9) COMP.
+           03 GETCTRL-VALUE-STR                PIC X(40).
+           03 GETCTRL-DEFAULT-NUM              PIC S9(9) COMP.
+           03 GETCTRL-SUCCESS                  PIC X.
+              88 GETCTRL-FOUND                  VALUE 'Y'.
+           03 GETCTRL-FAIL-CODE                PIC X.
