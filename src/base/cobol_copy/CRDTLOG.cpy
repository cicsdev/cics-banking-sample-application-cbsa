@@ -0,0 +1,28 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+      * Credit-check request log. CRECUST logs one row here every time
+      * it asks CRDTAGY5 (via the OCR1-OCR5 asynchronous transactions)
+      * for a new customer's credit score, so that a batch report can
+      * flag a customer number or requesting terminal/userid making an
+      * unusual number of requests in a short window - an early
+      * fraud-pattern signal for new-account fraud rings.
+      * CRDTLOG_RETRY_COUNT and CRDTLOG_WAIT_SECONDS are retry/backoff
+      * telemetry for the asynchronous CRDTAGY5 credit-score call:
+      * how many extra FETCH ANY attempts CRECUST needed beyond the
+      * first, and the total number of seconds it ended up waiting
+      * for a reply, across every credit agency the request was
+      * fanned out to.
+           EXEC SQL DECLARE CRDTLOG TABLE
+              ( CRDTLOG_SORTCODE              CHAR(6) NOT NULL,
+                CRDTLOG_CUSTOMER_NUMBER        CHAR(10) NOT NULL,
+                CRDTLOG_TERMID                 CHAR(4) NOT NULL,
+                CRDTLOG_USERID                 CHAR(8) NOT NULL,
+                CRDTLOG_DATE                    CHAR(10) NOT NULL,
+                CRDTLOG_TIME                    CHAR(6) NOT NULL,
+                CRDTLOG_RETRY_COUNT            INTEGER NOT NULL,
+                CRDTLOG_WAIT_SECONDS           INTEGER NOT NULL )
+           END-EXEC.
