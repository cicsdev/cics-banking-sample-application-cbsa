@@ -29,3 +29,11 @@
           03 COMM-AVAIL-BAL            PIC S9(10)V99.
           03 COMM-ACTUAL-BAL           PIC S9(10)V99.
           03 COMM-SUCCESS              PIC X.
+      * FAIL-CODE is only meaningful when SUCCESS is 'N':
+      *   '1' - the SELECT of the account failed
+      *   '2' - the account type supplied is blank
+      *   '3' - another transaction updated this account first
+      *   '4' - the UPDATE itself failed
+      *   '5' - the overdraft limit exceeds this account type's ceiling
+      *   '6' - the interest rate exceeds this account type's ceiling
+          03 COMM-FAIL-CODE            PIC X.
