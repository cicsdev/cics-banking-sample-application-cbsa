@@ -0,0 +1,11 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2026                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+           EXEC SQL DECLARE STTESTER.XRATE TABLE
+                (XRATE_FROM_CCY     CHAR(3) NOT NULL,
+                 XRATE_TO_CCY       CHAR(3) NOT NULL,
+                 XRATE_RATE         DECIMAL(9, 6) )
+           END-EXEC.
