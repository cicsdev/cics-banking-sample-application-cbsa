@@ -0,0 +1,25 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+      * One row per fund transfer that was large enough to need a
+      * second authorization step before XFRFUN will post it -
+      * XFRAUTH-STATUS starts at 'P' (pending) when XFRFUN parks it
+      * here instead of posting it straight away, moves to 'A'
+      * (authorized) or 'R' (rejected) when XFRAUTH is used to decide
+      * it, and finally to 'C' (completed) once XFRFUN has gone on to
+      * post an authorized transfer.
+      ******************************************************************
+           EXEC SQL DECLARE XFRAUTH TABLE
+              ( XFRAUTH_ID                  INTEGER      NOT NULL,
+                XFRAUTH_FSCODE               CHAR(6)      NOT NULL,
+                XFRAUTH_FACCNO                CHAR(8)      NOT NULL,
+                XFRAUTH_TSCODE                CHAR(6)      NOT NULL,
+                XFRAUTH_TACCNO                CHAR(8)      NOT NULL,
+                XFRAUTH_AMOUNT                DECIMAL(12,2) NOT NULL,
+                XFRAUTH_STATUS                CHAR(1)      NOT NULL,
+                XFRAUTH_REQUESTED_DATE        CHAR(10)     NOT NULL,
+                XFRAUTH_AUTH_DATE             CHAR(10) )
+           END-EXEC.
