@@ -0,0 +1,24 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+      * One row per successful UPDCUST name/address change, holding
+      * the before and after values so we have an audit trail of who
+      * a customer used to say they were - CUSTCTRL.cpy's control
+      * record has no history slots, and UPDCUST itself just overwrites
+      * CUSTOMER-NAME/CUSTOMER-ADDRESS with no record kept of the old
+      * values, so this table is the only place that history survives.
+      ******************************************************************
+           EXEC SQL DECLARE CUSTHIST TABLE
+              ( CUSTHIST_ID                  INTEGER      NOT NULL,
+                CUSTHIST_SORTCODE            CHAR(6)      NOT NULL,
+                CUSTHIST_NUMBER              CHAR(10)     NOT NULL,
+                CUSTHIST_OLD_NAME            CHAR(60)     NOT NULL,
+                CUSTHIST_NEW_NAME            CHAR(60)     NOT NULL,
+                CUSTHIST_OLD_ADDRESS         CHAR(160)    NOT NULL,
+                CUSTHIST_NEW_ADDRESS         CHAR(160)    NOT NULL,
+                CUSTHIST_CHANGE_DATE         CHAR(10)     NOT NULL,
+                CUSTHIST_CHANGE_TIME         CHAR(6)      NOT NULL )
+           END-EXEC.
