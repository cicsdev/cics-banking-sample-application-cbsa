@@ -0,0 +1,23 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+           03 STORD-FUNCTION                  PIC X.
+              88 STORD-ADD                     VALUE 'A'.
+              88 STORD-CANCEL                   VALUE 'C'.
+           03 STORD-ID                        PIC 9(10).
+           03 STORD-SORTCODE                  PIC 9(6).
+           03 STORD-FROM-ACC                  PIC 9(8).
+           03 STORD-TO-SORTCODE               PIC 9(6).
+           03 STORD-TO-ACC                    PIC 9(8).
+           03 STORD-AMOUNT                    PIC S9(10)V99.
+           03 STORD-FREQUENCY                 PIC X.
+              88 STORD-FREQ-WEEKLY             VALUE 'W'.
+              88 STORD-FREQ-MONTHLY            VALUE 'M'.
+           03 STORD-START-DATE                PIC 9(8).
+           03 STORD-END-DATE                  PIC 9(8).
+           03 STORD-REFERENCE                 PIC X(12).
+           03 STORD-SUCCESS                   PIC X.
+           03 STORD-FAIL-CODE                 PIC X.
