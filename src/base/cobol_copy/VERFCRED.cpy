@@ -0,0 +1,21 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+      * Commarea for VERFCRED, which checks a customer-supplied PIN
+      * against CREDFL and tracks failed attempts/lockout. FAIL-CODE
+      * is only meaningful when SUCCESS is 'N':
+      *   '1' - no credential record exists for this customer
+      *   '2' - the account is already locked; the PIN was not checked
+      *   '3' - the PIN did not match; see VERF-LOCKED-SW
+      *   '4' - CREDFL could not be read or rewritten
+           03 VERF-SORTCODE                      PIC 9(6).
+           03 VERF-CUSTOMER-NUMBER               PIC 9(10).
+           03 VERF-PIN                           PIC X(4).
+           03 VERF-SUCCESS                       PIC X.
+              88 VERF-OK                         VALUE 'Y'.
+           03 VERF-FAIL-CODE                     PIC X.
+           03 VERF-LOCKED-SW                     PIC X.
+              88 VERF-LOCKED                     VALUE 'Y'.
