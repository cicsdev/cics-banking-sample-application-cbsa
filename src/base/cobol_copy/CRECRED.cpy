@@ -0,0 +1,16 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+      * Commarea for CRECRED, which CRECUST LINKs to once a new
+      * CUSTOMER record has been written successfully, to capture the
+      * PIN the new customer chose and store it in CREDFL against
+      * that customer's key.
+           03 CRED-COMM-SORTCODE                 PIC 9(6).
+           03 CRED-COMM-CUSTOMER-NUMBER          PIC 9(10).
+           03 CRED-COMM-PIN                      PIC X(4).
+           03 CRED-COMM-SUCCESS                  PIC X.
+              88 CRED-COMM-OK                    VALUE 'Y'.
+           03 CRED-COMM-FAIL-CODE                PIC X.
