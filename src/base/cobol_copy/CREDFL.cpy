@@ -0,0 +1,22 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+      * Record layout for CREDFL, the KSDS datastore that holds one
+      * login credential row per customer. CRED-KEY matches
+      * CUSTOMER-KEY in CUSTOMER.cpy (sort code + customer number) so
+      * the two files can always be read together with no separate
+      * cross-reference. CRED-PIN-HASH is not a cryptographic hash -
+      * see CRECRED for what it actually is - but the field is named
+      * for what it is standing in for, so a later swap to a real
+      * platform crypto service only has to change CRECRED.
+           03 CRED-KEY.
+              05 CRED-SORTCODE                   PIC 9(6).
+              05 CRED-CUSTOMER-NUMBER            PIC 9(10).
+           03 CRED-PIN-HASH                      PIC 9(10).
+           03 CRED-PIN-SET-DATE                  PIC X(10).
+           03 CRED-FAILED-ATTEMPTS               PIC 9(2).
+           03 CRED-LOCKED-SW                      PIC X.
+              88 CRED-LOCKED                      VALUE 'Y'.
