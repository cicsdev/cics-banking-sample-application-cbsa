@@ -0,0 +1,14 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+           03 NOTIFY-VSAM-KEY.
+              05 NOTIFY-UTIME-KEY                PIC S9(15) COMP-3.
+              05 NOTIFY-TASKNO-KEY               PIC 9(4).
+           03 NOTIFY-CUSTOMER-NUMBER             PIC 9(10).
+           03 NOTIFY-EVENT-TYPE                  PIC X(4).
+           03 NOTIFY-DATE                        PIC X(10).
+           03 NOTIFY-TIME                        PIC X(8).
+           03 NOTIFY-DETAILS                     PIC X(100).
