@@ -0,0 +1,11 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+           03 GETSCODE-BRANCH-NUMBER           PIC 9(5).
+           03 SORTCODE                         PIC 9(6).
+           03 GETSCODE-SUCCESS                 PIC X.
+              88 GETSCODE-FOUND                VALUE 'Y'.
+           03 GETSCODE-FAIL-CODE               PIC X.
