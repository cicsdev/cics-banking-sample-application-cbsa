@@ -0,0 +1,14 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+           03 DELRSTR-FUNCTION                 PIC X.
+              88 DELRSTR-RESTORE-ACCOUNT         VALUE 'A'.
+              88 DELRSTR-RESTORE-CUSTOMER        VALUE 'C'.
+           03 DELRSTR-SORTCODE                 PIC 9(6).
+           03 DELRSTR-ACCNO                    PIC 9(8).
+           03 DELRSTR-CUSTNO                   PIC 9(10).
+           03 DELRSTR-SUCCESS                  PIC X.
+           03 DELRSTR-FAIL-CODE                PIC X.
