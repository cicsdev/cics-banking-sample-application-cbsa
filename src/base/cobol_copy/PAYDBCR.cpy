@@ -9,6 +9,7 @@
           03 COMM-SORTC               PIC 9(6).
           03 COMM-AV-BAL              PIC S9(10)V99.
           03 COMM-ACT-BAL             PIC S9(10)V99.
+          03 COMM-CURRENCY-CODE       PIC X(3).
           03 COMM-ORIGIN.
                05 COMM-APPLID           PIC X(8).
                05 COMM-USERID           PIC X(8).
