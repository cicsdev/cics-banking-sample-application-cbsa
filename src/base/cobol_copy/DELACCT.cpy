@@ -0,0 +1,30 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+      * One row per account DELACC has deleted, holding a full copy   *
+      * of the ACCOUNT row so it can be put back if the deletion was  *
+      * a mistake. DELACCT_STATUS stays 'P'ending until either an      *
+      * operator restores the row (DELRSTR, which sets it to           *
+      * 'R'estored) or the recovery window passes and DELPURGE removes  *
+      * the row for good.                                               *
+      ******************************************************************
+           EXEC SQL DECLARE DELACCT TABLE
+              ( DELACCT_EYECATCHER             CHAR(4),
+                DELACCT_CUSTOMER_NUMBER         CHAR(10),
+                DELACCT_SORTCODE                CHAR(6)  NOT NULL,
+                DELACCT_NUMBER                  CHAR(8)  NOT NULL,
+                DELACCT_TYPE                    CHAR(8),
+                DELACCT_INTEREST_RATE           DECIMAL(4, 2),
+                DELACCT_OPENED                  DATE,
+                DELACCT_OVERDRAFT_LIMIT         INTEGER,
+                DELACCT_LAST_STATEMENT          DATE,
+                DELACCT_NEXT_STATEMENT          DATE,
+                DELACCT_AVAILABLE_BALANCE       DECIMAL(10, 2),
+                DELACCT_ACTUAL_BALANCE          DECIMAL(10, 2),
+                DELACCT_DEL_DATE                DATE,
+                DELACCT_PURGE_DATE              DATE,
+                DELACCT_STATUS                  CHAR(1)  NOT NULL )
+           END-EXEC.
