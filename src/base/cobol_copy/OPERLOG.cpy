@@ -0,0 +1,12 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+           03 OPERLOG-SORTCODE                PIC X(6).
+           03 OPERLOG-ACC-NUMBER               PIC X(8).
+           03 OPERLOG-TRAN-CODE                PIC X(3).
+           03 OPERLOG-SUCCESS                  PIC X.
+              88 OPERLOG-LOG-SUCCESS            VALUE 'Y'.
+           03 OPERLOG-FAIL-CODE                PIC X.
