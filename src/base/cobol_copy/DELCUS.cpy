@@ -21,4 +21,15 @@
              05 COMM-CS-REVIEW-MM            PIC 99.
              05 COMM-CS-REVIEW-YYYY          PIC 9999.
           03 COMM-DEL-SUCCESS          PIC X.
+      * DEL-FAIL-CD is only meaningful when DEL-SUCCESS is 'N':
+      *   '1' - the customer was not found
+      *   '2' - a datastore error occurred
+      *   '3' - a delete error occurred
+      *   '4' - the customer has too many accounts to safely cascade
+      *         the delete through (more than INQACCCU can return)
+      *   '5' - one of the customer's accounts did not delete, so
+      *         the customer record was left in place
+      *   '6' - one of the customer's accounts still holds a
+      *         non-zero actual balance, so the whole cascade was
+      *         refused before any account was touched
           03 COMM-DEL-FAIL-CD          PIC X.
