@@ -0,0 +1,28 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+      * One row per commarea-driven transaction posted through the
+      * CICS region, recording which signed-on operator (EIBOPID) was
+      * at the terminal and which shift they were working, alongside
+      * the account and the short transaction-type code the caller
+      * already uses for its own PROCTRAN row. This is kept as its own
+      * table rather than as extra columns on PROCTRAN itself, since
+      * PROCTRAN's shape is already relied on, column for column, by
+      * every batch report and statement job in the system and
+      * widening it is the same compatibility risk already chosen to
+      * avoid for XFRFUN's commarea.
+      ******************************************************************
+           EXEC SQL DECLARE OPERLOGT TABLE
+              ( OPERLOGT_ID                  INTEGER      NOT NULL,
+                OPERLOGT_SORTCODE            CHAR(6)      NOT NULL,
+                OPERLOGT_ACC_NUMBER          CHAR(8),
+                OPERLOGT_OPERATOR_ID         CHAR(3),
+                OPERLOGT_SHIFT               CHAR(1),
+                OPERLOGT_TRANID              CHAR(4),
+                OPERLOGT_TRAN_CODE           CHAR(3),
+                OPERLOGT_DATE                CHAR(10),
+                OPERLOGT_TIME                CHAR(6) )
+           END-EXEC.
