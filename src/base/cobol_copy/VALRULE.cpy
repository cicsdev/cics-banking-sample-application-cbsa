@@ -0,0 +1,20 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+           03 VALRULE-FUNCTION                 PIC X.
+              88 VALRULE-CHECK-DOB              VALUE 'D'.
+              88 VALRULE-CHECK-ACCTYPE          VALUE 'A'.
+              88 VALRULE-CHECK-ADDRESS          VALUE 'L'.
+           03 VALRULE-DOB-GROUP.
+              05 VALRULE-DOB-DD                 PIC 99.
+              05 VALRULE-DOB-MM                 PIC 99.
+              05 VALRULE-DOB-YYYY               PIC 9999.
+           03 VALRULE-ACC-TYPE                  PIC X(8).
+           03 VALRULE-ADDRESS-LINE              PIC X(40).
+           03 VALRULE-SUCCESS                   PIC X.
+              88 VALRULE-PASS                    VALUE 'Y'.
+           03 VALRULE-FAIL-CODE                 PIC X.
+           03 VALRULE-MESSAGE                   PIC X(60).
