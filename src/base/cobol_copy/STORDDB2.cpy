@@ -0,0 +1,26 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+      * One row per standing order (scheduled payment) set up by a
+      * customer - a recurring transfer of a fixed amount from one
+      * account to another, posted automatically as each one falls
+      * due rather than requiring the customer to transfer it
+      * themselves each time.
+      ******************************************************************
+           EXEC SQL DECLARE STANDORD TABLE
+              ( STANDORD_ID                 INTEGER      NOT NULL,
+                STANDORD_SORTCODE            CHAR(6)      NOT NULL,
+                STANDORD_FROM_ACC            CHAR(8)      NOT NULL,
+                STANDORD_TO_SORTCODE         CHAR(6)      NOT NULL,
+                STANDORD_TO_ACC              CHAR(8)      NOT NULL,
+                STANDORD_AMOUNT              DECIMAL(12,2) NOT NULL,
+                STANDORD_FREQUENCY           CHAR(1)      NOT NULL,
+                STANDORD_START_DATE          CHAR(10)     NOT NULL,
+                STANDORD_NEXT_DATE           CHAR(10)     NOT NULL,
+                STANDORD_END_DATE            CHAR(10),
+                STANDORD_REFERENCE           CHAR(12),
+                STANDORD_STATUS              CHAR(1)      NOT NULL )
+           END-EXEC.
