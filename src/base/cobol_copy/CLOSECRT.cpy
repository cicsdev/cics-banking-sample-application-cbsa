@@ -0,0 +1,26 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+      * One row per account DELACC has closed, holding everything a
+      * closing balance certificate needs to print - who the customer
+      * was, which account was closed and when, and its final balance.
+      * CLOSECRT_PRINTED stays 'N' until CERTPRNT has produced the
+      * certificate document for it, so a rerun of CERTPRNT never
+      * prints the same certificate twice.
+      ******************************************************************
+           EXEC SQL DECLARE CLOSECRT TABLE
+              ( CLOSECRT_ID                   INTEGER      NOT NULL,
+                CLOSECRT_SORTCODE             CHAR(6)      NOT NULL,
+                CLOSECRT_ACC_NUMBER           CHAR(8)      NOT NULL,
+                CLOSECRT_ACC_TYPE             CHAR(8),
+                CLOSECRT_CUST_NUMBER          CHAR(10),
+                CLOSECRT_CUST_NAME            CHAR(60),
+                CLOSECRT_OPENED               DATE,
+                CLOSECRT_CLOSED_DATE          DATE,
+                CLOSECRT_AVAILABLE_BALANCE    DECIMAL(10, 2),
+                CLOSECRT_ACTUAL_BALANCE       DECIMAL(10, 2),
+                CLOSECRT_PRINTED              CHAR(1)      NOT NULL )
+           END-EXEC.
