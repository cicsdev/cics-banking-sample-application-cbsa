@@ -0,0 +1,12 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+           03 XFRAUTH-FUNCTION                PIC X.
+              88 XFRAUTH-AUTHORIZE              VALUE 'A'.
+              88 XFRAUTH-REJECT                 VALUE 'R'.
+           03 XFRAUTH-ID                      PIC 9(10).
+           03 XFRAUTH-SUCCESS                 PIC X.
+           03 XFRAUTH-FAIL-CODE               PIC X.
