@@ -9,7 +9,18 @@
              05 COMM-SORTCODE                PIC 9(6) DISPLAY.
              05 COMM-NUMBER                  PIC 9(10) DISPLAY.
           03 COMM-NAME                       PIC X(60).
+          03 COMM-NAME-GROUP REDEFINES COMM-NAME.
+             05 COMM-TITLE                   PIC X(8).
+             05 COMM-GIVEN-NAME              PIC X(20).
+             05 COMM-INITIALS                PIC X(10).
+             05 COMM-FAMILY-NAME             PIC X(20).
+             05 FILLER                       PIC X(02).
           03 COMM-ADDRESS                    PIC X(160).
+          03 COMM-ADDRESS-GROUP REDEFINES COMM-ADDRESS.
+             05 COMM-STREET-ADDRESS          PIC X(50).
+             05 COMM-ADDRESS-DISTRICT        PIC X(50).
+             05 COMM-ADDRESS-TOWN            PIC X(50).
+             05 COMM-POSTCODE-OR-ZIP         PIC X(10).
           03 COMM-DATE-OF-BIRTH              PIC 9(8).
           03 COMM-DOB-GROUP REDEFINES COMM-DATE-OF-BIRTH.
              05 COMM-BIRTH-DAY               PIC 99.
@@ -23,3 +34,5 @@
              05 COMM-CS-REVIEW-YYYY          PIC 9999.
           03 COMM-SUCCESS                    PIC X.
           03 COMM-FAIL-CODE                  PIC X.
+          03 COMM-BRANCH-NUMBER              PIC 9(5).
+          03 COMM-INITIAL-PIN                PIC X(4).
