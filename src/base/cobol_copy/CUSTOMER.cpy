@@ -11,15 +11,19 @@
                  07 CUSTOMER-SORTCODE                PIC 9(6) DISPLAY.
                  07 CUSTOMER-NUMBER                  PIC 9(10) DISPLAY.
               05 CUSTOMER-NAME                       PIC X(60).
-      *          07 CUSTOMER-TITLE                   PIC X(8).
-      *          07 CUSTOMER-GIVEN-NAME              PIC X(20).
-      *          07 CUSTOMER-INITIALS                PIC X(10).
-      *          07 CUSTOMER-FAMILY-NAME             PIC X(20).
+              05 CUSTOMER-NAME-GROUP REDEFINES CUSTOMER-NAME.
+                 07 CUSTOMER-TITLE                   PIC X(8).
+                 07 CUSTOMER-GIVEN-NAME              PIC X(20).
+                 07 CUSTOMER-INITIALS                PIC X(10).
+                 07 CUSTOMER-FAMILY-NAME             PIC X(20).
+                 07 FILLER                           PIC X(02).
               05 CUSTOMER-ADDRESS                    PIC X(160).
-      *          07 CUSTOMER-STREET-ADDRESS          PIC X(50).
-      *          07 CUSTOMER-ADDRESS-DISTRICT        PIC X(50).
-      *          07 CUSTOMER-ADDRESS-TOWN            PIC X(50).
-      *          07 CUSTOMER-POSTCODE-OR-ZIP         PIC X(10).
+              05 CUSTOMER-ADDRESS-GROUP
+                 REDEFINES CUSTOMER-ADDRESS.
+                 07 CUSTOMER-STREET-ADDRESS          PIC X(50).
+                 07 CUSTOMER-ADDRESS-DISTRICT        PIC X(50).
+                 07 CUSTOMER-ADDRESS-TOWN            PIC X(50).
+                 07 CUSTOMER-POSTCODE-OR-ZIP         PIC X(10).
               05 CUSTOMER-DATE-OF-BIRTH              PIC 9(8).
               05 CUSTOMER-DOB-GROUP REDEFINES CUSTOMER-DATE-OF-BIRTH.
                  07 CUSTOMER-BIRTH-DAY               PIC 99.
@@ -32,3 +36,13 @@
                  07 CUSTOMER-CS-REVIEW-DAY           PIC 99.
                  07 CUSTOMER-CS-REVIEW-MONTH         PIC 99.
                  07 CUSTOMER-CS-REVIEW-YEAR          PIC 9999.
+      * Risk segment derived from CUSTOMER-CREDIT-SCORE every time the
+      * score is set or changed - not re-derived on every inquiry, so
+      * it stays in step with whichever score the customer was last
+      * given rather than a score some other program has since moved
+      * on from.
+              05 CUSTOMER-RISK-SEGMENT               PIC X.
+                 88 CUSTOMER-RISK-UNSCORED           VALUE 'U'.
+                 88 CUSTOMER-RISK-HIGH               VALUE 'H'.
+                 88 CUSTOMER-RISK-MEDIUM             VALUE 'M'.
+                 88 CUSTOMER-RISK-LOW                VALUE 'L'.
