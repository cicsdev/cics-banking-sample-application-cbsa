@@ -8,7 +8,18 @@
           03 INQCUST-SCODE                PIC X(6).
           03 INQCUST-CUSTNO               PIC 9(10).
           03 INQCUST-NAME                 PIC X(60).
+          03 INQCUST-NAME-GROUP REDEFINES INQCUST-NAME.
+            05 INQCUST-TITLE               PIC X(8).
+            05 INQCUST-GIVEN-NAME          PIC X(20).
+            05 INQCUST-INITIALS            PIC X(10).
+            05 INQCUST-FAMILY-NAME         PIC X(20).
+            05 FILLER                      PIC X(02).
           03 INQCUST-ADDR                 PIC X(160).
+          03 INQCUST-ADDR-GROUP REDEFINES INQCUST-ADDR.
+            05 INQCUST-STREET-ADDRESS      PIC X(50).
+            05 INQCUST-ADDRESS-DISTRICT    PIC X(50).
+            05 INQCUST-ADDRESS-TOWN        PIC X(50).
+            05 INQCUST-POSTCODE-OR-ZIP     PIC X(10).
           03 INQCUST-DOB.
             05 INQCUST-DOB-DD             PIC 99.
             05 INQCUST-DOB-MM             PIC 99.
