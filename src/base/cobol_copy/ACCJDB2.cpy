@@ -0,0 +1,16 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+      * One row per additional (non-primary) owner of a joint account.*
+      * ACCOUNT_CUSTOMER_NUMBER on the ACCOUNT row itself remains the  *
+      * account's first/primary owner; this table only carries the     *
+      * extra owners a joint account was opened with.                   *
+      ******************************************************************
+           EXEC SQL DECLARE ACCJOINT TABLE
+              ( ACCJOINT_SORTCODE              CHAR(6)  NOT NULL,
+                ACCJOINT_ACC_NUMBER             CHAR(8)  NOT NULL,
+                ACCJOINT_CUSTOMER_NUMBER        CHAR(10) NOT NULL )
+           END-EXEC.
