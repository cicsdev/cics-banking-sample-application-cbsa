@@ -0,0 +1,28 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+      * Commarea for INQTRAN, which returns one page of PROCTRAN
+      * transaction history for a single account, most recent first.
+      * INQTRAN-START-SEQ is 1 for the first page; to page forward,
+      * the caller adds INQTRAN-ROWS-RETURNED to the value it sent and
+      * calls again while INQTRAN-MORE-ROWS is still 'Y'.
+      ******************************************************************
+          03 INQTRAN-EYE                  PIC X(4).
+          03 INQTRAN-SCODE                PIC 9(6).
+          03 INQTRAN-ACCNO                PIC 9(8).
+          03 INQTRAN-START-SEQ            PIC 9(4).
+          03 INQTRAN-ROWS-RETURNED        PIC 9(2).
+          03 INQTRAN-MORE-ROWS            PIC X.
+             88 INQTRAN-MORE                  VALUE 'Y'.
+          03 INQTRAN-SUCCESS              PIC X.
+          03 INQTRAN-FAIL-CODE            PIC X.
+          03 INQTRAN-TABLE OCCURS 10 TIMES.
+             05 INQTRAN-TR-DATE           PIC X(10).
+             05 INQTRAN-TR-TIME           PIC X(6).
+             05 INQTRAN-TR-TYPE           PIC X(3).
+             05 INQTRAN-TR-DESC           PIC X(40).
+             05 INQTRAN-TR-REF            PIC X(12).
+             05 INQTRAN-TR-AMOUNT         PIC S9(10)V99.
