@@ -0,0 +1,24 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+      * One row per fund transfer whose target sort code turned out
+      * not to be our own - XFRFUN parks the credit leg here, for
+      * outbound interbank settlement, instead of trying (and
+      * failing) to find the account on our own ACCOUNT table.
+      * XFRSETL_STATUS starts at 'P' (pending dispatch to the other
+      * bank); a later settlement process is expected to move it on
+      * from there once the transfer has actually been sent.
+      ******************************************************************
+           EXEC SQL DECLARE XFRSETL TABLE
+              ( XFRSETL_ID                  INTEGER      NOT NULL,
+                XFRSETL_FSCODE               CHAR(6)      NOT NULL,
+                XFRSETL_FACCNO               CHAR(8)      NOT NULL,
+                XFRSETL_TSCODE               CHAR(6)      NOT NULL,
+                XFRSETL_TACCNO               CHAR(8)      NOT NULL,
+                XFRSETL_AMOUNT               DECIMAL(12,2) NOT NULL,
+                XFRSETL_STATUS               CHAR(1)      NOT NULL,
+                XFRSETL_CREATED_DATE         CHAR(10)     NOT NULL )
+           END-EXEC.
