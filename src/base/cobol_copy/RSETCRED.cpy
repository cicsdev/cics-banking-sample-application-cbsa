@@ -0,0 +1,24 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+      * Commarea for RSETCRED, the self-service PIN reset. The caller
+      * proves who they are with the customer's own date of birth
+      * (the one piece of identifying data every channel already
+      * holds) rather than the old PIN, so this also covers the
+      * forgotten-PIN/locked-out case VERFCRED can no longer let
+      * through. A successful reset always clears any lock.
+      * FAIL-CODE is only meaningful when SUCCESS is 'N':
+      *   '1' - no customer record exists for this sort code/number
+      *   '2' - the date of birth supplied does not match
+      *   '3' - the new PIN is blank or not numeric
+      *   '4' - CREDFL could not be written
+           03 RSET-SORTCODE                      PIC 9(6).
+           03 RSET-CUSTOMER-NUMBER                PIC 9(10).
+           03 RSET-DATE-OF-BIRTH                 PIC 9(8).
+           03 RSET-NEW-PIN                       PIC X(4).
+           03 RSET-SUCCESS                       PIC X.
+              88 RSET-OK                         VALUE 'Y'.
+           03 RSET-FAIL-CODE                     PIC X.
