@@ -31,3 +31,9 @@
           03 COMM-ACT-BAL                    PIC S9(10)V99.
           03 COMM-SUCCESS                    PIC X.
           03 COMM-FAIL-CODE                  PIC X.
+          03 COMM-BRANCH-NUMBER              PIC 9(5).
+          03 COMM-CURRENCY-CODE              PIC X(3).
+          03 COMM-JOINT-OWNER-COUNT          PIC 9.
+          03 COMM-JOINT-OWNERS
+                      OCCURS 0 TO 3 DEPENDING ON COMM-JOINT-OWNER-COUNT
+                      PIC 9(10).
