@@ -16,5 +16,7 @@
                 ACCOUNT_LAST_STATEMENT         DATE,
                 ACCOUNT_NEXT_STATEMENT         DATE,
                 ACCOUNT_AVAILABLE_BALANCE      DECIMAL(10, 2),
-                ACCOUNT_ACTUAL_BALANCE         DECIMAL(10, 2) )
+                ACCOUNT_ACTUAL_BALANCE         DECIMAL(10, 2),
+                ACCOUNT_CURRENCY_CODE          CHAR(3),
+                ACCOUNT_ACCRUED_INTEREST       DECIMAL(10, 2) )
            END-EXEC.
