@@ -0,0 +1,14 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+      * Daily closing-balance snapshot, used by PROCRECN to cross-foot
+      * PROCTRAN activity against ACCOUNT balance movement.
+           EXEC SQL DECLARE BALSNAP TABLE
+              ( BALSNAP_SORTCODE              CHAR(6) NOT NULL,
+                BALSNAP_NUMBER                 CHAR(8) NOT NULL,
+                BALSNAP_DATE                   CHAR(8) NOT NULL,
+                BALSNAP_ACTUAL_BALANCE         DECIMAL(10, 2) )
+           END-EXEC.
