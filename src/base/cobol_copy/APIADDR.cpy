@@ -0,0 +1,41 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * Commarea for APICTRL, the single entry point callers use to   *
+      * get to the customer-maintenance transactions (CRECUST,        *
+      * UPDCUST, INQCUST, DELCUS) and the account-maintenance          *
+      * transactions (CREACC, INQACC, UPDACC, DELACC) without having   *
+      * to know which of those eight programs to LINK to.              *
+      ******************************************************************
+          03 API-EYECATCHER                  PIC X(4).
+          03 API-OPERATION                   PIC X(1).
+             88 API-OP-UPDATE-ADDRESS        VALUE 'U'.
+             88 API-OP-CREATE-CUSTOMER       VALUE 'C'.
+             88 API-OP-LOOKUP-CUSTOMER       VALUE 'R'.
+             88 API-OP-DELETE-CUSTOMER       VALUE 'D'.
+             88 API-OP-CREATE-ACCOUNT        VALUE 'A'.
+             88 API-OP-LOOKUP-ACCOUNT        VALUE 'I'.
+             88 API-OP-UPDATE-ACCOUNT        VALUE 'M'.
+             88 API-OP-DELETE-ACCOUNT        VALUE 'X'.
+          03 API-SCODE                       PIC X(6).
+          03 API-CUSTNO                      PIC 9(10).
+          03 API-NAME                        PIC X(60).
+          03 API-ADDR                        PIC X(160).
+          03 API-DOB                         PIC 9(8).
+          03 API-BRANCH-NUMBER               PIC 9(5).
+          03 API-SUCCESS                     PIC X.
+          03 API-FAIL-CODE                   PIC X.
+      * Fields used only by the account operations above.
+          03 API-ACC-NUMBER                  PIC 9(8).
+          03 API-ACC-TYPE                    PIC X(8).
+          03 API-ACC-INT-RATE                PIC 9(4)V99.
+          03 API-ACC-OVERDRAFT               PIC 9(8).
+          03 API-ACC-AVAIL-BAL               PIC S9(10)V99.
+          03 API-ACC-ACTUAL-BAL              PIC S9(10)V99.
+      * Set to 'Y' on a retry to confirm an account delete that
+      * DELACC refused because of recent activity (see its own
+      * fail code '4').
+          03 API-ACC-CONFIRM                 PIC X.
