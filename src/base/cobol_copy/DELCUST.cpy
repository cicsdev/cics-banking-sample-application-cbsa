@@ -0,0 +1,26 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+      * One row per customer DELCUS has deleted, holding a full copy  *
+      * of the CUSTOMER VSAM record so it can be put back if the       *
+      * deletion was a mistake. DELCUST_STATUS stays 'P'ending until     *
+      * either an operator restores the row (DELRSTR, which sets it      *
+      * to 'R'estored) or the recovery window passes and DELPURGE         *
+      * removes the row for good.                                          *
+      ******************************************************************
+           EXEC SQL DECLARE DELCUST TABLE
+              ( DELCUST_EYECATCHER             CHAR(4),
+                DELCUST_SORTCODE                CHAR(6)   NOT NULL,
+                DELCUST_NUMBER                  CHAR(10)  NOT NULL,
+                DELCUST_NAME                    CHAR(60),
+                DELCUST_ADDRESS                 CHAR(160),
+                DELCUST_DATE_OF_BIRTH           CHAR(8),
+                DELCUST_CREDIT_SCORE            CHAR(3),
+                DELCUST_CS_REVIEW_DATE          CHAR(8),
+                DELCUST_DEL_DATE                DATE,
+                DELCUST_PURGE_DATE              DATE,
+                DELCUST_STATUS                  CHAR(1)   NOT NULL )
+           END-EXEC.
