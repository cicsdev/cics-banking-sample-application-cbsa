@@ -0,0 +1,32 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+      * Commarea for INQCUSN, which searches the CUSTOMER file by
+      * family name via the CUSTNAME alternate index path, for a
+      * teller who has a customer's name but not their account or
+      * customer number to hand. INQCUSN-SEARCH-NAME is matched as a
+      * generic (leading-characters) key, so 'SMITH' also finds
+      * 'SMITHERS'; trailing spaces in INQCUSN-SEARCH-NAME are not
+      * part of the match. Up to INQCUSN-MAX-MATCHES customers are
+      * returned per call; INQCUSN-MORE-MATCHES-SW tells the caller
+      * whether the search stopped only because that limit was hit.
+           03 INQCUSN-SORTCODE                 PIC 9(6).
+           03 INQCUSN-SEARCH-NAME              PIC X(20).
+           03 INQCUSN-MATCH-COUNT              PIC 9(4).
+           03 INQCUSN-MATCHES OCCURS 10 TIMES.
+              05 INQCUSN-CUSTNO                PIC 9(10).
+              05 INQCUSN-NAME                  PIC X(60).
+              05 INQCUSN-NAME-GROUP REDEFINES INQCUSN-NAME.
+                 07 INQCUSN-TITLE              PIC X(8).
+                 07 INQCUSN-GIVEN-NAME         PIC X(20).
+                 07 INQCUSN-INITIALS           PIC X(10).
+                 07 INQCUSN-FAMILY-NAME        PIC X(20).
+                 07 FILLER                     PIC X(02).
+           03 INQCUSN-MORE-MATCHES-SW          PIC X.
+              88 INQCUSN-MORE-MATCHES          VALUE 'Y'.
+           03 INQCUSN-INQ-SUCCESS              PIC X.
+              88 INQCUSN-FOUND                 VALUE 'Y'.
+           03 INQCUSN-INQ-FAIL-CD              PIC X.
