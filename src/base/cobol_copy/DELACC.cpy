@@ -32,8 +32,22 @@
           03 DELACC-SUCCESS              PIC X.
           03 DELACC-FAIL-CD              PIC X.
           03 DELACC-DEL-SUCCESS          PIC X.
+      * DEL-FAIL-CD is only meaningful when DEL-SUCCESS is 'N':
+      *   '1' - no account was found matching the key supplied
+      *   '3' - a delete error occurred
+      * ('2' is reserved - a genuine datastore error reading the
+      * account abends the task, the same as every other program's
+      * SQL access, rather than returning a fail code here)
+      *   '4' - the account has had activity within the configured
+      *         recent-activity window and DELACC-CONFIRM was not
+      *         set to 'Y', so the delete was refused pending
+      *         confirmation; the account is untouched
           03 DELACC-DEL-FAIL-CD          PIC X.
           03 DELACC-DEL-APPLID           PIC X(8).
           03 DELACC-DEL-PCB1             POINTER.
           03 DELACC-DEL-PCB2             POINTER.
           03 DELACC-DEL-PCB3             POINTER.
+      * Set to 'Y' by a caller that has already warned its user the
+      * account has had recent activity and wants the delete to go
+      * ahead anyway. Left as spaces/'N' on the first request.
+          03 DELACC-CONFIRM              PIC X.
