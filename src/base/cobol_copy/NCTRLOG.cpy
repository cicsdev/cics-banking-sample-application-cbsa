@@ -0,0 +1,20 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+      * Named counter contention log. CREACC and CRECUST ENQ on the
+      * ACCOUNT-CONTROL-RECORD/CUSTOMER-CONTROL-RECORD resource while
+      * they mint the next account/customer number; every ENQ that did
+      * not return immediately - i.e. some other task was already
+      * holding that same resource - is logged here so NCTRRPT can
+      * report where the contention is.
+           EXEC SQL DECLARE NCTRLOG TABLE
+              ( NCTRLOG_SORTCODE              CHAR(6) NOT NULL,
+                NCTRLOG_RESOURCE              CHAR(16) NOT NULL,
+                NCTRLOG_PROGRAM               CHAR(8) NOT NULL,
+                NCTRLOG_DATE                  CHAR(10) NOT NULL,
+                NCTRLOG_TIME                  CHAR(6) NOT NULL,
+                NCTRLOG_WAIT_UNITS            INTEGER )
+           END-EXEC.
