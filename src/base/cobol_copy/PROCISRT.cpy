@@ -82,3 +82,5 @@
                07 PROCISRT-CREACC-N-STMNT-DD       PIC 99.
              05 PROCISRT-CREACC-TYPE           PIC X(8).
              05 PROCISRT-CREACC-CUSTNO         PIC 9(10).
+           03 PROCISRT-SUCCESS                 PIC X.
+           03 PROCISRT-FAIL-CODE               PIC X.
