@@ -0,0 +1,262 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+       CBL SQL
+
+      ******************************************************************
+      *                                                                *
+      * Title: ACCTLIST                                                *
+      *                                                                *
+      * Description: Batch listing of every account belonging to one   *
+      *              customer, run on request when BNK1CCA's screen -  *
+      *              which can only ever show 10 accounts at a time,   *
+      *              and relies on INQACCCU which itself returns no    *
+      *              more than 20 - is not enough to see the whole     *
+      *              picture. There is no OCCURS limit here: the       *
+      *              ACCOUNT table is read straight from DB2 with a    *
+      *              cursor, one row at a time, so a customer with     *
+      *              any number of accounts gets every one of them     *
+      *              listed.                                           *
+      *                                                                *
+      * Input: parm='ssssss,cccccccccc' - sort code and customer       *
+      *        number of the customer to list.                        *
+      *                                                                *
+      * Output: Sequential report ACCTLST1, one labelled block per     *
+      *         account. Return code 4 if the customer could not be    *
+      *         found, otherwise 0.                                    *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTLIST.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+       OBJECT-COMPUTER. MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE
+                  ASSIGN TO VSAM
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS CUSTOMER-KEY
+                  FILE STATUS  IS WS-CUSTOMER-STATUS.
+
+           SELECT ACCTLIST-FILE
+                  ASSIGN TO ACCTLST1
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD-STRUCTURE.
+           COPY CUSTOMER.
+
+       FD  ACCTLIST-FILE.
+       01  ACCTLIST-LINE                   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 FILLER PIC X(34) VALUE 'Copyright contributors to the CICS'.
+       77 FILLER PIC X(34) VALUE 'Banking Sample Application (CBSA)'.
+       77 FILLER PIC X(8)  VALUE ' project'.
+
+           EXEC SQL INCLUDE ACCDB2 END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 HV-SORTCODE                      PIC X(6).
+       01 HV-CUSTOMER-NUMBER               PIC X(10).
+       01 HV-ACC-NUMBER                    PIC X(8).
+       01 HV-ACC-TYPE                      PIC X(8).
+       01 HV-OVERDRAFT-LIM                 PIC S9(9) COMP-3.
+       01 HV-INT-RATE                      PIC S9(4)V99 COMP-3.
+       01 HV-AVAIL-BAL                     PIC S9(10)V99 COMP-3.
+       01 HV-ACTUAL-BAL                    PIC S9(10)V99 COMP-3.
+
+       01 WS-CUSTOMER-STATUS               PIC XX.
+          88 WS-CUSTOMER-OK                VALUE '00'.
+
+       01 WS-ACCOUNT-EOF-SW                PIC X VALUE 'N'.
+          88 WS-ACCOUNT-EOF                VALUE 'Y'.
+
+       01 WS-CUSTOMER-FOUND-SW             PIC X VALUE 'N'.
+          88 WS-CUSTOMER-FOUND             VALUE 'Y'.
+
+       01 WS-ACCOUNTS-LISTED               PIC 9(8) VALUE 0.
+
+       01 WS-PRINT-OVERDRAFT               PIC ----9.
+       01 WS-PRINT-INT-RATE                PIC ----9.99.
+       01 WS-PRINT-AVAIL-BAL               PIC -9(10).99.
+       01 WS-PRINT-ACTUAL-BAL              PIC -9(10).99.
+
+       LINKAGE SECTION.
+       01 PARM-BUFFER.
+           05 PARM-LENGTH                  PIC 9(4) BINARY.
+           05 PARM                         PIC X(256).
+
+       PROCEDURE DIVISION USING PARM-BUFFER.
+       PREMIERE SECTION.
+       A010.
+           MOVE SPACES TO HV-SORTCODE HV-CUSTOMER-NUMBER.
+           IF PARM-LENGTH > 0
+              UNSTRING PARM(1:PARM-LENGTH) DELIMITED BY ','
+                 INTO HV-SORTCODE HV-CUSTOMER-NUMBER
+           END-IF.
+
+           OPEN INPUT  CUSTOMER-FILE.
+           OPEN OUTPUT ACCTLIST-FILE.
+
+           PERFORM FIND-CUSTOMER.
+
+           IF NOT WS-CUSTOMER-FOUND
+              MOVE SPACES TO ACCTLIST-LINE
+              STRING 'CUSTOMER NOT FOUND - SORTCODE ' DELIMITED BY SIZE
+                 HV-SORTCODE DELIMITED BY SIZE
+                 ' CUSTOMER ' DELIMITED BY SIZE
+                 HV-CUSTOMER-NUMBER DELIMITED BY SIZE
+                 INTO ACCTLIST-LINE
+              END-STRING
+              WRITE ACCTLIST-LINE
+           ELSE
+              PERFORM WRITE-HEADING
+              PERFORM LIST-ACCOUNTS
+              PERFORM WRITE-SUMMARY
+           END-IF.
+
+           CLOSE CUSTOMER-FILE.
+           CLOSE ACCTLIST-FILE.
+
+           IF WS-CUSTOMER-FOUND
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       FIND-CUSTOMER SECTION.
+       FC010.
+           MOVE HV-SORTCODE       TO CUSTOMER-SORTCODE.
+           MOVE HV-CUSTOMER-NUMBER TO CUSTOMER-NUMBER.
+
+           READ CUSTOMER-FILE INTO CUSTOMER-RECORD-STRUCTURE
+              INVALID KEY CONTINUE
+           END-READ.
+
+           IF WS-CUSTOMER-OK
+              SET WS-CUSTOMER-FOUND TO TRUE
+           END-IF.
+       FC999.
+           EXIT.
+
+       WRITE-HEADING SECTION.
+       WH010.
+           MOVE SPACES TO ACCTLIST-LINE
+           STRING 'ACCOUNT LISTING - SORTCODE ' DELIMITED BY SIZE
+              HV-SORTCODE DELIMITED BY SIZE
+              ' CUSTOMER ' DELIMITED BY SIZE
+              HV-CUSTOMER-NUMBER DELIMITED BY SIZE
+              ' - ' DELIMITED BY SIZE
+              CUSTOMER-NAME DELIMITED BY SIZE
+              INTO ACCTLIST-LINE
+           END-STRING
+           WRITE ACCTLIST-LINE.
+
+           MOVE SPACES TO ACCTLIST-LINE
+           WRITE ACCTLIST-LINE.
+       WH999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Every account the customer holds, straight off DB2 with no
+      * cap on how many rows the cursor can return.
+      *----------------------------------------------------------------
+       LIST-ACCOUNTS SECTION.
+       LA010.
+           EXEC SQL
+              DECLARE ACCLST_CSR CURSOR FOR
+                 SELECT ACCOUNT_NUMBER, ACCOUNT_TYPE,
+                        ACCOUNT_OVERDRAFT_LIMIT, ACCOUNT_INTEREST_RATE,
+                        ACCOUNT_AVAILABLE_BALANCE,
+                        ACCOUNT_ACTUAL_BALANCE
+                 FROM ACCOUNT
+                 WHERE ACCOUNT_SORTCODE = :HV-SORTCODE
+                   AND ACCOUNT_CUSTOMER_NUMBER = :HV-CUSTOMER-NUMBER
+                 ORDER BY ACCOUNT_NUMBER
+           END-EXEC.
+
+           EXEC SQL OPEN ACCLST_CSR END-EXEC.
+
+           PERFORM LA-FETCH-NEXT.
+
+           PERFORM UNTIL WS-ACCOUNT-EOF
+              ADD 1 TO WS-ACCOUNTS-LISTED
+              PERFORM LA-WRITE-LINE
+              PERFORM LA-FETCH-NEXT
+           END-PERFORM.
+
+           EXEC SQL CLOSE ACCLST_CSR END-EXEC.
+       LA999.
+           EXIT.
+
+       LA-FETCH-NEXT SECTION.
+       LAF010.
+           EXEC SQL
+              FETCH ACCLST_CSR
+              INTO :HV-ACC-NUMBER, :HV-ACC-TYPE,
+                   :HV-OVERDRAFT-LIM, :HV-INT-RATE,
+                   :HV-AVAIL-BAL, :HV-ACTUAL-BAL
+           END-EXEC.
+
+           IF SQLCODE = 100
+              SET WS-ACCOUNT-EOF TO TRUE
+           END-IF.
+       LAF999.
+           EXIT.
+
+       LA-WRITE-LINE SECTION.
+       LAW010.
+           MOVE HV-OVERDRAFT-LIM TO WS-PRINT-OVERDRAFT.
+           MOVE HV-INT-RATE      TO WS-PRINT-INT-RATE.
+           MOVE HV-AVAIL-BAL     TO WS-PRINT-AVAIL-BAL.
+           MOVE HV-ACTUAL-BAL    TO WS-PRINT-ACTUAL-BAL.
+
+           MOVE SPACES TO ACCTLIST-LINE
+           STRING 'ACC ' DELIMITED BY SIZE
+              HV-ACC-NUMBER DELIMITED BY SIZE
+              ' TYPE ' DELIMITED BY SIZE
+              HV-ACC-TYPE DELIMITED BY SIZE
+              ' O/D LIM ' DELIMITED BY SIZE
+              WS-PRINT-OVERDRAFT DELIMITED BY SIZE
+              ' RATE ' DELIMITED BY SIZE
+              WS-PRINT-INT-RATE DELIMITED BY SIZE
+              ' AVAIL ' DELIMITED BY SIZE
+              WS-PRINT-AVAIL-BAL DELIMITED BY SIZE
+              ' ACTUAL ' DELIMITED BY SIZE
+              WS-PRINT-ACTUAL-BAL DELIMITED BY SIZE
+              INTO ACCTLIST-LINE
+           END-STRING
+           WRITE ACCTLIST-LINE.
+       LAW999.
+           EXIT.
+
+       WRITE-SUMMARY SECTION.
+       WS010.
+           MOVE SPACES TO ACCTLIST-LINE
+           WRITE ACCTLIST-LINE.
+
+           MOVE SPACES TO ACCTLIST-LINE
+           STRING 'ACCOUNTS LISTED=' DELIMITED BY SIZE
+              WS-ACCOUNTS-LISTED DELIMITED BY SIZE
+              INTO ACCTLIST-LINE
+           END-STRING
+           WRITE ACCTLIST-LINE.
+       WS999.
+           EXIT.
