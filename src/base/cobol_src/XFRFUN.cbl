@@ -20,7 +20,10 @@
       * also be an incoming amount.
       *
       * This program needs to be able to cope with the data in any
-      * format. No checking is made on overdraft limits.
+      * format. The FROM account's overdraft limit is checked before
+      * the transfer is applied - a transfer that would take the
+      * available balance further negative than the overdraft limit
+      * allows is rejected with fail code '5'.
       *
       * If the transfer can be made successfully after looking up
       * the account information then the account information will be
@@ -79,6 +82,16 @@
           03 HV-ACCOUNT-NEXT-STMT       PIC X(10).
           03 HV-ACCOUNT-AVAIL-BAL       PIC S9(10)V99 COMP-3.
           03 HV-ACCOUNT-ACTUAL-BAL      PIC S9(10)V99 COMP-3.
+          03 HV-ACCOUNT-CURRENCY-CODE   PIC X(3).
+
+      * Get the XRATE DB2 copybook
+          EXEC SQL
+             INCLUDE XRATE
+          END-EXEC.
+
+      * XRATE host variables for DB2
+       01 HOST-XRATE-ROW.
+          03 HV-XRATE-RATE              PIC S9(3)V9(6) COMP-3.
 
       * PROCTRAN DB2 copybook
           EXEC SQL
@@ -147,6 +160,18 @@
 
        01 NEW-ACCOUNT-AVAILABLE-BALANCE PIC S9(10)V99 VALUE 0.
        01 NEW-ACCOUNT-ACTUAL-BALANCE    PIC S9(10)V99 VALUE 0.
+       01 WS-DIFFERENCE                 PIC S9(10)V99 VALUE 0.
+
+      *
+      *    Amount actually applied to the account, expressed in the
+      *    account's own currency - equal to COMM-AMT when the
+      *    transaction was already in that currency, or COMM-AMT
+      *    converted via the XRATE table otherwise.
+      *
+       01 WS-XFER-AMT                   PIC S9(10)V99.
+       01 WS-CURRENCY-OK                PIC X VALUE 'Y'.
+           88 CURRENCY-IS-OK                       VALUE 'Y'.
+           88 CURRENCY-IS-NOT-OK                   VALUE 'N'.
        01 WS-ACC-REC-LEN                PIC S9(4) COMP
                                                       VALUE 0.
 
@@ -262,6 +287,70 @@
        01 ABNDINFO-REC.
            COPY ABNDINFO.
 
+       01 WS-OPERLOG-PGM                PIC X(8)      VALUE 'OPERLOG'.
+
+       01 OPERLOG-REC.
+           COPY OPERLOG.
+
+      *
+      *    A transfer above a configurable per-sort-code limit is not
+      *    posted straight away - it is parked on XFRAUTH pending a
+      *    second authorization via the new XFRAUTH program, and only
+      *    posted here once that request comes back round already
+      *    authorized.
+      *
+          EXEC SQL
+             INCLUDE XFRADB2
+          END-EXEC.
+
+       01 HOST-XFRAUTH-ROW.
+          03 HV-XFRAUTH-ID                 PIC S9(9) COMP.
+          03 HV-XFRAUTH-FSCODE             PIC X(6).
+          03 HV-XFRAUTH-FACCNO             PIC X(8).
+          03 HV-XFRAUTH-TSCODE             PIC X(6).
+          03 HV-XFRAUTH-TACCNO             PIC X(8).
+          03 HV-XFRAUTH-AMOUNT             PIC S9(10)V99 COMP-3.
+          03 HV-XFRAUTH-STATUS             PIC X.
+          03 HV-XFRAUTH-REQUESTED-DATE     PIC X(10).
+
+       01 GETCTRL-COMMAREA.
+           COPY GETCTRL.
+
+       01 WS-XFR-AUTH-LIMIT-DEFAULT     PIC S9(9) COMP VALUE 999999999.
+       01 WS-XFR-AUTH-LIMIT             PIC S9(10)V99.
+
+       01 WS-TRANSFER-BLOCKED-SW        PIC X         VALUE 'N'.
+          88 WS-TRANSFER-BLOCKED                        VALUE 'Y'.
+
+      *
+      *    GETSCODE resolves our own sort code, so that a target sort
+      *    code which isn't ours can be told apart from a local one.
+      *
+       01 GETSCODE-COMMAREA.
+           COPY GETSCODE.
+
+       01 WS-OWN-SORT-CODE              PIC 9(6).
+
+      *
+      *    A transfer whose target sort code isn't our own is routed
+      *    out through XFRSETL for outbound interbank settlement,
+      *    rather than trying (and failing) to find the account on
+      *    our own ACCOUNT table.
+      *
+          EXEC SQL
+             INCLUDE XFRSETL
+          END-EXEC.
+
+       01 HOST-XFRSETL-ROW.
+          03 HV-XFRSETL-ID                 PIC S9(9) COMP.
+          03 HV-XFRSETL-FSCODE             PIC X(6).
+          03 HV-XFRSETL-FACCNO             PIC X(8).
+          03 HV-XFRSETL-TSCODE             PIC X(6).
+          03 HV-XFRSETL-TACCNO             PIC X(8).
+          03 HV-XFRSETL-AMOUNT             PIC S9(10)V99 COMP-3.
+          03 HV-XFRSETL-STATUS             PIC X.
+          03 HV-XFRSETL-CREATED-DATE       PIC X(10).
+
        LINKAGE SECTION.
 
        01 DFHCOMMAREA.
@@ -281,9 +370,32 @@
            MOVE '0' TO HV-ACCOUNT-ACC-NO.
            MOVE  0  TO DB2-DEADLOCK-RETRY.
 
-           MOVE SORTCODE TO COMM-FSCODE COMM-TSCODE.
+      *
+      *    Resolve our own sort code via GETSCODE, so that a caller
+      *    which does supply a genuine target sort code is not
+      *    silently overridden - only a caller that leaves the from
+      *    or to sort code at zero gets our own sort code filled in,
+      *    the same "zero means use the default" convention GETSCODE
+      *    itself already applies to GETSCODE-BRANCH-NUMBER.
+      *
+           INITIALIZE GETSCODE-COMMAREA.
+           MOVE 0 TO GETSCODE-BRANCH-NUMBER OF GETSCODE-COMMAREA.
+
+           EXEC CICS LINK PROGRAM('GETSCODE')
+                     COMMAREA(GETSCODE-COMMAREA)
+           END-EXEC.
+
+           MOVE SORTCODE OF GETSCODE-COMMAREA TO WS-OWN-SORT-CODE.
+
+           IF COMM-FSCODE = 0
+              MOVE WS-OWN-SORT-CODE TO COMM-FSCODE
+           END-IF.
+
+           IF COMM-TSCODE = 0
+              MOVE WS-OWN-SORT-CODE TO COMM-TSCODE
+           END-IF.
 
-           MOVE SORTCODE TO DESIRED-SORT-CODE.
+           MOVE WS-OWN-SORT-CODE TO DESIRED-SORT-CODE.
 
       *
       *    If the amount being transferred is negative, then
@@ -295,6 +407,13 @@
              PERFORM GET-ME-OUT-OF-HERE
            END-IF.
 
+      *
+      *    Large transfers need a second authorization before they
+      *    are posted - CHECK-LARGE-TRANSFER itself runs inside
+      *    UPDATE-ACCOUNT-DB2-FROM, once the FROM account's own
+      *    currency is known and the amount has been converted into
+      *    it, so the configured limit is always compared against
+      *    what is actually being debited from that account.
       *
            PERFORM UPDATE-ACCOUNT-DB2
 
@@ -308,6 +427,284 @@
            EXIT.
 
 
+      *----------------------------------------------------------------
+      * A sort code with no configured limit gets
+      * WS-XFR-AUTH-LIMIT-DEFAULT back from GETCTRL, so by default
+      * every transfer posts immediately exactly as before this check
+      * existed. A transfer over the limit is only posted once a
+      * matching XFRAUTH row has already been authorized - otherwise
+      * it is parked pending and this call is rejected with fail code
+      * '6'.
+      *----------------------------------------------------------------
+       CHECK-LARGE-TRANSFER SECTION.
+       CLT010.
+           MOVE 'N' TO WS-TRANSFER-BLOCKED-SW.
+
+           INITIALIZE GETCTRL-COMMAREA.
+           MOVE 'G' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           MOVE WS-XFR-AUTH-LIMIT-DEFAULT TO GETCTRL-DEFAULT-NUM.
+           STRING DESIRED-SORT-CODE   DELIMITED BY SIZE,
+                  '-XFR-AUTH-LIMIT'   DELIMITED BY SIZE
+                  INTO GETCTRL-NAME
+           END-STRING.
+
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+
+           MOVE GETCTRL-VALUE-NUM TO WS-XFR-AUTH-LIMIT.
+
+           IF WS-XFER-AMT NOT > WS-XFR-AUTH-LIMIT
+              GO TO CLT999
+           END-IF.
+
+           MOVE COMM-FSCODE TO HV-XFRAUTH-FSCODE.
+           MOVE COMM-FACCNO TO HV-XFRAUTH-FACCNO.
+           MOVE COMM-TSCODE TO HV-XFRAUTH-TSCODE.
+           MOVE COMM-TACCNO TO HV-XFRAUTH-TACCNO.
+           MOVE WS-XFER-AMT TO HV-XFRAUTH-AMOUNT.
+
+           PERFORM CLAIM-AUTHORIZED-TRANSFER.
+
+           IF NOT WS-TRANSFER-BLOCKED
+              GO TO CLT999
+           END-IF.
+
+           PERFORM RECORD-PENDING-TRANSFER.
+       CLT999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Look for a previously-authorized row matching this exact
+      * transfer that has not yet been completed. Claim it (mark it
+      * completed) and let the transfer post normally; if none is
+      * found the transfer stays blocked pending authorization.
+      *----------------------------------------------------------------
+       CLAIM-AUTHORIZED-TRANSFER SECTION.
+       CAT010.
+           MOVE 'Y' TO WS-TRANSFER-BLOCKED-SW.
+
+           EXEC SQL
+              SELECT COALESCE(MIN(XFRAUTH_ID), 0)
+              INTO :HV-XFRAUTH-ID
+              FROM XFRAUTH
+              WHERE XFRAUTH_FSCODE = :HV-XFRAUTH-FSCODE
+                AND XFRAUTH_FACCNO = :HV-XFRAUTH-FACCNO
+                AND XFRAUTH_TSCODE = :HV-XFRAUTH-TSCODE
+                AND XFRAUTH_TACCNO = :HV-XFRAUTH-TACCNO
+                AND XFRAUTH_AMOUNT = :HV-XFRAUTH-AMOUNT
+                AND XFRAUTH_STATUS = 'A'
+           END-EXEC.
+
+           IF HV-XFRAUTH-ID = 0
+              GO TO CAT999
+           END-IF.
+
+           EXEC SQL
+              UPDATE XFRAUTH
+              SET XFRAUTH_STATUS = 'C'
+              WHERE XFRAUTH_ID = :HV-XFRAUTH-ID
+           END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE 'N' TO WS-TRANSFER-BLOCKED-SW
+           END-IF.
+       CAT999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * A matching request may already be sitting pending from an
+      * earlier attempt at this same transfer; if so leave it alone
+      * rather than inserting a duplicate. Otherwise allocate the
+      * next XFRAUTH id from CONTROL via GETCTRL and insert a new
+      * pending row for an authorizer to act on via XFRAUTH.
+      *----------------------------------------------------------------
+       RECORD-PENDING-TRANSFER SECTION.
+       RPT010.
+           MOVE 'N' TO COMM-SUCCESS.
+           MOVE '6' TO COMM-FAIL-CODE.
+
+           EXEC SQL
+              SELECT COALESCE(MIN(XFRAUTH_ID), 0)
+              INTO :HV-XFRAUTH-ID
+              FROM XFRAUTH
+              WHERE XFRAUTH_FSCODE = :HV-XFRAUTH-FSCODE
+                AND XFRAUTH_FACCNO = :HV-XFRAUTH-FACCNO
+                AND XFRAUTH_TSCODE = :HV-XFRAUTH-TSCODE
+                AND XFRAUTH_TACCNO = :HV-XFRAUTH-TACCNO
+                AND XFRAUTH_AMOUNT = :HV-XFRAUTH-AMOUNT
+                AND XFRAUTH_STATUS = 'P'
+           END-EXEC.
+
+           IF HV-XFRAUTH-ID NOT = 0
+              GO TO RPT999
+           END-IF.
+
+           PERFORM ALLOCATE-NEXT-XFRAUTH-ID.
+
+           PERFORM POPULATE-TIME-DATE.
+           MOVE WS-ORIG-DATE TO HV-XFRAUTH-REQUESTED-DATE.
+           MOVE 'P' TO HV-XFRAUTH-STATUS.
+
+           EXEC SQL
+              INSERT INTO XFRAUTH
+                     (XFRAUTH_ID,
+                      XFRAUTH_FSCODE,
+                      XFRAUTH_FACCNO,
+                      XFRAUTH_TSCODE,
+                      XFRAUTH_TACCNO,
+                      XFRAUTH_AMOUNT,
+                      XFRAUTH_STATUS,
+                      XFRAUTH_REQUESTED_DATE
+                     )
+              VALUES (:HV-XFRAUTH-ID,
+                      :HV-XFRAUTH-FSCODE,
+                      :HV-XFRAUTH-FACCNO,
+                      :HV-XFRAUTH-TSCODE,
+                      :HV-XFRAUTH-TACCNO,
+                      :HV-XFRAUTH-AMOUNT,
+                      :HV-XFRAUTH-STATUS,
+                      :HV-XFRAUTH-REQUESTED-DATE
+                     )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'XFRFUN UNABLE TO INSERT XFRAUTH ROW'
+                 ' SQLCODE=' SQLCODE-DISPLAY
+           END-IF.
+       RPT999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Take the next XFRAUTH id for this sort code out of CONTROL,
+      * via GETCTRL, the same shared accessor STORDADD uses for its
+      * own STANDORD ids.
+      *----------------------------------------------------------------
+       ALLOCATE-NEXT-XFRAUTH-ID SECTION.
+       ANXI010.
+           INITIALIZE GETCTRL-COMMAREA.
+           MOVE 'G' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           STRING DESIRED-SORT-CODE DELIMITED BY SIZE,
+                  '-XFRA-LAST'      DELIMITED BY SIZE
+                  INTO GETCTRL-NAME OF GETCTRL-COMMAREA
+           END-STRING.
+           MOVE 0 TO GETCTRL-DEFAULT-NUM OF GETCTRL-COMMAREA.
+
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+
+           COMPUTE HV-XFRAUTH-ID =
+              GETCTRL-VALUE-NUM OF GETCTRL-COMMAREA + 1.
+
+           MOVE 'S' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           MOVE HV-XFRAUTH-ID TO GETCTRL-VALUE-NUM OF GETCTRL-COMMAREA.
+           MOVE SPACES TO GETCTRL-VALUE-STR OF GETCTRL-COMMAREA.
+
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+       ANXI999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * The credit leg of a transfer whose target sort code isn't our
+      * own has no local account to post to - instead it is parked
+      * on XFRSETL, pending dispatch to the other bank, and the
+      * transfer is reported back as successful with no local
+      * balances to return for the TO side.
+      *----------------------------------------------------------------
+       WRITE-INTERBANK-SETTLEMENT SECTION.
+       WIS010.
+           MOVE COMM-FSCODE TO HV-XFRSETL-FSCODE.
+           MOVE COMM-FACCNO TO HV-XFRSETL-FACCNO.
+           MOVE COMM-TSCODE TO HV-XFRSETL-TSCODE.
+           MOVE COMM-TACCNO TO HV-XFRSETL-TACCNO.
+           MOVE COMM-AMT    TO HV-XFRSETL-AMOUNT.
+           MOVE 'P'         TO HV-XFRSETL-STATUS.
+
+           PERFORM POPULATE-TIME-DATE.
+           MOVE WS-ORIG-DATE TO HV-XFRSETL-CREATED-DATE.
+
+           PERFORM ALLOCATE-NEXT-XFRSETL-ID.
+
+           EXEC SQL
+              INSERT INTO XFRSETL
+                     (XFRSETL_ID,
+                      XFRSETL_FSCODE,
+                      XFRSETL_FACCNO,
+                      XFRSETL_TSCODE,
+                      XFRSETL_TACCNO,
+                      XFRSETL_AMOUNT,
+                      XFRSETL_STATUS,
+                      XFRSETL_CREATED_DATE
+                     )
+              VALUES (:HV-XFRSETL-ID,
+                      :HV-XFRSETL-FSCODE,
+                      :HV-XFRSETL-FACCNO,
+                      :HV-XFRSETL-TSCODE,
+                      :HV-XFRSETL-TACCNO,
+                      :HV-XFRSETL-AMOUNT,
+                      :HV-XFRSETL-STATUS,
+                      :HV-XFRSETL-CREATED-DATE
+                     )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'XFRFUN UNABLE TO INSERT XFRSETL ROW'
+                 ' SQLCODE=' SQLCODE-DISPLAY
+
+              MOVE 'N' TO COMM-SUCCESS
+              MOVE '7' TO COMM-FAIL-CODE
+              GO TO WIS999
+           END-IF.
+
+      *
+      *    There is no local account to report a balance for - the
+      *    credit leg has simply been handed off for settlement.
+      *
+           MOVE 0 TO COMM-TAVBAL.
+           MOVE 0 TO COMM-TACTBAL.
+
+           MOVE 'Y' TO COMM-SUCCESS.
+       WIS999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Take the next XFRSETL id for our own sort code out of
+      * CONTROL, via GETCTRL, the same shared accessor XFRAUTH's own
+      * id allocation above already uses.
+      *----------------------------------------------------------------
+       ALLOCATE-NEXT-XFRSETL-ID SECTION.
+       ANXS010.
+           INITIALIZE GETCTRL-COMMAREA.
+           MOVE 'G' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           STRING WS-OWN-SORT-CODE  DELIMITED BY SIZE,
+                  '-XFRS-LAST'      DELIMITED BY SIZE
+                  INTO GETCTRL-NAME OF GETCTRL-COMMAREA
+           END-STRING.
+           MOVE 0 TO GETCTRL-DEFAULT-NUM OF GETCTRL-COMMAREA.
+
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+
+           COMPUTE HV-XFRSETL-ID =
+              GETCTRL-VALUE-NUM OF GETCTRL-COMMAREA + 1.
+
+           MOVE 'S' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           MOVE HV-XFRSETL-ID TO GETCTRL-VALUE-NUM OF GETCTRL-COMMAREA.
+           MOVE SPACES TO GETCTRL-VALUE-STR OF GETCTRL-COMMAREA.
+
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+       ANXS999.
+           EXIT.
+
+
        UPDATE-ACCOUNT-DB2 SECTION.
        UAD010.
 
@@ -942,7 +1339,8 @@
                 ACCOUNT_LAST_STATEMENT,
                 ACCOUNT_NEXT_STATEMENT,
                 ACCOUNT_AVAILABLE_BALANCE,
-                ACCOUNT_ACTUAL_BALANCE
+                ACCOUNT_ACTUAL_BALANCE,
+                ACCOUNT_CURRENCY_CODE
               INTO  :HV-ACCOUNT-EYECATCHER,
                 :HV-ACCOUNT-CUST-NO,
                 :HV-ACCOUNT-SORTCODE,
@@ -954,7 +1352,8 @@
                 :HV-ACCOUNT-LAST-STMT,
                 :HV-ACCOUNT-NEXT-STMT,
                 :HV-ACCOUNT-AVAIL-BAL,
-                :HV-ACCOUNT-ACTUAL-BAL
+                :HV-ACCOUNT-ACTUAL-BAL,
+                :HV-ACCOUNT-CURRENCY-CODE
               FROM ACCOUNT
               WHERE  (ACCOUNT_SORTCODE = :HV-ACCOUNT-SORTCODE AND
                 ACCOUNT_NUMBER = :HV-ACCOUNT-ACC-NO)
@@ -982,15 +1381,61 @@
 
            END-IF.
 
+      *
+      *    The transfer may have been submitted in a currency other
+      *    than the one the FROM account itself is held in. Work out
+      *    what the requested amount is worth in that account's own
+      *    currency before the overdraft check below runs, rejecting
+      *    the transfer if no conversion is possible.
+      *
+           PERFORM CHECK-CURRENCY-MATCH.
+
+           IF CURRENCY-IS-NOT-OK
+              MOVE 'N' TO COMM-SUCCESS
+              MOVE '8' TO COMM-FAIL-CODE
+
+              GO TO UADF999
+           END-IF.
+
+      *
+      *    Large transfers need a second authorization before they
+      *    are posted - see if this one is blocked waiting for that.
+      *    This has to wait until WS-XFER-AMT has been worked out
+      *    above, so that the configured limit is always compared
+      *    against what is actually being debited from this account.
+      *
+           PERFORM CHECK-LARGE-TRANSFER.
+
+           IF WS-TRANSFER-BLOCKED
+              GO TO UADF999
+           END-IF.
+
+      *
+      *    Enforce the overdraft limit on the FROM (debit) side - a
+      *    transfer is only allowed to take the available balance as
+      *    far down as the negative of the account's own overdraft
+      *    limit, the same as a teller would be stopped at the
+      *    counter.
+      *
+           COMPUTE WS-DIFFERENCE = HV-ACCOUNT-AVAIL-BAL - WS-XFER-AMT.
+
+           IF WS-DIFFERENCE < 0 AND
+              WS-DIFFERENCE < (HV-ACCOUNT-OVERDRAFT-LIM * -1)
+              MOVE 'N' TO COMM-SUCCESS
+              MOVE '5' TO COMM-FAIL-CODE
+
+              GO TO UADF999
+           END-IF.
+
       *
       *    If the SQLCODE is OK then update the row on ACCOUNT for
       *    the FROM account.
       *
            COMPUTE HV-ACCOUNT-AVAIL-BAL =
-           HV-ACCOUNT-AVAIL-BAL - COMM-AMT.
+           HV-ACCOUNT-AVAIL-BAL - WS-XFER-AMT.
 
            COMPUTE HV-ACCOUNT-ACTUAL-BAL =
-           HV-ACCOUNT-ACTUAL-BAL - COMM-AMT.
+           HV-ACCOUNT-ACTUAL-BAL - WS-XFER-AMT.
 
            EXEC SQL
               UPDATE ACCOUNT
@@ -1005,7 +1450,8 @@
               ACCOUNT_LAST_STATEMENT    = :HV-ACCOUNT-LAST-STMT,
               ACCOUNT_NEXT_STATEMENT    = :HV-ACCOUNT-NEXT-STMT,
               ACCOUNT_AVAILABLE_BALANCE = :HV-ACCOUNT-AVAIL-BAL,
-              ACCOUNT_ACTUAL_BALANCE    = :HV-ACCOUNT-ACTUAL-BAL
+              ACCOUNT_ACTUAL_BALANCE    = :HV-ACCOUNT-ACTUAL-BAL,
+              ACCOUNT_CURRENCY_CODE     = :HV-ACCOUNT-CURRENCY-CODE
               WHERE (ACCOUNT_SORTCODE       = :HV-ACCOUNT-SORTCODE AND
               ACCOUNT_NUMBER         = :HV-ACCOUNT-ACC-NO)
            END-EXEC.
@@ -1054,6 +1500,16 @@
            MOVE COMM-TACCNO TO DESIRED-ACC-NO.
            MOVE COMM-TSCODE TO DESIRED-SORT-CODE.
 
+      *
+      *    A target sort code that isn't our own belongs to another
+      *    bank - there is no local account to find, so route the
+      *    credit leg out for interbank settlement instead.
+      *
+           IF DESIRED-SORT-CODE NOT = WS-OWN-SORT-CODE
+              PERFORM WRITE-INTERBANK-SETTLEMENT
+              GO TO UADT999
+           END-IF.
+
            MOVE DESIRED-SORT-CODE TO HV-ACCOUNT-SORTCODE.
            MOVE DESIRED-ACC-NO TO HV-ACCOUNT-ACC-NO.
 
@@ -1069,7 +1525,8 @@
                 ACCOUNT_LAST_STATEMENT,
                 ACCOUNT_NEXT_STATEMENT,
                 ACCOUNT_AVAILABLE_BALANCE,
-                ACCOUNT_ACTUAL_BALANCE
+                ACCOUNT_ACTUAL_BALANCE,
+                ACCOUNT_CURRENCY_CODE
                 INTO  :HV-ACCOUNT-EYECATCHER,
                 :HV-ACCOUNT-CUST-NO,
                 :HV-ACCOUNT-SORTCODE,
@@ -1081,7 +1538,8 @@
                 :HV-ACCOUNT-LAST-STMT,
                 :HV-ACCOUNT-NEXT-STMT,
                 :HV-ACCOUNT-AVAIL-BAL,
-                :HV-ACCOUNT-ACTUAL-BAL
+                :HV-ACCOUNT-ACTUAL-BAL,
+                :HV-ACCOUNT-CURRENCY-CODE
                 FROM ACCOUNT
                 WHERE  (ACCOUNT_SORTCODE = :HV-ACCOUNT-SORTCODE AND
                 ACCOUNT_NUMBER = :HV-ACCOUNT-ACC-NO)
@@ -1352,15 +1810,30 @@
 
            END-IF.
 
+      *
+      *    The transfer may have been submitted in a currency other
+      *    than the one the TO account itself is held in. Work out
+      *    what the requested amount is worth in that account's own
+      *    currency before the balance is amended below, rejecting
+      *    the transfer if no conversion is possible.
+      *
+           PERFORM CHECK-CURRENCY-MATCH.
+
+           IF CURRENCY-IS-NOT-OK
+              MOVE 'N' TO COMM-SUCCESS
+              MOVE '8' TO COMM-FAIL-CODE
+
+              GO TO UADT999
+           END-IF.
 
       *
       *    If the SELECT was successful, then amend the account balances
       *    and UPDATE the row back onto the ACCOUNT table.
       *
            COMPUTE HV-ACCOUNT-AVAIL-BAL = HV-ACCOUNT-AVAIL-BAL +
-                   COMM-AMT.
+                   WS-XFER-AMT.
            COMPUTE HV-ACCOUNT-ACTUAL-BAL = HV-ACCOUNT-ACTUAL-BAL +
-                   COMM-AMT.
+                   WS-XFER-AMT.
 
            EXEC SQL
                 UPDATE ACCOUNT
@@ -1375,7 +1848,8 @@
                 ACCOUNT_LAST_STATEMENT    = :HV-ACCOUNT-LAST-STMT,
                 ACCOUNT_NEXT_STATEMENT    = :HV-ACCOUNT-NEXT-STMT,
                 ACCOUNT_AVAILABLE_BALANCE = :HV-ACCOUNT-AVAIL-BAL,
-                ACCOUNT_ACTUAL_BALANCE    = :HV-ACCOUNT-ACTUAL-BAL
+                ACCOUNT_ACTUAL_BALANCE    = :HV-ACCOUNT-ACTUAL-BAL,
+                ACCOUNT_CURRENCY_CODE     = :HV-ACCOUNT-CURRENCY-CODE
                 WHERE (ACCOUNT_SORTCODE   = :HV-ACCOUNT-SORTCODE AND
                 ACCOUNT_NUMBER         = :HV-ACCOUNT-ACC-NO)
            END-EXEC.
@@ -1563,14 +2037,85 @@
            EXIT.
 
 
+      *----------------------------------------------------------------
+      * Work out what COMM-AMT, which was submitted in
+      * COMM-CURRENCY-CODE, is worth in the account currently held in
+      * HOST-ACCOUNT-ROW, leaving the result in WS-XFER-AMT. Called
+      * once for the FROM account and once for the TO account, since
+      * HOST-ACCOUNT-ROW is populated and consumed sequentially for
+      * each leg of the transfer. A blank COMM-CURRENCY-CODE, or one
+      * that already matches the account, needs no conversion at all,
+      * so every caller that predates multi-currency support passes
+      * through unchanged. A mismatched currency is looked up in the
+      * XRATE exchange-rate table; if no rate is on file the transfer
+      * is rejected rather than guessed at.
+      *----------------------------------------------------------------
+       CHECK-CURRENCY-MATCH SECTION.
+       CCM010.
+           MOVE 'Y' TO WS-CURRENCY-OK.
+
+           IF COMM-CURRENCY-CODE = SPACES OR
+              COMM-CURRENCY-CODE = HV-ACCOUNT-CURRENCY-CODE
+
+              MOVE COMM-AMT TO WS-XFER-AMT
+
+           ELSE
+              INITIALIZE HOST-XRATE-ROW
+
+              EXEC SQL
+                 SELECT XRATE_RATE
+                 INTO  :HV-XRATE-RATE
+                 FROM XRATE
+                 WHERE (XRATE_FROM_CCY = :COMM-CURRENCY-CODE AND
+                        XRATE_TO_CCY = :HV-ACCOUNT-CURRENCY-CODE)
+              END-EXEC
+
+              IF SQLCODE = 0
+                 COMPUTE WS-XFER-AMT = COMM-AMT * HV-XRATE-RATE
+              ELSE
+                 MOVE 'N' TO WS-CURRENCY-OK
+              END-IF
+           END-IF.
+
+       CCM999.
+           EXIT.
+
+
        WRITE-TO-PROCTRAN SECTION.
        WTP010.
 
            PERFORM WRITE-TO-PROCTRAN-DB2.
+           PERFORM LOG-OPERATOR-ACTIVITY.
        WTP999.
            EXIT.
 
 
+      *----------------------------------------------------------------
+      * Record which signed-on operator posted this transfer, and
+      * which shift they were working, alongside the PROCTRAN row just
+      * written. OPERLOG is a best-effort audit write - a failure is
+      * logged but does not stop the transfer that has already
+      * completed.
+      *----------------------------------------------------------------
+       LOG-OPERATOR-ACTIVITY SECTION.
+       LOA010.
+           INITIALIZE OPERLOG-REC.
+           MOVE HV-PROCTRAN-SORT-CODE  TO OPERLOG-SORTCODE.
+           MOVE HV-PROCTRAN-ACC-NUMBER TO OPERLOG-ACC-NUMBER.
+           MOVE HV-PROCTRAN-TYPE       TO OPERLOG-TRAN-CODE.
+
+           EXEC CICS LINK PROGRAM(WS-OPERLOG-PGM)
+                      COMMAREA(OPERLOG-REC)
+           END-EXEC.
+
+           IF NOT OPERLOG-LOG-SUCCESS
+              DISPLAY 'XFRFUN UNABLE TO LOG OPERATOR ACTIVITY'
+                 ' FAIL-CODE=' OPERLOG-FAIL-CODE
+           END-IF.
+       LOA999.
+           EXIT.
+
+
        WRITE-TO-PROCTRAN-DB2 SECTION.
        WTPD010.
       *
@@ -1607,7 +2152,7 @@
 
            MOVE PROC-TRAN-TYPE IN PROCTRAN-AREA TO HV-PROCTRAN-TYPE.
 
-           MOVE COMM-AMT TO HV-PROCTRAN-AMOUNT.
+           MOVE WS-XFER-AMT TO HV-PROCTRAN-AMOUNT.
 
            SET PROC-TRAN-DESC-XFR-FLAG IN PROCTRAN-AREA TO TRUE.
            MOVE COMM-TSCODE
