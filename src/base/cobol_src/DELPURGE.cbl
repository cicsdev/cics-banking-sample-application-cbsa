@@ -0,0 +1,327 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+       CBL SQL
+
+      ******************************************************************
+      *                                                                *
+      * Title: DELPURGE                                                *
+      *                                                                *
+      * Description: Batch program that sweeps DELACCT and DELCUST -   *
+      *              the account and customer soft-delete archives      *
+      *              DELACC and DELCUS write to, and DELRSTR can put     *
+      *              a row back from during its recovery window (see      *
+      *              each program's own header) - for every row still      *
+      *              'P'ending whose PURGE_DATE has now passed, and        *
+      *              physically removes it. This is the final,             *
+      *              irreversible step; a row DELRSTR has already           *
+      *              marked 'R'estored is left alone forever, since it       *
+      *              is kept as a permanent record that the deletion was     *
+      *              undone, not as a pending deletion awaiting purge.        *
+      *                                                                 *
+      * Input: parm='yyyymmdd' the run date (defaults to today if       *
+      *        omitted). A row is purged once its own PURGE_DATE - set   *
+      *        when DELACC/DELCUS archived it, using the per-sort-code    *
+      *        retention window GETCTRL keeps in CONTROL - is not after     *
+      *        the run date.                                                *
+      *                                                                 *
+      * Output: Sequential report DELPURG1.                              *
+      *                                                                 *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELPURGE.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+       OBJECT-COMPUTER. MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEL-REPORT
+                  ASSIGN TO DELPURG1
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEL-REPORT.
+       01  DEL-REPORT-LINE                   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 FILLER PIC X(24) VALUE 'Copyright IBM Corp. 2023'.
+
+           EXEC SQL INCLUDE DELACCT END-EXEC.
+           EXEC SQL INCLUDE DELCUST END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 HV-RUN-DATE                        PIC X(10).
+
+       01 HV-DELACCT-SORTCODE                PIC X(6).
+       01 HV-DELACCT-ACC-NO                  PIC X(8).
+
+       01 HV-DELCUST-SORTCODE                PIC X(6).
+       01 HV-DELCUST-NUMBER                  PIC X(10).
+
+       01 WS-RUN-DATE-X                      PIC X(8).
+       01 WS-RUN-DATE-NUM REDEFINES WS-RUN-DATE-X PIC 9(8).
+       01 WS-RUN-DATE-GRP REDEFINES WS-RUN-DATE-X.
+          03 WS-RUN-DATE-YYYY                PIC 9(4).
+          03 WS-RUN-DATE-MM                  PIC 99.
+          03 WS-RUN-DATE-DD                  PIC 99.
+
+       01 WS-TODAY                           PIC 9(8).
+
+       01 WS-EOF-SW                          PIC X VALUE 'N'.
+          88 WS-EOF                         VALUE 'Y'.
+
+       01 WS-ACCOUNTS-SCANNED                PIC 9(8) VALUE 0.
+       01 WS-ACCOUNTS-PURGED                 PIC 9(8) VALUE 0.
+       01 WS-CUSTOMERS-SCANNED               PIC 9(8) VALUE 0.
+       01 WS-CUSTOMERS-PURGED                PIC 9(8) VALUE 0.
+
+       01 WS-PRINT-SQLCODE                   PIC ----9.
+
+       LINKAGE SECTION.
+       01 PARM-BUFFER.
+           05 PARM-LENGTH                    PIC 9(4) BINARY.
+           05 PARM                           PIC X(256).
+
+       PROCEDURE DIVISION USING PARM-BUFFER.
+       PREMIERE SECTION.
+       A010.
+           OPEN OUTPUT DEL-REPORT.
+
+           PERFORM GET-RUN-PARMS.
+
+           MOVE SPACES TO DEL-REPORT-LINE
+           STRING 'SOFT-DELETE ARCHIVE PURGE - RUN DATE ' DELIMITED
+                  BY SIZE
+               HV-RUN-DATE DELIMITED BY SIZE
+               INTO DEL-REPORT-LINE
+           END-STRING
+           WRITE DEL-REPORT-LINE.
+
+           PERFORM PURGE-DELACCT.
+           PERFORM PURGE-DELCUST.
+
+           MOVE SPACES TO DEL-REPORT-LINE
+           STRING 'ACCOUNTS SCANNED=' DELIMITED BY SIZE
+               WS-ACCOUNTS-SCANNED DELIMITED BY SIZE
+               ' ACCOUNTS PURGED=' DELIMITED BY SIZE
+               WS-ACCOUNTS-PURGED DELIMITED BY SIZE
+               INTO DEL-REPORT-LINE
+           END-STRING
+           WRITE DEL-REPORT-LINE.
+
+           MOVE SPACES TO DEL-REPORT-LINE
+           STRING 'CUSTOMERS SCANNED=' DELIMITED BY SIZE
+               WS-CUSTOMERS-SCANNED DELIMITED BY SIZE
+               ' CUSTOMERS PURGED=' DELIMITED BY SIZE
+               WS-CUSTOMERS-PURGED DELIMITED BY SIZE
+               INTO DEL-REPORT-LINE
+           END-STRING
+           WRITE DEL-REPORT-LINE.
+
+           CLOSE DEL-REPORT.
+
+           MOVE 0 TO RETURN-CODE.
+
+           GOBACK.
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       GET-RUN-PARMS SECTION.
+       GRP010.
+           MOVE SPACES TO WS-RUN-DATE-X.
+
+           IF PARM-LENGTH > 0
+              MOVE PARM(1:8) TO WS-RUN-DATE-X
+           END-IF.
+
+           IF WS-RUN-DATE-X = SPACES OR WS-RUN-DATE-X = LOW-VALUES
+              ACCEPT WS-TODAY FROM DATE YYYYMMDD
+              MOVE WS-TODAY TO WS-RUN-DATE-X
+           END-IF.
+
+           MOVE WS-RUN-DATE-YYYY TO HV-RUN-DATE(1:4).
+           MOVE '-'              TO HV-RUN-DATE(5:1).
+           MOVE WS-RUN-DATE-MM   TO HV-RUN-DATE(6:2).
+           MOVE '-'              TO HV-RUN-DATE(8:1).
+           MOVE WS-RUN-DATE-DD   TO HV-RUN-DATE(9:2).
+       GRP999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Every DELACCT row still pending whose recovery window has
+      * gone by (PURGE_DATE not after the run date) is removed for
+      * good.
+      *----------------------------------------------------------------
+       PURGE-DELACCT SECTION.
+       PDA010.
+           EXEC SQL
+              DECLARE DELACCT_CSR CURSOR FOR
+                 SELECT DELACCT_SORTCODE, DELACCT_NUMBER
+                 FROM DELACCT
+                 WHERE DELACCT_STATUS = 'P'
+                   AND DELACCT_PURGE_DATE <= :HV-RUN-DATE
+                 ORDER BY DELACCT_SORTCODE, DELACCT_NUMBER
+           END-EXEC.
+
+           EXEC SQL OPEN DELACCT_CSR END-EXEC.
+
+           MOVE 'N' TO WS-EOF-SW.
+
+           PERFORM PDA-FETCH-NEXT.
+
+           PERFORM UNTIL WS-EOF
+              PERFORM PDA-PURGE-ONE-ACCOUNT
+              PERFORM PDA-FETCH-NEXT
+           END-PERFORM.
+
+           EXEC SQL CLOSE DELACCT_CSR END-EXEC.
+       PDA999.
+           EXIT.
+
+       PDA-FETCH-NEXT SECTION.
+       PDAF010.
+           ADD 1 TO WS-ACCOUNTS-SCANNED.
+
+           EXEC SQL
+              FETCH DELACCT_CSR
+              INTO :HV-DELACCT-SORTCODE, :HV-DELACCT-ACC-NO
+           END-EXEC.
+
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-EOF-SW
+              SUBTRACT 1 FROM WS-ACCOUNTS-SCANNED
+           END-IF.
+       PDAF999.
+           EXIT.
+
+       PDA-PURGE-ONE-ACCOUNT SECTION.
+       PDAP010.
+           EXEC SQL
+              DELETE FROM DELACCT
+              WHERE DELACCT_SORTCODE = :HV-DELACCT-SORTCODE
+                AND DELACCT_NUMBER = :HV-DELACCT-ACC-NO
+                AND DELACCT_STATUS = 'P'
+           END-EXEC.
+
+           IF SQLCODE = 0
+              ADD 1 TO WS-ACCOUNTS-PURGED
+
+              MOVE SPACES TO DEL-REPORT-LINE
+              STRING 'PURGED ACCOUNT SORTCODE=' DELIMITED BY SIZE
+                  HV-DELACCT-SORTCODE DELIMITED BY SIZE
+                  ' NUMBER=' DELIMITED BY SIZE
+                  HV-DELACCT-ACC-NO DELIMITED BY SIZE
+                  INTO DEL-REPORT-LINE
+              END-STRING
+              WRITE DEL-REPORT-LINE
+           ELSE
+              MOVE SQLCODE TO WS-PRINT-SQLCODE
+
+              MOVE SPACES TO DEL-REPORT-LINE
+              STRING 'UNABLE TO PURGE ACCOUNT SORTCODE='
+                  DELIMITED BY SIZE
+                  HV-DELACCT-SORTCODE DELIMITED BY SIZE
+                  ' NUMBER=' DELIMITED BY SIZE
+                  HV-DELACCT-ACC-NO DELIMITED BY SIZE
+                  ' SQLCODE=' DELIMITED BY SIZE
+                  WS-PRINT-SQLCODE DELIMITED BY SIZE
+                  INTO DEL-REPORT-LINE
+              END-STRING
+              WRITE DEL-REPORT-LINE
+           END-IF.
+       PDAP999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Every DELCUST row still pending whose recovery window has
+      * gone by (PURGE_DATE not after the run date) is removed for
+      * good.
+      *----------------------------------------------------------------
+       PURGE-DELCUST SECTION.
+       PDC010.
+           EXEC SQL
+              DECLARE DELCUST_CSR CURSOR FOR
+                 SELECT DELCUST_SORTCODE, DELCUST_NUMBER
+                 FROM DELCUST
+                 WHERE DELCUST_STATUS = 'P'
+                   AND DELCUST_PURGE_DATE <= :HV-RUN-DATE
+                 ORDER BY DELCUST_SORTCODE, DELCUST_NUMBER
+           END-EXEC.
+
+           EXEC SQL OPEN DELCUST_CSR END-EXEC.
+
+           MOVE 'N' TO WS-EOF-SW.
+
+           PERFORM PDC-FETCH-NEXT.
+
+           PERFORM UNTIL WS-EOF
+              PERFORM PDC-PURGE-ONE-CUSTOMER
+              PERFORM PDC-FETCH-NEXT
+           END-PERFORM.
+
+           EXEC SQL CLOSE DELCUST_CSR END-EXEC.
+       PDC999.
+           EXIT.
+
+       PDC-FETCH-NEXT SECTION.
+       PDCF010.
+           ADD 1 TO WS-CUSTOMERS-SCANNED.
+
+           EXEC SQL
+              FETCH DELCUST_CSR
+              INTO :HV-DELCUST-SORTCODE, :HV-DELCUST-NUMBER
+           END-EXEC.
+
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-EOF-SW
+              SUBTRACT 1 FROM WS-CUSTOMERS-SCANNED
+           END-IF.
+       PDCF999.
+           EXIT.
+
+       PDC-PURGE-ONE-CUSTOMER SECTION.
+       PDCP010.
+           EXEC SQL
+              DELETE FROM DELCUST
+              WHERE DELCUST_SORTCODE = :HV-DELCUST-SORTCODE
+                AND DELCUST_NUMBER = :HV-DELCUST-NUMBER
+                AND DELCUST_STATUS = 'P'
+           END-EXEC.
+
+           IF SQLCODE = 0
+              ADD 1 TO WS-CUSTOMERS-PURGED
+
+              MOVE SPACES TO DEL-REPORT-LINE
+              STRING 'PURGED CUSTOMER SORTCODE=' DELIMITED BY SIZE
+                  HV-DELCUST-SORTCODE DELIMITED BY SIZE
+                  ' NUMBER=' DELIMITED BY SIZE
+                  HV-DELCUST-NUMBER DELIMITED BY SIZE
+                  INTO DEL-REPORT-LINE
+              END-STRING
+              WRITE DEL-REPORT-LINE
+           ELSE
+              MOVE SQLCODE TO WS-PRINT-SQLCODE
+
+              MOVE SPACES TO DEL-REPORT-LINE
+              STRING 'UNABLE TO PURGE CUSTOMER SORTCODE='
+                  DELIMITED BY SIZE
+                  HV-DELCUST-SORTCODE DELIMITED BY SIZE
+                  ' NUMBER=' DELIMITED BY SIZE
+                  HV-DELCUST-NUMBER DELIMITED BY SIZE
+                  ' SQLCODE=' DELIMITED BY SIZE
+                  WS-PRINT-SQLCODE DELIMITED BY SIZE
+                  INTO DEL-REPORT-LINE
+              END-STRING
+              WRITE DEL-REPORT-LINE
+           END-IF.
+       PDCP999.
+           EXIT.
