@@ -109,9 +109,13 @@
           03 PARMS-SUBPGM-DEL-PCB1     POINTER.
           03 PARMS-SUBPGM-DEL-PCB2     POINTER.
           03 PARMS-SUBPGM-DEL-PCB3     POINTER.
+          03 PARMS-SUBPGM-DEL-CONFIRM  PIC X.
 
        COPY INQACC.
 
+       01 WS-PENDING-CONFIRM-SW        PIC X VALUE 'N'.
+          88 WS-PENDING-CONFIRM            VALUE 'Y'.
+
        01 WS-COMM-AREA.
           03 WS-COMM-EYE               PIC X(4).
           03 WS-COMM-CUSTNO            PIC X(10).
@@ -294,7 +298,9 @@
                  MOVE INQACC-ACTUAL-BAL   TO WS-COMM-ACTUAL-BAL
                  MOVE INQACC-SUCCESS      TO WS-COMM-SUCCESS
               ELSE
-                 INITIALIZE WS-COMM-AREA
+                 IF NOT WS-PENDING-CONFIRM
+                    INITIALIZE WS-COMM-AREA
+                 END-IF
               END-IF
 
            END-IF.
@@ -716,6 +722,18 @@
            SET PARMS-SUBPGM-DEL-PCB2 TO NULL.
            SET PARMS-SUBPGM-DEL-PCB3 TO NULL.
 
+      *
+      *    An earlier press of <PF5> may already have been told by
+      *    DELACC that this account has had recent activity - if so,
+      *    COMM-DEL-FAIL-CD was carried forward on the last RETURN
+      *    and this press is the user confirming the delete anyway.
+      *
+           IF COMM-DEL-FAIL-CD = '4'
+              MOVE 'Y' TO PARMS-SUBPGM-DEL-CONFIRM
+           ELSE
+              MOVE SPACE TO PARMS-SUBPGM-DEL-CONFIRM
+           END-IF.
+
            EXEC CICS LINK
               PROGRAM('DELACC')
               COMMAREA(PARMS-SUBPGM)
@@ -773,6 +791,23 @@
               GO TO DAD999
            END-IF.
 
+           IF PARMS-SUBPGM-DEL-SUCCESS = 'N' AND
+           PARMS-SUBPGM-DEL-FAIL-CD = '4'
+              MOVE SPACES TO MESSAGEO
+              STRING 'This account has had recent activity.'
+                 DELIMITED BY SIZE,
+                 ' Press <PF5> again to confirm deletion.'
+                 DELIMITED BY SIZE
+                 INTO MESSAGEO
+              MOVE 'N' TO VALID-DATA-SW
+              MOVE PARMS-SUBPGM-SCODE   TO SORTCO
+              MOVE PARMS-SUBPGM-SCODE   TO WS-COMM-SCODE
+              MOVE PARMS-SUBPGM-ACCNO   TO WS-COMM-ACCNO
+              MOVE '4'                 TO WS-COMM-DEL-FAIL-CD
+              SET WS-PENDING-CONFIRM TO TRUE
+              GO TO DAD999
+           END-IF.
+
            IF PARMS-SUBPGM-DEL-SUCCESS = 'N'
               MOVE SPACES TO MESSAGEO
               STRING 'Sorry, but a delete error occurred.'
