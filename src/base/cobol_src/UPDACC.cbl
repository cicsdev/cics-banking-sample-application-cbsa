@@ -73,6 +73,16 @@
           03 HV-ACCOUNT-AVAIL-BAL       PIC S9(10)V99 COMP-3.
           03 HV-ACCOUNT-ACTUAL-BAL      PIC S9(10)V99 COMP-3.
 
+      * The values as they stood on our own SELECT, kept aside so the
+      * UPDATE below can be made conditional on nobody else having
+      * changed the row in the meantime.
+       01 HOST-ACCOUNT-ROW-AS-READ.
+          03 HV-ACCOUNT-OLD-ACC-TYPE    PIC X(8).
+          03 HV-ACCOUNT-OLD-INT-RATE    PIC S9(4)V99 COMP-3.
+          03 HV-ACCOUNT-OLD-OVERDRAFT-LIM PIC S9(9) COMP.
+          03 HV-ACCOUNT-OLD-AVAIL-BAL   PIC S9(10)V99 COMP-3.
+          03 HV-ACCOUNT-OLD-ACTUAL-BAL  PIC S9(10)V99 COMP-3.
+
 
       * Pull in the SQL COMMAREA
         EXEC SQL
@@ -150,6 +160,18 @@
        01 ABNDINFO-REC.
            COPY ABNDINFO.
 
+      * Per-account-type overdraft/interest-rate ceilings, kept in
+      * CONTROL via GETCTRL the way VALRULE keeps its own bank-wide
+      * policy thresholds there.
+       01 GETCTRL-COMMAREA.
+           COPY GETCTRL.
+
+       01 WS-CEILING-NAME                PIC X(32).
+       01 WS-ACC-TYPE-TRIMMED            PIC X(8).
+       01 WS-MAX-OVERDRAFT               PIC S9(9) COMP.
+       01 WS-MAX-INT-RATE-BP             PIC S9(9) COMP.
+       01 WS-MAX-INT-RATE                PIC S9(4)V99.
+
        LINKAGE SECTION.
        01 DFHCOMMAREA.
            COPY UPDACC.
@@ -225,6 +247,7 @@
            IF SQLCODE NOT = 0
 
               MOVE 'N' TO COMM-SUCCESS
+              MOVE '1' TO COMM-FAIL-CODE
               MOVE SQLCODE TO SQLCODE-DISPLAY
               DISPLAY 'ERROR: UPDACC returned ' SQLCODE-DISPLAY
               ' on SELECT'
@@ -232,6 +255,17 @@
 
            END-IF.
 
+      *
+      *    Keep the values as we have just read them, so the UPDATE
+      *    below can detect whether another transaction has changed
+      *    this account since our own SELECT.
+      *
+           MOVE HV-ACCOUNT-ACC-TYPE      TO HV-ACCOUNT-OLD-ACC-TYPE.
+           MOVE HV-ACCOUNT-INT-RATE      TO HV-ACCOUNT-OLD-INT-RATE.
+           MOVE HV-ACCOUNT-OVERDRAFT-LIM TO HV-ACCOUNT-OLD-OVERDRAFT-LIM.
+           MOVE HV-ACCOUNT-AVAIL-BAL     TO HV-ACCOUNT-OLD-AVAIL-BAL.
+           MOVE HV-ACCOUNT-ACTUAL-BAL    TO HV-ACCOUNT-OLD-ACTUAL-BAL.
+
       *
       *    If the RESP CODE was OK then update the record
       *
@@ -266,6 +300,7 @@
 
            IF (COMM-ACC-TYPE = SPACES OR COMM-ACC-TYPE(1:1) = ' ')
               MOVE 'N' TO COMM-SUCCESS
+              MOVE '2' TO COMM-FAIL-CODE
               DISPLAY 'ERROR: UPDACC has invalid account-type'
               GO TO UAD999
 
@@ -275,20 +310,58 @@
            MOVE COMM-OVERDRAFT TO HV-ACCOUNT-OVERDRAFT-LIM.
            MOVE COMM-INT-RATE  TO HV-ACCOUNT-INT-RATE.
 
+           PERFORM CHECK-CEILINGS.
+
+           IF COMM-FAIL-CODE NOT = SPACE
+              GO TO UAD999
+           END-IF.
+
+      *
+      *    The WHERE clause is qualified on the values we read the
+      *    account with, not just its key, so that if another
+      *    transaction has already updated this account since our own
+      *    SELECT the UPDATE matches no rows instead of overwriting
+      *    that other change - SQLCODE +100 then tells us we lost the
+      *    race rather than that DB2 itself rejected the UPDATE.
+      *
            EXEC SQL
               UPDATE ACCOUNT
               SET ACCOUNT_TYPE = :HV-ACCOUNT-ACC-TYPE,
                   ACCOUNT_INTEREST_RATE = :HV-ACCOUNT-INT-RATE,
                   ACCOUNT_OVERDRAFT_LIMIT = :HV-ACCOUNT-OVERDRAFT-LIM
               WHERE (ACCOUNT_SORTCODE = :HV-ACCOUNT-SORTCODE AND
-                     ACCOUNT_NUMBER = :HV-ACCOUNT-ACC-NO)
+                     ACCOUNT_NUMBER = :HV-ACCOUNT-ACC-NO AND
+                     ACCOUNT_TYPE = :HV-ACCOUNT-OLD-ACC-TYPE AND
+                     ACCOUNT_INTEREST_RATE = :HV-ACCOUNT-OLD-INT-RATE AND
+                     ACCOUNT_OVERDRAFT_LIMIT =
+                        :HV-ACCOUNT-OLD-OVERDRAFT-LIM AND
+                     ACCOUNT_AVAILABLE_BALANCE =
+                        :HV-ACCOUNT-OLD-AVAIL-BAL AND
+                     ACCOUNT_ACTUAL_BALANCE =
+                        :HV-ACCOUNT-OLD-ACTUAL-BAL)
            END-EXEC.
 
+      *
+      *    SQLCODE +100 on an UPDATE means no row matched the WHERE
+      *    clause - since the key alone matched on our SELECT a moment
+      *    ago, the account itself must have been changed by someone
+      *    else in between. Report that as a conflict rather than the
+      *    generic DB2-error case below.
+      *
+           IF SQLCODE = 100
+              MOVE 'N' TO COMM-SUCCESS
+              MOVE '3' TO COMM-FAIL-CODE
+              DISPLAY 'ERROR: UPDACC detected a concurrent update '
+                 'on account ' HV-ACCOUNT-ACC-NO
+              GO TO UAD999
+           END-IF.
+
       *
       *    If the SQLCODE was NOT OK then we need to mark it as failed
       *
            IF SQLCODE NOT = 0
               MOVE 'N' TO COMM-SUCCESS
+              MOVE '4' TO COMM-FAIL-CODE
               MOVE SQLCODE TO SQLCODE-DISPLAY
               DISPLAY 'ERROR: UPDACC returned ' SQLCODE-DISPLAY
               ' on UPDATE'
@@ -325,6 +398,7 @@
            MOVE HV-ACCOUNT-ACTUAL-BAL TO COMM-ACTUAL-BAL.
 
            MOVE 'Y' TO COMM-SUCCESS.
+           MOVE SPACE TO COMM-FAIL-CODE.
 
        UAD999.
            EXIT.
@@ -378,6 +452,75 @@
       *    EXIT.
 
 
+      *----------------------------------------------------------------
+      * Each account type has its own ceiling on the overdraft limit
+      * and interest rate that an update may set, kept in CONTROL
+      * under a name built from the account type so each type can be
+      * configured independently; a type with no ceiling configured
+      * yet gets a sensible built-in default rather than being
+      * rejected outright.
+      *----------------------------------------------------------------
+       CHECK-CEILINGS SECTION.
+       CC010.
+           MOVE SPACE TO COMM-FAIL-CODE.
+           MOVE HV-ACCOUNT-ACC-TYPE TO WS-ACC-TYPE-TRIMMED.
+
+           MOVE SPACES TO WS-CEILING-NAME.
+           STRING 'UPDACC-MAXOD-' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ACC-TYPE-TRIMMED) DELIMITED BY SIZE
+                  INTO WS-CEILING-NAME
+           END-STRING.
+
+           INITIALIZE GETCTRL-COMMAREA.
+           MOVE 'G' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           MOVE WS-CEILING-NAME TO GETCTRL-NAME OF GETCTRL-COMMAREA.
+           MOVE 5000 TO GETCTRL-DEFAULT-NUM OF GETCTRL-COMMAREA.
+
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+
+           MOVE GETCTRL-VALUE-NUM OF GETCTRL-COMMAREA TO
+              WS-MAX-OVERDRAFT.
+
+           IF HV-ACCOUNT-OVERDRAFT-LIM > WS-MAX-OVERDRAFT
+              MOVE 'N' TO COMM-SUCCESS
+              MOVE '5' TO COMM-FAIL-CODE
+              DISPLAY 'ERROR: UPDACC overdraft limit exceeds ceiling '
+                 'for account type ' WS-ACC-TYPE-TRIMMED
+              GO TO CC999
+           END-IF.
+
+           MOVE SPACES TO WS-CEILING-NAME.
+           STRING 'UPDACC-MAXINT-' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ACC-TYPE-TRIMMED) DELIMITED BY SIZE
+                  INTO WS-CEILING-NAME
+           END-STRING.
+
+           INITIALIZE GETCTRL-COMMAREA.
+           MOVE 'G' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           MOVE WS-CEILING-NAME TO GETCTRL-NAME OF GETCTRL-COMMAREA.
+      *    Default ceiling of 15.00%, expressed as whole hundredths of
+      *    a percent since GETCTRL-VALUE-NUM only holds a whole number.
+           MOVE 1500 TO GETCTRL-DEFAULT-NUM OF GETCTRL-COMMAREA.
+
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+
+           MOVE GETCTRL-VALUE-NUM OF GETCTRL-COMMAREA TO
+              WS-MAX-INT-RATE-BP.
+           COMPUTE WS-MAX-INT-RATE = WS-MAX-INT-RATE-BP / 100.
+
+           IF HV-ACCOUNT-INT-RATE > WS-MAX-INT-RATE
+              MOVE 'N' TO COMM-SUCCESS
+              MOVE '6' TO COMM-FAIL-CODE
+              DISPLAY 'ERROR: UPDACC interest rate exceeds ceiling '
+                 'for account type ' WS-ACC-TYPE-TRIMMED
+           END-IF.
+       CC999.
+           EXIT.
+
        GET-ME-OUT-OF-HERE SECTION.
        GMOOH010.
 
