@@ -0,0 +1,204 @@
+       CBL CICS('SP,EDF')
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      * This program takes a (possibly partial) customer family name
+      * as input and returns a commarea containing every CUSTOMER
+      * record on file whose family name starts with it, up to
+      * INQCUSN-MAX-MATCHES at a time, by browsing the CUSTNAME
+      * alternate index path onto the CUSTOMER VSAM file instead of
+      * the base CUSTOMER path INQCUST uses, which is keyed on sort
+      * code and customer number and so is no use to a teller who
+      * does not already have the customer number to hand.
+      *
+      * What gets returned is INQCUSN-INQ-SUCCESS = 'Y' and
+      * INQCUSN-MATCH-COUNT customers (zero is a valid, successful
+      * result - it just means nobody on file matches) unless
+      * something went wrong with the browse itself, in which case
+      * INQCUSN-INQ-SUCCESS is set to 'N' and INQCUSN-INQ-FAIL-CD
+      * explains why.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INQCUSN.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-CICS-WORK-AREA.
+          03 WS-CICS-RESP              PIC S9(8) COMP.
+          03 WS-CICS-RESP2             PIC S9(8) COMP.
+
+       01 OUTPUT-DATA.
+           COPY CUSTOMER.
+
+       01 CUSTOMER-NAME-KY              PIC X(20).
+
+       01 WS-SEARCH-NAME-REV            PIC X(20).
+       01 WS-SEARCH-NAME-LEN            PIC 9(4) COMP VALUE 20.
+       01 WS-TRAILING-SPACES            PIC 9(4) COMP VALUE 0.
+
+       01 WS-READING-SW                 PIC X VALUE 'N'.
+          88 WS-STILL-READING           VALUE 'Y'.
+
+       01 WS-BROWSE-OPEN-SW             PIC X VALUE 'N'.
+          88 WS-BROWSE-OPEN             VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY INQCUSN.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       P010.
+           MOVE 'N' TO INQCUSN-INQ-SUCCESS.
+           MOVE '0' TO INQCUSN-INQ-FAIL-CD.
+           MOVE 0   TO INQCUSN-MATCH-COUNT.
+           MOVE 'N' TO INQCUSN-MORE-MATCHES-SW.
+
+           PERFORM GET-SEARCH-NAME-LENGTH.
+
+           PERFORM BROWSE-CUSTOMERS-BY-NAME.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       P999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * INQCUSN-SEARCH-NAME is matched as a generic key, so only its
+      * significant (non-trailing-space) length is used to decide
+      * when a returned record has stopped matching. FUNCTION REVERSE
+      * plus a leading-spaces tally is the same trim idiom BNK1TFN
+      * already uses to work out a field's significant length.
+      *----------------------------------------------------------------
+       GET-SEARCH-NAME-LENGTH SECTION.
+       GSNL010.
+           MOVE FUNCTION REVERSE(INQCUSN-SEARCH-NAME)
+              TO WS-SEARCH-NAME-REV.
+
+           MOVE 0 TO WS-TRAILING-SPACES.
+
+           INSPECT WS-SEARCH-NAME-REV
+              TALLYING WS-TRAILING-SPACES FOR LEADING SPACES.
+
+           COMPUTE WS-SEARCH-NAME-LEN = 20 - WS-TRAILING-SPACES.
+
+           IF WS-SEARCH-NAME-LEN = 0
+              MOVE 20 TO WS-SEARCH-NAME-LEN
+           END-IF.
+       GSNL999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Browse the CUSTNAME alternate index path forward from the
+      * first family name not less than the search name, collecting
+      * matches until the family name no longer matches, the file
+      * ends, or INQCUSN-MAX-MATCHES customers have been collected.
+      *----------------------------------------------------------------
+       BROWSE-CUSTOMERS-BY-NAME SECTION.
+       BCBN010.
+           MOVE SPACES TO CUSTOMER-NAME-KY.
+           MOVE INQCUSN-SEARCH-NAME(1:WS-SEARCH-NAME-LEN)
+              TO CUSTOMER-NAME-KY(1:WS-SEARCH-NAME-LEN).
+
+           EXEC CICS STARTBR FILE('CUSTNAME')
+                RIDFLD(CUSTOMER-NAME-KY)
+                KEYLENGTH(WS-SEARCH-NAME-LEN)
+                GENERIC
+                GTEQ
+                RESP(WS-CICS-RESP)
+                RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+           IF WS-CICS-RESP = DFHRESP(NOTFND)
+              MOVE 'Y' TO INQCUSN-INQ-SUCCESS
+              GO TO BCBN999
+           END-IF.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 'N' TO INQCUSN-INQ-SUCCESS
+              MOVE '9' TO INQCUSN-INQ-FAIL-CD
+              GO TO BCBN999
+           END-IF.
+
+           MOVE 'Y' TO WS-BROWSE-OPEN-SW.
+           MOVE 'Y' TO WS-READING-SW.
+
+           PERFORM BCBN-READ-NEXT.
+
+           PERFORM UNTIL NOT WS-STILL-READING
+                          OR INQCUSN-MATCH-COUNT = 10
+              PERFORM BCBN-STORE-ONE-MATCH
+              PERFORM BCBN-READ-NEXT
+           END-PERFORM.
+
+           IF WS-STILL-READING
+              MOVE 'Y' TO INQCUSN-MORE-MATCHES-SW
+           END-IF.
+
+           PERFORM BCBN-END-BROWSE.
+
+           MOVE 'Y' TO INQCUSN-INQ-SUCCESS.
+       BCBN999.
+           EXIT.
+
+       BCBN-READ-NEXT SECTION.
+       BCBNR010.
+           EXEC CICS READNEXT FILE('CUSTNAME')
+                RIDFLD(CUSTOMER-NAME-KY)
+                INTO(OUTPUT-DATA)
+                RESP(WS-CICS-RESP)
+                RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 'N' TO WS-READING-SW
+              GO TO BCBNR999
+           END-IF.
+
+           IF CUSTOMER-FAMILY-NAME OF OUTPUT-DATA (1:WS-SEARCH-NAME-LEN)
+              NOT = INQCUSN-SEARCH-NAME(1:WS-SEARCH-NAME-LEN)
+              MOVE 'N' TO WS-READING-SW
+           END-IF.
+       BCBNR999.
+           EXIT.
+
+       BCBN-STORE-ONE-MATCH SECTION.
+       BCBNS010.
+           ADD 1 TO INQCUSN-MATCH-COUNT.
+
+           MOVE CUSTOMER-NUMBER OF OUTPUT-DATA
+              TO INQCUSN-CUSTNO(INQCUSN-MATCH-COUNT).
+           MOVE CUSTOMER-NAME OF OUTPUT-DATA
+              TO INQCUSN-NAME(INQCUSN-MATCH-COUNT).
+       BCBNS999.
+           EXIT.
+
+       BCBN-END-BROWSE SECTION.
+       BCBNE010.
+           IF WS-BROWSE-OPEN
+              EXEC CICS ENDBR FILE('CUSTNAME')
+                   RESP(WS-CICS-RESP)
+                   RESP2(WS-CICS-RESP2)
+              END-EXEC
+              MOVE 'N' TO WS-BROWSE-OPEN-SW
+           END-IF.
+       BCBNE999.
+           EXIT.
