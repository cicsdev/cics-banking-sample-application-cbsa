@@ -0,0 +1,306 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+       CBL SQL
+
+      ******************************************************************
+      *                                                                *
+      * Title: CUACRECN                                                *
+      *                                                                *
+      * Description: Batch program to reconcile CUSTOMER (VSAM)        *
+      *              against ACCOUNT (DB2) for a sort code. CUSTOMER   *
+      *              and ACCOUNT are two independent datastores with   *
+      *              no referential integrity between them, so this    *
+      *              program checks both directions: every ACCOUNT     *
+      *              row is looked up against CUSTOMER by customer      *
+      *              number (catching an ACCOUNT row left behind by a  *
+      *              CUSTOMER that no longer exists), and every         *
+      *              CUSTOMER record is checked for at least one        *
+      *              matching ACCOUNT row (catching a customer who      *
+      *              ended up with no accounts at all, whether by       *
+      *              design or because DELCUS's own account sweep and   *
+      *              the ACCOUNT deletes it drives were not left in     *
+      *              step with each other).                             *
+      *                                                                 *
+      * Input: parm='ssssss,yyyymmdd' where ssssss is the sort code     *
+      *        to reconcile and yyyymmdd is the run date (defaults to  *
+      *        today if omitted, and is used only to label the report).*
+      *                                                                 *
+      * Output: Sequential report CUACRPT1.                             *
+      *                                                                 *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUACRECN.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+       OBJECT-COMPUTER. MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE
+                  ASSIGN TO VSAM
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS CUSTOMER-KEY
+                  ALTERNATE RECORD KEY IS CUSTOMER-FAMILY-NAME
+                     WITH DUPLICATES
+                  FILE STATUS  IS WS-CUSTOMER-STATUS.
+
+           SELECT CUAC-REPORT
+                  ASSIGN TO CUACRPT1
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD-STRUCTURE.
+           COPY CUSTOMER.
+
+       FD  CUAC-REPORT.
+       01  CUAC-REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 FILLER PIC X(24) VALUE 'Copyright IBM Corp. 2026'.
+
+           EXEC SQL INCLUDE ACCDB2 END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 HV-SORTCODE                       PIC X(6).
+       01 HV-ACC-CUST-NO                    PIC X(10).
+       01 HV-ACC-NUMBER                     PIC X(8).
+       01 HV-MATCH-COUNT                    PIC S9(9) COMP.
+
+       01 WS-CUSTOMER-STATUS                PIC XX.
+          88 WS-CUSTOMER-OK                 VALUE '00'.
+          88 WS-CUSTOMER-EOF                VALUE '10'.
+          88 WS-CUSTOMER-NOTFND             VALUE '23'.
+
+       01 WS-SORTCODE                       PIC 9(6).
+       01 WS-RUN-DATE                       PIC X(8).
+       01 WS-TODAY                          PIC 9(8).
+
+       01 WS-LOOKUP-CUST-NO                 PIC 9(10).
+
+       01 WS-READING-SW                     PIC X VALUE 'Y'.
+          88 WS-STILL-READING               VALUE 'Y'.
+
+       01 WS-ACCOUNTS-CHECKED               PIC 9(8) VALUE 0.
+       01 WS-ORPHAN-ACCOUNTS                PIC 9(8) VALUE 0.
+       01 WS-CUSTOMERS-CHECKED              PIC 9(8) VALUE 0.
+       01 WS-CUSTOMERS-WITHOUT-ACCOUNTS     PIC 9(8) VALUE 0.
+
+       01 WS-PRINT-LINE                     PIC X(132).
+       01 WS-PRINT-CUST-NO                  PIC 9(10).
+       01 WS-PRINT-ACC-NO                   PIC X(8).
+
+       LINKAGE SECTION.
+       01 PARM-BUFFER.
+           05 PARM-LENGTH                   PIC 9(4) BINARY.
+           05 PARM                          PIC X(256).
+
+       PROCEDURE DIVISION USING PARM-BUFFER.
+       PREMIERE SECTION.
+       A010.
+           OPEN OUTPUT CUAC-REPORT.
+
+           PERFORM GET-RUN-PARMS.
+
+           MOVE SPACES TO CUAC-REPORT-LINE
+           STRING 'CUSTOMER/ACCOUNT RECONCILIATION - SORTCODE '
+                  DELIMITED BY SIZE
+               HV-SORTCODE DELIMITED BY SIZE
+               ' DATE ' DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               INTO CUAC-REPORT-LINE
+           END-STRING
+           WRITE CUAC-REPORT-LINE.
+
+           OPEN INPUT CUSTOMER-FILE.
+
+           PERFORM CHECK-ACCOUNTS-HAVE-CUSTOMERS.
+           PERFORM CHECK-CUSTOMERS-HAVE-ACCOUNTS.
+
+           CLOSE CUSTOMER-FILE.
+
+           MOVE SPACES TO CUAC-REPORT-LINE
+           STRING 'ACCOUNTS CHECKED=' DELIMITED BY SIZE
+               WS-ACCOUNTS-CHECKED DELIMITED BY SIZE
+               ' ORPHAN ACCOUNTS=' DELIMITED BY SIZE
+               WS-ORPHAN-ACCOUNTS DELIMITED BY SIZE
+               ' CUSTOMERS CHECKED=' DELIMITED BY SIZE
+               WS-CUSTOMERS-CHECKED DELIMITED BY SIZE
+               ' CUSTOMERS WITHOUT ACCOUNTS=' DELIMITED BY SIZE
+               WS-CUSTOMERS-WITHOUT-ACCOUNTS DELIMITED BY SIZE
+               INTO CUAC-REPORT-LINE
+           END-STRING
+           WRITE CUAC-REPORT-LINE.
+
+           CLOSE CUAC-REPORT.
+
+           MOVE 0 TO RETURN-CODE.
+
+           GOBACK.
+
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       GET-RUN-PARMS SECTION.
+       GRP010.
+           MOVE SPACES TO HV-SORTCODE WS-RUN-DATE.
+
+           IF PARM-LENGTH > 0
+              UNSTRING PARM(1:PARM-LENGTH) DELIMITED BY ','
+                 INTO HV-SORTCODE WS-RUN-DATE
+           END-IF.
+
+           IF WS-RUN-DATE = SPACES OR WS-RUN-DATE = LOW-VALUES
+              ACCEPT WS-TODAY FROM DATE YYYYMMDD
+              MOVE WS-TODAY TO WS-RUN-DATE
+           END-IF.
+
+           MOVE HV-SORTCODE TO WS-SORTCODE.
+       GRP999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Walk every ACCOUNT row for this sort code and make sure the
+      * customer number it points at actually exists on CUSTOMER.
+      *----------------------------------------------------------------
+       CHECK-ACCOUNTS-HAVE-CUSTOMERS SECTION.
+       CAHC010.
+           EXEC SQL
+              DECLARE ACC_CSR CURSOR FOR
+                 SELECT ACCOUNT_CUSTOMER_NUMBER, ACCOUNT_NUMBER
+                 FROM ACCOUNT
+                 WHERE ACCOUNT_SORTCODE = :HV-SORTCODE
+                 ORDER BY ACCOUNT_CUSTOMER_NUMBER
+           END-EXEC.
+
+           EXEC SQL OPEN ACC_CSR END-EXEC.
+
+           PERFORM CAHC-FETCH-NEXT.
+
+           PERFORM UNTIL SQLCODE = 100
+              PERFORM CAHC-CHECK-ONE-ACCOUNT
+              PERFORM CAHC-FETCH-NEXT
+           END-PERFORM.
+
+           EXEC SQL CLOSE ACC_CSR END-EXEC.
+       CAHC999.
+           EXIT.
+
+       CAHC-FETCH-NEXT SECTION.
+       CAHCF010.
+           EXEC SQL
+              FETCH ACC_CSR
+              INTO :HV-ACC-CUST-NO, :HV-ACC-NUMBER
+           END-EXEC.
+       CAHCF999.
+           EXIT.
+
+       CAHC-CHECK-ONE-ACCOUNT SECTION.
+       CAHCC010.
+           ADD 1 TO WS-ACCOUNTS-CHECKED.
+
+           MOVE HV-SORTCODE   TO CUSTOMER-SORTCODE.
+           MOVE HV-ACC-CUST-NO TO CUSTOMER-NUMBER.
+
+           READ CUSTOMER-FILE
+              INVALID KEY
+                 CONTINUE
+           END-READ.
+
+           IF WS-CUSTOMER-NOTFND
+              ADD 1 TO WS-ORPHAN-ACCOUNTS
+
+              MOVE HV-ACC-NUMBER TO WS-PRINT-ACC-NO
+
+              MOVE SPACES TO CUAC-REPORT-LINE
+              STRING 'ORPHAN ACCOUNT=' DELIMITED BY SIZE
+                  WS-PRINT-ACC-NO DELIMITED BY SIZE
+                  ' CUSTOMER=' DELIMITED BY SIZE
+                  HV-ACC-CUST-NO DELIMITED BY SIZE
+                  ' (NO SUCH CUSTOMER)' DELIMITED BY SIZE
+                  INTO CUAC-REPORT-LINE
+              END-STRING
+              WRITE CUAC-REPORT-LINE
+           END-IF.
+       CAHCC999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Walk every CUSTOMER record for this sort code and make sure
+      * at least one ACCOUNT row points back at it.
+      *----------------------------------------------------------------
+       CHECK-CUSTOMERS-HAVE-ACCOUNTS SECTION.
+       CCHA010.
+           MOVE WS-SORTCODE TO CUSTOMER-SORTCODE.
+           MOVE LOW-VALUES  TO CUSTOMER-NUMBER.
+
+           MOVE 'Y' TO WS-READING-SW.
+
+           START CUSTOMER-FILE KEY IS NOT LESS THAN CUSTOMER-KEY
+              INVALID KEY
+                 MOVE 'N' TO WS-READING-SW
+           END-START.
+
+           IF WS-STILL-READING
+              PERFORM CCHA-READ-NEXT
+              PERFORM UNTIL NOT WS-STILL-READING
+                 PERFORM CCHA-CHECK-ONE-CUSTOMER
+                 PERFORM CCHA-READ-NEXT
+              END-PERFORM
+           END-IF.
+       CCHA999.
+           EXIT.
+
+       CCHA-READ-NEXT SECTION.
+       CCHAR010.
+           READ CUSTOMER-FILE NEXT RECORD
+              AT END
+                 MOVE 'N' TO WS-READING-SW
+           END-READ.
+
+           IF WS-STILL-READING
+              AND CUSTOMER-SORTCODE NOT = WS-SORTCODE
+                 MOVE 'N' TO WS-READING-SW
+           END-IF.
+       CCHAR999.
+           EXIT.
+
+       CCHA-CHECK-ONE-CUSTOMER SECTION.
+       CCHAC010.
+           ADD 1 TO WS-CUSTOMERS-CHECKED.
+
+           MOVE CUSTOMER-NUMBER TO HV-ACC-CUST-NO.
+
+           EXEC SQL
+              SELECT COUNT(*)
+              INTO :HV-MATCH-COUNT
+              FROM ACCOUNT
+              WHERE ACCOUNT_SORTCODE = :HV-SORTCODE
+                AND ACCOUNT_CUSTOMER_NUMBER = :HV-ACC-CUST-NO
+           END-EXEC.
+
+           IF HV-MATCH-COUNT = 0
+              ADD 1 TO WS-CUSTOMERS-WITHOUT-ACCOUNTS
+
+              MOVE CUSTOMER-NUMBER TO WS-PRINT-CUST-NO
+
+              MOVE SPACES TO CUAC-REPORT-LINE
+              STRING 'CUSTOMER=' DELIMITED BY SIZE
+                  WS-PRINT-CUST-NO DELIMITED BY SIZE
+                  ' HAS NO ACCOUNTS' DELIMITED BY SIZE
+                  INTO CUAC-REPORT-LINE
+              END-STRING
+              WRITE CUAC-REPORT-LINE
+           END-IF.
+       CCHAC999.
+           EXIT.
