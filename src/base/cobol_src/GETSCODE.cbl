@@ -4,6 +4,18 @@
       *  Copyright contributors to the CICS Banking Sample Application *
       * (CBSA) project                                                 *
       *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      *                                                                *
+      * Modification History:                                         *
+      *   Resolve GETSCODE-BRANCH-NUMBER (when supplied) to its own    *
+      *   sort code via the BRANCH-FILE, so that a multi-branch        *
+      *   installation is not stuck with the single compiled-in        *
+      *   sort code. Callers that leave GETSCODE-BRANCH-NUMBER at      *
+      *   zero (or omit it) still get the original single-branch       *
+      *   default back, so existing behaviour is unchanged.            *
+      *                                                                *
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -18,20 +30,36 @@
        OBJECT-COMPUTER.  IBM-370.
 
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BRANCH-FILE
+                  ASSIGN TO VSAM
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS BRANCH-NUMBER OF BRANCH-RECORD
+                  FILE STATUS  IS BRANCH-VSAM-STATUS.
 
 
        DATA DIVISION.
        FILE SECTION.
+       FD  BRANCH-FILE.
+       01  BRANCH-FILE-RECORD.
+       COPY BRANCH.
 
 
        WORKING-STORAGE SECTION.
       * Copyright statement as a literal to go into the load module
-       77 FILLER PIC X(34) VALUE 'Copyright contributors to the CICS'. 
-       77 FILLER PIC X(34) VALUE 'Banking Sample Application (CBSA)'. 
-       77 FILLER PIC X(8)  VALUE ' project'. 
+       77 FILLER PIC X(34) VALUE 'Copyright contributors to the CICS'.
+       77 FILLER PIC X(34) VALUE 'Banking Sample Application (CBSA)'.
+       77 FILLER PIC X(8)  VALUE ' project'.
 
        COPY SORTCODE REPLACING ==SORTCODE== BY ==LITERAL-SORTCODE==.
 
+       01 WS-RESP                           PIC S9(8) COMP.
+       01 WS-RESP2                          PIC S9(8) COMP.
+       01 BRANCH-VSAM-STATUS                PIC XX.
+          88 BRANCH-VSAM-STATUS-OK          VALUE '00'.
+          88 BRANCH-VSAM-STATUS-NOTFND      VALUE '23'.
+
 
        LINKAGE SECTION.
        01 DFHCOMMAREA.
@@ -41,12 +69,50 @@
        PROCEDURE DIVISION USING DFHCOMMAREA.
        PREMIERE SECTION.
        A010.
-           MOVE LITERAL-SORTCODE
-           TO SORTCODE OF DFHCOMMAREA.
-
+           MOVE 'Y' TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CODE.
+
+           IF GETSCODE-BRANCH-NUMBER = 0
+              MOVE LITERAL-SORTCODE TO SORTCODE OF DFHCOMMAREA
+           ELSE
+              PERFORM LOOKUP-BRANCH
+           END-IF.
+
+           PERFORM GETSCODE-RETURN.
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Look the branch number up on the BRANCH-FILE. If it is not on
+      * file the caller gets the single compiled-in default back and
+      * GETSCODE-FAIL-CODE is set to 'N' so the caller can tell the
+      * difference if it cares to.
+      *----------------------------------------------------------------
+       LOOKUP-BRANCH SECTION.
+       LB010.
+           MOVE GETSCODE-BRANCH-NUMBER TO BRANCH-NUMBER OF BRANCH-RECORD.
+
+           EXEC CICS READ
+                DATASET('BRANCH')
+                INTO(BRANCH-FILE-RECORD)
+                RIDFLD(BRANCH-NUMBER OF BRANCH-RECORD)
+                KEYLENGTH(5)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+           END-EXEC.
 
+           IF WS-RESP = DFHRESP(NORMAL)
+              MOVE BRANCH-SORTCODE TO SORTCODE OF DFHCOMMAREA
+           ELSE
+              MOVE LITERAL-SORTCODE TO SORTCODE OF DFHCOMMAREA
+              MOVE 'N' TO GETSCODE-FAIL-CODE
+           END-IF.
+       LB999.
+           EXIT.
+
+       GETSCODE-RETURN SECTION.
+       GSR010.
            EXEC CICS RETURN
            END-EXEC.
 
            GOBACK.
-
