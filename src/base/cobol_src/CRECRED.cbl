@@ -0,0 +1,172 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+       CBL CICS('SP,EDF,DLI')
+
+
+      ******************************************************************
+      * This program captures the initial PIN a new customer chooses
+      * and stores it, scrambled, in CREDFL keyed by sort code and
+      * customer number. It is LINKed to by CRECUST once a CUSTOMER
+      * record has been written successfully - exactly the way
+      * CRECUST already LINKs to NOTIFY once it knows there is
+      * something worth telling the world about, just with a
+      * different datastore and nothing to tell anyone outside this
+      * program.
+      *
+      * CRED-PIN-HASH is not produced by a cryptographic hash
+      * function - there is no platform crypto service or HASH
+      * intrinsic available in this environment, so the PIN is
+      * instead folded together with the
+      * customer's own key using ordinary COBOL arithmetic. That is
+      * enough to avoid keeping the PIN itself in CREDFL, but it is
+      * not a substitute for a real digest and must not be treated as
+      * one outside this demonstration system.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRECRED.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Copyright statement as a literal to go into the load module
+       77 FILLER PIC X(24) VALUE 'Copyright IBM Corp. 2026'.
+
+
+       01 WS-CICS-WORK-AREA.
+          05 WS-CICS-RESP      PIC S9(8) COMP.
+          05 WS-CICS-RESP2     PIC S9(8) COMP.
+
+       01 WS-CRED-AREA.
+           COPY CREDFL.
+
+       01 WS-PIN-NUMERIC                PIC 9(4).
+       01 WS-SCRAMBLE                   PIC 9(18).
+       01 WS-DATE-DATA.
+          03 WS-DATE-NOW                PIC 9(8).
+          03 WS-DATE-NOW-GRP REDEFINES WS-DATE-NOW.
+             05 WS-DATE-NOW-YYYY        PIC 9999.
+             05 WS-DATE-NOW-MM          PIC 99.
+             05 WS-DATE-NOW-DD          PIC 99.
+
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA.
+           COPY CRECRED.
+
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+
+           MOVE 'N' TO CRED-COMM-SUCCESS.
+           MOVE '0' TO CRED-COMM-FAIL-CODE.
+
+           IF CRED-COMM-PIN = SPACES OR CRED-COMM-PIN = LOW-VALUES
+              MOVE '1' TO CRED-COMM-FAIL-CODE
+              GO TO A900
+           END-IF.
+
+           PERFORM BUILD-CREDENTIAL-RECORD.
+           PERFORM WRITE-CREDENTIAL-RECORD.
+
+       A900.
+           EXEC CICS RETURN
+           END-EXEC.
+
+           GOBACK.
+
+       A999.
+           EXIT.
+
+      /
+       BUILD-CREDENTIAL-RECORD SECTION.
+       BCR010.
+           INITIALIZE WS-CRED-AREA.
+
+           MOVE CRED-COMM-SORTCODE        TO CRED-SORTCODE.
+           MOVE CRED-COMM-CUSTOMER-NUMBER TO CRED-CUSTOMER-NUMBER.
+
+           IF CRED-COMM-PIN IS NUMERIC
+              MOVE CRED-COMM-PIN TO WS-PIN-NUMERIC
+           ELSE
+              MOVE 0 TO WS-PIN-NUMERIC
+           END-IF.
+
+      *    Fold the PIN together with the customer's own key using
+      *    ordinary arithmetic, so the PIN itself is never stored -
+      *    see the program banner above for what this is and is not.
+           COMPUTE WS-SCRAMBLE =
+              (WS-PIN-NUMERIC * 7919) +
+              (CRED-COMM-SORTCODE * 100000) +
+              CRED-COMM-CUSTOMER-NUMBER.
+
+           COMPUTE CRED-PIN-HASH =
+              FUNCTION MOD(WS-SCRAMBLE, 9999999999).
+
+           EXEC CICS ASKTIME
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+                DATE(WS-DATE-NOW)
+                DATEFORM('YYYYMMDD')
+           END-EXEC.
+
+           MOVE WS-DATE-NOW-DD   TO CRED-PIN-SET-DATE(1:2).
+           MOVE '/'              TO CRED-PIN-SET-DATE(3:1).
+           MOVE WS-DATE-NOW-MM   TO CRED-PIN-SET-DATE(4:2).
+           MOVE '/'              TO CRED-PIN-SET-DATE(6:1).
+           MOVE WS-DATE-NOW-YYYY TO CRED-PIN-SET-DATE(7:4).
+
+           MOVE 0   TO CRED-FAILED-ATTEMPTS.
+           MOVE 'N' TO CRED-LOCKED-SW.
+       BCR999.
+           EXIT.
+
+
+       WRITE-CREDENTIAL-RECORD SECTION.
+       WCR010.
+           EXEC CICS WRITE
+              FILE('CREDFL')
+              FROM(WS-CRED-AREA)
+              RIDFLD(CRED-KEY)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+           IF WS-CICS-RESP = DFHRESP(DUPREC)
+              EXEC CICS REWRITE
+                 FILE('CREDFL')
+                 FROM(WS-CRED-AREA)
+                 RESP(WS-CICS-RESP)
+                 RESP2(WS-CICS-RESP2)
+              END-EXEC
+           END-IF.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              DISPLAY '*********************************************'
+              DISPLAY '**** Unable to write to the file CREDFL !!!'
+              DISPLAY 'RESP=' WS-CICS-RESP ' RESP2=' WS-CICS-RESP2
+              DISPLAY '*********************************************'
+              MOVE 'N' TO CRED-COMM-SUCCESS
+              MOVE '2' TO CRED-COMM-FAIL-CODE
+           ELSE
+              MOVE 'Y' TO CRED-COMM-SUCCESS
+              MOVE ' ' TO CRED-COMM-FAIL-CODE
+           END-IF.
+       WCR999.
+           EXIT.
