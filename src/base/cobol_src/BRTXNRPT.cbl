@@ -0,0 +1,313 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+       CBL SQL
+
+      ******************************************************************
+      *                                                                *
+      * Title: BRTXNRPT                                                *
+      *                                                                *
+      * Description: Batch program that gives branch management a      *
+      *              one-page dashboard of each branch's transaction    *
+      *              activity for a given day - walking every branch     *
+      *              on BRANCH-FILE (see GETSCODE, the only other        *
+      *              program that reads it) and, for the sort code        *
+      *              each branch resolves to, totalling how many          *
+      *              PROCTRAN rows were posted that day and the gross      *
+      *              value moved. Any branch whose gross value exceeds      *
+      *              a configurable daily limit is flagged, the same        *
+      *              early-warning purpose NCTRRPT and DORMRPT already       *
+      *              serve for contention and dormancy.                       *
+      *                                                                 *
+      * Input: parm='yyyymmdd' - the day to report on (defaults to        *
+      *        today if omitted).                                          *
+      *                                                                 *
+      * Output: Sequential report BRTXNRP1.                               *
+      *                                                                 *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BRTXNRPT.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+       OBJECT-COMPUTER. MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BRANCH-FILE
+                  ASSIGN TO VSAM
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS BRANCH-NUMBER OF BRANCH-RECORD
+                  FILE STATUS  IS WS-BRANCH-STATUS.
+
+           SELECT BR-REPORT
+                  ASSIGN TO BRTXNRP1
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BRANCH-FILE.
+       01  BRANCH-FILE-RECORD.
+       COPY BRANCH.
+
+       FD  BR-REPORT.
+       01  BR-REPORT-LINE                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 FILLER PIC X(34) VALUE 'Copyright contributors to the CICS'.
+       77 FILLER PIC X(34) VALUE 'Banking Sample Application (CBSA)'.
+       77 FILLER PIC X(8)  VALUE ' project'.
+
+           EXEC SQL INCLUDE PROCDB2 END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Get the CONTROL table
+           EXEC SQL
+              INCLUDE CONTDB2
+           END-EXEC.
+
+      * CONTROL host variables for DB2
+       01 HOST-CONTROL-ROW.
+           03 HV-CONTROL-NAME                  PIC X(32).
+           03 HV-CONTROL-VALUE-NUM             PIC S9(9) COMP.
+           03 HV-CONTROL-VALUE-STR             PIC X(40).
+
+       01 WS-BRANCH-STATUS                  PIC XX.
+          88 WS-BRANCH-OK                   VALUE '00'.
+          88 WS-BRANCH-EOF                  VALUE '10'.
+
+       01 WS-RUN-DATE                       PIC X(8).
+       01 WS-RUN-DATE-DMY                   PIC X(10).
+       01 WS-TODAY                          PIC 9(8).
+
+       01 HV-SORTCODE                       PIC X(6).
+       01 HV-RUN-DATE                       PIC X(8).
+       01 HV-RUN-DATE-X REDEFINES HV-RUN-DATE.
+          03 HV-RUN-DATE-YYYY               PIC 9(4).
+          03 HV-RUN-DATE-MM                 PIC 99.
+          03 HV-RUN-DATE-DD                 PIC 99.
+
+      * PROCTRAN_DATE is only stored as an 8-byte truncation of
+      * "DD.MM.YYYY" (see DBCRFUN), so a PROCTRAN_DATE comparison has
+      * to be built in that same truncated "DD.MM.YY" form, not
+      * compared against the YYYYMMDD HV-RUN-DATE directly.
+       01 HV-PROCTRAN-CMP-DATE              PIC X(8).
+
+       01 HV-TXN-COUNT                      PIC S9(9) COMP.
+       01 HV-GROSS-AMOUNT                   PIC S9(12)V99 COMP-3.
+
+       01 WS-DAILY-LIMIT                    PIC S9(9) COMP.
+
+       01 WS-READING-SW                     PIC X VALUE 'Y'.
+          88 WS-STILL-READING               VALUE 'Y'.
+
+       01 WS-BRANCHES-SCANNED               PIC 9(8) VALUE 0.
+       01 WS-BRANCHES-EXCEEDED              PIC 9(8) VALUE 0.
+
+       01 WS-PRINT-COUNT                    PIC Z(8)9.
+       01 WS-PRINT-GROSS                    PIC Z(10)9.99-.
+       01 WS-PRINT-LIMIT                    PIC Z(8)9.
+
+       01 WS-EXCEEDED-SW                    PIC X VALUE 'N'.
+          88 WS-LIMIT-EXCEEDED              VALUE 'Y'.
+       01 WS-FLAG-TEXT                      PIC X(20).
+
+       LINKAGE SECTION.
+       01 PARM-BUFFER.
+           05 PARM-LENGTH                   PIC 9(4) BINARY.
+           05 PARM                          PIC X(256).
+
+       PROCEDURE DIVISION USING PARM-BUFFER.
+       PREMIERE SECTION.
+       A010.
+           OPEN OUTPUT BR-REPORT.
+           OPEN INPUT  BRANCH-FILE.
+
+           PERFORM GET-RUN-PARMS.
+
+           PERFORM GET-DAILY-LIMIT-RULE.
+
+           MOVE WS-RUN-DATE(7:2) TO WS-RUN-DATE-DMY(1:2)
+           MOVE '/'              TO WS-RUN-DATE-DMY(3:1)
+           MOVE WS-RUN-DATE(5:2) TO WS-RUN-DATE-DMY(4:2)
+           MOVE '/'              TO WS-RUN-DATE-DMY(6:1)
+           MOVE WS-RUN-DATE(1:4) TO WS-RUN-DATE-DMY(7:4).
+
+           MOVE SPACES TO BR-REPORT-LINE
+           STRING 'BRANCH TRANSACTION DASHBOARD - ' DELIMITED BY SIZE
+               WS-RUN-DATE-DMY DELIMITED BY SIZE
+               INTO BR-REPORT-LINE
+           END-STRING
+           WRITE BR-REPORT-LINE.
+
+           MOVE SPACES TO BR-REPORT-LINE
+           STRING 'DAILY LIMIT=' DELIMITED BY SIZE
+               WS-DAILY-LIMIT DELIMITED BY SIZE
+               INTO BR-REPORT-LINE
+           END-STRING
+           WRITE BR-REPORT-LINE.
+
+           MOVE SPACES TO BR-REPORT-LINE
+           WRITE BR-REPORT-LINE.
+
+           PERFORM PRINT-BRANCH-FILE.
+
+           MOVE SPACES TO BR-REPORT-LINE
+           WRITE BR-REPORT-LINE.
+
+           MOVE SPACES TO BR-REPORT-LINE
+           STRING 'BRANCHES SCANNED=' DELIMITED BY SIZE
+               WS-BRANCHES-SCANNED DELIMITED BY SIZE
+               ' BRANCHES OVER LIMIT=' DELIMITED BY SIZE
+               WS-BRANCHES-EXCEEDED DELIMITED BY SIZE
+               INTO BR-REPORT-LINE
+           END-STRING
+           WRITE BR-REPORT-LINE.
+
+           CLOSE BRANCH-FILE.
+           CLOSE BR-REPORT.
+
+           MOVE 0 TO RETURN-CODE.
+
+           GOBACK.
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       GET-RUN-PARMS SECTION.
+       GRP010.
+           MOVE SPACES TO WS-RUN-DATE.
+
+           IF PARM-LENGTH > 0
+              MOVE PARM(1:8) TO WS-RUN-DATE
+           END-IF.
+
+           IF WS-RUN-DATE = SPACES OR WS-RUN-DATE = LOW-VALUES
+              ACCEPT WS-TODAY FROM DATE YYYYMMDD
+              MOVE WS-TODAY TO WS-RUN-DATE
+           END-IF.
+       GRP999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Load the configurable daily transaction limit every branch is
+      * measured against. BRTXNRPT has no CICS support so it reads
+      * the CONTROL table directly rather than going through GETCTRL,
+      * the same approach STMTGEN takes for its own configurable
+      * rule.
+      *----------------------------------------------------------------
+       GET-DAILY-LIMIT-RULE SECTION.
+       GDLR010.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE 'BRTXNRPT-DAILY-LIMIT' TO HV-CONTROL-NAME.
+
+           EXEC SQL
+              SELECT CONTROL_VALUE_NUM INTO :HV-CONTROL-VALUE-NUM
+                FROM CONTROL
+               WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE HV-CONTROL-VALUE-NUM TO WS-DAILY-LIMIT
+           ELSE
+              MOVE 1000000 TO WS-DAILY-LIMIT
+           END-IF.
+       GDLR999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Walk BRANCH-FILE from the very first branch, printing one
+      * dashboard line per branch on file.
+      *----------------------------------------------------------------
+       PRINT-BRANCH-FILE SECTION.
+       PBF010.
+           MOVE LOW-VALUES TO BRANCH-NUMBER OF BRANCH-RECORD.
+
+           START BRANCH-FILE KEY IS NOT LESS THAN
+              BRANCH-NUMBER OF BRANCH-RECORD
+              INVALID KEY
+                 MOVE 'N' TO WS-READING-SW
+           END-START.
+
+           IF WS-STILL-READING
+              PERFORM PBF-READ-NEXT
+              PERFORM UNTIL NOT WS-STILL-READING
+                 PERFORM PBF-PRINT-ONE-BRANCH
+                 PERFORM PBF-READ-NEXT
+              END-PERFORM
+           END-IF.
+       PBF999.
+           EXIT.
+
+       PBF-READ-NEXT SECTION.
+       PBFR010.
+           READ BRANCH-FILE NEXT RECORD
+              AT END
+                 MOVE 'N' TO WS-READING-SW
+           END-READ.
+       PBFR999.
+           EXIT.
+
+       PBF-PRINT-ONE-BRANCH SECTION.
+       PBFP010.
+           ADD 1 TO WS-BRANCHES-SCANNED.
+
+           MOVE SPACES TO HV-SORTCODE.
+           MOVE BRANCH-SORTCODE OF BRANCH-RECORD TO HV-SORTCODE.
+           MOVE WS-RUN-DATE TO HV-RUN-DATE.
+
+           STRING HV-RUN-DATE-DD    DELIMITED BY SIZE
+                  '.'               DELIMITED BY SIZE
+                  HV-RUN-DATE-MM    DELIMITED BY SIZE
+                  '.'               DELIMITED BY SIZE
+                  HV-RUN-DATE-YYYY(1:2) DELIMITED BY SIZE
+                  INTO HV-PROCTRAN-CMP-DATE
+           END-STRING.
+
+           EXEC SQL
+              SELECT COUNT(*), COALESCE(SUM(ABS(PROCTRAN_AMOUNT)), 0)
+                INTO :HV-TXN-COUNT, :HV-GROSS-AMOUNT
+                FROM PROCTRAN
+               WHERE PROCTRAN_SORTCODE = :HV-SORTCODE
+                 AND PROCTRAN_DATE = :HV-PROCTRAN-CMP-DATE
+           END-EXEC.
+
+           MOVE 'N' TO WS-EXCEEDED-SW.
+           MOVE SPACES TO WS-FLAG-TEXT.
+
+           IF HV-GROSS-AMOUNT > WS-DAILY-LIMIT
+              MOVE 'Y' TO WS-EXCEEDED-SW
+              MOVE '*** OVER LIMIT ***' TO WS-FLAG-TEXT
+              ADD 1 TO WS-BRANCHES-EXCEEDED
+           END-IF.
+
+           MOVE HV-TXN-COUNT TO WS-PRINT-COUNT.
+           MOVE HV-GROSS-AMOUNT TO WS-PRINT-GROSS.
+           MOVE WS-DAILY-LIMIT TO WS-PRINT-LIMIT.
+
+           MOVE SPACES TO BR-REPORT-LINE
+           STRING 'BRANCH ' DELIMITED BY SIZE
+               BRANCH-NUMBER OF BRANCH-RECORD DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               BRANCH-NAME OF BRANCH-RECORD DELIMITED BY SIZE
+               ' SORTCODE=' DELIMITED BY SIZE
+               HV-SORTCODE DELIMITED BY SIZE
+               ' TXNS=' DELIMITED BY SIZE
+               WS-PRINT-COUNT DELIMITED BY SIZE
+               ' GROSS=' DELIMITED BY SIZE
+               WS-PRINT-GROSS DELIMITED BY SIZE
+               ' LIMIT=' DELIMITED BY SIZE
+               WS-PRINT-LIMIT DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               WS-FLAG-TEXT DELIMITED BY SIZE
+               INTO BR-REPORT-LINE
+           END-STRING
+           WRITE BR-REPORT-LINE.
+       PBFP999.
+           EXIT.
