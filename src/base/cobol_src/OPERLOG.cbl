@@ -0,0 +1,215 @@
+       CBL CICS('SP,EDF')
+       CBL SQL
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      *                                                                *
+      * Title: OPERLOG                                                 *
+      *                                                                *
+      * Description: Shared accessor that logs which signed-on         *
+      *              operator was at the terminal, and which shift      *
+      *              they were working, for a commarea-driven           *
+      *              transaction - CREACC/CRECUST/DBCRFUN/DELACC/        *
+      *              DELCUS/DELRSTR/PROCINS/XFRFUN each LINK here        *
+      *              alongside their own existing PROCTRAN write so      *
+      *              every teller-initiated transaction leaves an         *
+      *              OPERLOGT row behind it. EIBOPID is read straight      *
+      *              from this program's own EIB - CICS gives every        *
+      *              program in a task the same task-level EIB, so a        *
+      *              LINKed utility sees the same signed-on operator as       *
+      *              its caller. The shift itself is just a fixed three-      *
+      *              way split of the clock (00-07/08-15/16-23); there is       *
+      *              no per-sortcode shift pattern to configure here, so       *
+      *              unlike most of this system's other thresholds this       *
+      *              one is not kept in CONTROL via GETCTRL.                   *
+      *                                                                 *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERLOG.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+      * Copyright statement as a literal to go into the load module
+       77 FILLER PIC X(34) VALUE 'Copyright contributors to the CICS'.
+       77 FILLER PIC X(34) VALUE 'Banking Sample Application (CBSA)'.
+       77 FILLER PIC X(8)  VALUE ' project'.
+
+           EXEC SQL INCLUDE OPERLOGT END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 HV-OPERLOGT-ID                    PIC S9(9) COMP.
+       01 HV-OPERLOGT-SORTCODE              PIC X(6).
+       01 HV-OPERLOGT-ACC-NUMBER            PIC X(8).
+       01 HV-OPERLOGT-OPERATOR-ID           PIC X(3).
+       01 HV-OPERLOGT-SHIFT                 PIC X.
+       01 HV-OPERLOGT-TRANID                PIC X(4).
+       01 HV-OPERLOGT-TRAN-CODE             PIC X(3).
+       01 HV-OPERLOGT-DATE                  PIC X(10).
+       01 HV-OPERLOGT-TIME                  PIC X(6).
+
+       01 SQLCODE-DISPLAY                   PIC S9(8) DISPLAY
+             SIGN LEADING SEPARATE.
+
+       01 GETCTRL-COMMAREA.
+           COPY GETCTRL.
+
+       01 WS-ABS-TIME                       PIC S9(15) COMP-3.
+       01 WS-TIME-NOW                       PIC 9(6).
+       01 WS-TIME-NOW-GRP REDEFINES WS-TIME-NOW.
+          03 WS-TIME-NOW-HH                 PIC 99.
+          03 WS-TIME-NOW-MM                 PIC 99.
+          03 WS-TIME-NOW-SS                 PIC 99.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY OPERLOG.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+           MOVE 'Y' TO OPERLOG-SUCCESS.
+           MOVE SPACE TO OPERLOG-FAIL-CODE.
+
+           PERFORM LOG-OPERATOR-ACTIVITY.
+
+           PERFORM OPERLOG-RETURN.
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       LOG-OPERATOR-ACTIVITY SECTION.
+       LOA010.
+           PERFORM GET-TIME-AND-SHIFT.
+
+           PERFORM ALLOCATE-NEXT-OPERLOGT-ID.
+
+           MOVE HV-OPERLOGT-ID        TO HV-OPERLOGT-ID.
+           MOVE OPERLOG-SORTCODE      TO HV-OPERLOGT-SORTCODE.
+           MOVE OPERLOG-ACC-NUMBER    TO HV-OPERLOGT-ACC-NUMBER.
+           MOVE EIBOPID               TO HV-OPERLOGT-OPERATOR-ID.
+           MOVE EIBTRNID              TO HV-OPERLOGT-TRANID.
+           MOVE OPERLOG-TRAN-CODE     TO HV-OPERLOGT-TRAN-CODE.
+
+           EXEC SQL
+              INSERT INTO OPERLOGT
+                     (
+                      OPERLOGT_ID,
+                      OPERLOGT_SORTCODE,
+                      OPERLOGT_ACC_NUMBER,
+                      OPERLOGT_OPERATOR_ID,
+                      OPERLOGT_SHIFT,
+                      OPERLOGT_TRANID,
+                      OPERLOGT_TRAN_CODE,
+                      OPERLOGT_DATE,
+                      OPERLOGT_TIME
+                     )
+              VALUES
+                     (
+                      :HV-OPERLOGT-ID,
+                      :HV-OPERLOGT-SORTCODE,
+                      :HV-OPERLOGT-ACC-NUMBER,
+                      :HV-OPERLOGT-OPERATOR-ID,
+                      :HV-OPERLOGT-SHIFT,
+                      :HV-OPERLOGT-TRANID,
+                      :HV-OPERLOGT-TRAN-CODE,
+                      :HV-OPERLOGT-DATE,
+                      :HV-OPERLOGT-TIME
+                     )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'OPERLOG UNABLE TO INSERT OPERLOGT ROW'
+                 ' SQLCODE=' SQLCODE-DISPLAY
+              MOVE 'N' TO OPERLOG-SUCCESS
+              MOVE '1' TO OPERLOG-FAIL-CODE
+           END-IF.
+       LOA999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * A fixed three-way split of the clock into shift codes
+      * '1' (00:00-07:59), '2' (08:00-15:59) and '3' (16:00-23:59).
+      *----------------------------------------------------------------
+       GET-TIME-AND-SHIFT SECTION.
+       GTS010.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-ABS-TIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-ABS-TIME)
+                     DDMMYYYY(HV-OPERLOGT-DATE)
+                     TIME(WS-TIME-NOW)
+                     DATESEP
+           END-EXEC.
+
+           MOVE WS-TIME-NOW TO HV-OPERLOGT-TIME.
+
+           EVALUATE TRUE
+              WHEN WS-TIME-NOW-HH < 8
+                 MOVE '1' TO HV-OPERLOGT-SHIFT
+              WHEN WS-TIME-NOW-HH < 16
+                 MOVE '2' TO HV-OPERLOGT-SHIFT
+              WHEN OTHER
+                 MOVE '3' TO HV-OPERLOGT-SHIFT
+           END-EVALUATE.
+       GTS999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Allocate the next log row number, the same GETCTRL-round-trip
+      * idiom STORDADD/XFRAUTH/CUSTHIST/CLOSECRT already use for their
+      * own IDs, keyed per sort code.
+      *----------------------------------------------------------------
+       ALLOCATE-NEXT-OPERLOGT-ID SECTION.
+       ANOI010.
+           INITIALIZE GETCTRL-COMMAREA.
+           MOVE 'G' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           STRING OPERLOG-SORTCODE DELIMITED BY SIZE,
+                  '-OPERLOG-LAST' DELIMITED BY SIZE
+                  INTO GETCTRL-NAME OF GETCTRL-COMMAREA
+           END-STRING.
+           MOVE 0 TO GETCTRL-DEFAULT-NUM OF GETCTRL-COMMAREA.
+
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+
+           COMPUTE HV-OPERLOGT-ID =
+              GETCTRL-VALUE-NUM OF GETCTRL-COMMAREA + 1.
+
+           MOVE 'S' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           MOVE HV-OPERLOGT-ID TO GETCTRL-VALUE-NUM OF GETCTRL-COMMAREA.
+           MOVE SPACES TO GETCTRL-VALUE-STR OF GETCTRL-COMMAREA.
+
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+       ANOI999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       OPERLOG-RETURN SECTION.
+       OR010.
+           EXEC CICS RETURN
+           END-EXEC.
+
+           GOBACK.
+       OR999.
+           EXIT.
