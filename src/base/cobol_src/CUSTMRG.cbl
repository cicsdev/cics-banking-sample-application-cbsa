@@ -0,0 +1,524 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+       CBL SQL
+
+      ******************************************************************
+      *                                                                *
+      * Title: CUSTMRG                                                 *
+      *                                                                *
+      * Description: Batch utility that finds probable duplicate      *
+      *              customers - CRECUST hands out a fresh CUSTOMER-   *
+      *              NUMBER from CUSTCTRL every time it is asked, with *
+      *              nothing to stop the same person being registered *
+      *              twice under two different numbers - and, once an *
+      *              operator has confirmed which of a duplicate pair *
+      *              should survive, carries out the merge.           *
+      *                                                                *
+      *              DETECT mode scans the CUSTOMER VSAM file for a   *
+      *              sort code and reports every group of customers   *
+      *              sharing the same CUSTOMER-NAME, CUSTOMER-ADDRESS *
+      *              and CUSTOMER-DATE-OF-BIRTH, proposing the lowest *
+      *              numbered customer in the group as the survivor.  *
+      *                                                                *
+      *              MERGE mode takes an operator-confirmed survivor  *
+      *              and duplicate customer number pair, re-points    *
+      *              every ACCOUNT (and ACCJOINT joint-owner) row on  *
+      *              the duplicate over to the survivor, writes a     *
+      *              PROCTRAN audit row for each account moved (type  *
+      *              MRG) the same way DELCUS writes one for a        *
+      *              deleted account, and then removes the duplicate  *
+      *              CUSTOMER VSAM record, writing a final PROCTRAN   *
+      *              row (type ODC, DELCUS's own "customer record     *
+      *              removed" convention) for the deletion. This      *
+      *              program does not itself call CICS programs such  *
+      *              as DELCUS or DELACC - like every other batch     *
+      *              program in this system it does the equivalent    *
+      *              native VSAM/DB2 work directly, since EXEC CICS   *
+      *              LINK is not available outside a CICS region.     *
+      *                                                                *
+      * Input: parm='D,ssssss,yyyymmdd' for DETECT mode (sort code,   *
+      *        run date, defaults to today if omitted), or            *
+      *        parm='M,ssssss,dddddddddd,dddddddddd,yyyymmdd' for     *
+      *        MERGE mode (sort code, survivor customer number,       *
+      *        duplicate customer number, run date).                  *
+      *                                                                *
+      * Output: Sequential report CUSTMRG1.                            *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMRG.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+       OBJECT-COMPUTER. MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE
+                  ASSIGN TO VSAM
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS CUSTOMER-KEY
+                  ALTERNATE RECORD KEY IS CUSTOMER-FAMILY-NAME
+                     WITH DUPLICATES
+                  FILE STATUS  IS WS-CUSTOMER-STATUS.
+
+           SELECT CUSTMRG-REPORT
+                  ASSIGN TO CUSTMRG1
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD-STRUCTURE.
+           COPY CUSTOMER.
+
+       FD  CUSTMRG-REPORT.
+       01  CUSTMRG-REPORT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 FILLER PIC X(34) VALUE 'Copyright contributors to the CICS'.
+       77 FILLER PIC X(34) VALUE 'Banking Sample Application (CBSA)'.
+       77 FILLER PIC X(8)  VALUE ' project'.
+
+           EXEC SQL INCLUDE ACCDB2 END-EXEC.
+           EXEC SQL INCLUDE ACCJDB2 END-EXEC.
+           EXEC SQL INCLUDE PROCDB2 END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 HV-SORTCODE                      PIC X(6).
+       01 HV-SURVIVOR-CUSTNO                PIC X(10).
+       01 HV-DUPLICATE-CUSTNO                PIC X(10).
+       01 HV-ACC-NUMBER                      PIC X(8).
+       01 HV-PROCTRAN-DATE                    PIC X(10).
+       01 HV-PROCTRAN-TIME                     PIC X(6).
+       01 HV-PROCTRAN-REF                      PIC X(12).
+       01 HV-PROCTRAN-TYPE                      PIC X(3).
+       01 HV-PROCTRAN-DESC                       PIC X(40).
+       01 HV-PROCTRAN-AMOUNT                      PIC S9(10)V99 COMP-3.
+
+       01 WS-CUSTOMER-STATUS               PIC XX.
+          88 WS-CUSTOMER-OK                VALUE '00'.
+          88 WS-CUSTOMER-EOF               VALUE '10'.
+
+       01 WS-MODE                          PIC X.
+          88 WS-MODE-DETECT                VALUE 'D'.
+          88 WS-MODE-MERGE                 VALUE 'M'.
+
+       01 WS-SORTCODE                      PIC 9(6).
+       01 WS-SURVIVOR-CUSTNO                PIC 9(10).
+       01 WS-DUPLICATE-CUSTNO                PIC 9(10).
+
+       01 WS-RUN-DATE                      PIC X(8).
+       01 WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+          03 WS-RUN-DATE-YYYY              PIC 9(4).
+          03 WS-RUN-DATE-MM                PIC 99.
+          03 WS-RUN-DATE-DD                PIC 99.
+       01 WS-TODAY                         PIC 9(8).
+
+       01 WS-RUN-DATE-DMY                  PIC X(10).
+
+       01 WS-READING-SW                    PIC X VALUE 'Y'.
+          88 WS-STILL-READING              VALUE 'Y'.
+
+       01 WS-CUSTOMERS-SCANNED             PIC 9(8) VALUE 0.
+       01 WS-GROUPS-FOUND                  PIC 9(8) VALUE 0.
+       01 WS-ACCOUNTS-REPOINTED            PIC 9(8) VALUE 0.
+
+       01 WS-PRINT-LINE                    PIC X(132).
+       01 WS-PRINT-CUST-NO                 PIC 9(10).
+       01 WS-PRINT-SQLCODE                 PIC ----9.
+
+      *----------------------------------------------------------------
+      * One slot per customer scanned so far for this sort code, kept
+      * in memory for the single-pass duplicate check - this is a
+      * demonstration-sized bank, not a facility sized for millions of
+      * customers per branch.
+      *----------------------------------------------------------------
+       01 WS-SEEN-TABLE.
+          03 WS-SEEN-COUNT                 PIC 9(8) COMP VALUE 0.
+          03 WS-SEEN-ENTRY OCCURS 0 TO 5000 TIMES
+                DEPENDING ON WS-SEEN-COUNT
+                INDEXED BY WS-SEEN-IDX.
+             05 WS-SEEN-CUSTNO             PIC 9(10).
+             05 WS-SEEN-NAME               PIC X(60).
+             05 WS-SEEN-ADDRESS            PIC X(160).
+             05 WS-SEEN-DOB                PIC 9(8).
+             05 WS-SEEN-REPORTED-SW        PIC X VALUE 'N'.
+                88 WS-SEEN-REPORTED        VALUE 'Y'.
+
+       01 WS-MATCH-IDX                     PIC S9(8) COMP.
+       01 WS-FOUND-MATCH-SW                PIC X VALUE 'N'.
+          88 WS-FOUND-MATCH                VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01 PARM-BUFFER.
+           05 PARM-LENGTH                  PIC 9(4) BINARY.
+           05 PARM                         PIC X(256).
+
+       PROCEDURE DIVISION USING PARM-BUFFER.
+       PREMIERE SECTION.
+       A010.
+           OPEN OUTPUT CUSTMRG-REPORT.
+
+           PERFORM GET-RUN-PARMS.
+
+           MOVE SPACES TO CUSTMRG-REPORT-LINE
+           STRING 'CUSTOMER MERGE UTILITY - SORTCODE ' DELIMITED
+                  BY SIZE
+               WS-SORTCODE DELIMITED BY SIZE
+               ' DATE ' DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               INTO CUSTMRG-REPORT-LINE
+           END-STRING
+           WRITE CUSTMRG-REPORT-LINE.
+
+           EVALUATE TRUE
+              WHEN WS-MODE-DETECT
+                 OPEN INPUT CUSTOMER-FILE
+                 PERFORM DETECT-DUPLICATES
+                 CLOSE CUSTOMER-FILE
+              WHEN WS-MODE-MERGE
+                 PERFORM MERGE-DUPLICATE
+              WHEN OTHER
+                 MOVE SPACES TO CUSTMRG-REPORT-LINE
+                 STRING 'INVALID MODE - MUST BE D OR M' DELIMITED
+                        BY SIZE
+                    INTO CUSTMRG-REPORT-LINE
+                 END-STRING
+                 WRITE CUSTMRG-REPORT-LINE
+           END-EVALUATE.
+
+           CLOSE CUSTMRG-REPORT.
+           GOBACK.
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * parm='D,ssssss,yyyymmdd' or
+      * parm='M,ssssss,dddddddddd,dddddddddd,yyyymmdd'
+      *----------------------------------------------------------------
+       GET-RUN-PARMS SECTION.
+       GRP010.
+           MOVE SPACE TO WS-MODE.
+           MOVE SPACES TO WS-RUN-DATE.
+           MOVE 0 TO WS-SORTCODE WS-SURVIVOR-CUSTNO WS-DUPLICATE-CUSTNO.
+
+           IF PARM-LENGTH > 0
+              UNSTRING PARM(1:PARM-LENGTH) DELIMITED BY ','
+                 INTO WS-MODE, WS-SORTCODE, WS-SURVIVOR-CUSTNO,
+                      WS-DUPLICATE-CUSTNO, WS-RUN-DATE
+           END-IF.
+
+           IF WS-RUN-DATE = SPACES OR WS-RUN-DATE = LOW-VALUES
+              ACCEPT WS-TODAY FROM DATE YYYYMMDD
+              MOVE WS-TODAY TO WS-RUN-DATE
+           END-IF.
+
+           MOVE WS-RUN-DATE-DD   TO WS-RUN-DATE-DMY(1:2)
+           MOVE '.'              TO WS-RUN-DATE-DMY(3:1)
+           MOVE WS-RUN-DATE-MM   TO WS-RUN-DATE-DMY(4:2)
+           MOVE '.'              TO WS-RUN-DATE-DMY(6:1)
+           MOVE WS-RUN-DATE-YYYY TO WS-RUN-DATE-DMY(7:4).
+
+           MOVE WS-SORTCODE TO HV-SORTCODE.
+           MOVE WS-SURVIVOR-CUSTNO  TO HV-SURVIVOR-CUSTNO.
+           MOVE WS-DUPLICATE-CUSTNO TO HV-DUPLICATE-CUSTNO.
+       GRP999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Scan every CUSTOMER row for this sort code, comparing each one
+      * against every row already seen; a name/address/date-of-birth
+      * match is a group, with the lowest customer number in the group
+      * proposed as the survivor.
+      *----------------------------------------------------------------
+       DETECT-DUPLICATES SECTION.
+       DD010.
+           MOVE LOW-VALUES TO CUSTOMER-KEY.
+           MOVE WS-SORTCODE TO CUSTOMER-SORTCODE.
+
+           START CUSTOMER-FILE KEY IS NOT LESS THAN CUSTOMER-KEY
+              INVALID KEY MOVE 'N' TO WS-READING-SW
+           END-START.
+
+           MOVE 'Y' TO WS-READING-SW.
+           PERFORM DD-READ-NEXT.
+
+           PERFORM UNTIL NOT WS-STILL-READING
+                 OR CUSTOMER-SORTCODE NOT = WS-SORTCODE
+              ADD 1 TO WS-CUSTOMERS-SCANNED
+              PERFORM DD-CHECK-ONE-CUSTOMER
+              PERFORM DD-READ-NEXT
+           END-PERFORM.
+
+           MOVE SPACES TO CUSTMRG-REPORT-LINE
+           STRING 'CUSTOMERS SCANNED ' DELIMITED BY SIZE
+               WS-CUSTOMERS-SCANNED DELIMITED BY SIZE
+               ' DUPLICATE GROUPS FOUND ' DELIMITED BY SIZE
+               WS-GROUPS-FOUND DELIMITED BY SIZE
+               INTO CUSTMRG-REPORT-LINE
+           END-STRING
+           WRITE CUSTMRG-REPORT-LINE.
+       DD999.
+           EXIT.
+
+       DD-READ-NEXT SECTION.
+       DDR010.
+           READ CUSTOMER-FILE NEXT RECORD
+              AT END MOVE 'N' TO WS-READING-SW
+           END-READ.
+       DDR999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Compare the current row against every row already seen for
+      * this sort code; a match reports the pair (first time round,
+      * the group header and the survivor too) and is remembered so a
+      * three-or-more-way duplicate only reports its group header once.
+      *----------------------------------------------------------------
+       DD-CHECK-ONE-CUSTOMER SECTION.
+       DDC010.
+           MOVE 'N' TO WS-FOUND-MATCH-SW.
+
+           PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+                 UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+                 OR WS-FOUND-MATCH
+              IF CUSTOMER-NAME = WS-SEEN-NAME(WS-SEEN-IDX)
+                 AND CUSTOMER-ADDRESS = WS-SEEN-ADDRESS(WS-SEEN-IDX)
+                 AND CUSTOMER-DATE-OF-BIRTH = WS-SEEN-DOB(WS-SEEN-IDX)
+                 MOVE 'Y' TO WS-FOUND-MATCH-SW
+              END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-MATCH
+              SUBTRACT 1 FROM WS-SEEN-IDX
+              PERFORM DDC-REPORT-MATCH
+           END-IF.
+
+           ADD 1 TO WS-SEEN-COUNT.
+           MOVE CUSTOMER-NUMBER        TO WS-SEEN-CUSTNO(WS-SEEN-COUNT)
+           MOVE CUSTOMER-NAME          TO WS-SEEN-NAME(WS-SEEN-COUNT)
+           MOVE CUSTOMER-ADDRESS       TO WS-SEEN-ADDRESS(WS-SEEN-COUNT)
+           MOVE CUSTOMER-DATE-OF-BIRTH TO WS-SEEN-DOB(WS-SEEN-COUNT)
+           MOVE 'N'              TO WS-SEEN-REPORTED-SW(WS-SEEN-COUNT).
+       DDC999.
+           EXIT.
+
+       DDC-REPORT-MATCH SECTION.
+       DDCR010.
+           IF NOT WS-SEEN-REPORTED(WS-SEEN-IDX)
+              ADD 1 TO WS-GROUPS-FOUND
+              MOVE 'Y' TO WS-SEEN-REPORTED-SW(WS-SEEN-IDX)
+              MOVE SPACES TO CUSTMRG-REPORT-LINE
+              MOVE WS-SEEN-CUSTNO(WS-SEEN-IDX) TO WS-PRINT-CUST-NO
+              STRING 'GROUP - SURVIVOR CANDIDATE ' DELIMITED BY SIZE
+                  WS-PRINT-CUST-NO DELIMITED BY SIZE
+                  INTO CUSTMRG-REPORT-LINE
+              END-STRING
+              WRITE CUSTMRG-REPORT-LINE
+           END-IF.
+
+           MOVE SPACES TO CUSTMRG-REPORT-LINE
+           MOVE CUSTOMER-NUMBER TO WS-PRINT-CUST-NO
+           STRING '    DUPLICATE OF IT ' DELIMITED BY SIZE
+               WS-PRINT-CUST-NO DELIMITED BY SIZE
+               INTO CUSTMRG-REPORT-LINE
+           END-STRING
+           WRITE CUSTMRG-REPORT-LINE.
+       DDCR999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Re-point every ACCOUNT/ACCJOINT row the duplicate customer
+      * owns over to the confirmed survivor, then remove the
+      * duplicate's own CUSTOMER VSAM record.
+      *----------------------------------------------------------------
+       MERGE-DUPLICATE SECTION.
+       MD010.
+           EXEC SQL
+              UPDATE ACCOUNT
+              SET ACCOUNT_CUSTOMER_NUMBER = :HV-SURVIVOR-CUSTNO
+              WHERE ACCOUNT_SORTCODE = :HV-SORTCODE
+                AND ACCOUNT_CUSTOMER_NUMBER = :HV-DUPLICATE-CUSTNO
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 PERFORM MD-REPORT-ACCOUNTS-REPOINTED
+              WHEN 100
+                 CONTINUE
+              WHEN OTHER
+                 PERFORM MD-REPORT-SQL-ERROR
+           END-EVALUATE.
+
+           EXEC SQL
+              UPDATE ACCJOINT
+              SET ACCJOINT_CUSTOMER_NUMBER = :HV-SURVIVOR-CUSTNO
+              WHERE ACCJOINT_SORTCODE = :HV-SORTCODE
+                AND ACCJOINT_CUSTOMER_NUMBER = :HV-DUPLICATE-CUSTNO
+           END-EXEC.
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              PERFORM MD-REPORT-SQL-ERROR
+           END-IF.
+
+           PERFORM MD-DELETE-DUPLICATE-CUSTOMER.
+       MD999.
+           EXIT.
+
+       MD-REPORT-ACCOUNTS-REPOINTED SECTION.
+       MDR010.
+           ADD 1 TO WS-ACCOUNTS-REPOINTED.
+
+           PERFORM MD-WRITE-PROCTRAN-MRG.
+
+           MOVE SPACES TO CUSTMRG-REPORT-LINE
+           MOVE WS-SURVIVOR-CUSTNO TO WS-PRINT-CUST-NO
+           STRING 'ACCOUNTS RE-POINTED TO SURVIVOR ' DELIMITED BY SIZE
+               WS-PRINT-CUST-NO DELIMITED BY SIZE
+               INTO CUSTMRG-REPORT-LINE
+           END-STRING
+           WRITE CUSTMRG-REPORT-LINE.
+       MDR999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * One PROCTRAN audit row per re-point, DELCUS's own ODC-style
+      * zero-account-number convention since this movement is not
+      * against any single account.
+      *----------------------------------------------------------------
+       MD-WRITE-PROCTRAN-MRG SECTION.
+       MWP010.
+           MOVE ZEROS TO HV-ACC-NUMBER.
+           MOVE '000' TO HV-PROCTRAN-REF.
+           MOVE WS-RUN-DATE-DMY TO HV-PROCTRAN-DATE.
+           MOVE ZEROS TO HV-PROCTRAN-TIME.
+           MOVE 'MRG' TO HV-PROCTRAN-TYPE.
+           MOVE ZEROS TO HV-PROCTRAN-AMOUNT.
+
+           MOVE SPACES TO HV-PROCTRAN-DESC.
+           MOVE WS-SURVIVOR-CUSTNO  TO HV-PROCTRAN-DESC(1:10).
+           MOVE WS-DUPLICATE-CUSTNO TO HV-PROCTRAN-DESC(11:10).
+
+           EXEC SQL
+              INSERT INTO PROCTRAN
+                 ( PROCTRAN_EYECATCHER, PROCTRAN_SORTCODE,
+                   PROCTRAN_NUMBER, PROCTRAN_DATE, PROCTRAN_TIME,
+                   PROCTRAN_REF, PROCTRAN_TYPE, PROCTRAN_DESC,
+                   PROCTRAN_AMOUNT )
+              VALUES
+                 ( 'PRTR', :HV-SORTCODE, :HV-ACC-NUMBER,
+                   :HV-PROCTRAN-DATE, :HV-PROCTRAN-TIME,
+                   :HV-PROCTRAN-REF, :HV-PROCTRAN-TYPE,
+                   :HV-PROCTRAN-DESC, :HV-PROCTRAN-AMOUNT )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              PERFORM MD-REPORT-SQL-ERROR
+           END-IF.
+       MWP999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Remove the duplicate's CUSTOMER VSAM record directly - this
+      * batch program has no CICS region to LINK DELCUS through, so it
+      * does the equivalent native work itself.
+      *----------------------------------------------------------------
+       MD-DELETE-DUPLICATE-CUSTOMER SECTION.
+       MDC010.
+           MOVE WS-SORTCODE         TO CUSTOMER-SORTCODE.
+           MOVE WS-DUPLICATE-CUSTNO TO CUSTOMER-NUMBER.
+
+           OPEN I-O CUSTOMER-FILE.
+
+           READ CUSTOMER-FILE
+              INVALID KEY MOVE 'N' TO WS-CUSTOMER-STATUS
+           END-READ.
+
+           IF WS-CUSTOMER-OK
+              DELETE CUSTOMER-FILE RECORD
+                 INVALID KEY
+                    MOVE SPACES TO CUSTMRG-REPORT-LINE
+                    STRING 'UNABLE TO DELETE DUPLICATE CUSTOMER '
+                           DELIMITED BY SIZE
+                       INTO CUSTMRG-REPORT-LINE
+                    END-STRING
+                    WRITE CUSTMRG-REPORT-LINE
+                 NOT INVALID KEY
+                    PERFORM MD-WRITE-PROCTRAN-ODC
+                    MOVE SPACES TO CUSTMRG-REPORT-LINE
+                    MOVE WS-DUPLICATE-CUSTNO TO WS-PRINT-CUST-NO
+                    STRING 'DUPLICATE CUSTOMER REMOVED ' DELIMITED
+                           BY SIZE
+                        WS-PRINT-CUST-NO DELIMITED BY SIZE
+                        INTO CUSTMRG-REPORT-LINE
+                    END-STRING
+                    WRITE CUSTMRG-REPORT-LINE
+              END-DELETE
+           ELSE
+              MOVE SPACES TO CUSTMRG-REPORT-LINE
+              STRING 'DUPLICATE CUSTOMER NOT FOUND' DELIMITED BY SIZE
+                 INTO CUSTMRG-REPORT-LINE
+              END-STRING
+              WRITE CUSTMRG-REPORT-LINE
+           END-IF.
+
+           CLOSE CUSTOMER-FILE.
+       MDC999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * PROCTRAN audit row for the customer removal itself, DELCUS's
+      * own ODC convention.
+      *----------------------------------------------------------------
+       MD-WRITE-PROCTRAN-ODC SECTION.
+       MWO010.
+           MOVE ZEROS TO HV-ACC-NUMBER.
+           MOVE '000' TO HV-PROCTRAN-REF.
+           MOVE WS-RUN-DATE-DMY TO HV-PROCTRAN-DATE.
+           MOVE ZEROS TO HV-PROCTRAN-TIME.
+           MOVE 'ODC' TO HV-PROCTRAN-TYPE.
+           MOVE ZEROS TO HV-PROCTRAN-AMOUNT.
+
+           MOVE SPACES TO HV-PROCTRAN-DESC.
+           MOVE WS-SORTCODE         TO HV-PROCTRAN-DESC(1:6).
+           MOVE WS-DUPLICATE-CUSTNO TO HV-PROCTRAN-DESC(7:10).
+           MOVE CUSTOMER-NAME       TO HV-PROCTRAN-DESC(17:14).
+
+           EXEC SQL
+              INSERT INTO PROCTRAN
+                 ( PROCTRAN_EYECATCHER, PROCTRAN_SORTCODE,
+                   PROCTRAN_NUMBER, PROCTRAN_DATE, PROCTRAN_TIME,
+                   PROCTRAN_REF, PROCTRAN_TYPE, PROCTRAN_DESC,
+                   PROCTRAN_AMOUNT )
+              VALUES
+                 ( 'PRTR', :HV-SORTCODE, :HV-ACC-NUMBER,
+                   :HV-PROCTRAN-DATE, :HV-PROCTRAN-TIME,
+                   :HV-PROCTRAN-REF, :HV-PROCTRAN-TYPE,
+                   :HV-PROCTRAN-DESC, :HV-PROCTRAN-AMOUNT )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              PERFORM MD-REPORT-SQL-ERROR
+           END-IF.
+       MWO999.
+           EXIT.
+
+       MD-REPORT-SQL-ERROR SECTION.
+       MSE010.
+           MOVE SQLCODE TO WS-PRINT-SQLCODE.
+           MOVE SPACES TO CUSTMRG-REPORT-LINE
+           STRING 'SQL ERROR SQLCODE=' DELIMITED BY SIZE
+               WS-PRINT-SQLCODE DELIMITED BY SIZE
+               INTO CUSTMRG-REPORT-LINE
+           END-STRING
+           WRITE CUSTMRG-REPORT-LINE.
+       MSE999.
+           EXIT.
