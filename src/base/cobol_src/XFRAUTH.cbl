@@ -0,0 +1,144 @@
+       CBL CICS('SP,EDF')
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      *                                                                *
+      * Title: XFRAUTH                                                 *
+      *                                                                *
+      * Description: Second-stage authorization for a large fund       *
+      *              transfer XFRFUN has parked pending on XFRAUTH       *
+      *              rather than posting straight away (see XFRFUN's     *
+      *              own CHECK-LARGE-TRANSFER section for the limit        *
+      *              check and how a pending row gets there). XFRAUTH-     *
+      *              AUTHORIZE marks a still-pending row 'A'uthorized,      *
+      *              which lets the original transfer through the next      *
+      *              time it is resubmitted to XFRFUN with exactly the       *
+      *              same FROM/TO/amount; XFRAUTH-REJECT marks it 'R'        *
+      *              so XFRFUN will never post it.                            *
+      *                                                                 *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XFRAUTH.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+      * Copyright statement as a literal to go into the load module
+       77 FILLER PIC X(34) VALUE 'Copyright contributors to the CICS'.
+       77 FILLER PIC X(34) VALUE 'Banking Sample Application (CBSA)'.
+       77 FILLER PIC X(8)  VALUE ' project'.
+
+           EXEC SQL INCLUDE XFRADB2 END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 HV-XFRAUTH-ID                     PIC S9(9) COMP.
+       01 HV-XFRAUTH-STATUS                 PIC X.
+       01 HV-XFRAUTH-AUTH-DATE              PIC X(10).
+
+       01 SQLCODE-DISPLAY                   PIC S9(8) DISPLAY
+             SIGN LEADING SEPARATE.
+
+       01 WS-U-TIME                         PIC S9(15) COMP-3.
+       01 WS-ORIG-DATE                      PIC X(10).
+       01 WS-TIME-NOW                       PIC 9(6).
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY XFRAUTH.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+           MOVE 'Y' TO XFRAUTH-SUCCESS.
+           MOVE SPACE TO XFRAUTH-FAIL-CODE.
+
+           EVALUATE TRUE
+              WHEN XFRAUTH-AUTHORIZE
+                 MOVE 'A' TO HV-XFRAUTH-STATUS
+                 PERFORM DECIDE-PENDING-TRANSFER
+              WHEN XFRAUTH-REJECT
+                 MOVE 'R' TO HV-XFRAUTH-STATUS
+                 PERFORM DECIDE-PENDING-TRANSFER
+              WHEN OTHER
+                 MOVE 'N' TO XFRAUTH-SUCCESS
+                 MOVE '9' TO XFRAUTH-FAIL-CODE
+           END-EVALUATE.
+
+           PERFORM XFRAUTH-RETURN.
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Move a still-pending XFRAUTH row on to either 'A'uthorized or
+      * 'R'ejected. A row that is not there, or has already been
+      * decided or completed, is left untouched and fails the call.
+      *----------------------------------------------------------------
+       DECIDE-PENDING-TRANSFER SECTION.
+       DPT010.
+           MOVE XFRAUTH-ID TO HV-XFRAUTH-ID.
+
+           PERFORM POPULATE-TIME-DATE.
+           MOVE WS-ORIG-DATE TO HV-XFRAUTH-AUTH-DATE.
+
+           EXEC SQL
+              UPDATE XFRAUTH
+              SET XFRAUTH_STATUS = :HV-XFRAUTH-STATUS,
+                  XFRAUTH_AUTH_DATE = :HV-XFRAUTH-AUTH-DATE
+              WHERE XFRAUTH_ID = :HV-XFRAUTH-ID
+                AND XFRAUTH_STATUS = 'P'
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN 100
+                 MOVE 'N' TO XFRAUTH-SUCCESS
+                 MOVE '1' TO XFRAUTH-FAIL-CODE
+              WHEN OTHER
+                 MOVE SQLCODE TO SQLCODE-DISPLAY
+                 DISPLAY 'XFRAUTH UNABLE TO UPDATE XFRAUTH ROW'
+                    ' SQLCODE=' SQLCODE-DISPLAY
+                 MOVE 'N' TO XFRAUTH-SUCCESS
+                 MOVE '2' TO XFRAUTH-FAIL-CODE
+           END-EVALUATE.
+       DPT999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       XFRAUTH-RETURN SECTION.
+       XAR010.
+           EXEC CICS RETURN
+           END-EXEC.
+
+           GOBACK.
+       XAR999.
+           EXIT.
+
+       POPULATE-TIME-DATE SECTION.
+       PTD010.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     DDMMYYYY(WS-ORIG-DATE)
+                     TIME(WS-TIME-NOW)
+                     DATESEP
+           END-EXEC.
+       PTD999.
+           EXIT.
