@@ -1,5 +1,6 @@
        PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
        CBL CICS('SP,EDF,DLI')
+       CBL SQL
       ******************************************************************
       *                                                                *
       *  Copyright contributors to the CICS Banking Sample Application *
@@ -70,6 +71,30 @@
        01 WS-CUST-DATA.
           COPY CUSTOMER.
 
+       01 WS-OLD-NAME                   PIC X(60).
+       01 WS-OLD-ADDRESS                PIC X(160).
+
+       01 GETCTRL-COMMAREA.
+          COPY GETCTRL.
+
+           EXEC SQL INCLUDE CUSTHIST END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 SQLCODE-DISPLAY              PIC S9(8) DISPLAY
+           SIGN LEADING SEPARATE.
+
+       01 HOST-CUSTHIST-ROW.
+          03 HV-CUSTHIST-ID            PIC S9(9) COMP.
+          03 HV-CUSTHIST-SORTCODE      PIC X(6).
+          03 HV-CUSTHIST-NUMBER        PIC X(10).
+          03 HV-CUSTHIST-OLD-NAME      PIC X(60).
+          03 HV-CUSTHIST-NEW-NAME      PIC X(60).
+          03 HV-CUSTHIST-OLD-ADDRESS   PIC X(160).
+          03 HV-CUSTHIST-NEW-ADDRESS   PIC X(160).
+          03 HV-CUSTHIST-CHANGE-DATE   PIC X(10).
+          03 HV-CUSTHIST-CHANGE-TIME   PIC X(6).
+
        01 WS-EIBTASKN12                PIC 9(12) VALUE 0.
        01 WS-SQLCODE-DISP              PIC 9(9)  VALUE 0.
 
@@ -135,6 +160,11 @@
        01 ABNDINFO-REC.
            COPY ABNDINFO.
 
+       01 WS-NOTIFY-PGM                PIC X(8) VALUE 'NOTIFY'.
+
+       01 NOTIFY-REC.
+           COPY NOTIFY.
+
        LINKAGE SECTION.
        01 DFHCOMMAREA.
            COPY UPDCUST.
@@ -249,6 +279,14 @@
 
            END-IF.
 
+      *
+      *    Keep a copy of the name and address as they stood before
+      *    this update, so a history row can be written below showing
+      *    what the customer used to say they were.
+      *
+           MOVE CUSTOMER-NAME OF WS-CUST-DATA TO WS-OLD-NAME.
+           MOVE CUSTOMER-ADDRESS OF WS-CUST-DATA TO WS-OLD-ADDRESS.
+
       *
       *    If the RESP CODE was OK then update the customer record
       *    but only if the COMM-AREA supplied name or address has
@@ -315,6 +353,12 @@
               GO TO UCV999
            END-IF.
 
+      *
+      *    The change has been committed to CUSTOMER, so append a
+      *    before/after row to the history table for the audit trail.
+      *
+           PERFORM WRITE-CUSTOMER-HISTORY.
+
       *
       *    If the RESP CODE was normal then we just need to set the
       *    SUCCESS CODE
@@ -335,12 +379,140 @@
               TO COMM-CREDIT-SCORE.
            MOVE CUSTOMER-CS-REVIEW-DATE OF WS-CUST-DATA
               TO COMM-CS-REVIEW-DATE.
+           MOVE CUSTOMER-RISK-SEGMENT OF WS-CUST-DATA
+              TO COMM-RISK-SEGMENT.
+
+           PERFORM SEND-NOTIFICATION.
 
            MOVE 'Y' TO COMM-UPD-SUCCESS.
 
        UCV999.
            EXIT.
 
+      *----------------------------------------------------------------
+      * Append a before/after row to CUSTHIST for this change, so
+      * there is an audit trail of who a customer used to say they
+      * were. Failure to write the history row does not fail the
+      * update itself - CUSTOMER has already been committed to by the
+      * time we get here - but it is noted for operations to see.
+      *----------------------------------------------------------------
+       WRITE-CUSTOMER-HISTORY SECTION.
+       WCH010.
+           PERFORM POPULATE-TIME-DATE.
+
+           PERFORM ALLOCATE-NEXT-CUSTHIST-ID.
+
+           MOVE CUSTOMER-SORTCODE OF WS-CUST-DATA
+              TO HV-CUSTHIST-SORTCODE.
+           MOVE CUSTOMER-NUMBER OF WS-CUST-DATA
+              TO HV-CUSTHIST-NUMBER.
+           MOVE WS-OLD-NAME             TO HV-CUSTHIST-OLD-NAME.
+           MOVE CUSTOMER-NAME OF WS-CUST-DATA
+              TO HV-CUSTHIST-NEW-NAME.
+           MOVE WS-OLD-ADDRESS          TO HV-CUSTHIST-OLD-ADDRESS.
+           MOVE CUSTOMER-ADDRESS OF WS-CUST-DATA
+              TO HV-CUSTHIST-NEW-ADDRESS.
+           MOVE WS-ORIG-DATE            TO HV-CUSTHIST-CHANGE-DATE.
+           MOVE WS-TIME-NOW             TO HV-CUSTHIST-CHANGE-TIME.
+
+           EXEC SQL
+              INSERT INTO CUSTHIST
+                     (CUSTHIST_ID,
+                      CUSTHIST_SORTCODE,
+                      CUSTHIST_NUMBER,
+                      CUSTHIST_OLD_NAME,
+                      CUSTHIST_NEW_NAME,
+                      CUSTHIST_OLD_ADDRESS,
+                      CUSTHIST_NEW_ADDRESS,
+                      CUSTHIST_CHANGE_DATE,
+                      CUSTHIST_CHANGE_TIME
+                     )
+              VALUES (:HV-CUSTHIST-ID,
+                      :HV-CUSTHIST-SORTCODE,
+                      :HV-CUSTHIST-NUMBER,
+                      :HV-CUSTHIST-OLD-NAME,
+                      :HV-CUSTHIST-NEW-NAME,
+                      :HV-CUSTHIST-OLD-ADDRESS,
+                      :HV-CUSTHIST-NEW-ADDRESS,
+                      :HV-CUSTHIST-CHANGE-DATE,
+                      :HV-CUSTHIST-CHANGE-TIME
+                     )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'UPDCUST UNABLE TO INSERT CUSTHIST ROW'
+                 ' SQLCODE=' SQLCODE-DISPLAY
+           END-IF.
+       WCH999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Tell the world a customer's details were changed, so a
+      * downstream messaging integration can pick it up and let them
+      * know. WS-U-TIME/WS-ORIG-DATE/WS-TIME-NOW were already set up
+      * a moment ago by WRITE-CUSTOMER-HISTORY's own POPULATE-TIME-DATE
+      * call, so there is no need to ASKTIME/FORMATTIME again here.
+      *----------------------------------------------------------------
+       SEND-NOTIFICATION SECTION.
+       SN010.
+           INITIALIZE NOTIFY-REC.
+
+           MOVE WS-U-TIME  TO NOTIFY-UTIME-KEY.
+           MOVE EIBTASKN   TO NOTIFY-TASKNO-KEY.
+
+           MOVE COMM-CUSTNO        TO NOTIFY-CUSTOMER-NUMBER.
+           MOVE 'CUUP'             TO NOTIFY-EVENT-TYPE.
+           MOVE WS-ORIG-DATE       TO NOTIFY-DATE.
+           MOVE WS-TIME-NOW        TO NOTIFY-TIME.
+
+           STRING 'CUSTOMER UPDATED SORTCODE=' DELIMITED BY SIZE
+                  COMM-SCODE DELIMITED BY SIZE
+                  ' CUSTOMER=' DELIMITED BY SIZE
+                  COMM-CUSTNO DELIMITED BY SIZE
+                  ' NAME=' DELIMITED BY SIZE
+                  COMM-NAME DELIMITED BY SIZE
+                  INTO NOTIFY-DETAILS
+           END-STRING.
+
+           EXEC CICS LINK PROGRAM(WS-NOTIFY-PGM)
+                      COMMAREA(NOTIFY-REC)
+           END-EXEC.
+       SN999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Take the next CUSTHIST id out of CONTROL, via GETCTRL, the
+      * same shared accessor XFRFUN uses for its own XFRAUTH/XFRSETL
+      * ids.
+      *----------------------------------------------------------------
+       ALLOCATE-NEXT-CUSTHIST-ID SECTION.
+       ANCI010.
+           INITIALIZE GETCTRL-COMMAREA.
+           MOVE 'G' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           STRING DESIRED-SORT-CODE DELIMITED BY SIZE,
+                  '-CHST-LAST'      DELIMITED BY SIZE
+                  INTO GETCTRL-NAME OF GETCTRL-COMMAREA
+           END-STRING.
+           MOVE 0 TO GETCTRL-DEFAULT-NUM OF GETCTRL-COMMAREA.
+
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+
+           COMPUTE HV-CUSTHIST-ID =
+              GETCTRL-VALUE-NUM OF GETCTRL-COMMAREA + 1.
+
+           MOVE 'S' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           MOVE HV-CUSTHIST-ID TO GETCTRL-VALUE-NUM OF GETCTRL-COMMAREA.
+           MOVE SPACES TO GETCTRL-VALUE-STR OF GETCTRL-COMMAREA.
+
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+       ANCI999.
+           EXIT.
+
 
        GET-ME-OUT-OF-HERE SECTION.
        GMOOH010.
