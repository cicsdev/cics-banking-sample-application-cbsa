@@ -0,0 +1,263 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      *                                                                *
+      * Title: ABNDRPT                                                 *
+      *                                                                *
+      * Description: Batch program that prints the ABNDFILE abend log  *
+      *              ABNDPROC writes to as a human-readable report, for *
+      *              an operator to read without going near ISPF or a   *
+      *              VSAM browse utility. Unlike ABNDARCH, which walks   *
+      *              the same file to archive and purge old rows, this   *
+      *              program only reads - it never deletes a row - and    *
+      *              prints every field of a matching row, including the  *
+      *              600-byte freeform diagnostic text ABNDARCH's one-     *
+      *              line-per-field summary does not have room to show     *
+      *              in full, across several labelled lines instead of      *
+      *              ABNDARCH's single compact STRING per row.                *
+      *                                                                 *
+      * Input: parm='yyyymmdd,yyyymmdd' - from-date and to-date, both     *
+      *        inclusive; either or both may be omitted (defaults to      *
+      *        the earliest/latest row on file).                           *
+      *                                                                 *
+      * Output: Sequential report ABNDRPT1.                               *
+      *                                                                 *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABNDRPT.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+       OBJECT-COMPUTER. MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ABEND-FILE
+                  ASSIGN TO VSAM
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS ABND-VSAM-KEY
+                  FILE STATUS  IS WS-ABEND-STATUS.
+
+           SELECT ABND-REPORT
+                  ASSIGN TO ABNDRPT1
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ABEND-FILE.
+       01  ABEND-FILE-RECORD.
+           COPY ABNDINFO.
+
+       FD  ABND-REPORT.
+       01  ABND-REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 FILLER PIC X(34) VALUE 'Copyright contributors to the CICS'.
+       77 FILLER PIC X(34) VALUE 'Banking Sample Application (CBSA)'.
+       77 FILLER PIC X(8)  VALUE ' project'.
+
+       01 WS-ABEND-STATUS                   PIC XX.
+          88 WS-ABEND-OK                    VALUE '00'.
+          88 WS-ABEND-EOF                   VALUE '10'.
+
+       01 WS-FROM-DATE                      PIC X(8).
+       01 WS-TO-DATE                        PIC X(8).
+
+       01 WS-ABND-DATE-YMD                  PIC 9(8).
+
+       01 WS-READING-SW                     PIC X VALUE 'Y'.
+          88 WS-STILL-READING               VALUE 'Y'.
+
+       01 WS-ROWS-SCANNED                   PIC 9(8) VALUE 0.
+       01 WS-ROWS-PRINTED                   PIC 9(8) VALUE 0.
+
+       01 WS-PRINT-RESP                     PIC ----9.
+       01 WS-PRINT-RESP2                    PIC ----9.
+       01 WS-PRINT-SQLCODE                  PIC ----9.
+
+       LINKAGE SECTION.
+       01 PARM-BUFFER.
+           05 PARM-LENGTH                   PIC 9(4) BINARY.
+           05 PARM                          PIC X(256).
+
+       PROCEDURE DIVISION USING PARM-BUFFER.
+       PREMIERE SECTION.
+       A010.
+           OPEN OUTPUT ABND-REPORT.
+           OPEN INPUT  ABEND-FILE.
+
+           PERFORM GET-RUN-PARMS.
+
+           MOVE SPACES TO ABND-REPORT-LINE
+           STRING 'ABEND LOG REPORT - FROM ' DELIMITED BY SIZE
+               WS-FROM-DATE DELIMITED BY SIZE
+               ' TO ' DELIMITED BY SIZE
+               WS-TO-DATE DELIMITED BY SIZE
+               INTO ABND-REPORT-LINE
+           END-STRING
+           WRITE ABND-REPORT-LINE.
+
+           MOVE SPACES TO ABND-REPORT-LINE
+           WRITE ABND-REPORT-LINE.
+
+           PERFORM PRINT-ABEND-FILE.
+
+           MOVE SPACES TO ABND-REPORT-LINE
+           STRING 'ROWS SCANNED=' DELIMITED BY SIZE
+               WS-ROWS-SCANNED DELIMITED BY SIZE
+               ' ROWS PRINTED=' DELIMITED BY SIZE
+               WS-ROWS-PRINTED DELIMITED BY SIZE
+               INTO ABND-REPORT-LINE
+           END-STRING
+           WRITE ABND-REPORT-LINE.
+
+           CLOSE ABEND-FILE.
+           CLOSE ABND-REPORT.
+
+           MOVE 0 TO RETURN-CODE.
+
+           GOBACK.
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       GET-RUN-PARMS SECTION.
+       GRP010.
+           MOVE SPACES TO WS-FROM-DATE WS-TO-DATE.
+
+           IF PARM-LENGTH > 0
+              UNSTRING PARM(1:PARM-LENGTH) DELIMITED BY ','
+                 INTO WS-FROM-DATE WS-TO-DATE
+           END-IF.
+
+           IF WS-FROM-DATE = SPACES OR WS-FROM-DATE = LOW-VALUES
+              MOVE '00000000' TO WS-FROM-DATE
+           END-IF.
+
+           IF WS-TO-DATE = SPACES OR WS-TO-DATE = LOW-VALUES
+              MOVE '99999999' TO WS-TO-DATE
+           END-IF.
+       GRP999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Walk ABEND-FILE from the very first row, printing every row
+      * whose ABND-DATE falls within the requested range. Nothing is
+      * ever deleted - that is ABNDARCH's job, not this one.
+      *----------------------------------------------------------------
+       PRINT-ABEND-FILE SECTION.
+       PAF010.
+           MOVE LOW-VALUES TO ABND-VSAM-KEY.
+
+           START ABEND-FILE KEY IS NOT LESS THAN ABND-VSAM-KEY
+              INVALID KEY
+                 MOVE 'N' TO WS-READING-SW
+           END-START.
+
+           IF WS-STILL-READING
+              PERFORM PAF-READ-NEXT
+              PERFORM UNTIL NOT WS-STILL-READING
+                 PERFORM PAF-CHECK-ONE-ROW
+                 PERFORM PAF-READ-NEXT
+              END-PERFORM
+           END-IF.
+       PAF999.
+           EXIT.
+
+       PAF-READ-NEXT SECTION.
+       PAFR010.
+           READ ABEND-FILE NEXT RECORD
+              AT END
+                 MOVE 'N' TO WS-READING-SW
+           END-READ.
+       PAFR999.
+           EXIT.
+
+       PAF-CHECK-ONE-ROW SECTION.
+       PAFC010.
+           ADD 1 TO WS-ROWS-SCANNED.
+
+           MOVE ABND-DATE(7:4) TO WS-ABND-DATE-YMD(1:4).
+           MOVE ABND-DATE(4:2) TO WS-ABND-DATE-YMD(5:2).
+           MOVE ABND-DATE(1:2) TO WS-ABND-DATE-YMD(7:2).
+
+           IF WS-ABND-DATE-YMD >= WS-FROM-DATE
+              AND WS-ABND-DATE-YMD <= WS-TO-DATE
+              PERFORM PAF-PRINT-ONE-ROW
+           END-IF.
+       PAFC999.
+           EXIT.
+
+       PAF-PRINT-ONE-ROW SECTION.
+       PAFP010.
+           ADD 1 TO WS-ROWS-PRINTED.
+
+           MOVE ABND-RESPCODE  TO WS-PRINT-RESP.
+           MOVE ABND-RESP2CODE TO WS-PRINT-RESP2.
+           MOVE ABND-SQLCODE   TO WS-PRINT-SQLCODE.
+
+           MOVE SPACES TO ABND-REPORT-LINE
+           STRING '---------------------------------------------------'
+              DELIMITED BY SIZE
+              INTO ABND-REPORT-LINE
+           END-STRING
+           WRITE ABND-REPORT-LINE.
+
+           MOVE SPACES TO ABND-REPORT-LINE
+           STRING 'APPLID    : ' DELIMITED BY SIZE
+               ABND-APPLID DELIMITED BY SIZE
+               '   TRANID : ' DELIMITED BY SIZE
+               ABND-TRANID DELIMITED BY SIZE
+               '   PROGRAM : ' DELIMITED BY SIZE
+               ABND-PROGRAM DELIMITED BY SIZE
+               INTO ABND-REPORT-LINE
+           END-STRING
+           WRITE ABND-REPORT-LINE.
+
+           MOVE SPACES TO ABND-REPORT-LINE
+           STRING 'DATE      : ' DELIMITED BY SIZE
+               ABND-DATE DELIMITED BY SIZE
+               '   TIME   : ' DELIMITED BY SIZE
+               ABND-TIME DELIMITED BY SIZE
+               '   CODE    : ' DELIMITED BY SIZE
+               ABND-CODE DELIMITED BY SIZE
+               INTO ABND-REPORT-LINE
+           END-STRING
+           WRITE ABND-REPORT-LINE.
+
+           MOVE SPACES TO ABND-REPORT-LINE
+           STRING 'RESP      : ' DELIMITED BY SIZE
+               WS-PRINT-RESP DELIMITED BY SIZE
+               '   RESP2  : ' DELIMITED BY SIZE
+               WS-PRINT-RESP2 DELIMITED BY SIZE
+               '   SQLCODE : ' DELIMITED BY SIZE
+               WS-PRINT-SQLCODE DELIMITED BY SIZE
+               INTO ABND-REPORT-LINE
+           END-STRING
+           WRITE ABND-REPORT-LINE.
+
+           MOVE SPACES TO ABND-REPORT-LINE
+           STRING 'FREEFORM  : ' DELIMITED BY SIZE
+               ABND-FREEFORM(1:107) DELIMITED BY SIZE
+               INTO ABND-REPORT-LINE
+           END-STRING
+           WRITE ABND-REPORT-LINE.
+
+           IF ABND-FREEFORM(108:493) NOT = SPACES
+              MOVE SPACES TO ABND-REPORT-LINE
+              STRING '            ' DELIMITED BY SIZE
+                  ABND-FREEFORM(108:107) DELIMITED BY SIZE
+                  INTO ABND-REPORT-LINE
+              END-STRING
+              WRITE ABND-REPORT-LINE
+           END-IF.
+       PAFP999.
+           EXIT.
