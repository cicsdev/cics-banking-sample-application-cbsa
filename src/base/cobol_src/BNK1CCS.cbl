@@ -92,6 +92,11 @@
           03 DOBYYI-REFORM REDEFINES DOBYYI-CHAR.
              05 DOBYYI-NUM             PIC 99.
 
+       01 WS-DOBYYI-FULL                PIC 9999.
+
+       01 VALRULE-COMMAREA.
+           COPY VALRULE.
+
        01 WS-ABCODE PIC XXXX.
 
        01 WS-ADDR-SPLIT.
@@ -105,7 +110,18 @@
              05 SUBPGM-SORTCODE                PIC 9(6) DISPLAY.
              05 SUBPGM-NUMBER                  PIC 9(10) DISPLAY.
           03 SUBPGM-NAME                       PIC X(60).
+          03 SUBPGM-NAME-GROUP REDEFINES SUBPGM-NAME.
+             05 SUBPGM-TITLE                   PIC X(8).
+             05 SUBPGM-GIVEN-NAME              PIC X(20).
+             05 SUBPGM-INITIALS                PIC X(10).
+             05 SUBPGM-FAMILY-NAME             PIC X(20).
+             05 FILLER                         PIC X(02).
           03 SUBPGM-ADDRESS                    PIC X(160).
+          03 SUBPGM-ADDRESS-GROUP REDEFINES SUBPGM-ADDRESS.
+             05 SUBPGM-STREET-ADDRESS          PIC X(50).
+             05 SUBPGM-ADDRESS-DISTRICT        PIC X(50).
+             05 SUBPGM-ADDRESS-TOWN            PIC X(50).
+             05 SUBPGM-POSTCODE-OR-ZIP         PIC X(10).
           03 SUBPGM-DATE-OF-BIRTH              PIC 9(8).
           03 SUBPGM-DOB-GROUP REDEFINES SUBPGM-DATE-OF-BIRTH.
              05 SUBPGM-BIRTH-DAY               PIC 99.
@@ -816,6 +832,25 @@
               GO TO ED999
            END-IF.
 
+      *    The minimum significant length an address line must have
+      *    is a shared, configurable rule (see VALRULE) rather than
+      *    a check repeated in every screen that captures an address.
+           INITIALIZE VALRULE-COMMAREA.
+           MOVE 'L' TO VALRULE-FUNCTION.
+           MOVE CUSTAD1I TO VALRULE-ADDRESS-LINE.
+
+           EXEC CICS LINK PROGRAM('VALRULE')
+                     COMMAREA(VALRULE-COMMAREA)
+           END-EXEC.
+
+           IF VALRULE-SUCCESS = 'N'
+              MOVE SPACES TO MESSAGEO
+              MOVE VALRULE-MESSAGE TO MESSAGEO
+              MOVE 'N' TO VALID-DATA-SW
+              MOVE -1 TO CUSTAD1L
+              GO TO ED999
+           END-IF.
+
            IF DOBDDL < 1 OR DOBDDI = '__'
 
               MOVE SPACES TO MESSAGEO
@@ -899,6 +934,29 @@
               GO TO ED999
            END-IF.
 
+      *    The date-of-birth plausibility range (not in the future,
+      *    not older than a configured maximum age) is a shared rule
+      *    kept in VALRULE rather than hand-coded per screen.
+           MOVE DOBYYI TO WS-DOBYYI-FULL.
+
+           INITIALIZE VALRULE-COMMAREA.
+           MOVE 'D' TO VALRULE-FUNCTION.
+           MOVE DOBDDI-NUM   TO VALRULE-DOB-DD.
+           MOVE DOBMMI-NUM   TO VALRULE-DOB-MM.
+           MOVE WS-DOBYYI-FULL TO VALRULE-DOB-YYYY.
+
+           EXEC CICS LINK PROGRAM('VALRULE')
+                     COMMAREA(VALRULE-COMMAREA)
+           END-EXEC.
+
+           IF VALRULE-SUCCESS = 'N'
+              MOVE SPACES TO MESSAGEO
+              MOVE VALRULE-MESSAGE TO MESSAGEO
+              MOVE 'N' TO VALID-DATA-SW
+              MOVE -1 TO DOBYYL
+              GO TO ED999
+           END-IF.
+
            IF CUSTTITL < 1 OR CHRISTNL < 1 OR CUSTSNL < 1
            OR CUSTAD1L < 1 OR DOBDDL < 1 OR DOBMML < 1
            OR DOBYYL < 1
@@ -954,23 +1012,32 @@
            INSPECT CUSTINSI REPLACING ALL '_' BY ' '.
            INSPECT CUSTSNI  REPLACING ALL '_' BY ' '.
 
-           STRING CUSTTITI DELIMITED BY SPACE,
-                  ' ' DELIMITED BY SIZE,
-                  CHRISTNI DELIMITED BY SPACE,
-                  ' ' DELIMITED BY SIZE,
-                  CUSTINSI  DELIMITED BY SPACE,
-                  ' ' DELIMITED BY SIZE,
-                  CUSTSNI   DELIMITED BY SIZE
-           INTO SUBPGM-NAME.
+      *
+      *    The screen already captures title, given name, initials
+      *    and family name as discrete fields, so pass them through
+      *    to CRECUST structured rather than flattening them into a
+      *    single free-form name - SUBPGM-NAME-GROUP shares storage
+      *    with SUBPGM-NAME so the old flat view keeps working too.
+      *
+           MOVE SPACES            TO SUBPGM-NAME.
+           MOVE CUSTTITI           TO SUBPGM-TITLE.
+           MOVE CHRISTNI           TO SUBPGM-GIVEN-NAME.
+           MOVE CUSTINSI           TO SUBPGM-INITIALS.
+           MOVE CUSTSNI            TO SUBPGM-FAMILY-NAME.
 
            INSPECT CUSTAD1I REPLACING ALL '_' BY ' '.
            INSPECT CUSTAD2I REPLACING ALL '_' BY ' '.
            INSPECT CUSTAD3I REPLACING ALL '_' BY ' '.
 
-           STRING CUSTAD1I   DELIMITED BY SIZE,
-                  CUSTAD2I   DELIMITED BY SIZE,
-                  CUSTAD3I   DELIMITED BY SIZE
-                  INTO SUBPGM-ADDRESS.
+      *
+      *    Likewise the three address lines are kept as discrete
+      *    street/district/town fields - the screen has no separate
+      *    postcode field so SUBPGM-POSTCODE-OR-ZIP is left blank.
+      *
+           MOVE SPACES            TO SUBPGM-ADDRESS.
+           MOVE CUSTAD1I           TO SUBPGM-STREET-ADDRESS.
+           MOVE CUSTAD2I           TO SUBPGM-ADDRESS-DISTRICT.
+           MOVE CUSTAD3I           TO SUBPGM-ADDRESS-TOWN.
 
            MOVE DOBDDI TO SUBPGM-BIRTH-DAY.
            MOVE DOBMMI TO SUBPGM-BIRTH-MONTH.
