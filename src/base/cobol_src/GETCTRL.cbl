@@ -0,0 +1,184 @@
+       CBL CICS('SP,EDF')
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      *                                                                *
+      * Title: GETCTRL                                                 *
+      *                                                                *
+      * Description: General-purpose accessor for the CONTROL DB2      *
+      *              table. BANKDATA already uses CONTROL as a plain   *
+      *              name/value store for its two bootstrap counters    *
+      *              (<sortcode>-ACCOUNT-LAST and <sortcode>-ACCOUNT-    *
+      *              COUNT), but nothing else in the system can read     *
+      *              or write a row there without repeating BANKDATA's    *
+      *              EXEC SQL by hand. This program is that shared         *
+      *              accessor: GETCTRL-GET looks a named value up and       *
+      *              hands back GETCTRL-DEFAULT-NUM (with GETCTRL-FOUND      *
+      *              left off) when the row does not exist yet, and          *
+      *              GETCTRL-SET stores a value, updating the row if one      *
+      *              is already there and inserting it otherwise. Any        *
+      *              program can now keep a piece of configuration in the    *
+      *              CONTROL table - a feature flag, a limit, a switch -      *
+      *              the same way BANKDATA keeps its counters.                 *
+      *                                                                 *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GETCTRL.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+      * Copyright statement as a literal to go into the load module
+       77 FILLER PIC X(34) VALUE 'Copyright contributors to the CICS'.
+       77 FILLER PIC X(34) VALUE 'Banking Sample Application (CBSA)'.
+       77 FILLER PIC X(8)  VALUE ' project'.
+
+           EXEC SQL INCLUDE CONTDB2 END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 HV-CONTROL-NAME                   PIC X(32).
+       01 HV-CONTROL-VALUE-NUM              PIC S9(9) COMP.
+       01 HV-CONTROL-VALUE-STR              PIC X(40).
+
+       01 SQLCODE-DISPLAY                   PIC S9(8) DISPLAY
+             SIGN LEADING SEPARATE.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY GETCTRL.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+           MOVE 'Y' TO GETCTRL-SUCCESS.
+           MOVE SPACE TO GETCTRL-FAIL-CODE.
+
+           EVALUATE TRUE
+              WHEN GETCTRL-GET
+                 PERFORM GET-CONTROL-VALUE
+              WHEN GETCTRL-SET
+                 PERFORM SET-CONTROL-VALUE
+              WHEN OTHER
+                 MOVE 'N' TO GETCTRL-SUCCESS
+                 MOVE '9' TO GETCTRL-FAIL-CODE
+           END-EVALUATE.
+
+           PERFORM GETCTRL-RETURN.
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Look the named value up. A caller that asks for a name that
+      * has never been set gets its own supplied default back, with
+      * GETCTRL-FOUND left off so it can tell the two cases apart.
+      *----------------------------------------------------------------
+       GET-CONTROL-VALUE SECTION.
+       GCV010.
+           MOVE GETCTRL-NAME TO HV-CONTROL-NAME.
+
+           EXEC SQL
+              SELECT CONTROL_VALUE_NUM, CONTROL_VALUE_STR
+              INTO :HV-CONTROL-VALUE-NUM, :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE HV-CONTROL-VALUE-NUM TO GETCTRL-VALUE-NUM
+                 MOVE HV-CONTROL-VALUE-STR TO GETCTRL-VALUE-STR
+              WHEN 100
+                 MOVE GETCTRL-DEFAULT-NUM TO GETCTRL-VALUE-NUM
+                 MOVE SPACES TO GETCTRL-VALUE-STR
+                 MOVE 'N' TO GETCTRL-FAIL-CODE
+              WHEN OTHER
+                 MOVE SQLCODE TO SQLCODE-DISPLAY
+                 DISPLAY 'GETCTRL UNABLE TO READ CONTROL TABLE'
+                 ' SQLCODE=' SQLCODE-DISPLAY
+                 MOVE GETCTRL-DEFAULT-NUM TO GETCTRL-VALUE-NUM
+                 MOVE 'N' TO GETCTRL-SUCCESS
+                 MOVE '1' TO GETCTRL-FAIL-CODE
+           END-EVALUATE.
+       GCV999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Store the named value, updating the row if it is already
+      * there and inserting a new one if this is the first time the
+      * name has been set.
+      *----------------------------------------------------------------
+       SET-CONTROL-VALUE SECTION.
+       SCV010.
+           MOVE GETCTRL-NAME TO HV-CONTROL-NAME.
+           MOVE GETCTRL-VALUE-NUM TO HV-CONTROL-VALUE-NUM.
+           MOVE GETCTRL-VALUE-STR TO HV-CONTROL-VALUE-STR.
+
+           EXEC SQL
+              UPDATE CONTROL
+              SET CONTROL_VALUE_NUM = :HV-CONTROL-VALUE-NUM,
+                  CONTROL_VALUE_STR = :HV-CONTROL-VALUE-STR
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN 100
+                 PERFORM INSERT-CONTROL-VALUE
+              WHEN OTHER
+                 MOVE SQLCODE TO SQLCODE-DISPLAY
+                 DISPLAY 'GETCTRL UNABLE TO UPDATE CONTROL TABLE'
+                 ' SQLCODE=' SQLCODE-DISPLAY
+                 MOVE 'N' TO GETCTRL-SUCCESS
+                 MOVE '2' TO GETCTRL-FAIL-CODE
+           END-EVALUATE.
+       SCV999.
+           EXIT.
+
+       INSERT-CONTROL-VALUE SECTION.
+       ICV010.
+           EXEC SQL
+              INSERT INTO CONTROL
+                     (CONTROL_NAME,
+                      CONTROL_VALUE_NUM,
+                      CONTROL_VALUE_STR
+                     )
+              VALUES (:HV-CONTROL-NAME,
+                      :HV-CONTROL-VALUE-NUM,
+                      :HV-CONTROL-VALUE-STR
+                     )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'GETCTRL UNABLE TO INSERT CONTROL TABLE ROW'
+              ' SQLCODE=' SQLCODE-DISPLAY
+              MOVE 'N' TO GETCTRL-SUCCESS
+              MOVE '3' TO GETCTRL-FAIL-CODE
+           END-IF.
+       ICV999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       GETCTRL-RETURN SECTION.
+       GR010.
+           EXEC CICS RETURN
+           END-EXEC.
+
+           GOBACK.
+       GR999.
+           EXIT.
