@@ -0,0 +1,300 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+       CBL SQL
+
+      ******************************************************************
+      *                                                                *
+      * Title: PROCRECN                                                *
+      *                                                                *
+      * Description: Batch program to reconcile today's PROCTRAN       *
+      *              activity against the ACCOUNT balance movement     *
+      *              for the same sort code.                           *
+      *                                                                *
+      *              For every account that moved money today the      *
+      *              program works out what the closing balance ought  *
+      *              to be (yesterday's snapshot, held on BALSNAP, plus *
+      *              the net of today's DEB/CRE/PDR/PCR/OCA/OCC/XFR     *
+      *              PROCTRAN rows) and compares that to the actual     *
+      *              closing balance on ACCOUNT. Any difference is      *
+      *              written to the reconciliation report - this is    *
+      *              how a PROCTRAN insert that silently failed (see    *
+      *              the SQLCODE NOT = 0 branch in DBCRFUN's            *
+      *              WRITE-TO-PROCTRAN-DB2) finally gets noticed.       *
+      *                                                                *
+      *              Once the report has run clean for an account, a   *
+      *              fresh BALSNAP row is written so tomorrow's run     *
+      *              has a baseline to work from.                       *
+      *                                                                *
+      * Input: parm='ssssss,yyyymmdd' where ssssss is the sort code     *
+      *        to reconcile and yyyymmdd is the run date (defaults to  *
+      *        today if omitted).                                      *
+      *                                                                *
+      * Output: Sequential report RECNRPT.                              *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROCRECN.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+       OBJECT-COMPUTER. MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECN-REPORT
+                  ASSIGN TO RECNRPT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECN-REPORT.
+       01  RECN-REPORT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 FILLER PIC X(24) VALUE 'Copyright IBM Corp. 2023'.
+
+           EXEC SQL INCLUDE ACCDB2 END-EXEC.
+           EXEC SQL INCLUDE PROCDB2 END-EXEC.
+           EXEC SQL INCLUDE BALSNAP END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 HV-SORTCODE                      PIC X(6).
+       01 HV-ACC-NUMBER                    PIC X(8).
+       01 HV-RUN-DATE                      PIC X(8).
+       01 HV-RUN-DATE-X REDEFINES HV-RUN-DATE.
+          03 HV-RUN-DATE-YYYY              PIC 9(4).
+          03 HV-RUN-DATE-MM                PIC 99.
+          03 HV-RUN-DATE-DD                PIC 99.
+
+      * PROCTRAN_DATE is only stored as an 8-byte truncation of
+      * "DD.MM.YYYY" (see DBCRFUN), so a PROCTRAN_DATE comparison has
+      * to be built in that same truncated "DD.MM.YY" form, not
+      * compared against the YYYYMMDD HV-RUN-DATE directly.
+       01 HV-PROCTRAN-CMP-DATE             PIC X(8).
+       01 HV-ACTUAL-BAL                    PIC S9(10)V99 COMP-3.
+       01 HV-SNAP-BAL                      PIC S9(10)V99 COMP-3.
+       01 HV-MOVEMENT                      PIC S9(10)V99 COMP-3.
+       01 HV-PROCTRAN-AMOUNT               PIC S9(10)V99 COMP-3.
+       01 HV-PROCTRAN-TYPE                 PIC X(3).
+
+       01 WS-EXPECTED-BAL                  PIC S9(10)V99.
+       01 WS-DIFFERENCE                    PIC S9(10)V99.
+       01 WS-ACCOUNTS-CHECKED              PIC 9(8) VALUE 0.
+       01 WS-ACCOUNTS-BREAK                PIC 9(8) VALUE 0.
+       01 WS-NO-SNAPSHOT                   PIC 9(8) VALUE 0.
+
+       01 WS-EOF-SW                        PIC X VALUE 'N'.
+          88 WS-EOF                        VALUE 'Y'.
+       01 WS-SNAP-FOUND-SW                 PIC X VALUE 'N'.
+          88 WS-SNAP-FOUND                 VALUE 'Y'.
+
+       01 WS-PRINT-LINE                    PIC X(132).
+       01 WS-PRINT-AMOUNT                  PIC +9(10).99.
+       01 WS-PRINT-AMOUNT2                 PIC +9(10).99.
+       01 WS-PRINT-AMOUNT3                 PIC +9(10).99.
+
+       01 WS-TODAY                         PIC 9(8).
+       01 WS-TODAY-X REDEFINES WS-TODAY.
+          03 WS-TODAY-YYYY                 PIC 9(4).
+          03 WS-TODAY-MM                   PIC 99.
+          03 WS-TODAY-DD                   PIC 99.
+
+       LINKAGE SECTION.
+       01 PARM-BUFFER.
+           05 PARM-LENGTH                  PIC 9(4) BINARY.
+           05 PARM                         PIC X(256).
+
+       PROCEDURE DIVISION USING PARM-BUFFER.
+       PREMIERE SECTION.
+       A010.
+           OPEN OUTPUT RECN-REPORT.
+
+           PERFORM GET-RUN-PARMS.
+
+           MOVE SPACES TO RECN-REPORT-LINE
+           STRING 'PROCTRAN / ACCOUNT RECONCILIATION - SORTCODE '
+               DELIMITED BY SIZE
+               HV-SORTCODE DELIMITED BY SIZE
+               ' DATE ' DELIMITED BY SIZE
+               HV-RUN-DATE DELIMITED BY SIZE
+               INTO RECN-REPORT-LINE
+           END-STRING
+           WRITE RECN-REPORT-LINE.
+
+           PERFORM RECONCILE-ACCOUNTS.
+
+           MOVE SPACES TO RECN-REPORT-LINE
+           STRING 'ACCOUNTS CHECKED=' DELIMITED BY SIZE
+               WS-ACCOUNTS-CHECKED DELIMITED BY SIZE
+               ' BREAKS=' DELIMITED BY SIZE
+               WS-ACCOUNTS-BREAK DELIMITED BY SIZE
+               ' NO PRIOR SNAPSHOT=' DELIMITED BY SIZE
+               WS-NO-SNAPSHOT DELIMITED BY SIZE
+               INTO RECN-REPORT-LINE
+           END-STRING
+           WRITE RECN-REPORT-LINE.
+
+           CLOSE RECN-REPORT.
+
+           IF WS-ACCOUNTS-BREAK > 0
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       GET-RUN-PARMS SECTION.
+       GRP010.
+           MOVE SPACES TO HV-SORTCODE HV-RUN-DATE.
+
+           IF PARM-LENGTH > 0
+              UNSTRING PARM(1:PARM-LENGTH) DELIMITED BY ','
+                 INTO HV-SORTCODE HV-RUN-DATE
+           END-IF.
+
+           IF HV-RUN-DATE = SPACES OR HV-RUN-DATE = LOW-VALUES
+              ACCEPT WS-TODAY FROM DATE YYYYMMDD
+              MOVE WS-TODAY TO HV-RUN-DATE
+           END-IF.
+
+           STRING HV-RUN-DATE-DD    DELIMITED BY SIZE
+                  '.'               DELIMITED BY SIZE
+                  HV-RUN-DATE-MM    DELIMITED BY SIZE
+                  '.'               DELIMITED BY SIZE
+                  HV-RUN-DATE-YYYY(1:2) DELIMITED BY SIZE
+                  INTO HV-PROCTRAN-CMP-DATE
+           END-STRING.
+       GRP999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * For every account on this sort code that has a non-zero
+      * today's movement on PROCTRAN, compare the expected closing
+      * balance to the actual one, then roll the snapshot forward.
+      *----------------------------------------------------------------
+       RECONCILE-ACCOUNTS SECTION.
+       RA010.
+           EXEC SQL
+              DECLARE ACC_CSR CURSOR FOR
+                 SELECT ACCOUNT_NUMBER, ACCOUNT_ACTUAL_BALANCE
+                 FROM ACCOUNT
+                 WHERE ACCOUNT_SORTCODE = :HV-SORTCODE
+                 ORDER BY ACCOUNT_NUMBER
+           END-EXEC.
+
+           EXEC SQL OPEN ACC_CSR END-EXEC.
+
+           MOVE 'N' TO WS-EOF-SW.
+
+           PERFORM RA-FETCH-NEXT.
+
+           PERFORM UNTIL WS-EOF
+              PERFORM RA-CHECK-ONE-ACCOUNT
+              PERFORM RA-FETCH-NEXT
+           END-PERFORM.
+
+           EXEC SQL CLOSE ACC_CSR END-EXEC.
+       RA999.
+           EXIT.
+
+       RA-FETCH-NEXT SECTION.
+       RAF010.
+           EXEC SQL
+              FETCH ACC_CSR
+              INTO :HV-ACC-NUMBER, :HV-ACTUAL-BAL
+           END-EXEC.
+
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+       RAF999.
+           EXIT.
+
+       RA-CHECK-ONE-ACCOUNT SECTION.
+       RAC010.
+           MOVE 0 TO HV-MOVEMENT.
+
+           EXEC SQL
+              SELECT COALESCE(SUM(PROCTRAN_AMOUNT), 0)
+              INTO :HV-MOVEMENT
+              FROM PROCTRAN
+              WHERE PROCTRAN_SORTCODE = :HV-SORTCODE
+                AND PROCTRAN_NUMBER = :HV-ACC-NUMBER
+                AND PROCTRAN_DATE = :HV-PROCTRAN-CMP-DATE
+           END-EXEC.
+
+           IF HV-MOVEMENT = 0
+              GO TO RAC999
+           END-IF.
+
+           ADD 1 TO WS-ACCOUNTS-CHECKED.
+
+           MOVE 'N' TO WS-SNAP-FOUND-SW.
+           EXEC SQL
+              SELECT BALSNAP_ACTUAL_BALANCE
+              INTO :HV-SNAP-BAL
+              FROM BALSNAP
+              WHERE BALSNAP_SORTCODE = :HV-SORTCODE
+                AND BALSNAP_NUMBER = :HV-ACC-NUMBER
+                AND BALSNAP_DATE < :HV-RUN-DATE
+              ORDER BY BALSNAP_DATE DESC
+              FETCH FIRST 1 ROW ONLY
+           END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE 'Y' TO WS-SNAP-FOUND-SW
+           ELSE
+              ADD 1 TO WS-NO-SNAPSHOT
+              COMPUTE HV-SNAP-BAL = HV-ACTUAL-BAL - HV-MOVEMENT
+           END-IF.
+
+           COMPUTE WS-EXPECTED-BAL = HV-SNAP-BAL + HV-MOVEMENT.
+           COMPUTE WS-DIFFERENCE = HV-ACTUAL-BAL - WS-EXPECTED-BAL.
+
+           IF WS-DIFFERENCE NOT = 0
+              ADD 1 TO WS-ACCOUNTS-BREAK
+              MOVE HV-SNAP-BAL TO WS-PRINT-AMOUNT
+              MOVE WS-EXPECTED-BAL TO WS-PRINT-AMOUNT2
+              MOVE HV-ACTUAL-BAL TO WS-PRINT-AMOUNT3
+              MOVE SPACES TO RECN-REPORT-LINE
+              STRING '*** BREAK ACC=' DELIMITED BY SIZE
+                 HV-ACC-NUMBER DELIMITED BY SIZE
+                 ' PRIOR=' DELIMITED BY SIZE
+                 WS-PRINT-AMOUNT DELIMITED BY SIZE
+                 ' EXPECTED=' DELIMITED BY SIZE
+                 WS-PRINT-AMOUNT2 DELIMITED BY SIZE
+                 ' ACTUAL=' DELIMITED BY SIZE
+                 WS-PRINT-AMOUNT3 DELIMITED BY SIZE
+                 INTO RECN-REPORT-LINE
+              END-STRING
+              WRITE RECN-REPORT-LINE
+           END-IF.
+
+           EXEC SQL
+              DELETE FROM BALSNAP
+              WHERE BALSNAP_SORTCODE = :HV-SORTCODE
+                AND BALSNAP_NUMBER = :HV-ACC-NUMBER
+                AND BALSNAP_DATE = :HV-RUN-DATE
+           END-EXEC.
+
+           EXEC SQL
+              INSERT INTO BALSNAP
+                 (BALSNAP_SORTCODE, BALSNAP_NUMBER, BALSNAP_DATE,
+                  BALSNAP_ACTUAL_BALANCE)
+              VALUES
+                 (:HV-SORTCODE, :HV-ACC-NUMBER, :HV-RUN-DATE,
+                  :HV-ACTUAL-BAL)
+           END-EXEC.
+       RAC999.
+           EXIT.
