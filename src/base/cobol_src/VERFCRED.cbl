@@ -0,0 +1,202 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+       CBL CICS('SP,EDF,DLI')
+
+
+      ******************************************************************
+      * This program checks a customer-supplied PIN against the
+      * scrambled value CRECRED stored in CREDFL, and tracks repeated
+      * failures towards a lockout - the pair of fields CRECRED has
+      * always initialised but never used, CRED-FAILED-ATTEMPTS and
+      * CRED-LOCKED-SW, are what this program is for.
+      *
+      * A locked account is rejected without even looking at the PIN
+      * supplied, so a caller cannot use further guesses to learn
+      * anything once locked. Recovering from a lock is RSETCRED's
+      * job, not this program's.
+      *
+      * The match test recomputes the same scramble CRECRED already
+      * uses - see CRECRED's own banner for what that is and is not.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VERFCRED.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Copyright statement as a literal to go into the load module
+       77 FILLER PIC X(24) VALUE 'Copyright IBM Corp. 2026'.
+
+
+       01 WS-CICS-WORK-AREA.
+          05 WS-CICS-RESP      PIC S9(8) COMP.
+          05 WS-CICS-RESP2     PIC S9(8) COMP.
+
+       01 WS-CRED-AREA.
+           COPY CREDFL.
+
+       01 WS-PIN-NUMERIC                PIC 9(4).
+       01 WS-SCRAMBLE                   PIC 9(18).
+       01 WS-EXPECTED-PIN-HASH          PIC 9(10).
+
+       01 WS-MAX-ATTEMPTS               PIC S9(9) COMP.
+
+       01 GETCTRL-COMMAREA.
+           COPY GETCTRL.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA.
+           COPY VERFCRED.
+
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+
+           MOVE 'N' TO VERF-SUCCESS.
+           MOVE '0' TO VERF-FAIL-CODE.
+           MOVE 'N' TO VERF-LOCKED-SW.
+
+           PERFORM READ-CREDENTIAL-RECORD.
+
+           IF VERF-FAIL-CODE NOT = '0'
+              GO TO A900
+           END-IF.
+
+           IF CRED-LOCKED
+              MOVE 'Y' TO VERF-LOCKED-SW
+              MOVE '2' TO VERF-FAIL-CODE
+              GO TO A900
+           END-IF.
+
+           PERFORM CHECK-PIN.
+
+       A900.
+           EXEC CICS RETURN
+           END-EXEC.
+
+           GOBACK.
+
+       A999.
+           EXIT.
+
+      /
+       READ-CREDENTIAL-RECORD SECTION.
+       RCR010.
+           INITIALIZE WS-CRED-AREA.
+           MOVE VERF-SORTCODE        TO CRED-SORTCODE.
+           MOVE VERF-CUSTOMER-NUMBER TO CRED-CUSTOMER-NUMBER.
+
+           EXEC CICS READ
+              FILE('CREDFL')
+              INTO(WS-CRED-AREA)
+              RIDFLD(CRED-KEY)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+           IF WS-CICS-RESP = DFHRESP(NOTFND)
+              MOVE '1' TO VERF-FAIL-CODE
+           ELSE
+              IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+                 DISPLAY '*****************************************'
+                 DISPLAY '**** Unable to read the file CREDFL !!!'
+                 DISPLAY 'RESP=' WS-CICS-RESP ' RESP2=' WS-CICS-RESP2
+                 DISPLAY '*****************************************'
+                 MOVE '4' TO VERF-FAIL-CODE
+              END-IF
+           END-IF.
+       RCR999.
+           EXIT.
+
+      /
+       CHECK-PIN SECTION.
+       CP010.
+           IF VERF-PIN IS NUMERIC
+              MOVE VERF-PIN TO WS-PIN-NUMERIC
+           ELSE
+              MOVE 0 TO WS-PIN-NUMERIC
+           END-IF.
+
+           COMPUTE WS-SCRAMBLE =
+              (WS-PIN-NUMERIC * 7919) +
+              (VERF-SORTCODE * 100000) +
+              VERF-CUSTOMER-NUMBER.
+
+           COMPUTE WS-EXPECTED-PIN-HASH =
+              FUNCTION MOD(WS-SCRAMBLE, 9999999999).
+
+           IF WS-EXPECTED-PIN-HASH = CRED-PIN-HASH
+              MOVE 0   TO CRED-FAILED-ATTEMPTS
+              MOVE 'Y' TO VERF-SUCCESS
+              MOVE ' ' TO VERF-FAIL-CODE
+              PERFORM REWRITE-CREDENTIAL-RECORD
+           ELSE
+              PERFORM GET-MAX-ATTEMPTS
+              ADD 1 TO CRED-FAILED-ATTEMPTS
+              IF CRED-FAILED-ATTEMPTS >= WS-MAX-ATTEMPTS
+                 MOVE 'Y' TO CRED-LOCKED-SW
+                 MOVE 'Y' TO VERF-LOCKED-SW
+              END-IF
+              MOVE 'N' TO VERF-SUCCESS
+              MOVE '3' TO VERF-FAIL-CODE
+              PERFORM REWRITE-CREDENTIAL-RECORD
+           END-IF.
+       CP999.
+           EXIT.
+
+      /
+      * The number of failed PIN attempts allowed before an account
+      * locks is a bank-wide security policy, not a per-sort-code
+      * one, so it is kept in CONTROL under a plain name the same way
+      * VALRULE's own global thresholds are.
+       GET-MAX-ATTEMPTS SECTION.
+       GMA010.
+           INITIALIZE GETCTRL-COMMAREA.
+           MOVE 'G' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           MOVE 'CRED-MAX-ATTEMPTS' TO GETCTRL-NAME OF GETCTRL-COMMAREA.
+           MOVE 3 TO GETCTRL-DEFAULT-NUM OF GETCTRL-COMMAREA.
+
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+
+           MOVE GETCTRL-VALUE-NUM OF GETCTRL-COMMAREA TO WS-MAX-ATTEMPTS.
+       GMA999.
+           EXIT.
+
+      /
+       REWRITE-CREDENTIAL-RECORD SECTION.
+       RWC010.
+           EXEC CICS REWRITE
+              FILE('CREDFL')
+              FROM(WS-CRED-AREA)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              DISPLAY '*****************************************'
+              DISPLAY '**** Unable to rewrite the file CREDFL !!!'
+              DISPLAY 'RESP=' WS-CICS-RESP ' RESP2=' WS-CICS-RESP2
+              DISPLAY '*****************************************'
+              MOVE 'N' TO VERF-SUCCESS
+              MOVE '4' TO VERF-FAIL-CODE
+           END-IF.
+       RWC999.
+           EXIT.
