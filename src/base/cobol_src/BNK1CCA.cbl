@@ -539,10 +539,24 @@
               ELSE
                  MOVE NUMBER-OF-ACCOUNTS TO NUMBER-OF-ACCOUNTS-DISPLAY
                  MOVE SPACES TO MESSAGEO
-                 STRING NUMBER-OF-ACCOUNTS-DISPLAY
-                    DELIMITED BY SIZE,
-                    ' accounts found' DELIMITED BY SIZE
-                 INTO MESSAGEO
+                 IF NUMBER-OF-ACCOUNTS > 10
+      *
+      *             Only 10 rows fit on this screen, and INQACCCU
+      *             itself never returns more than 20, so point the
+      *             user at the ACCTLIST batch listing for the rest.
+      *
+                    STRING NUMBER-OF-ACCOUNTS-DISPLAY
+                       DELIMITED BY SIZE,
+                       ' accounts found, only 10 shown. Run ACCTLIST'
+                       DELIMITED BY SIZE,
+                       ' for the full listing.' DELIMITED BY SIZE
+                    INTO MESSAGEO
+                 ELSE
+                    STRING NUMBER-OF-ACCOUNTS-DISPLAY
+                       DELIMITED BY SIZE,
+                       ' accounts found' DELIMITED BY SIZE
+                    INTO MESSAGEO
+                 END-IF
               END-IF
 
       *
