@@ -0,0 +1,537 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+       CBL SQL
+
+      ******************************************************************
+      *                                                                *
+      * Title: STMTGEN                                                 *
+      *                                                                *
+      * Description: Batch program that prints a statement for every   *
+      *              account on a sort code whose ACCOUNT_NEXT_        *
+      *              STATEMENT date has arrived, then rolls that       *
+      *              account's ACCOUNT_LAST_STATEMENT/ACCOUNT_NEXT_    *
+      *              STATEMENT dates forward by another 30 days - the  *
+      *              same 30-day cycle CREACC sets up when the account *
+      *              is first opened.                                  *
+      *                                                                *
+      *              The statement lists the PROCTRAN rows posted      *
+      *              since the account's last statement date up to and *
+      *              including the run date, with an opening balance   *
+      *              worked back from the closing (actual) balance and *
+      *              the net of those transactions.                    *
+      *                                                                *
+      * Input: parm='ssssss,yyyymmdd' where ssssss is the sort code to *
+      *        run statements for and yyyymmdd is the run date          *
+      *        (defaults to today if omitted).                         *
+      *                                                                *
+      * Output: Sequential report STMTRPT.                              *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTGEN.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+       OBJECT-COMPUTER. MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STMT-REPORT
+                  ASSIGN TO STMTRPT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STMT-REPORT.
+       01  STMT-REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 FILLER PIC X(24) VALUE 'Copyright IBM Corp. 2023'.
+
+           EXEC SQL INCLUDE ACCDB2 END-EXEC.
+           EXEC SQL INCLUDE PROCDB2 END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Get the CONTROL table
+           EXEC SQL
+              INCLUDE CONTDB2
+           END-EXEC.
+
+      * CONTROL host variables for DB2
+       01 HOST-CONTROL-ROW.
+           03 HV-CONTROL-NAME                  PIC X(32).
+           03 HV-CONTROL-VALUE-NUM             PIC S9(9) COMP.
+           03 HV-CONTROL-VALUE-STR             PIC X(40).
+
+       01 HV-SORTCODE                       PIC X(6).
+       01 HV-RUN-DATE                       PIC X(8).
+       01 WS-RUN-DATE-X REDEFINES HV-RUN-DATE.
+          03 WS-RUN-DATE-YYYY               PIC 9(4).
+          03 WS-RUN-DATE-MM                 PIC 99.
+          03 WS-RUN-DATE-DD                 PIC 99.
+       01 WS-RUN-DATE-NUM REDEFINES HV-RUN-DATE PIC 9(8).
+       01 HV-ACC-NUMBER                     PIC X(8).
+       01 HV-CUST-NUMBER                    PIC X(10).
+       01 HV-ACC-TYPE                       PIC X(8).
+       01 HV-ACTUAL-BAL                     PIC S9(10)V99 COMP-3.
+       01 HV-AVAIL-BAL                      PIC S9(10)V99 COMP-3.
+       01 HV-LAST-STMT                      PIC X(10).
+       01 HV-NEXT-STMT                      PIC X(10).
+
+       01 HV-PROCTRAN-DATE                  PIC X(10).
+       01 HV-PROCTRAN-TYPE                  PIC X(3).
+       01 HV-PROCTRAN-DESC                  PIC X(40).
+       01 HV-PROCTRAN-AMOUNT                PIC S9(10)V99 COMP-3.
+
+       01 WS-LAST-STMT-YMD                  PIC X(8).
+       01 WS-RUN-DATE-DMY                   PIC X(10).
+       01 WS-NEXT-STMT-DMY                  PIC X(10).
+
+      * PROCTRAN_DATE is only stored as an 8-byte truncation of
+      * "DD.MM.YYYY" (see DBCRFUN), so it does not sort as a string -
+      * day-of-month is the leading character group. Reordering the
+      * stored column (and these range-comparison values) into
+      * YY+MM+DD - the YY here being the truncated column's own first
+      * two year digits, not a calendar last-two-digits year - gives
+      * a 6-character value that does sort chronologically, since the
+      * YY component is effectively constant across the dates any one
+      * statement run spans.
+       01 HV-LAST-STMT-CMP                  PIC X(6).
+       01 HV-RUN-DATE-CMP                   PIC X(6).
+
+       01 WS-TODAY                          PIC 9(8).
+       01 WS-TODAY-X REDEFINES WS-TODAY.
+          03 WS-TODAY-YYYY                  PIC 9(4).
+          03 WS-TODAY-MM                    PIC 99.
+          03 WS-TODAY-DD                    PIC 99.
+
+       01 WS-INTEGER                        PIC S9(9) COMP.
+       01 WS-FUTURE-DATE                    PIC 9(8).
+       01 DONT-CARE                         PIC 9(4).
+       01 LEAP-YEAR                         PIC 9(4).
+
+       01 WS-DAY-OF-WEEK-VAL                PIC 9.
+
+       01 WS-NET-MOVEMENT                   PIC S9(10)V99.
+       01 WS-OPENING-BAL                    PIC S9(10)V99.
+
+       01 WS-EOF-SW                         PIC X VALUE 'N'.
+          88 WS-EOF                         VALUE 'Y'.
+       01 WS-PT-EOF-SW                      PIC X VALUE 'N'.
+          88 WS-PT-EOF                      VALUE 'Y'.
+
+       01 WS-ACCOUNTS-STATEMENTED           PIC 9(8) VALUE 0.
+       01 WS-LINES-PRINTED                  PIC 9(8) VALUE 0.
+
+       01 WS-PRINT-LINE                     PIC X(132).
+       01 WS-PRINT-AMOUNT                   PIC +9(10).99.
+       01 WS-PRINT-AMOUNT2                  PIC +9(10).99.
+
+      * Which PROCTRAN types count towards a statement - which types
+      * are printed as detail lines and included in the net movement
+      * used to back into the opening balance. Held in the CONTROL
+      * table under STMTGEN-STMT-TYPES so operations can add or drop
+      * a type without a recompile; defaults to every balance-
+      * affecting type already posted elsewhere in the system when no
+      * override row exists. PROCTRAN_TYPE is CHAR(3), so the list is
+      * packed as unpadded 3-character codes to fit as many as
+      * possible into the CONTROL table's CHAR(40) value column.
+       01 WS-STMT-TYPES-LIST                PIC X(40).
+       01 WS-STMT-TYPES-TBL REDEFINES WS-STMT-TYPES-LIST.
+           03 WS-STMT-TYPE-ENTRY             PIC X(3) OCCURS 13 TIMES.
+           03 FILLER                         PIC X(1).
+       01 WS-STMT-TYPE-IDX                  PIC 99.
+       01 WS-STMT-TYPE-FOUND-SW             PIC X VALUE 'N'.
+           88 WS-STMT-TYPE-FOUND            VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01 PARM-BUFFER.
+           05 PARM-LENGTH                   PIC 9(4) BINARY.
+           05 PARM                          PIC X(256).
+
+       PROCEDURE DIVISION USING PARM-BUFFER.
+       PREMIERE SECTION.
+       A010.
+           OPEN OUTPUT STMT-REPORT.
+
+           PERFORM GET-RUN-PARMS.
+
+           PERFORM GET-STATEMENT-TYPES-RULE.
+
+           MOVE SPACES TO STMT-REPORT-LINE
+           STRING 'MONTH-END STATEMENT RUN - SORTCODE ' DELIMITED BY
+                  SIZE
+               HV-SORTCODE DELIMITED BY SIZE
+               ' DATE ' DELIMITED BY SIZE
+               HV-RUN-DATE DELIMITED BY SIZE
+               INTO STMT-REPORT-LINE
+           END-STRING
+           WRITE STMT-REPORT-LINE.
+
+           PERFORM CALCULATE-RUN-DATES.
+
+           PERFORM PRINT-STATEMENTS.
+
+           MOVE SPACES TO STMT-REPORT-LINE
+           STRING 'ACCOUNTS STATEMENTED=' DELIMITED BY SIZE
+               WS-ACCOUNTS-STATEMENTED DELIMITED BY SIZE
+               INTO STMT-REPORT-LINE
+           END-STRING
+           WRITE STMT-REPORT-LINE.
+
+           CLOSE STMT-REPORT.
+
+           MOVE 0 TO RETURN-CODE.
+
+           GOBACK.
+
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       GET-RUN-PARMS SECTION.
+       GRP010.
+           MOVE SPACES TO HV-SORTCODE HV-RUN-DATE.
+
+           IF PARM-LENGTH > 0
+              UNSTRING PARM(1:PARM-LENGTH) DELIMITED BY ','
+                 INTO HV-SORTCODE HV-RUN-DATE
+           END-IF.
+
+           IF HV-RUN-DATE = SPACES OR HV-RUN-DATE = LOW-VALUES
+              ACCEPT WS-TODAY FROM DATE YYYYMMDD
+              MOVE WS-TODAY TO HV-RUN-DATE
+           END-IF.
+
+           MOVE WS-RUN-DATE-YYYY(1:2) TO HV-RUN-DATE-CMP(1:2).
+           MOVE WS-RUN-DATE-MM        TO HV-RUN-DATE-CMP(3:2).
+           MOVE WS-RUN-DATE-DD        TO HV-RUN-DATE-CMP(5:2).
+       GRP999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Load the configurable list of PROCTRAN types that count
+      * towards a statement. STMTGEN has no CICS support so it reads
+      * the CONTROL table directly rather than going through GETCTRL -
+      * the same table GETCTRL itself keeps its values in.
+      *----------------------------------------------------------------
+       GET-STATEMENT-TYPES-RULE SECTION.
+       GSTR010.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE 'STMTGEN-STMT-TYPES' TO HV-CONTROL-NAME.
+
+           EXEC SQL
+              SELECT CONTROL_VALUE_STR INTO :HV-CONTROL-VALUE-STR
+                FROM CONTROL
+               WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE HV-CONTROL-VALUE-STR TO WS-STMT-TYPES-LIST
+           ELSE
+      *       DEB/CRE/TFR/PDR/PCR plus every other balance-affecting
+      *       type posted anywhere in the system - CREACC's opening
+      *       credit (OCA), CRECUST's opening credit on account
+      *       creation (OCC), the DLA/ODC types DELCUS, CUSTMRG and
+      *       PROCINS post against a closed-out or merged account,
+      *       CUSTMRG's own merge transfer (MRG), and DELRSTR's
+      *       archive restore (RES).
+              MOVE 'DEBCRETFRPDRPCROCAOCCDLAODCMRGRES       '
+                 TO WS-STMT-TYPES-LIST
+           END-IF.
+       GSTR999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * ACCOUNT_LAST_STATEMENT/ACCOUNT_NEXT_STATEMENT are kept in
+      * DD.MM.YYYY, the same format CREACC uses to populate them when
+      * the account is opened. Work out the run date in that format,
+      * and the next statement date (run date + 30 days, the same
+      * cycle length CREACC starts every account on).
+      *----------------------------------------------------------------
+       CALCULATE-RUN-DATES SECTION.
+       CRD010.
+           MOVE WS-RUN-DATE-DD   TO WS-RUN-DATE-DMY(1:2).
+           MOVE '.'              TO WS-RUN-DATE-DMY(3:1).
+           MOVE WS-RUN-DATE-MM   TO WS-RUN-DATE-DMY(4:2).
+           MOVE '.'              TO WS-RUN-DATE-DMY(6:1).
+           MOVE WS-RUN-DATE-YYYY TO WS-RUN-DATE-DMY(7:4).
+       CRD999.
+           EXIT.
+      *----------------------------------------------------------------
+       PRINT-STATEMENTS SECTION.
+       PS010.
+           EXEC SQL
+              DECLARE ACC_CSR CURSOR FOR
+                 SELECT ACCOUNT_NUMBER, ACCOUNT_CUSTOMER_NUMBER,
+                        ACCOUNT_TYPE, ACCOUNT_ACTUAL_BALANCE,
+                        ACCOUNT_AVAILABLE_BALANCE,
+                        ACCOUNT_LAST_STATEMENT, ACCOUNT_NEXT_STATEMENT
+                 FROM ACCOUNT
+                 WHERE ACCOUNT_SORTCODE = :HV-SORTCODE
+                   AND ACCOUNT_NEXT_STATEMENT <= :WS-RUN-DATE-DMY
+                 ORDER BY ACCOUNT_NUMBER
+           END-EXEC.
+
+           EXEC SQL OPEN ACC_CSR END-EXEC.
+
+           MOVE 'N' TO WS-EOF-SW.
+
+           PERFORM PS-FETCH-NEXT.
+
+           PERFORM UNTIL WS-EOF
+              PERFORM PS-PRINT-ONE-STATEMENT
+              PERFORM PS-FETCH-NEXT
+           END-PERFORM.
+
+           EXEC SQL CLOSE ACC_CSR END-EXEC.
+       PS999.
+           EXIT.
+
+       PS-FETCH-NEXT SECTION.
+       PSF010.
+           EXEC SQL
+              FETCH ACC_CSR
+              INTO :HV-ACC-NUMBER, :HV-CUST-NUMBER, :HV-ACC-TYPE,
+                   :HV-ACTUAL-BAL, :HV-AVAIL-BAL,
+                   :HV-LAST-STMT, :HV-NEXT-STMT
+           END-EXEC.
+
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+       PSF999.
+           EXIT.
+
+       PS-PRINT-ONE-STATEMENT SECTION.
+       PSO010.
+           ADD 1 TO WS-ACCOUNTS-STATEMENTED.
+
+           MOVE HV-LAST-STMT(7:4) TO WS-LAST-STMT-YMD(1:4).
+           MOVE HV-LAST-STMT(4:2) TO WS-LAST-STMT-YMD(5:2).
+           MOVE HV-LAST-STMT(1:2) TO WS-LAST-STMT-YMD(7:2).
+
+           MOVE WS-LAST-STMT-YMD(1:2) TO HV-LAST-STMT-CMP(1:2).
+           MOVE WS-LAST-STMT-YMD(5:2) TO HV-LAST-STMT-CMP(3:2).
+           MOVE WS-LAST-STMT-YMD(7:2) TO HV-LAST-STMT-CMP(5:2).
+
+           MOVE SPACES TO STMT-REPORT-LINE
+           STRING '----------------------------------------'
+                  DELIMITED BY SIZE
+               INTO STMT-REPORT-LINE
+           END-STRING
+           WRITE STMT-REPORT-LINE.
+
+           MOVE SPACES TO STMT-REPORT-LINE
+           STRING 'ACCOUNT ' DELIMITED BY SIZE
+               HV-ACC-NUMBER DELIMITED BY SIZE
+               ' CUSTOMER ' DELIMITED BY SIZE
+               HV-CUST-NUMBER DELIMITED BY SIZE
+               ' TYPE ' DELIMITED BY SIZE
+               HV-ACC-TYPE DELIMITED BY SIZE
+               ' PERIOD ' DELIMITED BY SIZE
+               HV-LAST-STMT DELIMITED BY SIZE
+               ' TO ' DELIMITED BY SIZE
+               WS-RUN-DATE-DMY DELIMITED BY SIZE
+               INTO STMT-REPORT-LINE
+           END-STRING
+           WRITE STMT-REPORT-LINE.
+
+           MOVE 0 TO WS-NET-MOVEMENT.
+
+           PERFORM PS-LIST-TRANSACTIONS.
+
+           COMPUTE WS-OPENING-BAL = HV-ACTUAL-BAL - WS-NET-MOVEMENT.
+
+           MOVE WS-OPENING-BAL TO WS-PRINT-AMOUNT.
+           MOVE SPACES TO STMT-REPORT-LINE
+           STRING 'OPENING BALANCE ' DELIMITED BY SIZE
+               WS-PRINT-AMOUNT DELIMITED BY SIZE
+               INTO STMT-REPORT-LINE
+           END-STRING
+           WRITE STMT-REPORT-LINE.
+
+           MOVE HV-ACTUAL-BAL TO WS-PRINT-AMOUNT2.
+           MOVE SPACES TO STMT-REPORT-LINE
+           STRING 'CLOSING BALANCE ' DELIMITED BY SIZE
+               WS-PRINT-AMOUNT2 DELIMITED BY SIZE
+               INTO STMT-REPORT-LINE
+           END-STRING
+           WRITE STMT-REPORT-LINE.
+
+           PERFORM PS-ROLL-STATEMENT-DATES.
+
+           EXEC SQL
+              UPDATE ACCOUNT
+              SET ACCOUNT_LAST_STATEMENT = :WS-RUN-DATE-DMY,
+                  ACCOUNT_NEXT_STATEMENT = :WS-NEXT-STMT-DMY
+              WHERE ACCOUNT_SORTCODE = :HV-SORTCODE
+                AND ACCOUNT_NUMBER = :HV-ACC-NUMBER
+           END-EXEC.
+       PSO999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * List every PROCTRAN row posted since the last statement date
+      * up to and including the run date.
+      *----------------------------------------------------------------
+       PS-LIST-TRANSACTIONS SECTION.
+       PSL010.
+           EXEC SQL
+              DECLARE PT_CSR CURSOR FOR
+                 SELECT PROCTRAN_DATE, PROCTRAN_TYPE, PROCTRAN_DESC,
+                        PROCTRAN_AMOUNT
+                 FROM PROCTRAN
+                 WHERE PROCTRAN_SORTCODE = :HV-SORTCODE
+                   AND PROCTRAN_NUMBER = :HV-ACC-NUMBER
+                   AND SUBSTR(PROCTRAN_DATE,7,2) ||
+                       SUBSTR(PROCTRAN_DATE,4,2) ||
+                       SUBSTR(PROCTRAN_DATE,1,2) > :HV-LAST-STMT-CMP
+                   AND SUBSTR(PROCTRAN_DATE,7,2) ||
+                       SUBSTR(PROCTRAN_DATE,4,2) ||
+                       SUBSTR(PROCTRAN_DATE,1,2) <= :HV-RUN-DATE-CMP
+                 ORDER BY PROCTRAN_DATE, PROCTRAN_TIME
+           END-EXEC.
+
+           EXEC SQL OPEN PT_CSR END-EXEC.
+
+           MOVE 'N' TO WS-PT-EOF-SW.
+
+           PERFORM PS-FETCH-NEXT-TRAN.
+
+           PERFORM UNTIL WS-PT-EOF
+              PERFORM PS-CHECK-STMT-TYPE
+              IF WS-STMT-TYPE-FOUND
+                 ADD HV-PROCTRAN-AMOUNT TO WS-NET-MOVEMENT
+                 MOVE HV-PROCTRAN-AMOUNT TO WS-PRINT-AMOUNT
+                 MOVE SPACES TO STMT-REPORT-LINE
+                 STRING '  ' DELIMITED BY SIZE
+                    HV-PROCTRAN-DATE DELIMITED BY SIZE
+                    ' ' DELIMITED BY SIZE
+                    HV-PROCTRAN-TYPE DELIMITED BY SIZE
+                    ' ' DELIMITED BY SIZE
+                    HV-PROCTRAN-DESC DELIMITED BY SIZE
+                    ' ' DELIMITED BY SIZE
+                    WS-PRINT-AMOUNT DELIMITED BY SIZE
+                    INTO STMT-REPORT-LINE
+                 END-STRING
+                 WRITE STMT-REPORT-LINE
+                 ADD 1 TO WS-LINES-PRINTED
+              END-IF
+              PERFORM PS-FETCH-NEXT-TRAN
+           END-PERFORM.
+
+           EXEC SQL CLOSE PT_CSR END-EXEC.
+       PSL999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Is the just-fetched PROCTRAN row one of the types configured
+      * to count towards a statement?
+      *----------------------------------------------------------------
+       PS-CHECK-STMT-TYPE SECTION.
+       PSCT010.
+           MOVE 'N' TO WS-STMT-TYPE-FOUND-SW.
+
+           PERFORM VARYING WS-STMT-TYPE-IDX FROM 1 BY 1
+                 UNTIL WS-STMT-TYPE-IDX > 13
+                    OR WS-STMT-TYPE-FOUND
+              IF HV-PROCTRAN-TYPE = WS-STMT-TYPE-ENTRY(WS-STMT-TYPE-IDX)
+                 MOVE 'Y' TO WS-STMT-TYPE-FOUND-SW
+              END-IF
+           END-PERFORM.
+       PSCT999.
+           EXIT.
+
+       PS-FETCH-NEXT-TRAN SECTION.
+       PSFT010.
+           EXEC SQL
+              FETCH PT_CSR
+              INTO :HV-PROCTRAN-DATE, :HV-PROCTRAN-TYPE,
+                   :HV-PROCTRAN-DESC, :HV-PROCTRAN-AMOUNT
+           END-EXEC.
+
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-PT-EOF-SW
+           END-IF.
+       PSFT999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Roll the next statement date forward by 30 days from the run
+      * date, the same cycle length CREACC starts every account on.
+      *----------------------------------------------------------------
+       PS-ROLL-STATEMENT-DATES SECTION.
+       PRS010.
+           COMPUTE WS-INTEGER =
+              FUNCTION INTEGER-OF-DATE(WS-RUN-DATE-NUM).
+
+           EVALUATE WS-RUN-DATE-MM
+              WHEN 1
+              WHEN 3
+              WHEN 5
+              WHEN 7
+              WHEN 8
+              WHEN 10
+              WHEN 12
+                 COMPUTE WS-INTEGER = WS-INTEGER + 30
+              WHEN 9
+              WHEN 4
+              WHEN 6
+              WHEN 11
+                 COMPUTE WS-INTEGER = WS-INTEGER + 30
+              WHEN 2
+                 COMPUTE WS-INTEGER = WS-INTEGER + 28
+                 DIVIDE WS-RUN-DATE-YYYY BY 4 GIVING DONT-CARE
+                    REMAINDER LEAP-YEAR
+
+                 IF LEAP-YEAR = ZERO
+                    DIVIDE WS-RUN-DATE-YYYY BY 100 GIVING DONT-CARE
+                       REMAINDER LEAP-YEAR
+
+                    IF LEAP-YEAR > 0
+                       ADD 1 TO WS-INTEGER GIVING WS-INTEGER
+                    ELSE
+                       DIVIDE WS-RUN-DATE-YYYY BY 400 GIVING DONT-CARE
+                          REMAINDER LEAP-YEAR
+                       IF LEAP-YEAR = ZERO
+                         ADD 1 TO WS-INTEGER GIVING WS-INTEGER
+                       END-IF
+                    END-IF
+                 END-IF
+
+           END-EVALUATE.
+
+      *    The calculated next-statement date must fall on a business
+      *    day - if it lands on a Saturday or Sunday, roll it forward
+      *    to the following Monday rather than printing and scheduling
+      *    statements on a day the branch is closed. WS-DAY-OF-WEEK-VAL
+      *    of 1 is Sunday and 7 is Saturday, the same encoding and
+      *    FUNCTION MOD(FUNCTION INTEGER-OF-DATE(date),7)+1 formula
+      *    BANKDATA works out its own day of the week with.
+           COMPUTE WS-DAY-OF-WEEK-VAL =
+              (FUNCTION MOD(WS-INTEGER, 7)) + 1.
+
+           EVALUATE WS-DAY-OF-WEEK-VAL
+              WHEN 1
+                 COMPUTE WS-INTEGER = WS-INTEGER + 1
+              WHEN 7
+                 COMPUTE WS-INTEGER = WS-INTEGER + 2
+           END-EVALUATE.
+
+           COMPUTE WS-FUTURE-DATE =
+              FUNCTION DATE-OF-INTEGER(WS-INTEGER).
+
+           MOVE WS-FUTURE-DATE(7:2) TO WS-NEXT-STMT-DMY(1:2).
+           MOVE '.'                 TO WS-NEXT-STMT-DMY(3:1).
+           MOVE WS-FUTURE-DATE(5:2) TO WS-NEXT-STMT-DMY(4:2).
+           MOVE '.'                 TO WS-NEXT-STMT-DMY(6:1).
+           MOVE WS-FUTURE-DATE(1:4) TO WS-NEXT-STMT-DMY(7:4).
+       PRS999.
+           EXIT.
