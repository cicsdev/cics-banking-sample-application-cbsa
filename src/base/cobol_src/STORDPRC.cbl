@@ -0,0 +1,492 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+       CBL SQL
+
+      ******************************************************************
+      *                                                                *
+      * Title: STORDPRC                                                *
+      *                                                                *
+      * Description: Batch program that posts every standing order on  *
+      *              a sort code whose STANDORD_NEXT_DATE has been       *
+      *              reached, the same way XFRFUN posts an online         *
+      *              transfer - the FROM account's overdraft limit is      *
+      *              checked first and a transfer that would take it        *
+      *              further negative than the limit allows is skipped       *
+      *              and reported rather than posted. A posted transfer       *
+      *              moves the amount from one account to the other,          *
+      *              writes a PROCTRAN row of a new type STO on each            *
+      *              account exactly as DBCRFUN/XFRFUN already do for any       *
+      *              other movement, and rolls STANDORD_NEXT_DATE forward       *
+      *              by the standing order's own frequency. A standing         *
+      *              order whose STANDORD_END_DATE has passed is expired         *
+      *              (STANDORD_STATUS set to 'E') instead of posted.             *
+      *                                                                         *
+      * Input: parm='ssssss,yyyymmdd' where ssssss is the sort code to         *
+      *        process standing orders for and yyyymmdd is the run date         *
+      *        (defaults to today if omitted).                                  *
+      *                                                                          *
+      * Output: Sequential report STORDRPT.                                      *
+      *                                                                           *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STORDPRC.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+       OBJECT-COMPUTER. MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STORD-REPORT
+                  ASSIGN TO STORDRPT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STORD-REPORT.
+       01  STORD-REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 FILLER PIC X(24) VALUE 'Copyright IBM Corp. 2026'.
+
+           EXEC SQL INCLUDE ACCDB2 END-EXEC.
+           EXEC SQL INCLUDE PROCDB2 END-EXEC.
+           EXEC SQL INCLUDE STORDDB2 END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 HV-SORTCODE                       PIC X(6).
+       01 HV-RUN-DATE                       PIC X(8).
+
+       01 HV-STANDORD-ID                    PIC S9(9) COMP.
+       01 HV-STANDORD-FROM-ACC              PIC X(8).
+       01 HV-STANDORD-TO-SORTCODE           PIC X(6).
+       01 HV-STANDORD-TO-ACC                PIC X(8).
+       01 HV-STANDORD-AMOUNT                PIC S9(10)V99 COMP-3.
+       01 HV-STANDORD-FREQUENCY             PIC X.
+       01 HV-STANDORD-NEXT-DATE             PIC X(10).
+       01 HV-STANDORD-END-DATE              PIC X(10).
+
+       01 HV-FROM-OVERDRAFT-LIM             PIC S9(9) COMP.
+       01 HV-FROM-AVAIL-BAL                 PIC S9(10)V99 COMP-3.
+       01 HV-FROM-ACTUAL-BAL                PIC S9(10)V99 COMP-3.
+       01 HV-TO-AVAIL-BAL                   PIC S9(10)V99 COMP-3.
+       01 HV-TO-ACTUAL-BAL                  PIC S9(10)V99 COMP-3.
+
+       01 HV-PROCTRAN-EYECATCHER            PIC X(4) VALUE 'PRTR'.
+       01 HV-PROCTRAN-DATE                  PIC X(10).
+       01 HV-PROCTRAN-TIME                  PIC X(6) VALUE '000000'.
+       01 HV-PROCTRAN-REF                   PIC X(12) VALUE SPACES.
+       01 HV-PROCTRAN-TYPE                  PIC X(3) VALUE 'STO'.
+       01 HV-PROCTRAN-DESC                  PIC X(40) VALUE SPACES.
+       01 HV-PROCTRAN-AMOUNT                PIC S9(10)V99 COMP-3.
+
+       01 WS-RUN-DATE-X REDEFINES HV-RUN-DATE.
+          03 WS-RUN-DATE-YYYY               PIC 9(4).
+          03 WS-RUN-DATE-MM                 PIC 99.
+          03 WS-RUN-DATE-DD                 PIC 99.
+       01 WS-RUN-DATE-NUM REDEFINES HV-RUN-DATE PIC 9(8).
+
+       01 WS-TODAY                          PIC 9(8).
+
+       01 WS-NEXT-DATE-9                    PIC 9(8).
+       01 WS-NEXT-DATE-9-X REDEFINES WS-NEXT-DATE-9.
+          03 WS-ND-YYYY                     PIC 9(4).
+          03 WS-ND-MM                       PIC 99.
+          03 WS-ND-DD                       PIC 99.
+
+      * STANDORD_END_DATE is stored the same YYYY.MM.DD way
+      * STANDORD_NEXT_DATE is (see the WS-NEW-NEXT-DATE-X build in
+      * PDO-ADVANCE-NEXT-DATE), not the DD.MM.YYYY form HV-PROCTRAN-
+      * DATE is built in for PROCTRAN - the two are not the same
+      * format and are not comparable as-is, so the end date is
+      * reformatted into a plain YYYYMMDD number here and compared
+      * to WS-RUN-DATE-NUM numerically instead.
+       01 WS-END-DATE-9                     PIC 9(8).
+       01 WS-END-DATE-9-X REDEFINES WS-END-DATE-9.
+          03 WS-ED-YYYY                     PIC 9(4).
+          03 WS-ED-MM                       PIC 99.
+          03 WS-ED-DD                       PIC 99.
+
+       01 WS-INTEGER                        PIC S9(9) COMP.
+       01 WS-NEW-INTEGER                    PIC S9(9) COMP.
+       01 WS-ADV-YYYY                       PIC 9(4).
+       01 WS-ADV-MM                         PIC 99.
+       01 WS-ADV-DD                        PIC 99.
+
+       01 WS-NEW-NEXT-DATE-X.
+          03 WS-NNDX-YYYY                   PIC X(4).
+          03 FILLER                         PIC X VALUE '.'.
+          03 WS-NNDX-MM                     PIC XX.
+          03 FILLER                         PIC X VALUE '.'.
+          03 WS-NNDX-DD                     PIC XX.
+
+       01 WS-EOF-SW                         PIC X VALUE 'N'.
+          88 WS-EOF                         VALUE 'Y'.
+
+       01 WS-ORDERS-POSTED                  PIC 9(8) VALUE 0.
+       01 WS-ORDERS-SKIPPED                 PIC 9(8) VALUE 0.
+       01 WS-ORDERS-EXPIRED                 PIC 9(8) VALUE 0.
+       01 WS-TOTAL-POSTED                   PIC S9(10)V99 VALUE 0.
+
+       01 WS-PRINT-LINE                     PIC X(132).
+       01 WS-PRINT-AMOUNT                   PIC +9(8).99.
+
+       LINKAGE SECTION.
+       01 PARM-BUFFER.
+           05 PARM-LENGTH                   PIC 9(4) BINARY.
+           05 PARM                          PIC X(256).
+
+       PROCEDURE DIVISION USING PARM-BUFFER.
+       PREMIERE SECTION.
+       A010.
+           OPEN OUTPUT STORD-REPORT.
+
+           PERFORM GET-RUN-PARMS.
+
+           MOVE SPACES TO STORD-REPORT-LINE
+           STRING 'STANDING ORDERS - SORTCODE ' DELIMITED BY SIZE
+               HV-SORTCODE DELIMITED BY SIZE
+               ' DATE ' DELIMITED BY SIZE
+               HV-RUN-DATE DELIMITED BY SIZE
+               INTO STORD-REPORT-LINE
+           END-STRING
+           WRITE STORD-REPORT-LINE.
+
+           MOVE WS-RUN-DATE-DD   TO HV-PROCTRAN-DATE(1:2)
+           MOVE '.'              TO HV-PROCTRAN-DATE(3:1)
+           MOVE WS-RUN-DATE-MM   TO HV-PROCTRAN-DATE(4:2)
+           MOVE '.'              TO HV-PROCTRAN-DATE(6:1)
+           MOVE WS-RUN-DATE-YYYY TO HV-PROCTRAN-DATE(7:4).
+
+           PERFORM PROCESS-DUE-ORDERS.
+
+           MOVE WS-TOTAL-POSTED TO WS-PRINT-AMOUNT.
+           MOVE SPACES TO STORD-REPORT-LINE
+           STRING 'POSTED=' DELIMITED BY SIZE
+               WS-ORDERS-POSTED DELIMITED BY SIZE
+               ' SKIPPED (OVERDRAFT)=' DELIMITED BY SIZE
+               WS-ORDERS-SKIPPED DELIMITED BY SIZE
+               ' EXPIRED=' DELIMITED BY SIZE
+               WS-ORDERS-EXPIRED DELIMITED BY SIZE
+               ' TOTAL AMOUNT POSTED=' DELIMITED BY SIZE
+               WS-PRINT-AMOUNT DELIMITED BY SIZE
+               INTO STORD-REPORT-LINE
+           END-STRING
+           WRITE STORD-REPORT-LINE.
+
+           CLOSE STORD-REPORT.
+
+           MOVE 0 TO RETURN-CODE.
+
+           GOBACK.
+
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       GET-RUN-PARMS SECTION.
+       GRP010.
+           MOVE SPACES TO HV-SORTCODE HV-RUN-DATE.
+
+           IF PARM-LENGTH > 0
+              UNSTRING PARM(1:PARM-LENGTH) DELIMITED BY ','
+                 INTO HV-SORTCODE HV-RUN-DATE
+           END-IF.
+
+           IF HV-RUN-DATE = SPACES OR HV-RUN-DATE = LOW-VALUES
+              ACCEPT WS-TODAY FROM DATE YYYYMMDD
+              MOVE WS-TODAY TO HV-RUN-DATE
+           END-IF.
+       GRP999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Every active standing order on this sort code whose next due
+      * date has been reached gets processed in turn.
+      *----------------------------------------------------------------
+       PROCESS-DUE-ORDERS SECTION.
+       PDO010.
+           EXEC SQL
+              DECLARE STORD_CSR CURSOR FOR
+                 SELECT STANDORD_ID, STANDORD_FROM_ACC,
+                        STANDORD_TO_SORTCODE, STANDORD_TO_ACC,
+                        STANDORD_AMOUNT, STANDORD_FREQUENCY,
+                        STANDORD_NEXT_DATE, STANDORD_END_DATE
+                 FROM STANDORD
+                 WHERE STANDORD_SORTCODE = :HV-SORTCODE
+                   AND STANDORD_STATUS = 'A'
+                   AND SUBSTR(STANDORD_NEXT_DATE,1,4) ||
+                       SUBSTR(STANDORD_NEXT_DATE,6,2) ||
+                       SUBSTR(STANDORD_NEXT_DATE,9,2) <= :HV-RUN-DATE
+                 ORDER BY STANDORD_ID
+           END-EXEC.
+
+           EXEC SQL OPEN STORD_CSR END-EXEC.
+
+           MOVE 'N' TO WS-EOF-SW.
+
+           PERFORM PDO-FETCH-NEXT.
+
+           PERFORM UNTIL WS-EOF
+              PERFORM PDO-PROCESS-ONE-ORDER
+              PERFORM PDO-FETCH-NEXT
+           END-PERFORM.
+
+           EXEC SQL CLOSE STORD_CSR END-EXEC.
+       PDO999.
+           EXIT.
+
+       PDO-FETCH-NEXT SECTION.
+       PDOF010.
+           EXEC SQL
+              FETCH STORD_CSR
+              INTO :HV-STANDORD-ID, :HV-STANDORD-FROM-ACC,
+                   :HV-STANDORD-TO-SORTCODE, :HV-STANDORD-TO-ACC,
+                   :HV-STANDORD-AMOUNT, :HV-STANDORD-FREQUENCY,
+                   :HV-STANDORD-NEXT-DATE, :HV-STANDORD-END-DATE
+           END-EXEC.
+
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+       PDOF999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * One standing order: expire it if its end date has passed,
+      * otherwise try to post it and, whether it posts or is skipped
+      * for lack of available funds, roll the next due date forward.
+      *----------------------------------------------------------------
+       PDO-PROCESS-ONE-ORDER SECTION.
+       PDOP010.
+           IF HV-STANDORD-END-DATE NOT = SPACES
+              MOVE HV-STANDORD-END-DATE(1:4) TO WS-ED-YYYY
+              MOVE HV-STANDORD-END-DATE(6:2) TO WS-ED-MM
+              MOVE HV-STANDORD-END-DATE(9:2) TO WS-ED-DD
+
+              IF WS-END-DATE-9 < WS-RUN-DATE-NUM
+                 PERFORM PDO-EXPIRE-ORDER
+                 GO TO PDOP999
+              END-IF
+           END-IF.
+
+           PERFORM PDO-SELECT-FROM-ACCOUNT.
+
+           IF SQLCODE NOT = 0
+              ADD 1 TO WS-ORDERS-SKIPPED
+              GO TO PDOP999
+           END-IF.
+
+           COMPUTE WS-TOTAL-POSTED = WS-TOTAL-POSTED +
+              HV-STANDORD-AMOUNT.
+      *
+      *    Would this transfer take the available balance further
+      *    negative than the FROM account's own overdraft limit
+      *    allows? If so skip posting it this time, the same rule
+      *    XFRFUN applies to an online transfer.
+      *
+           IF (HV-FROM-AVAIL-BAL - HV-STANDORD-AMOUNT) < 0
+              AND (HV-FROM-AVAIL-BAL - HV-STANDORD-AMOUNT) <
+                  (HV-FROM-OVERDRAFT-LIM * -1)
+
+              ADD 1 TO WS-ORDERS-SKIPPED
+
+              MOVE SPACES TO STORD-REPORT-LINE
+              STRING 'STANDORD ID=' DELIMITED BY SIZE
+                  HV-STANDORD-ID DELIMITED BY SIZE
+                  ' SKIPPED - WOULD EXCEED OVERDRAFT LIMIT'
+                  DELIMITED BY SIZE
+                  INTO STORD-REPORT-LINE
+              END-STRING
+              WRITE STORD-REPORT-LINE
+           ELSE
+              PERFORM PDO-POST-TRANSFER
+
+              ADD 1 TO WS-ORDERS-POSTED
+
+              MOVE HV-STANDORD-AMOUNT TO WS-PRINT-AMOUNT
+              MOVE SPACES TO STORD-REPORT-LINE
+              STRING 'STANDORD ID=' DELIMITED BY SIZE
+                  HV-STANDORD-ID DELIMITED BY SIZE
+                  ' FROM=' DELIMITED BY SIZE
+                  HV-STANDORD-FROM-ACC DELIMITED BY SIZE
+                  ' TO=' DELIMITED BY SIZE
+                  HV-STANDORD-TO-ACC DELIMITED BY SIZE
+                  ' AMOUNT=' DELIMITED BY SIZE
+                  WS-PRINT-AMOUNT DELIMITED BY SIZE
+                  INTO STORD-REPORT-LINE
+              END-STRING
+              WRITE STORD-REPORT-LINE
+           END-IF.
+
+           PERFORM PDO-ADVANCE-NEXT-DATE.
+       PDOP999.
+           EXIT.
+
+       PDO-EXPIRE-ORDER SECTION.
+       PDOE010.
+           ADD 1 TO WS-ORDERS-EXPIRED.
+
+           EXEC SQL
+              UPDATE STANDORD
+              SET STANDORD_STATUS = 'E'
+              WHERE STANDORD_ID = :HV-STANDORD-ID
+           END-EXEC.
+
+           MOVE SPACES TO STORD-REPORT-LINE
+           STRING 'STANDORD ID=' DELIMITED BY SIZE
+               HV-STANDORD-ID DELIMITED BY SIZE
+               ' EXPIRED - PAST END DATE' DELIMITED BY SIZE
+               INTO STORD-REPORT-LINE
+           END-STRING
+           WRITE STORD-REPORT-LINE.
+       PDOE999.
+           EXIT.
+
+       PDO-SELECT-FROM-ACCOUNT SECTION.
+       PDOSA010.
+           EXEC SQL
+              SELECT ACCOUNT_OVERDRAFT_LIMIT, ACCOUNT_AVAILABLE_BALANCE,
+                     ACCOUNT_ACTUAL_BALANCE
+              INTO :HV-FROM-OVERDRAFT-LIM, :HV-FROM-AVAIL-BAL,
+                   :HV-FROM-ACTUAL-BAL
+              FROM ACCOUNT
+              WHERE ACCOUNT_SORTCODE = :HV-SORTCODE
+                AND ACCOUNT_NUMBER = :HV-STANDORD-FROM-ACC
+           END-EXEC.
+       PDOSA999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Debit the FROM account, credit the TO account and post a
+      * PROCTRAN row on each, exactly the way XFRFUN posts an online
+      * transfer between two accounts.
+      *----------------------------------------------------------------
+       PDO-POST-TRANSFER SECTION.
+       PDOPT010.
+           COMPUTE HV-FROM-AVAIL-BAL =
+              HV-FROM-AVAIL-BAL - HV-STANDORD-AMOUNT.
+           COMPUTE HV-FROM-ACTUAL-BAL =
+              HV-FROM-ACTUAL-BAL - HV-STANDORD-AMOUNT.
+
+           EXEC SQL
+              UPDATE ACCOUNT
+              SET ACCOUNT_AVAILABLE_BALANCE = :HV-FROM-AVAIL-BAL,
+                  ACCOUNT_ACTUAL_BALANCE = :HV-FROM-ACTUAL-BAL
+              WHERE ACCOUNT_SORTCODE = :HV-SORTCODE
+                AND ACCOUNT_NUMBER = :HV-STANDORD-FROM-ACC
+           END-EXEC.
+
+           EXEC SQL
+              SELECT ACCOUNT_AVAILABLE_BALANCE, ACCOUNT_ACTUAL_BALANCE
+              INTO :HV-TO-AVAIL-BAL, :HV-TO-ACTUAL-BAL
+              FROM ACCOUNT
+              WHERE ACCOUNT_SORTCODE = :HV-STANDORD-TO-SORTCODE
+                AND ACCOUNT_NUMBER = :HV-STANDORD-TO-ACC
+           END-EXEC.
+
+           COMPUTE HV-TO-AVAIL-BAL =
+              HV-TO-AVAIL-BAL + HV-STANDORD-AMOUNT.
+           COMPUTE HV-TO-ACTUAL-BAL =
+              HV-TO-ACTUAL-BAL + HV-STANDORD-AMOUNT.
+
+           EXEC SQL
+              UPDATE ACCOUNT
+              SET ACCOUNT_AVAILABLE_BALANCE = :HV-TO-AVAIL-BAL,
+                  ACCOUNT_ACTUAL_BALANCE = :HV-TO-ACTUAL-BAL
+              WHERE ACCOUNT_SORTCODE = :HV-STANDORD-TO-SORTCODE
+                AND ACCOUNT_NUMBER = :HV-STANDORD-TO-ACC
+           END-EXEC.
+
+           MOVE HV-STANDORD-AMOUNT TO HV-PROCTRAN-AMOUNT.
+           MOVE 'STANDING ORDER PAYMENT' TO HV-PROCTRAN-DESC.
+
+           EXEC SQL
+              INSERT INTO PROCTRAN
+                 (PROCTRAN_EYECATCHER, PROCTRAN_SORTCODE,
+                  PROCTRAN_NUMBER, PROCTRAN_DATE, PROCTRAN_TIME,
+                  PROCTRAN_REF, PROCTRAN_TYPE, PROCTRAN_DESC,
+                  PROCTRAN_AMOUNT)
+              VALUES
+                 (:HV-PROCTRAN-EYECATCHER, :HV-SORTCODE,
+                  :HV-STANDORD-FROM-ACC, :HV-PROCTRAN-DATE,
+                  :HV-PROCTRAN-TIME, :HV-PROCTRAN-REF,
+                  :HV-PROCTRAN-TYPE, :HV-PROCTRAN-DESC,
+                  :HV-PROCTRAN-AMOUNT)
+           END-EXEC.
+
+           EXEC SQL
+              INSERT INTO PROCTRAN
+                 (PROCTRAN_EYECATCHER, PROCTRAN_SORTCODE,
+                  PROCTRAN_NUMBER, PROCTRAN_DATE, PROCTRAN_TIME,
+                  PROCTRAN_REF, PROCTRAN_TYPE, PROCTRAN_DESC,
+                  PROCTRAN_AMOUNT)
+              VALUES
+                 (:HV-PROCTRAN-EYECATCHER, :HV-STANDORD-TO-SORTCODE,
+                  :HV-STANDORD-TO-ACC, :HV-PROCTRAN-DATE,
+                  :HV-PROCTRAN-TIME, :HV-PROCTRAN-REF,
+                  :HV-PROCTRAN-TYPE, :HV-PROCTRAN-DESC,
+                  :HV-PROCTRAN-AMOUNT)
+           END-EXEC.
+       PDOPT999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Roll STANDORD_NEXT_DATE forward by one frequency period,
+      * using the same FUNCTION INTEGER-OF-DATE/DATE-OF-INTEGER idiom
+      * CREACC/STMTGEN/INTACCR already use for date arithmetic.
+      *----------------------------------------------------------------
+       PDO-ADVANCE-NEXT-DATE SECTION.
+       PDOA010.
+           MOVE HV-STANDORD-NEXT-DATE(1:4)  TO WS-ND-YYYY.
+           MOVE HV-STANDORD-NEXT-DATE(6:2)  TO WS-ND-MM.
+           MOVE HV-STANDORD-NEXT-DATE(9:2)  TO WS-ND-DD.
+
+           COMPUTE WS-INTEGER =
+              FUNCTION INTEGER-OF-DATE(WS-NEXT-DATE-9).
+
+           IF HV-STANDORD-FREQUENCY = 'W'
+              COMPUTE WS-NEW-INTEGER = WS-INTEGER + 7
+           ELSE
+      *
+      *       Monthly - advance to the same day next month, via the
+      *       mid-month-day integer date the same way CREACC adds 30
+      *       days for its own next-statement rollover.
+      *
+              COMPUTE WS-ADV-YYYY = WS-ND-YYYY
+              COMPUTE WS-ADV-MM = WS-ND-MM + 1
+              COMPUTE WS-ADV-DD = WS-ND-DD
+
+              IF WS-ADV-MM > 12
+                 COMPUTE WS-ADV-MM = WS-ADV-MM - 12
+                 COMPUTE WS-ADV-YYYY = WS-ADV-YYYY + 1
+              END-IF
+
+              MOVE WS-ADV-YYYY TO WS-ND-YYYY
+              MOVE WS-ADV-MM   TO WS-ND-MM
+              MOVE WS-ADV-DD   TO WS-ND-DD
+
+              COMPUTE WS-NEW-INTEGER =
+                 FUNCTION INTEGER-OF-DATE(WS-NEXT-DATE-9)
+           END-IF.
+
+           COMPUTE WS-NEXT-DATE-9 =
+              FUNCTION DATE-OF-INTEGER(WS-NEW-INTEGER).
+
+           MOVE WS-ND-YYYY TO WS-NNDX-YYYY.
+           MOVE WS-ND-MM   TO WS-NNDX-MM.
+           MOVE WS-ND-DD   TO WS-NNDX-DD.
+
+           EXEC SQL
+              UPDATE STANDORD
+              SET STANDORD_NEXT_DATE = :WS-NEW-NEXT-DATE-X
+              WHERE STANDORD_ID = :HV-STANDORD-ID
+           END-EXEC.
+       PDOA999.
+           EXIT.
