@@ -0,0 +1,305 @@
+       CBL CICS('SP,EDF')
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      *                                                                *
+      * Title: STORDADD                                                *
+      *                                                                *
+      * Description: Adds or cancels a standing order - a recurring    *
+      *              transfer of a fixed amount from one account to     *
+      *              another, posted automatically by STORDPRC as each   *
+      *              one falls due rather than the customer having to     *
+      *              transfer it themselves every time.                   *
+      *                                                                    *
+      *              STORD-ADD validates the frequency and the amount,     *
+      *              gets the sort code the same way CREACC/CRECUST do      *
+      *              via GETSCODE, takes the next STANDORD id from the      *
+      *              CONTROL table via GETCTRL (named "STORD-LAST") and      *
+      *              inserts the new row with STANDORD_NEXT_DATE set to      *
+      *              the start date. STORD-CANCEL marks an existing row       *
+      *              STANDORD_STATUS = 'X' so STORDPRC skips it from then      *
+      *              on; the row itself is left in place as a history of       *
+      *              the standing order having existed.                        *
+      *                                                                         *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STORDADD.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+      * Copyright statement as a literal to go into the load module
+       77 FILLER PIC X(34) VALUE 'Copyright contributors to the CICS'.
+       77 FILLER PIC X(34) VALUE 'Banking Sample Application (CBSA)'.
+       77 FILLER PIC X(8)  VALUE ' project'.
+
+       COPY SORTCODE.
+
+           EXEC SQL INCLUDE STORDDB2 END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 HV-STANDORD-ID                    PIC S9(9) COMP.
+       01 HV-STANDORD-SORTCODE               PIC X(6).
+       01 HV-STANDORD-FROM-ACC               PIC X(8).
+       01 HV-STANDORD-TO-SORTCODE            PIC X(6).
+       01 HV-STANDORD-TO-ACC                 PIC X(8).
+       01 HV-STANDORD-AMOUNT                 PIC S9(10)V99 COMP-3.
+       01 HV-STANDORD-FREQUENCY              PIC X.
+       01 HV-STANDORD-START-DATE             PIC X(10).
+       01 HV-STANDORD-NEXT-DATE              PIC X(10).
+       01 HV-STANDORD-END-DATE               PIC X(10).
+       01 HV-STANDORD-REFERENCE              PIC X(12).
+       01 HV-STANDORD-STATUS                 PIC X.
+
+       01 WS-DATE-GROUP.
+          03 WS-DATE-YYYY                    PIC 9(4).
+          03 WS-DATE-MM                      PIC 99.
+          03 WS-DATE-DD                      PIC 99.
+
+       01 WS-DATE-X.
+          03 WS-DATE-X-YYYY                  PIC X(4).
+          03 FILLER                          PIC X VALUE '.'.
+          03 WS-DATE-X-MM                    PIC XX.
+          03 FILLER                          PIC X VALUE '.'.
+          03 WS-DATE-X-DD                    PIC XX.
+
+       01 GETSCODE-COMMAREA.
+           COPY GETSCODE.
+
+       01 GETCTRL-COMMAREA.
+           COPY GETCTRL.
+
+       01 SQLCODE-DISPLAY                   PIC S9(8) DISPLAY
+             SIGN LEADING SEPARATE.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY STORDADD.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+           MOVE 'Y' TO STORD-SUCCESS.
+           MOVE SPACE TO STORD-FAIL-CODE.
+
+           EVALUATE TRUE
+              WHEN STORD-ADD
+                 PERFORM ADD-STANDING-ORDER
+              WHEN STORD-CANCEL
+                 PERFORM CANCEL-STANDING-ORDER
+              WHEN OTHER
+                 MOVE 'N' TO STORD-SUCCESS
+                 MOVE '9' TO STORD-FAIL-CODE
+           END-EVALUATE.
+
+           PERFORM STORDADD-RETURN.
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Validate the request, allocate the next id from CONTROL via
+      * GETCTRL and insert the new STANDORD row.
+      *----------------------------------------------------------------
+       ADD-STANDING-ORDER SECTION.
+       ASO010.
+           IF STORD-AMOUNT <= ZERO
+              MOVE 'N' TO STORD-SUCCESS
+              MOVE '1' TO STORD-FAIL-CODE
+              GO TO ASO999
+           END-IF.
+
+           IF NOT STORD-FREQ-WEEKLY AND NOT STORD-FREQ-MONTHLY
+              MOVE 'N' TO STORD-SUCCESS
+              MOVE '2' TO STORD-FAIL-CODE
+              GO TO ASO999
+           END-IF.
+
+           IF STORD-FROM-ACC = STORD-TO-ACC
+              AND STORD-SORTCODE = STORD-TO-SORTCODE
+              MOVE 'N' TO STORD-SUCCESS
+              MOVE '3' TO STORD-FAIL-CODE
+              GO TO ASO999
+           END-IF.
+
+           INITIALIZE GETSCODE-COMMAREA.
+           MOVE SORTCODE TO GETSCODE-BRANCH-NUMBER OF GETSCODE-COMMAREA.
+
+           EXEC CICS LINK PROGRAM('GETSCODE')
+                     COMMAREA(GETSCODE-COMMAREA)
+           END-EXEC.
+
+           MOVE SORTCODE OF GETSCODE-COMMAREA TO STORD-SORTCODE.
+
+           PERFORM ALLOCATE-NEXT-ID.
+
+           IF STORD-SUCCESS = 'N'
+              GO TO ASO999
+           END-IF.
+
+           MOVE STORD-ID          TO HV-STANDORD-ID.
+           MOVE STORD-SORTCODE    TO HV-STANDORD-SORTCODE.
+           MOVE STORD-FROM-ACC    TO HV-STANDORD-FROM-ACC.
+           MOVE STORD-TO-SORTCODE TO HV-STANDORD-TO-SORTCODE.
+           MOVE STORD-TO-ACC      TO HV-STANDORD-TO-ACC.
+           MOVE STORD-AMOUNT      TO HV-STANDORD-AMOUNT.
+           MOVE STORD-FREQUENCY   TO HV-STANDORD-FREQUENCY.
+           MOVE STORD-REFERENCE   TO HV-STANDORD-REFERENCE.
+
+           MOVE STORD-START-DATE  TO WS-DATE-GROUP.
+           PERFORM FORMAT-DATE-FOR-DB2.
+           MOVE WS-DATE-X         TO HV-STANDORD-START-DATE.
+           MOVE WS-DATE-X         TO HV-STANDORD-NEXT-DATE.
+
+           IF STORD-END-DATE = ZERO
+              MOVE SPACES TO HV-STANDORD-END-DATE
+           ELSE
+              MOVE STORD-END-DATE TO WS-DATE-GROUP
+              PERFORM FORMAT-DATE-FOR-DB2
+              MOVE WS-DATE-X TO HV-STANDORD-END-DATE
+           END-IF.
+
+           MOVE 'A' TO HV-STANDORD-STATUS.
+
+           EXEC SQL
+              INSERT INTO STANDORD
+                     (STANDORD_ID,
+                      STANDORD_SORTCODE,
+                      STANDORD_FROM_ACC,
+                      STANDORD_TO_SORTCODE,
+                      STANDORD_TO_ACC,
+                      STANDORD_AMOUNT,
+                      STANDORD_FREQUENCY,
+                      STANDORD_START_DATE,
+                      STANDORD_NEXT_DATE,
+                      STANDORD_END_DATE,
+                      STANDORD_REFERENCE,
+                      STANDORD_STATUS
+                     )
+              VALUES (:HV-STANDORD-ID,
+                      :HV-STANDORD-SORTCODE,
+                      :HV-STANDORD-FROM-ACC,
+                      :HV-STANDORD-TO-SORTCODE,
+                      :HV-STANDORD-TO-ACC,
+                      :HV-STANDORD-AMOUNT,
+                      :HV-STANDORD-FREQUENCY,
+                      :HV-STANDORD-START-DATE,
+                      :HV-STANDORD-NEXT-DATE,
+                      :HV-STANDORD-END-DATE,
+                      :HV-STANDORD-REFERENCE,
+                      :HV-STANDORD-STATUS
+                     )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'STORDADD UNABLE TO INSERT STANDORD ROW'
+                 ' SQLCODE=' SQLCODE-DISPLAY
+              MOVE 'N' TO STORD-SUCCESS
+              MOVE '4' TO STORD-FAIL-CODE
+           END-IF.
+       ASO999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Format a YYYYMMDD numeric date into the DD.MM.YYYY style the
+      * DB2 date-valued CHAR columns use elsewhere in this repository.
+      *----------------------------------------------------------------
+       FORMAT-DATE-FOR-DB2 SECTION.
+       FDD010.
+           MOVE WS-DATE-YYYY TO WS-DATE-X-YYYY.
+           MOVE WS-DATE-MM   TO WS-DATE-X-MM.
+           MOVE WS-DATE-DD   TO WS-DATE-X-DD.
+       FDD999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Take the next STANDORD id for this sort code out of CONTROL,
+      * via GETCTRL, the same shared accessor any other feature uses
+      * to keep a counter or a setting there.
+      *----------------------------------------------------------------
+       ALLOCATE-NEXT-ID SECTION.
+       ANI010.
+           INITIALIZE GETCTRL-COMMAREA.
+           MOVE 'G' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           STRING STORD-SORTCODE DELIMITED BY SIZE,
+                  '-STORD-LAST'  DELIMITED BY SIZE
+                  INTO GETCTRL-NAME OF GETCTRL-COMMAREA
+           END-STRING.
+           MOVE 0 TO GETCTRL-DEFAULT-NUM OF GETCTRL-COMMAREA.
+
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+
+           COMPUTE STORD-ID =
+              GETCTRL-VALUE-NUM OF GETCTRL-COMMAREA + 1.
+
+           MOVE 'S' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           MOVE STORD-ID TO GETCTRL-VALUE-NUM OF GETCTRL-COMMAREA.
+           MOVE SPACES TO GETCTRL-VALUE-STR OF GETCTRL-COMMAREA.
+
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+
+           IF GETCTRL-SUCCESS OF GETCTRL-COMMAREA = 'N'
+              MOVE 'N' TO STORD-SUCCESS
+              MOVE '5' TO STORD-FAIL-CODE
+           END-IF.
+       ANI999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Mark a standing order cancelled. The row stays on STANDORD as
+      * a record that it existed; STORDPRC simply skips any row whose
+      * status is not 'A'.
+      *----------------------------------------------------------------
+       CANCEL-STANDING-ORDER SECTION.
+       CSO010.
+           MOVE STORD-ID TO HV-STANDORD-ID.
+
+           EXEC SQL
+              UPDATE STANDORD
+              SET STANDORD_STATUS = 'X'
+              WHERE STANDORD_ID = :HV-STANDORD-ID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN 100
+                 MOVE 'N' TO STORD-SUCCESS
+                 MOVE '6' TO STORD-FAIL-CODE
+              WHEN OTHER
+                 MOVE SQLCODE TO SQLCODE-DISPLAY
+                 DISPLAY 'STORDADD UNABLE TO CANCEL STANDORD ROW'
+                    ' SQLCODE=' SQLCODE-DISPLAY
+                 MOVE 'N' TO STORD-SUCCESS
+                 MOVE '7' TO STORD-FAIL-CODE
+           END-EVALUATE.
+       CSO999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       STORDADD-RETURN SECTION.
+       SAR010.
+           EXEC CICS RETURN
+           END-EXEC.
+
+           GOBACK.
+       SAR999.
+           EXIT.
