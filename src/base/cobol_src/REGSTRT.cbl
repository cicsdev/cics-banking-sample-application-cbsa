@@ -0,0 +1,72 @@
+       CBL CICS('SP,EDF')
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      * This program has one job: tell the shared CONTROL table that
+      * the online region is up and taking live CREACC/CRECUST
+      * traffic, by setting REGION-STATUS to ACTIVE there via GETCTRL
+      * - the same general-purpose CONTROL-table accessor BANKDATA's
+      * own checkpoint logic already relies on. It takes no commarea
+      * and is meant to be run once, from the region's own Program
+      * List Table at CICS startup (a resource-definition detail
+      * outside this COBOL source, the same way the CUSTOMER/BRANCH/
+      * CUSTNAME/CREDFL file names are). REGSTOP is this program's
+      * other half, run at shutdown to set REGION-STATUS back to
+      * INACTIVE; BANKDATA checks REGION-STATUS at the start of every
+      * run and refuses to proceed while it says ACTIVE.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGSTRT.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+      * Copyright statement as a literal to go into the load module
+       77 FILLER PIC X(24) VALUE 'Copyright IBM Corp. 2026'.
+
+       01 WS-GETCTRL-PGM                PIC X(8) VALUE 'GETCTRL'.
+       01 WS-GETCTRL-AREA.
+           COPY GETCTRL.
+
+       PROCEDURE DIVISION.
+       PREMIERE SECTION.
+       A010.
+           INITIALIZE WS-GETCTRL-AREA.
+
+           SET GETCTRL-SET         TO TRUE.
+           MOVE 'REGION-STATUS'    TO GETCTRL-NAME.
+           MOVE ZERO               TO GETCTRL-VALUE-NUM.
+           MOVE 'ACTIVE'           TO GETCTRL-VALUE-STR.
+
+           EXEC CICS LINK PROGRAM(WS-GETCTRL-PGM)
+                      COMMAREA(WS-GETCTRL-AREA)
+           END-EXEC.
+
+           IF GETCTRL-SUCCESS NOT = 'Y'
+              DISPLAY '*********************************************'
+              DISPLAY '**** REGSTRT UNABLE TO SET REGION-STATUS !!!'
+              DISPLAY 'FAIL-CODE=' GETCTRL-FAIL-CODE
+              DISPLAY '*********************************************'
+           END-IF.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+           GOBACK.
+       A999.
+           EXIT.
