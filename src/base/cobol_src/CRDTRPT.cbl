@@ -0,0 +1,267 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+       CBL SQL
+
+      ******************************************************************
+      *                                                                *
+      * Title: CRDTRPT                                                 *
+      *                                                                *
+      * Description: Batch program that reads the CRDTLOG credit-check *
+      *              request log written by CRECUST and flags any      *
+      *              customer number or requesting terminal/userid     *
+      *              that made more than a threshold number of credit  *
+      *              check requests on the given date - an early       *
+      *              fraud-pattern signal for new-account fraud rings. *
+      *                                                                *
+      * Input: parm='ssssss,yyyymmdd,nnn' where ssssss is the sort     *
+      *        code to report on, yyyymmdd is the date to report (if   *
+      *        omitted, every logged date for that sort code is        *
+      *        included) and nnn is the per-customer/per-terminal      *
+      *        request-count threshold (defaults to 3 if omitted).     *
+      *                                                                *
+      * Output: Sequential report CRDTRPT1.                            *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRDTRPT.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+       OBJECT-COMPUTER. MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CRDT-REPORT
+                  ASSIGN TO CRDTRPT1
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CRDT-REPORT.
+       01  CRDT-REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 FILLER PIC X(24) VALUE 'Copyright IBM Corp. 2026'.
+
+           EXEC SQL INCLUDE CRDTLOG END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 HV-SORTCODE                       PIC X(6).
+       01 HV-RUN-DATE                       PIC X(10).
+
+       01 HV-CUST-NO                        PIC X(10).
+       01 HV-TERMID                         PIC X(4).
+       01 HV-USERID                         PIC X(8).
+       01 HV-REQUEST-COUNT                  PIC S9(9) COMP.
+
+       01 WS-THRESHOLD                      PIC 9(5) VALUE 3.
+       01 WS-THRESHOLD-X                    PIC X(5).
+
+       01 WS-EOF-SW                         PIC X VALUE 'N'.
+          88 WS-EOF                         VALUE 'Y'.
+
+       01 WS-CUSTOMERS-FLAGGED              PIC 9(8) VALUE 0.
+       01 WS-TERMINALS-FLAGGED              PIC 9(8) VALUE 0.
+
+       01 WS-PRINT-LINE                     PIC X(132).
+       01 WS-PRINT-COUNT                    PIC Z(8)9.
+
+       LINKAGE SECTION.
+       01 PARM-BUFFER.
+           05 PARM-LENGTH                   PIC 9(4) BINARY.
+           05 PARM                          PIC X(256).
+
+       PROCEDURE DIVISION USING PARM-BUFFER.
+       PREMIERE SECTION.
+       A010.
+           OPEN OUTPUT CRDT-REPORT.
+
+           PERFORM GET-RUN-PARMS.
+
+           MOVE SPACES TO CRDT-REPORT-LINE
+           STRING 'CREDIT-CHECK FRAUD PATTERN REPORT - SORTCODE '
+                  DELIMITED BY SIZE
+               HV-SORTCODE DELIMITED BY SIZE
+               ' DATE ' DELIMITED BY SIZE
+               HV-RUN-DATE DELIMITED BY SIZE
+               ' THRESHOLD=' DELIMITED BY SIZE
+               WS-THRESHOLD-X DELIMITED BY SIZE
+               INTO CRDT-REPORT-LINE
+           END-STRING
+           WRITE CRDT-REPORT-LINE.
+
+           PERFORM REPORT-CUSTOMERS-OVER-THRESHOLD.
+           PERFORM REPORT-TERMINALS-OVER-THRESHOLD.
+
+           MOVE SPACES TO CRDT-REPORT-LINE
+           STRING 'CUSTOMERS FLAGGED=' DELIMITED BY SIZE
+               WS-CUSTOMERS-FLAGGED DELIMITED BY SIZE
+               ' TERMINALS FLAGGED=' DELIMITED BY SIZE
+               WS-TERMINALS-FLAGGED DELIMITED BY SIZE
+               INTO CRDT-REPORT-LINE
+           END-STRING
+           WRITE CRDT-REPORT-LINE.
+
+           CLOSE CRDT-REPORT.
+
+           MOVE 0 TO RETURN-CODE.
+
+           GOBACK.
+
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       GET-RUN-PARMS SECTION.
+       GRP010.
+           MOVE SPACES TO HV-SORTCODE HV-RUN-DATE WS-THRESHOLD-X.
+
+           IF PARM-LENGTH > 0
+              UNSTRING PARM(1:PARM-LENGTH) DELIMITED BY ','
+                 INTO HV-SORTCODE HV-RUN-DATE WS-THRESHOLD-X
+           END-IF.
+
+           IF WS-THRESHOLD-X NOT = SPACES
+              AND WS-THRESHOLD-X NOT = LOW-VALUES
+              MOVE WS-THRESHOLD-X TO WS-THRESHOLD
+           END-IF.
+
+           MOVE WS-THRESHOLD TO WS-THRESHOLD-X.
+       GRP999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * One line per customer number whose credit-check request count
+      * for the date (or every logged date, if none was given on the
+      * parm) exceeds the threshold.
+      *----------------------------------------------------------------
+       REPORT-CUSTOMERS-OVER-THRESHOLD SECTION.
+       RCOT010.
+           EXEC SQL
+              DECLARE CUST_CSR CURSOR FOR
+                 SELECT CRDTLOG_CUSTOMER_NUMBER, COUNT(*)
+                 FROM CRDTLOG
+                 WHERE CRDTLOG_SORTCODE = :HV-SORTCODE
+                   AND (:HV-RUN-DATE = SPACES
+                        OR CRDTLOG_DATE = :HV-RUN-DATE)
+                 GROUP BY CRDTLOG_CUSTOMER_NUMBER
+                 HAVING COUNT(*) > :WS-THRESHOLD
+                 ORDER BY CRDTLOG_CUSTOMER_NUMBER
+           END-EXEC.
+
+           EXEC SQL OPEN CUST_CSR END-EXEC.
+
+           MOVE 'N' TO WS-EOF-SW.
+
+           PERFORM RCOT-FETCH-NEXT.
+
+           PERFORM UNTIL WS-EOF
+              PERFORM RCOT-PRINT-ONE-CUSTOMER
+              PERFORM RCOT-FETCH-NEXT
+           END-PERFORM.
+
+           EXEC SQL CLOSE CUST_CSR END-EXEC.
+       RCOT999.
+           EXIT.
+
+       RCOT-FETCH-NEXT SECTION.
+       RCOTF010.
+           EXEC SQL
+              FETCH CUST_CSR
+              INTO :HV-CUST-NO, :HV-REQUEST-COUNT
+           END-EXEC.
+
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+       RCOTF999.
+           EXIT.
+
+       RCOT-PRINT-ONE-CUSTOMER SECTION.
+       RCOTP010.
+           ADD 1 TO WS-CUSTOMERS-FLAGGED.
+
+           MOVE HV-REQUEST-COUNT TO WS-PRINT-COUNT.
+
+           MOVE SPACES TO CRDT-REPORT-LINE
+           STRING 'CUSTOMER=' DELIMITED BY SIZE
+               HV-CUST-NO DELIMITED BY SIZE
+               ' REQUESTS=' DELIMITED BY SIZE
+               WS-PRINT-COUNT DELIMITED BY SIZE
+               INTO CRDT-REPORT-LINE
+           END-STRING
+           WRITE CRDT-REPORT-LINE.
+       RCOTP999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * One line per requesting terminal/userid whose credit-check
+      * request count for the date (or every logged date, if none was
+      * given on the parm) exceeds the threshold.
+      *----------------------------------------------------------------
+       REPORT-TERMINALS-OVER-THRESHOLD SECTION.
+       RTOT010.
+           EXEC SQL
+              DECLARE TERM_CSR CURSOR FOR
+                 SELECT CRDTLOG_TERMID, CRDTLOG_USERID, COUNT(*)
+                 FROM CRDTLOG
+                 WHERE CRDTLOG_SORTCODE = :HV-SORTCODE
+                   AND (:HV-RUN-DATE = SPACES
+                        OR CRDTLOG_DATE = :HV-RUN-DATE)
+                 GROUP BY CRDTLOG_TERMID, CRDTLOG_USERID
+                 HAVING COUNT(*) > :WS-THRESHOLD
+                 ORDER BY CRDTLOG_TERMID
+           END-EXEC.
+
+           EXEC SQL OPEN TERM_CSR END-EXEC.
+
+           MOVE 'N' TO WS-EOF-SW.
+
+           PERFORM RTOT-FETCH-NEXT.
+
+           PERFORM UNTIL WS-EOF
+              PERFORM RTOT-PRINT-ONE-TERMINAL
+              PERFORM RTOT-FETCH-NEXT
+           END-PERFORM.
+
+           EXEC SQL CLOSE TERM_CSR END-EXEC.
+       RTOT999.
+           EXIT.
+
+       RTOT-FETCH-NEXT SECTION.
+       RTOTF010.
+           EXEC SQL
+              FETCH TERM_CSR
+              INTO :HV-TERMID, :HV-USERID, :HV-REQUEST-COUNT
+           END-EXEC.
+
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+       RTOTF999.
+           EXIT.
+
+       RTOT-PRINT-ONE-TERMINAL SECTION.
+       RTOTP010.
+           ADD 1 TO WS-TERMINALS-FLAGGED.
+
+           MOVE HV-REQUEST-COUNT TO WS-PRINT-COUNT.
+
+           MOVE SPACES TO CRDT-REPORT-LINE
+           STRING 'TERMID=' DELIMITED BY SIZE
+               HV-TERMID DELIMITED BY SIZE
+               ' USERID=' DELIMITED BY SIZE
+               HV-USERID DELIMITED BY SIZE
+               ' REQUESTS=' DELIMITED BY SIZE
+               WS-PRINT-COUNT DELIMITED BY SIZE
+               INTO CRDT-REPORT-LINE
+           END-STRING
+           WRITE CRDT-REPORT-LINE.
+       RTOTP999.
+           EXIT.
