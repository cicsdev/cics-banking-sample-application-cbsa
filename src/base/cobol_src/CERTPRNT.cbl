@@ -0,0 +1,263 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+       CBL SQL
+
+      ******************************************************************
+      *                                                                *
+      * Title: CERTPRNT                                                *
+      *                                                                *
+      * Description: Batch program that prints a closing balance       *
+      *              certificate for every account DELACC has closed   *
+      *              on a sort code since CERTPRNT was last run - one  *
+      *              document per CLOSECRT row still marked as not     *
+      *              printed - then marks each row printed so a rerun  *
+      *              never produces the same certificate twice.        *
+      *                                                                *
+      * Input: parm='ssssss' where ssssss is the sort code to print    *
+      *        certificates for.                                      *
+      *                                                                *
+      * Output: Sequential report CERTRPT.                              *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CERTPRNT.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+       OBJECT-COMPUTER. MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CERT-REPORT
+                  ASSIGN TO CERTRPT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CERT-REPORT.
+       01  CERT-REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 FILLER PIC X(24) VALUE 'Copyright IBM Corp. 2023'.
+
+           EXEC SQL INCLUDE CLOSECRT END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 HV-SORTCODE                       PIC X(6).
+
+       01 HV-CLOSECRT-ID                    PIC S9(9) COMP.
+       01 HV-CLOSECRT-ACC-NO                PIC X(8).
+       01 HV-CLOSECRT-ACC-TYPE              PIC X(8).
+       01 HV-CLOSECRT-CUST-NO               PIC X(10).
+       01 HV-CLOSECRT-CUST-NAME             PIC X(60).
+       01 HV-CLOSECRT-OPENED                PIC X(10).
+       01 HV-CLOSECRT-CLOSED-DATE           PIC X(10).
+       01 HV-CLOSECRT-AVAIL-BAL             PIC S9(10)V99 COMP-3.
+       01 HV-CLOSECRT-ACTUAL-BAL            PIC S9(10)V99 COMP-3.
+
+       01 SQLCODE-DISPLAY                   PIC S9(8) DISPLAY
+           SIGN LEADING SEPARATE.
+
+       01 WS-EOF-SW                         PIC X VALUE 'N'.
+          88 WS-EOF                         VALUE 'Y'.
+
+       01 WS-CERTS-PRINTED                  PIC 9(8) VALUE 0.
+
+       01 WS-PRINT-LINE                     PIC X(132).
+       01 WS-PRINT-AMOUNT                   PIC +9(10).99.
+
+       LINKAGE SECTION.
+       01 PARM-BUFFER.
+           05 PARM-LENGTH                   PIC 9(4) BINARY.
+           05 PARM                          PIC X(256).
+
+       PROCEDURE DIVISION USING PARM-BUFFER.
+       PREMIERE SECTION.
+       A010.
+           OPEN OUTPUT CERT-REPORT.
+
+           PERFORM GET-RUN-PARMS.
+
+           MOVE SPACES TO CERT-REPORT-LINE
+           STRING 'CLOSING CERTIFICATE RUN - SORTCODE ' DELIMITED BY
+                  SIZE
+               HV-SORTCODE DELIMITED BY SIZE
+               INTO CERT-REPORT-LINE
+           END-STRING
+           WRITE CERT-REPORT-LINE.
+
+           PERFORM PRINT-CERTIFICATES.
+
+           MOVE SPACES TO CERT-REPORT-LINE
+           STRING 'CERTIFICATES PRINTED=' DELIMITED BY SIZE
+               WS-CERTS-PRINTED DELIMITED BY SIZE
+               INTO CERT-REPORT-LINE
+           END-STRING
+           WRITE CERT-REPORT-LINE.
+
+           CLOSE CERT-REPORT.
+
+           MOVE 0 TO RETURN-CODE.
+
+           GOBACK.
+
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       GET-RUN-PARMS SECTION.
+       GRP010.
+           MOVE SPACES TO HV-SORTCODE.
+
+           IF PARM-LENGTH > 0
+              MOVE PARM(1:PARM-LENGTH) TO HV-SORTCODE
+           END-IF.
+       GRP999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       PRINT-CERTIFICATES SECTION.
+       PC010.
+           EXEC SQL
+              DECLARE CRT_CSR CURSOR FOR
+                 SELECT CLOSECRT_ID, CLOSECRT_ACC_NUMBER,
+                        CLOSECRT_ACC_TYPE, CLOSECRT_CUST_NUMBER,
+                        CLOSECRT_CUST_NAME, CLOSECRT_OPENED,
+                        CLOSECRT_CLOSED_DATE,
+                        CLOSECRT_AVAILABLE_BALANCE,
+                        CLOSECRT_ACTUAL_BALANCE
+                 FROM CLOSECRT
+                 WHERE CLOSECRT_SORTCODE = :HV-SORTCODE
+                   AND CLOSECRT_PRINTED = 'N'
+                 ORDER BY CLOSECRT_ID
+           END-EXEC.
+
+           EXEC SQL OPEN CRT_CSR END-EXEC.
+
+           MOVE 'N' TO WS-EOF-SW.
+
+           PERFORM PC-FETCH-NEXT.
+
+           PERFORM UNTIL WS-EOF
+              PERFORM PC-PRINT-ONE-CERTIFICATE
+              PERFORM PC-FETCH-NEXT
+           END-PERFORM.
+
+           EXEC SQL CLOSE CRT_CSR END-EXEC.
+       PC999.
+           EXIT.
+
+       PC-FETCH-NEXT SECTION.
+       PCF010.
+           EXEC SQL
+              FETCH CRT_CSR
+              INTO :HV-CLOSECRT-ID, :HV-CLOSECRT-ACC-NO,
+                   :HV-CLOSECRT-ACC-TYPE, :HV-CLOSECRT-CUST-NO,
+                   :HV-CLOSECRT-CUST-NAME, :HV-CLOSECRT-OPENED,
+                   :HV-CLOSECRT-CLOSED-DATE,
+                   :HV-CLOSECRT-AVAIL-BAL, :HV-CLOSECRT-ACTUAL-BAL
+           END-EXEC.
+
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+       PCF999.
+           EXIT.
+
+       PC-PRINT-ONE-CERTIFICATE SECTION.
+       PCO010.
+           ADD 1 TO WS-CERTS-PRINTED.
+
+           MOVE SPACES TO CERT-REPORT-LINE
+           STRING '========================================'
+                  DELIMITED BY SIZE
+               INTO CERT-REPORT-LINE
+           END-STRING
+           WRITE CERT-REPORT-LINE.
+
+           MOVE SPACES TO CERT-REPORT-LINE
+           STRING 'CERTIFICATE OF ACCOUNT CLOSURE NO. '
+                  DELIMITED BY SIZE
+               HV-CLOSECRT-ID DELIMITED BY SIZE
+               INTO CERT-REPORT-LINE
+           END-STRING
+           WRITE CERT-REPORT-LINE.
+
+           MOVE SPACES TO CERT-REPORT-LINE
+           STRING 'CUSTOMER ' DELIMITED BY SIZE
+               HV-CLOSECRT-CUST-NO DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               HV-CLOSECRT-CUST-NAME DELIMITED BY SIZE
+               INTO CERT-REPORT-LINE
+           END-STRING
+           WRITE CERT-REPORT-LINE.
+
+           MOVE SPACES TO CERT-REPORT-LINE
+           STRING 'ACCOUNT ' DELIMITED BY SIZE
+               HV-CLOSECRT-ACC-NO DELIMITED BY SIZE
+               ' TYPE ' DELIMITED BY SIZE
+               HV-CLOSECRT-ACC-TYPE DELIMITED BY SIZE
+               ' SORTCODE ' DELIMITED BY SIZE
+               HV-SORTCODE DELIMITED BY SIZE
+               INTO CERT-REPORT-LINE
+           END-STRING
+           WRITE CERT-REPORT-LINE.
+
+           MOVE SPACES TO CERT-REPORT-LINE
+           STRING 'OPENED ' DELIMITED BY SIZE
+               HV-CLOSECRT-OPENED DELIMITED BY SIZE
+               ' CLOSED ' DELIMITED BY SIZE
+               HV-CLOSECRT-CLOSED-DATE DELIMITED BY SIZE
+               INTO CERT-REPORT-LINE
+           END-STRING
+           WRITE CERT-REPORT-LINE.
+
+           MOVE HV-CLOSECRT-ACTUAL-BAL TO WS-PRINT-AMOUNT.
+           MOVE SPACES TO CERT-REPORT-LINE
+           STRING 'FINAL ACTUAL BALANCE    ' DELIMITED BY SIZE
+               WS-PRINT-AMOUNT DELIMITED BY SIZE
+               INTO CERT-REPORT-LINE
+           END-STRING
+           WRITE CERT-REPORT-LINE.
+
+           MOVE HV-CLOSECRT-AVAIL-BAL TO WS-PRINT-AMOUNT.
+           MOVE SPACES TO CERT-REPORT-LINE
+           STRING 'FINAL AVAILABLE BALANCE ' DELIMITED BY SIZE
+               WS-PRINT-AMOUNT DELIMITED BY SIZE
+               INTO CERT-REPORT-LINE
+           END-STRING
+           WRITE CERT-REPORT-LINE.
+
+           MOVE SPACES TO CERT-REPORT-LINE
+           STRING 'THIS CERTIFIES THE ABOVE ACCOUNT WAS CLOSED WITH'
+                  ' THE BALANCE SHOWN.' DELIMITED BY SIZE
+               INTO CERT-REPORT-LINE
+           END-STRING
+           WRITE CERT-REPORT-LINE.
+
+           PERFORM PC-MARK-PRINTED.
+       PCO999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       PC-MARK-PRINTED SECTION.
+       PCM010.
+           EXEC SQL
+              UPDATE CLOSECRT
+              SET CLOSECRT_PRINTED = 'Y'
+              WHERE CLOSECRT_ID = :HV-CLOSECRT-ID
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'CERTPRNT UNABLE TO MARK CLOSECRT ROW PRINTED'
+                 ' SQLCODE=' SQLCODE-DISPLAY
+           END-IF.
+       PCM999.
+           EXIT.
