@@ -0,0 +1,348 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+       CBL SQL
+
+      ******************************************************************
+      *                                                                *
+      * Title: INTACCR                                                 *
+      *                                                                *
+      * Description: Batch program that accrues one day's interest for  *
+      *              every account on a sort code that has a non-zero   *
+      *              ACCOUNT_INTEREST_RATE. The daily amount is          *
+      *              ACTUAL_BALANCE * RATE% / 365, rounded to two        *
+      *              decimal places; a positive balance earns credit     *
+      *              interest and a negative (overdrawn) balance is      *
+      *              charged debit interest the same way, using          *
+      *              whatever rate is on the account's own row -         *
+      *              ACCOUNT doesn't carry separate credit/debit         *
+      *              rates, so this is the best this program can do      *
+      *              without a data model change.                       *
+      *                                                                 *
+      *              Each day's accrual is only added to the account's   *
+      *              running ACCOUNT_ACCRUED_INTEREST total, not paid    *
+      *              out straight away - it is posted to ACTUAL_BALANCE/ *
+      *              AVAILABLE_BALANCE, written to PROCTRAN as a single  *
+      *              type INT row and the accrual total reset to zero    *
+      *              only once the run date reaches the account's own    *
+      *              ACCOUNT_NEXT_STATEMENT, the same statement-date      *
+      *              column STMTGEN rolls forward every cycle. Nothing   *
+      *              is posted for an account whose accrual for the day  *
+      *              rounds to zero; nothing is paid out for an account   *
+      *              whose statement date has not yet arrived, though    *
+      *              its accrued total is still updated.                 *
+      *                                                                 *
+      * Input: parm='ssssss,yyyymmdd' where ssssss is the sort code to  *
+      *        accrue interest for and yyyymmdd is the run date          *
+      *        (defaults to today if omitted).                          *
+      *                                                                 *
+      * Output: Sequential report INTACRPT.                              *
+      *                                                                 *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTACCR.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+       OBJECT-COMPUTER. MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INT-REPORT
+                  ASSIGN TO INTACRPT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INT-REPORT.
+       01  INT-REPORT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 FILLER PIC X(24) VALUE 'Copyright IBM Corp. 2023'.
+
+           EXEC SQL INCLUDE ACCDB2 END-EXEC.
+           EXEC SQL INCLUDE PROCDB2 END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 HV-SORTCODE                       PIC X(6).
+       01 HV-RUN-DATE                       PIC X(8).
+       01 HV-ACC-NUMBER                     PIC X(8).
+       01 HV-INT-RATE                       PIC S9(4)V99 COMP-3.
+       01 HV-ACTUAL-BAL                     PIC S9(10)V99 COMP-3.
+       01 HV-ACCRUED-INT                    PIC S9(10)V99 COMP-3.
+       01 HV-NEXT-STMT                      PIC X(10).
+
+      * ACCOUNT_NEXT_STATEMENT is kept in DD.MM.YYYY, the same format
+      * CREACC populates it with and STMTGEN rolls it forward in -
+      * parsed into a YYYYMMDD numeric field here purely so it can be
+      * compared to WS-RUN-DATE-NUM relationally, the same parse-then-
+      * compare idiom STMTGEN already uses for ACCOUNT_LAST_STATEMENT.
+       01 WS-NEXT-STMT-YMD                  PIC X(8).
+       01 WS-NEXT-STMT-NUM REDEFINES WS-NEXT-STMT-YMD PIC 9(8).
+
+       01 HV-PROCTRAN-EYECATCHER            PIC X(4) VALUE 'PRTR'.
+       01 HV-PROCTRAN-DATE                  PIC X(10).
+       01 HV-PROCTRAN-TIME                  PIC X(6) VALUE '000000'.
+       01 HV-PROCTRAN-REF                   PIC X(12) VALUE SPACES.
+       01 HV-PROCTRAN-TYPE                  PIC X(3) VALUE 'INT'.
+       01 HV-PROCTRAN-DESC                  PIC X(40) VALUE SPACES.
+       01 HV-PROCTRAN-AMOUNT                PIC S9(10)V99 COMP-3.
+
+       01 WS-RUN-DATE-X REDEFINES HV-RUN-DATE.
+          03 WS-RUN-DATE-YYYY               PIC 9(4).
+          03 WS-RUN-DATE-MM                 PIC 99.
+          03 WS-RUN-DATE-DD                 PIC 99.
+       01 WS-RUN-DATE-NUM REDEFINES HV-RUN-DATE PIC 9(8).
+
+       01 WS-INTEGER                        PIC S9(9) COMP.
+       01 WS-DAY-OF-WEEK-VAL                PIC 9.
+       01 WS-BUSINESS-DAY-SW                PIC X VALUE 'Y'.
+          88 WS-IS-BUSINESS-DAY             VALUE 'Y'.
+
+       01 WS-TODAY                          PIC 9(8).
+
+       01 WS-DAILY-INTEREST                 PIC S9(10)V99.
+
+       01 WS-EOF-SW                         PIC X VALUE 'N'.
+          88 WS-EOF                         VALUE 'Y'.
+
+       01 WS-ACCOUNTS-ACCRUED               PIC 9(8) VALUE 0.
+       01 WS-ACCOUNTS-SKIPPED                PIC 9(8) VALUE 0.
+       01 WS-ACCOUNTS-DEFERRED               PIC 9(8) VALUE 0.
+       01 WS-TOTAL-INTEREST                 PIC S9(10)V99 VALUE 0.
+
+       01 WS-PRINT-LINE                     PIC X(132).
+       01 WS-PRINT-AMOUNT                   PIC +9(8).99.
+
+       LINKAGE SECTION.
+       01 PARM-BUFFER.
+           05 PARM-LENGTH                   PIC 9(4) BINARY.
+           05 PARM                          PIC X(256).
+
+       PROCEDURE DIVISION USING PARM-BUFFER.
+       PREMIERE SECTION.
+       A010.
+           OPEN OUTPUT INT-REPORT.
+
+           PERFORM GET-RUN-PARMS.
+
+           MOVE SPACES TO INT-REPORT-LINE
+           STRING 'INTEREST ACCRUAL - SORTCODE ' DELIMITED BY SIZE
+               HV-SORTCODE DELIMITED BY SIZE
+               ' DATE ' DELIMITED BY SIZE
+               HV-RUN-DATE DELIMITED BY SIZE
+               INTO INT-REPORT-LINE
+           END-STRING
+           WRITE INT-REPORT-LINE.
+
+           MOVE WS-RUN-DATE-DD   TO HV-PROCTRAN-DATE(1:2)
+           MOVE '.'              TO HV-PROCTRAN-DATE(3:1)
+           MOVE WS-RUN-DATE-MM   TO HV-PROCTRAN-DATE(4:2)
+           MOVE '.'              TO HV-PROCTRAN-DATE(6:1)
+           MOVE WS-RUN-DATE-YYYY TO HV-PROCTRAN-DATE(7:4).
+
+           PERFORM CHECK-BUSINESS-DAY.
+
+           IF WS-IS-BUSINESS-DAY
+              PERFORM ACCRUE-INTEREST
+           ELSE
+              MOVE SPACES TO INT-REPORT-LINE
+              STRING 'RUN DATE IS NOT A BUSINESS DAY - NO INTEREST'
+                  DELIMITED BY SIZE
+                  ' ACCRUED' DELIMITED BY SIZE
+                  INTO INT-REPORT-LINE
+              END-STRING
+              WRITE INT-REPORT-LINE
+           END-IF.
+
+           MOVE WS-TOTAL-INTEREST TO WS-PRINT-AMOUNT.
+           MOVE SPACES TO INT-REPORT-LINE
+           STRING 'ACCOUNTS PAID=' DELIMITED BY SIZE
+               WS-ACCOUNTS-ACCRUED DELIMITED BY SIZE
+               ' DEFERRED (STATEMENT DATE NOT REACHED)=' DELIMITED BY
+                  SIZE
+               WS-ACCOUNTS-DEFERRED DELIMITED BY SIZE
+               ' SKIPPED (ZERO ACCRUAL)=' DELIMITED BY SIZE
+               WS-ACCOUNTS-SKIPPED DELIMITED BY SIZE
+               ' TOTAL INTEREST PAID=' DELIMITED BY SIZE
+               WS-PRINT-AMOUNT DELIMITED BY SIZE
+               INTO INT-REPORT-LINE
+           END-STRING
+           WRITE INT-REPORT-LINE.
+
+           CLOSE INT-REPORT.
+
+           MOVE 0 TO RETURN-CODE.
+
+           GOBACK.
+
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       GET-RUN-PARMS SECTION.
+       GRP010.
+           MOVE SPACES TO HV-SORTCODE HV-RUN-DATE.
+
+           IF PARM-LENGTH > 0
+              UNSTRING PARM(1:PARM-LENGTH) DELIMITED BY ','
+                 INTO HV-SORTCODE HV-RUN-DATE
+           END-IF.
+
+           IF HV-RUN-DATE = SPACES OR HV-RUN-DATE = LOW-VALUES
+              ACCEPT WS-TODAY FROM DATE YYYYMMDD
+              MOVE WS-TODAY TO HV-RUN-DATE
+           END-IF.
+       GRP999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Interest is only accrued on a business day - if the run date
+      * falls on a Saturday or Sunday this job is being run out of its
+      * normal Monday-Friday schedule, so no accrual is posted.
+      * WS-DAY-OF-WEEK-VAL of 1 is Sunday and 7 is Saturday, the same
+      * encoding and FUNCTION MOD(FUNCTION INTEGER-OF-DATE(date),7)+1
+      * formula BANKDATA works out its own day of the week with.
+      *----------------------------------------------------------------
+       CHECK-BUSINESS-DAY SECTION.
+       CBD010.
+           COMPUTE WS-INTEGER =
+              FUNCTION INTEGER-OF-DATE(WS-RUN-DATE-NUM).
+
+           COMPUTE WS-DAY-OF-WEEK-VAL =
+              (FUNCTION MOD(WS-INTEGER, 7)) + 1.
+
+           MOVE 'Y' TO WS-BUSINESS-DAY-SW.
+           IF WS-DAY-OF-WEEK-VAL = 1 OR WS-DAY-OF-WEEK-VAL = 7
+              MOVE 'N' TO WS-BUSINESS-DAY-SW
+           END-IF.
+       CBD999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * For every account on this sort code with a non-zero interest
+      * rate, work out one day's accrual and post it.
+      *----------------------------------------------------------------
+       ACCRUE-INTEREST SECTION.
+       AI010.
+           EXEC SQL
+              DECLARE ACC_CSR CURSOR FOR
+                 SELECT ACCOUNT_NUMBER, ACCOUNT_INTEREST_RATE,
+                        ACCOUNT_ACTUAL_BALANCE,
+                        ACCOUNT_ACCRUED_INTEREST, ACCOUNT_NEXT_STATEMENT
+                 FROM ACCOUNT
+                 WHERE ACCOUNT_SORTCODE = :HV-SORTCODE
+                   AND ACCOUNT_INTEREST_RATE NOT = 0
+                 ORDER BY ACCOUNT_NUMBER
+           END-EXEC.
+
+           EXEC SQL OPEN ACC_CSR END-EXEC.
+
+           MOVE 'N' TO WS-EOF-SW.
+
+           PERFORM AI-FETCH-NEXT.
+
+           PERFORM UNTIL WS-EOF
+              PERFORM AI-ACCRUE-ONE-ACCOUNT
+              PERFORM AI-FETCH-NEXT
+           END-PERFORM.
+
+           EXEC SQL CLOSE ACC_CSR END-EXEC.
+       AI999.
+           EXIT.
+
+       AI-FETCH-NEXT SECTION.
+       AIF010.
+           EXEC SQL
+              FETCH ACC_CSR
+              INTO :HV-ACC-NUMBER, :HV-INT-RATE, :HV-ACTUAL-BAL,
+                   :HV-ACCRUED-INT, :HV-NEXT-STMT
+           END-EXEC.
+
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+       AIF999.
+           EXIT.
+
+       AI-ACCRUE-ONE-ACCOUNT SECTION.
+       AIA010.
+           COMPUTE WS-DAILY-INTEREST ROUNDED =
+              HV-ACTUAL-BAL * HV-INT-RATE / 100 / 365.
+
+           IF WS-DAILY-INTEREST = 0
+              ADD 1 TO WS-ACCOUNTS-SKIPPED
+              GO TO AIA999
+           END-IF.
+
+           ADD WS-DAILY-INTEREST TO HV-ACCRUED-INT.
+
+           MOVE HV-NEXT-STMT(7:4) TO WS-NEXT-STMT-YMD(1:4).
+           MOVE HV-NEXT-STMT(4:2) TO WS-NEXT-STMT-YMD(5:2).
+           MOVE HV-NEXT-STMT(1:2) TO WS-NEXT-STMT-YMD(7:2).
+
+           IF WS-NEXT-STMT-NUM > WS-RUN-DATE-NUM
+      *       The account's own statement date has not arrived yet -
+      *       carry today's accrual forward on the account row, the
+      *       same way STMTGEN leaves an account alone until its own
+      *       ACCOUNT_NEXT_STATEMENT comes round, but do not touch
+      *       the balance or PROCTRAN until it does.
+              ADD 1 TO WS-ACCOUNTS-DEFERRED
+
+              EXEC SQL
+                 UPDATE ACCOUNT
+                 SET ACCOUNT_ACCRUED_INTEREST = :HV-ACCRUED-INT
+                 WHERE ACCOUNT_SORTCODE = :HV-SORTCODE
+                   AND ACCOUNT_NUMBER = :HV-ACC-NUMBER
+              END-EXEC
+
+              GO TO AIA999
+           END-IF.
+
+           ADD 1 TO WS-ACCOUNTS-ACCRUED.
+           ADD HV-ACCRUED-INT TO WS-TOTAL-INTEREST.
+
+           EXEC SQL
+              UPDATE ACCOUNT
+              SET ACCOUNT_ACTUAL_BALANCE =
+                     ACCOUNT_ACTUAL_BALANCE + :HV-ACCRUED-INT,
+                  ACCOUNT_AVAILABLE_BALANCE =
+                     ACCOUNT_AVAILABLE_BALANCE + :HV-ACCRUED-INT,
+                  ACCOUNT_ACCRUED_INTEREST = 0
+              WHERE ACCOUNT_SORTCODE = :HV-SORTCODE
+                AND ACCOUNT_NUMBER = :HV-ACC-NUMBER
+           END-EXEC.
+
+           MOVE HV-ACCRUED-INT TO HV-PROCTRAN-AMOUNT.
+           MOVE 'INTEREST ACCRUAL' TO HV-PROCTRAN-DESC.
+
+           EXEC SQL
+              INSERT INTO PROCTRAN
+                 (PROCTRAN_EYECATCHER, PROCTRAN_SORTCODE,
+                  PROCTRAN_NUMBER, PROCTRAN_DATE, PROCTRAN_TIME,
+                  PROCTRAN_REF, PROCTRAN_TYPE, PROCTRAN_DESC,
+                  PROCTRAN_AMOUNT)
+              VALUES
+                 (:HV-PROCTRAN-EYECATCHER, :HV-SORTCODE,
+                  :HV-ACC-NUMBER, :HV-PROCTRAN-DATE,
+                  :HV-PROCTRAN-TIME, :HV-PROCTRAN-REF,
+                  :HV-PROCTRAN-TYPE, :HV-PROCTRAN-DESC,
+                  :HV-PROCTRAN-AMOUNT)
+           END-EXEC.
+
+           MOVE HV-ACCRUED-INT TO WS-PRINT-AMOUNT.
+           MOVE SPACES TO INT-REPORT-LINE
+           STRING 'ACCOUNT=' DELIMITED BY SIZE
+               HV-ACC-NUMBER DELIMITED BY SIZE
+               ' INTEREST=' DELIMITED BY SIZE
+               WS-PRINT-AMOUNT DELIMITED BY SIZE
+               INTO INT-REPORT-LINE
+           END-STRING
+           WRITE INT-REPORT-LINE.
+       AIA999.
+           EXIT.
