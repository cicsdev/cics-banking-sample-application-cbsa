@@ -188,9 +188,71 @@
 
        01 WS-EXIT-FETCH                PIC X VALUE 'N'.
 
+      * Guards the cascade from GET-ACCOUNTS onward: WS-ACCT-OVERFLOW
+      * catches a customer with more accounts than INQACCCU's array
+      * can return, and WS-DELETE-FAILED-SW catches a DELACC call
+      * that did not actually remove the account it was given, so
+      * the customer record is never removed while accounts of
+      * theirs are still left behind.
+       01 WS-ACCT-OVERFLOW             PIC X VALUE 'N'.
+          88 WS-ACCTS-OVERFLOWED       VALUE 'Y'.
+
+       01 WS-DELETE-FAILED-SW          PIC X VALUE 'N'.
+          88 WS-DELETE-FAILED          VALUE 'Y'.
+
+      * Set by CHECK-ACCOUNT-BALANCES when one of the customer's
+      * accounts still holds money - the cascade must not delete an
+      * account (or the customer) while funds are still on it.
+       01 WS-ACCT-BALANCE-SW           PIC X VALUE 'N'.
+          88 WS-ACCT-HAS-BALANCE       VALUE 'Y'.
+
        01 SQLCODE-DISPLAY              PIC S9(8) DISPLAY
                                          SIGN LEADING SEPARATE.
 
+      * Get the DELCUST DB2 copybook (customer soft-delete archive,
+      * giving the operator a recovery window before a delete is
+      * final - see ARCHIVE-CUSTOMER-FOR-RECOVERY below)
+           EXEC SQL
+              INCLUDE DELCUST
+           END-EXEC.
+
+      * DELCUST host variables for DB2
+       01 HOST-DELCUST-ROW.
+           03 HV-DELCUST-EYECATCHER     PIC X(4).
+           03 HV-DELCUST-SORTCODE       PIC X(6).
+           03 HV-DELCUST-NUMBER         PIC X(10).
+           03 HV-DELCUST-NAME           PIC X(60).
+           03 HV-DELCUST-ADDRESS        PIC X(160).
+           03 HV-DELCUST-DOB            PIC X(8).
+           03 HV-DELCUST-CREDIT-SCORE   PIC X(3).
+           03 HV-DELCUST-CS-REVIEW-DT   PIC X(8).
+           03 HV-DELCUST-DEL-DATE       PIC X(10).
+           03 HV-DELCUST-PURGE-DATE     PIC X(10).
+           03 HV-DELCUST-STATUS         PIC X.
+
+       01 GETCTRL-COMMAREA.
+           COPY GETCTRL.
+
+       01 WS-RETENTION-DAYS            PIC S9(9) COMP.
+       01 WS-TODAY-INTEGER             PIC S9(9) COMP.
+       01 WS-PURGE-INTEGER             PIC S9(9) COMP.
+       01 WS-TODAY-DATE-9              PIC 9(8).
+       01 WS-TODAY-GRP REDEFINES WS-TODAY-DATE-9.
+          03 WS-TODAY-YYYY             PIC 9(4).
+          03 WS-TODAY-MM               PIC 99.
+          03 WS-TODAY-DD               PIC 99.
+       01 WS-PURGE-DATE-9              PIC 9(8).
+       01 WS-PURGE-GRP REDEFINES WS-PURGE-DATE-9.
+          03 WS-PURGE-YYYY             PIC 9(4).
+          03 WS-PURGE-MM               PIC 99.
+          03 WS-PURGE-DD               PIC 99.
+       01 WS-DB2-DATE-OUT.
+          03 WS-DB2-DATE-OUT-YYYY      PIC 9(4).
+          03 FILLER                    PIC X VALUE '-'.
+          03 WS-DB2-DATE-OUT-MM        PIC 99.
+          03 FILLER                    PIC X VALUE '-'.
+          03 WS-DB2-DATE-OUT-DD        PIC 99.
+
        01 DELACC-COMMAREA.
           03 DELACC-COMM-EYE           PIC X(4).
           03 DELACC-COMM-CUSTNO        PIC X(10).
@@ -211,6 +273,14 @@
           03 DELACC-COMM-APPLID        PIC X(8).
           03 DELACC-COMM-PCB1          POINTER.
           03 DELACC-COMM-PCB2          POINTER.
+          03 DELACC-COMM-PCB3          POINTER.
+      * DELACC refuses to delete an account with recent activity
+      * unless told to go ahead anyway - a cascading delete of every
+      * account belonging to a customer being removed has already
+      * been through DELCUS's own safety checks, so it confirms on
+      * every call rather than having DELACC ask about each account
+      * in turn.
+          03 DELACC-COMM-CONFIRM       PIC X.
 
 
        01 WS-TOKEN                     PIC S9(8) BINARY.
@@ -237,6 +307,16 @@
        01 ABNDINFO-REC.
            COPY ABNDINFO.
 
+       01 WS-NOTIFY-PGM                 PIC X(8) VALUE 'NOTIFY'.
+
+       01 NOTIFY-REC.
+           COPY NOTIFY.
+
+       01 WS-OPERLOG-PGM                PIC X(8) VALUE 'OPERLOG'.
+
+       01 OPERLOG-REC.
+           COPY OPERLOG.
+
        LINKAGE SECTION.
        01 DFHCOMMAREA.
            COPY DELCUS.
@@ -270,6 +350,39 @@
 
            PERFORM GET-ACCOUNTS
       *
+      *    Safety check before any account is touched: INQACCCU can
+      *    only ever hand back 20 accounts, so a count of exactly 20
+      *    means there may be more accounts out there than we can
+      *    see. Deleting the customer in that situation would orphan
+      *    whatever accounts did not fit in the array, so refuse the
+      *    whole cascade rather than delete a partial set.
+      *
+           IF NUMBER-OF-ACCOUNTS OF INQACCCU-COMMAREA = 20
+              SET WS-ACCTS-OVERFLOWED TO TRUE
+              MOVE 'N' TO COMM-DEL-SUCCESS
+              MOVE '4' TO COMM-DEL-FAIL-CD
+              EXEC CICS RETURN
+              END-EXEC
+           END-IF
+
+      *
+      *    Safety check: refuse the whole delete if any linked
+      *    account still has money on it, rather than deleting an
+      *    account (and losing track of its balance) out from under
+      *    a customer who has not actually been paid out.
+      *
+           IF NUMBER-OF-ACCOUNTS > 0
+              PERFORM CHECK-ACCOUNT-BALANCES
+           END-IF
+
+           IF WS-ACCT-HAS-BALANCE
+              MOVE 'N' TO COMM-DEL-SUCCESS
+              MOVE '6' TO COMM-DEL-FAIL-CD
+              EXEC CICS RETURN
+              END-EXEC
+           END-IF
+
+      *
       *          If there are related accounts found then delete
       *          them.
       *
@@ -277,6 +390,18 @@
              PERFORM DELETE-ACCOUNTS
            END-IF
 
+      *
+      *    If any one of the accounts did not actually delete, stop
+      *    here - do not delete the customer record and leave some
+      *    of their accounts still on file.
+      *
+           IF WS-DELETE-FAILED
+              MOVE 'N' TO COMM-DEL-SUCCESS
+              MOVE '5' TO COMM-DEL-FAIL-CD
+              EXEC CICS RETURN
+              END-EXEC
+           END-IF
+
       *
       *    Having deleted the accounts and written the
       *    details to the PROCTRAN datastore, if we haven't abended
@@ -285,6 +410,7 @@
 
            PERFORM DEL-CUST-VSAM
 
+           PERFORM SEND-NOTIFICATION
 
            MOVE 'Y' TO COMM-DEL-SUCCESS.
            MOVE ' ' TO COMM-DEL-FAIL-CD.
@@ -295,6 +421,26 @@
            EXIT.
 
 
+       CHECK-ACCOUNT-BALANCES SECTION.
+       CAB010.
+
+      *
+      *    Walk the accounts INQACCCU returned and refuse the
+      *    cascade if any of them still has a non-zero actual
+      *    balance on it.
+      *
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+           UNTIL WS-INDEX > NUMBER-OF-ACCOUNTS
+                 OR WS-ACCT-HAS-BALANCE
+              IF COMM-ACTUAL-BAL(WS-INDEX) NOT = 0
+                 SET WS-ACCT-HAS-BALANCE TO TRUE
+              END-IF
+           END-PERFORM.
+
+       CAB999.
+           EXIT.
+
+
        DELETE-ACCOUNTS SECTION.
        DA010.
 
@@ -305,14 +451,21 @@
       *
            PERFORM VARYING WS-INDEX FROM 1 BY 1
            UNTIL WS-INDEX > NUMBER-OF-ACCOUNTS
+                 OR WS-DELETE-FAILED
               INITIALIZE DELACC-COMMAREA
               MOVE WS-APPLID TO DELACC-COMM-APPLID
               MOVE COMM-ACCNO(WS-INDEX) TO DELACC-COMM-ACCNO
+              MOVE 'Y' TO DELACC-COMM-CONFIRM
 
               EXEC CICS LINK PROGRAM('DELACC  ')
                        COMMAREA(DELACC-COMMAREA)
               END-EXEC
 
+              IF DELACC-COMM-SUCCESS NOT = 'Y' OR
+                 DELACC-COMM-DEL-SUCCESS NOT = 'Y'
+                 SET WS-DELETE-FAILED TO TRUE
+              END-IF
+
            END-PERFORM.
 
        DA999.
@@ -488,6 +641,8 @@
              TO WS-STOREDC-CS-REVIEW-DATE(7:4)
                 COMM-CS-REVIEW-YYYY IN DFHCOMMAREA.
 
+           PERFORM ARCHIVE-CUSTOMER-FOR-RECOVERY.
+
            EXEC CICS
               DELETE FILE ('CUSTOMER')
               TOKEN(WS-TOKEN)
@@ -583,6 +738,107 @@
            EXIT.
 
 
+      *----------------------------------------------------------------
+      * Hold a full copy of the customer row on DELCUST before it is
+      * deleted, so an operator can put it back (via DELRSTR) within
+      * the per-sort-code retention window kept in CONTROL through
+      * GETCTRL, the same shared accessor every other configurable
+      * limit in this system already goes through. A failure here is
+      * logged but does not stop the deletion itself going ahead -
+      * losing the undo safety net is not a reason to refuse a
+      * customer's own request to close their account.
+      *----------------------------------------------------------------
+       ARCHIVE-CUSTOMER-FOR-RECOVERY SECTION.
+       ACFR010.
+           INITIALIZE GETCTRL-COMMAREA.
+           MOVE 'G' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           STRING WS-STOREDC-SORTCODE DELIMITED BY SIZE,
+                  '-DEL-RETENTION-DAYS' DELIMITED BY SIZE
+                  INTO GETCTRL-NAME OF GETCTRL-COMMAREA
+           END-STRING.
+           MOVE 30 TO GETCTRL-DEFAULT-NUM OF GETCTRL-COMMAREA.
+
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+
+           MOVE GETCTRL-VALUE-NUM OF GETCTRL-COMMAREA
+              TO WS-RETENTION-DAYS.
+
+           PERFORM POPULATE-TIME-DATE.
+
+           MOVE WS-ORIG-DATE-YYYY TO WS-TODAY-YYYY.
+           MOVE WS-ORIG-DATE-MM   TO WS-TODAY-MM.
+           MOVE WS-ORIG-DATE-DD   TO WS-TODAY-DD.
+
+           COMPUTE WS-TODAY-INTEGER =
+              FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE-9).
+           COMPUTE WS-PURGE-INTEGER =
+              WS-TODAY-INTEGER + WS-RETENTION-DAYS.
+           COMPUTE WS-PURGE-DATE-9 =
+              FUNCTION DATE-OF-INTEGER(WS-PURGE-INTEGER).
+
+           MOVE WS-TODAY-YYYY TO WS-DB2-DATE-OUT-YYYY.
+           MOVE WS-TODAY-MM   TO WS-DB2-DATE-OUT-MM.
+           MOVE WS-TODAY-DD   TO WS-DB2-DATE-OUT-DD.
+           MOVE WS-DB2-DATE-OUT TO HV-DELCUST-DEL-DATE.
+
+           MOVE WS-PURGE-YYYY TO WS-DB2-DATE-OUT-YYYY.
+           MOVE WS-PURGE-MM   TO WS-DB2-DATE-OUT-MM.
+           MOVE WS-PURGE-DD   TO WS-DB2-DATE-OUT-DD.
+           MOVE WS-DB2-DATE-OUT TO HV-DELCUST-PURGE-DATE.
+
+           MOVE WS-STOREDC-EYECATCHER     TO HV-DELCUST-EYECATCHER.
+           MOVE WS-STOREDC-SORTCODE       TO HV-DELCUST-SORTCODE.
+           MOVE WS-STOREDC-NUMBER         TO HV-DELCUST-NUMBER.
+           MOVE WS-STOREDC-NAME           TO HV-DELCUST-NAME.
+           MOVE WS-STOREDC-ADDRESS        TO HV-DELCUST-ADDRESS.
+           MOVE CUSTOMER-DATE-OF-BIRTH    TO HV-DELCUST-DOB.
+           MOVE WS-STOREDC-CREDIT-SCORE   TO HV-DELCUST-CREDIT-SCORE.
+           MOVE CUSTOMER-CS-REVIEW-DATE   TO HV-DELCUST-CS-REVIEW-DT.
+           MOVE 'P'                       TO HV-DELCUST-STATUS.
+
+           EXEC SQL
+              INSERT INTO DELCUST
+                     (
+                      DELCUST_EYECATCHER,
+                      DELCUST_SORTCODE,
+                      DELCUST_NUMBER,
+                      DELCUST_NAME,
+                      DELCUST_ADDRESS,
+                      DELCUST_DATE_OF_BIRTH,
+                      DELCUST_CREDIT_SCORE,
+                      DELCUST_CS_REVIEW_DATE,
+                      DELCUST_DEL_DATE,
+                      DELCUST_PURGE_DATE,
+                      DELCUST_STATUS
+                     )
+              VALUES
+                     (
+                      :HV-DELCUST-EYECATCHER,
+                      :HV-DELCUST-SORTCODE,
+                      :HV-DELCUST-NUMBER,
+                      :HV-DELCUST-NAME,
+                      :HV-DELCUST-ADDRESS,
+                      :HV-DELCUST-DOB,
+                      :HV-DELCUST-CREDIT-SCORE,
+                      :HV-DELCUST-CS-REVIEW-DT,
+                      :HV-DELCUST-DEL-DATE,
+                      :HV-DELCUST-PURGE-DATE,
+                      :HV-DELCUST-STATUS
+                     )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'DELCUS UNABLE TO ARCHIVE CUSTOMER ROW TO DELCUST'
+                 ' SQLCODE=' SQLCODE-DISPLAY
+           END-IF.
+
+       ACFR999.
+           EXIT.
+
+
        WRITE-PROCTRAN-CUST SECTION.
        WPC010.
 
@@ -590,10 +846,72 @@
       *    Record the CUSTOMER deletion on PROCTRAN
       *
               PERFORM WRITE-PROCTRAN-CUST-DB2.
+              PERFORM LOG-OPERATOR-ACTIVITY.
        WPC999.
            EXIT.
 
 
+      *----------------------------------------------------------------
+      * Record which signed-on operator deleted the customer, and
+      * which shift they were working, alongside the PROCTRAN row just
+      * written. OPERLOG is a best-effort audit write - a failure is
+      * logged but does not stop the customer deletion that has
+      * already completed.
+      *----------------------------------------------------------------
+       LOG-OPERATOR-ACTIVITY SECTION.
+       LOA010.
+           INITIALIZE OPERLOG-REC.
+           MOVE HV-PROCTRAN-SORT-CODE  TO OPERLOG-SORTCODE.
+           MOVE HV-PROCTRAN-ACC-NUMBER TO OPERLOG-ACC-NUMBER.
+           MOVE HV-PROCTRAN-TYPE       TO OPERLOG-TRAN-CODE.
+
+           EXEC CICS LINK PROGRAM(WS-OPERLOG-PGM)
+                      COMMAREA(OPERLOG-REC)
+           END-EXEC.
+
+           IF NOT OPERLOG-LOG-SUCCESS
+              DISPLAY 'DELCUS UNABLE TO LOG OPERATOR ACTIVITY'
+                 ' FAIL-CODE=' OPERLOG-FAIL-CODE
+           END-IF.
+       LOA999.
+           EXIT.
+
+
+      *----------------------------------------------------------------
+      * Tell the world a customer was deleted, so a downstream
+      * messaging integration can pick it up and let them know.
+      * WS-U-TIME/WS-ORIG-DATE/HV-PROCTRAN-TIME were already set up
+      * a moment ago by WRITE-PROCTRAN-CUST-DB2, so there is no need
+      * to ASKTIME/FORMATTIME again here.
+      *----------------------------------------------------------------
+       SEND-NOTIFICATION SECTION.
+       SN010.
+           INITIALIZE NOTIFY-REC.
+
+           MOVE WS-U-TIME  TO NOTIFY-UTIME-KEY.
+           MOVE EIBTASKN   TO NOTIFY-TASKNO-KEY.
+
+           MOVE WS-STOREDC-NUMBER  TO NOTIFY-CUSTOMER-NUMBER.
+           MOVE 'CUCL'             TO NOTIFY-EVENT-TYPE.
+           MOVE WS-ORIG-DATE-GRP-X TO NOTIFY-DATE.
+           MOVE HV-PROCTRAN-TIME   TO NOTIFY-TIME.
+
+           STRING 'CUSTOMER DELETED SORTCODE=' DELIMITED BY SIZE
+                  WS-STOREDC-SORTCODE DELIMITED BY SIZE
+                  ' CUSTOMER=' DELIMITED BY SIZE
+                  WS-STOREDC-NUMBER DELIMITED BY SIZE
+                  ' NAME=' DELIMITED BY SIZE
+                  WS-STOREDC-NAME DELIMITED BY SIZE
+                  INTO NOTIFY-DETAILS
+           END-STRING.
+
+           EXEC CICS LINK PROGRAM(WS-NOTIFY-PGM)
+                      COMMAREA(NOTIFY-REC)
+           END-EXEC.
+       SN999.
+           EXIT.
+
+
        WRITE-PROCTRAN-CUST-DB2 SECTION.
        WPCD010.
 
