@@ -0,0 +1,67 @@
+       CBL CICS('SP,EDF')
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      * REGSTOP is REGSTRT's other half: it sets REGION-STATUS back
+      * to INACTIVE in the shared CONTROL table via GETCTRL. It takes
+      * no commarea and is meant to be run once, from the region's
+      * own Program List Table at CICS shutdown, so that BANKDATA's
+      * own startup check of REGION-STATUS does not go on refusing to
+      * run once the region that set it ACTIVE has actually come
+      * down.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGSTOP.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+      * Copyright statement as a literal to go into the load module
+       77 FILLER PIC X(24) VALUE 'Copyright IBM Corp. 2026'.
+
+       01 WS-GETCTRL-PGM                PIC X(8) VALUE 'GETCTRL'.
+       01 WS-GETCTRL-AREA.
+           COPY GETCTRL.
+
+       PROCEDURE DIVISION.
+       PREMIERE SECTION.
+       A010.
+           INITIALIZE WS-GETCTRL-AREA.
+
+           SET GETCTRL-SET         TO TRUE.
+           MOVE 'REGION-STATUS'    TO GETCTRL-NAME.
+           MOVE ZERO               TO GETCTRL-VALUE-NUM.
+           MOVE 'INACTIVE'         TO GETCTRL-VALUE-STR.
+
+           EXEC CICS LINK PROGRAM(WS-GETCTRL-PGM)
+                      COMMAREA(WS-GETCTRL-AREA)
+           END-EXEC.
+
+           IF GETCTRL-SUCCESS NOT = 'Y'
+              DISPLAY '*********************************************'
+              DISPLAY '**** REGSTOP UNABLE TO SET REGION-STATUS !!!'
+              DISPLAY 'FAIL-CODE=' GETCTRL-FAIL-CODE
+              DISPLAY '*********************************************'
+           END-IF.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+           GOBACK.
+       A999.
+           EXIT.
