@@ -72,6 +72,16 @@
           03 HV-ACCOUNT-NEXT-STMT       PIC X(10).
           03 HV-ACCOUNT-AVAIL-BAL       PIC S9(10)V99 COMP-3.
           03 HV-ACCOUNT-ACTUAL-BAL      PIC S9(10)V99 COMP-3.
+          03 HV-ACCOUNT-CURRENCY-CODE   PIC X(3).
+
+      * Get the XRATE DB2 copybook
+          EXEC SQL
+             INCLUDE XRATE
+          END-EXEC.
+
+      * XRATE host variables for DB2
+       01 HOST-XRATE-ROW.
+          03 HV-XRATE-RATE              PIC S9(3)V9(6) COMP-3.
 
       * PROCTRAN DB2 copybook
           EXEC SQL
@@ -188,9 +198,39 @@
        01 ABNDINFO-REC.
            COPY ABNDINFO.
 
+       01 WS-OPERLOG-PGM                PIC X(8)      VALUE 'OPERLOG'.
+
+       01 OPERLOG-REC.
+           COPY OPERLOG.
+
        01 WS-SUFFICIENT-FUNDS           PIC X VALUE 'N'.
        01 WS-DIFFERENCE                 PIC S9(10)V99.
 
+      *
+      *    Configurable per-transaction withdrawal limit, read from
+      *    the CONTROL table via GETCTRL under "<sortcode>-WD-LIMIT";
+      *    a sort code that has never had one configured gets
+      *    WS-WD-LIMIT-DEFAULT, which allows any withdrawal through
+      *    unchanged from this program's original behaviour.
+      *
+       01 GETCTRL-COMMAREA.
+           COPY GETCTRL.
+
+       01 WS-WD-LIMIT-DEFAULT           PIC S9(9) COMP VALUE 999999999.
+       01 WS-WD-LIMIT                   PIC S9(10)V99.
+       01 WS-WITHDRAWAL-AMT             PIC S9(10)V99.
+
+      *
+      *    Amount actually applied to the account, expressed in the
+      *    account's own currency - equal to COMM-AMT when the
+      *    transaction was already in that currency, or COMM-AMT
+      *    converted via the XRATE table otherwise.
+      *
+       01 WS-XFER-AMT                   PIC S9(10)V99.
+       01 WS-CURRENCY-OK                PIC X VALUE 'Y'.
+           88 CURRENCY-IS-OK                       VALUE 'Y'.
+           88 CURRENCY-IS-NOT-OK                   VALUE 'N'.
+
        LINKAGE SECTION.
        01 DFHCOMMAREA.
           COPY PAYDBCR.
@@ -255,7 +295,8 @@
                      ACCOUNT_LAST_STATEMENT,
                      ACCOUNT_NEXT_STATEMENT,
                      ACCOUNT_AVAILABLE_BALANCE,
-                     ACCOUNT_ACTUAL_BALANCE
+                     ACCOUNT_ACTUAL_BALANCE,
+                     ACCOUNT_CURRENCY_CODE
               INTO  :HV-ACCOUNT-EYECATCHER,
                     :HV-ACCOUNT-CUST-NO,
                     :HV-ACCOUNT-SORTCODE,
@@ -267,7 +308,8 @@
                     :HV-ACCOUNT-LAST-STMT,
                     :HV-ACCOUNT-NEXT-STMT,
                     :HV-ACCOUNT-AVAIL-BAL,
-                    :HV-ACCOUNT-ACTUAL-BAL
+                    :HV-ACCOUNT-ACTUAL-BAL,
+                    :HV-ACCOUNT-CURRENCY-CODE
               FROM ACCOUNT
               WHERE  (ACCOUNT_SORTCODE = :HV-ACCOUNT-SORTCODE AND
                       ACCOUNT_NUMBER = :HV-ACCOUNT-ACC-NO)
@@ -297,6 +339,21 @@
 
            END-IF.
 
+      *
+      *    The transaction may have been submitted in a currency
+      *    other than the one the account itself is held in. Work
+      *    out what the requested amount is worth in the account's
+      *    own currency before any of the balance checks below run,
+      *    rejecting the transaction if no conversion is possible.
+      *
+           PERFORM CHECK-CURRENCY-MATCH.
+
+           IF CURRENCY-IS-NOT-OK
+              MOVE 'N' TO COMM-SUCCESS
+              MOVE '6' TO COMM-FAIL-CODE
+
+              GO TO UAD999
+           END-IF.
 
       *
       *    Is the amount being requested a debit or a credit?
@@ -305,7 +362,7 @@
       *    is money coming in.
       *
 
-           IF COMM-AMT < 0
+           IF WS-XFER-AMT < 0
       *
       *       The amount being requested is a DEBIT/Payment (-)
       *       so we do need to check that the available
@@ -338,9 +395,23 @@
                  GO TO UAD999
               END-IF
 
+      *
+      *       Check the withdrawal against this branch's configured
+      *       per-transaction limit, if one has been set up.
+      *
+              COMPUTE WS-WITHDRAWAL-AMT = 0 - WS-XFER-AMT.
+              PERFORM CHECK-WITHDRAWAL-LIMIT.
+
+              IF WS-WITHDRAWAL-AMT > WS-WD-LIMIT
+                 MOVE 'N' TO COMM-SUCCESS
+                 MOVE '5' TO COMM-FAIL-CODE
+
+                 GO TO UAD999
+              END-IF
+
               MOVE 0 TO WS-DIFFERENCE
               COMPUTE WS-DIFFERENCE = HV-ACCOUNT-AVAIL-BAL
-                 + COMM-AMT
+                 + WS-XFER-AMT
 
               IF WS-DIFFERENCE < 0 AND COMM-FACILTYPE = 496
       D          DISPLAY 'insufficient funds!'
@@ -383,9 +454,9 @@
       *    PROCTRAN (Processed transaction) datastore.
       *
            COMPUTE HV-ACCOUNT-AVAIL-BAL =
-              HV-ACCOUNT-AVAIL-BAL + COMM-AMT.
+              HV-ACCOUNT-AVAIL-BAL + WS-XFER-AMT.
            COMPUTE HV-ACCOUNT-ACTUAL-BAL =
-              HV-ACCOUNT-ACTUAL-BAL + COMM-AMT.
+              HV-ACCOUNT-ACTUAL-BAL + WS-XFER-AMT.
 
       *
       *    Update the account record
@@ -403,7 +474,8 @@
                   ACCOUNT_LAST_STATEMENT = :HV-ACCOUNT-LAST-STMT,
                   ACCOUNT_NEXT_STATEMENT = :HV-ACCOUNT-NEXT-STMT,
                   ACCOUNT_AVAILABLE_BALANCE = :HV-ACCOUNT-AVAIL-BAL,
-                  ACCOUNT_ACTUAL_BALANCE = :HV-ACCOUNT-ACTUAL-BAL
+                  ACCOUNT_ACTUAL_BALANCE = :HV-ACCOUNT-ACTUAL-BAL,
+                  ACCOUNT_CURRENCY_CODE = :HV-ACCOUNT-CURRENCY-CODE
               WHERE (ACCOUNT_SORTCODE = :HV-ACCOUNT-SORTCODE AND
                      ACCOUNT_NUMBER = :HV-ACCOUNT-ACC-NO)
            END-EXEC.
@@ -445,6 +517,75 @@
            EXIT.
 
 
+      *----------------------------------------------------------------
+      * Look up this account's branch's configured per-transaction
+      * withdrawal limit via GETCTRL, the shared CONTROL-table
+      * accessor. A branch that has never had one set gets
+      * WS-WD-LIMIT-DEFAULT back, so by default every withdrawal
+      * passes this check exactly as before this limit existed.
+      *----------------------------------------------------------------
+       CHECK-WITHDRAWAL-LIMIT SECTION.
+       CWL010.
+           INITIALIZE GETCTRL-COMMAREA.
+           MOVE 'G' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           MOVE WS-WD-LIMIT-DEFAULT TO GETCTRL-DEFAULT-NUM.
+           STRING DESIRED-SORT-CODE DELIMITED BY SIZE,
+                  '-WD-LIMIT'       DELIMITED BY SIZE
+                  INTO GETCTRL-NAME
+           END-STRING.
+
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+
+           MOVE GETCTRL-VALUE-NUM TO WS-WD-LIMIT.
+
+       CWL999.
+           EXIT.
+
+
+      *----------------------------------------------------------------
+      * Work out what COMM-AMT, which was submitted in
+      * COMM-CURRENCY-CODE, is worth in the account's own currency
+      * (HV-ACCOUNT-CURRENCY-CODE), leaving the result in WS-XFER-AMT.
+      * A blank COMM-CURRENCY-CODE, or one that already matches the
+      * account, needs no conversion at all, so every caller that
+      * predates multi-currency support passes through unchanged. A
+      * mismatched currency is looked up in the XRATE exchange-rate
+      * table; if no rate is on file the transaction is rejected
+      * rather than guessed at.
+      *----------------------------------------------------------------
+       CHECK-CURRENCY-MATCH SECTION.
+       CCM010.
+           MOVE 'Y' TO WS-CURRENCY-OK.
+
+           IF COMM-CURRENCY-CODE = SPACES OR
+              COMM-CURRENCY-CODE = HV-ACCOUNT-CURRENCY-CODE
+
+              MOVE COMM-AMT TO WS-XFER-AMT
+
+           ELSE
+              INITIALIZE HOST-XRATE-ROW
+
+              EXEC SQL
+                 SELECT XRATE_RATE
+                 INTO  :HV-XRATE-RATE
+                 FROM XRATE
+                 WHERE (XRATE_FROM_CCY = :COMM-CURRENCY-CODE AND
+                        XRATE_TO_CCY = :HV-ACCOUNT-CURRENCY-CODE)
+              END-EXEC
+
+              IF SQLCODE = 0
+                 COMPUTE WS-XFER-AMT = COMM-AMT * HV-XRATE-RATE
+              ELSE
+                 MOVE 'N' TO WS-CURRENCY-OK
+              END-IF
+           END-IF.
+
+       CCM999.
+           EXIT.
+
+
        WRITE-TO-PROCTRAN SECTION.
        WTP010.
 
@@ -453,11 +594,38 @@
       *          successfully applied transaction.
       *
             PERFORM WRITE-TO-PROCTRAN-DB2.
+            PERFORM LOG-OPERATOR-ACTIVITY.
 
        WTP999.
            EXIT.
 
 
+      *----------------------------------------------------------------
+      * Record which signed-on operator posted this debit/credit, and
+      * which shift they were working, alongside the PROCTRAN row just
+      * written. OPERLOG is a best-effort audit write - a failure is
+      * logged but does not stop the transaction that has already
+      * completed.
+      *----------------------------------------------------------------
+       LOG-OPERATOR-ACTIVITY SECTION.
+       LOA010.
+           INITIALIZE OPERLOG-REC.
+           MOVE HV-PROCTRAN-SORT-CODE  TO OPERLOG-SORTCODE.
+           MOVE HV-PROCTRAN-ACC-NUMBER TO OPERLOG-ACC-NUMBER.
+           MOVE HV-PROCTRAN-TYPE       TO OPERLOG-TRAN-CODE.
+
+           EXEC CICS LINK PROGRAM(WS-OPERLOG-PGM)
+                      COMMAREA(OPERLOG-REC)
+           END-EXEC.
+
+           IF NOT OPERLOG-LOG-SUCCESS
+              DISPLAY 'DBCRFUN UNABLE TO LOG OPERATOR ACTIVITY'
+                 ' FAIL-CODE=' OPERLOG-FAIL-CODE
+           END-IF.
+       LOA999.
+           EXIT.
+
+
        WRITE-TO-PROCTRAN-DB2 SECTION.
        WTPD010.
 
@@ -489,7 +657,7 @@
 
            MOVE SPACES TO HV-PROCTRAN-DESC.
 
-           IF COMM-AMT < 0
+           IF WS-XFER-AMT < 0
               MOVE 'DEB' TO HV-PROCTRAN-TYPE
               MOVE 'COUNTER WTHDRW' TO HV-PROCTRAN-DESC
 
@@ -517,7 +685,7 @@
 
            END-IF.
 
-           MOVE COMM-AMT TO HV-PROCTRAN-AMOUNT.
+           MOVE WS-XFER-AMT TO HV-PROCTRAN-AMOUNT.
 
       *
       *    Write a record to PROCTRAN
