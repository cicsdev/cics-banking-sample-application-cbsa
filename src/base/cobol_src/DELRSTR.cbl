@@ -0,0 +1,691 @@
+       CBL CICS('SP,EDF')
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      *                                                                *
+      * Title: DELRSTR                                                 *
+      *                                                                *
+      * Description: Restores an ACCOUNT or CUSTOMER row that DELACC    *
+      *              or DELCUS archived on deletion (see DELACCT/       *
+      *              DELCUST and each program's own ARCHIVE-...-FOR-    *
+      *              RECOVERY section), provided the per-sort-code      *
+      *              retention window kept in CONTROL through GETCTRL    *
+      *              has not yet passed. A restored row is put back     *
+      *              exactly as it was, the archive row is marked       *
+      *              'R'estored so DELPURGE will never remove it, and    *
+      *              a PROCTRAN row is written to record the recovery.   *
+      *                                                                 *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELRSTR.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+      * Copyright statement as a literal to go into the load module
+       77 FILLER PIC X(34) VALUE 'Copyright contributors to the CICS'.
+       77 FILLER PIC X(34) VALUE 'Banking Sample Application (CBSA)'.
+       77 FILLER PIC X(8)  VALUE ' project'.
+
+       01 SYSIDERR-RETRY                    PIC 999.
+
+      * Get the ACCOUNT DB2 copybook, needed to put a restored account
+      * row back
+           EXEC SQL
+              INCLUDE ACCDB2
+           END-EXEC.
+
+      * Get the DELACCT DB2 copybook
+           EXEC SQL
+              INCLUDE DELACCT
+           END-EXEC.
+
+      * DELACCT host variables for DB2
+       01 HOST-DELACCT-ROW.
+           03 HV-DELACCT-EYECATCHER     PIC X(4).
+           03 HV-DELACCT-CUST-NO        PIC X(10).
+           03 HV-DELACCT-SORTCODE       PIC X(6).
+           03 HV-DELACCT-ACC-NO         PIC X(8).
+           03 HV-DELACCT-ACC-TYPE       PIC X(8).
+           03 HV-DELACCT-INT-RATE       PIC S9(4)V99 COMP-3.
+           03 HV-DELACCT-OPENED         PIC X(10).
+           03 HV-DELACCT-OVERDRAFT-LIM  PIC S9(9) COMP.
+           03 HV-DELACCT-LAST-STMT      PIC X(10).
+           03 HV-DELACCT-NEXT-STMT      PIC X(10).
+           03 HV-DELACCT-AVAIL-BAL      PIC S9(10)V99 COMP-3.
+           03 HV-DELACCT-ACTUAL-BAL     PIC S9(10)V99 COMP-3.
+           03 HV-DELACCT-PURGE-DATE     PIC X(10).
+
+      * Get the DELCUST DB2 copybook
+           EXEC SQL
+              INCLUDE DELCUST
+           END-EXEC.
+
+      * DELCUST host variables for DB2
+       01 HOST-DELCUST-ROW.
+           03 HV-DELCUST-EYECATCHER     PIC X(4).
+           03 HV-DELCUST-SORTCODE       PIC X(6).
+           03 HV-DELCUST-NUMBER         PIC X(10).
+           03 HV-DELCUST-NAME           PIC X(60).
+           03 HV-DELCUST-ADDRESS        PIC X(160).
+           03 HV-DELCUST-DOB            PIC X(8).
+           03 HV-DELCUST-CREDIT-SCORE   PIC X(3).
+           03 HV-DELCUST-CS-REVIEW-DT   PIC X(8).
+           03 HV-DELCUST-PURGE-DATE     PIC X(10).
+
+      * PROCTRAN host variables for DB2
+       01 HOST-PROCTRAN-ROW.
+           03 HV-PROCTRAN-EYECATCHER    PIC X(4).
+           03 HV-PROCTRAN-SORT-CODE     PIC X(6).
+           03 HV-PROCTRAN-ACC-NUMBER    PIC X(8).
+           03 HV-PROCTRAN-DATE          PIC X(10).
+           03 HV-PROCTRAN-TIME          PIC X(6).
+           03 HV-PROCTRAN-REF           PIC X(12).
+           03 HV-PROCTRAN-TYPE          PIC X(3).
+           03 HV-PROCTRAN-DESC          PIC X(40).
+           03 HV-PROCTRAN-AMOUNT        PIC S9(10)V99 COMP-3.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+       01 SQLCODE-DISPLAY                   PIC S9(8) DISPLAY
+             SIGN LEADING SEPARATE.
+
+       01 WS-CICS-WORK-AREA.
+           05 WS-CICS-RESP              PIC S9(8) COMP.
+           05 WS-CICS-RESP2             PIC S9(8) COMP.
+
+       01 WS-OPERLOG-PGM                    PIC X(8) VALUE 'OPERLOG'.
+
+       01 OPERLOG-REC.
+           COPY OPERLOG.
+
+       01 OUTPUT-DATA.
+           COPY CUSTOMER.
+
+       01 WS-CUST-REC-LEN                   PIC S9(4) COMP.
+
+       01 WS-EIBTASKN12                     PIC 9(12) VALUE 0.
+
+       01 WS-U-TIME                         PIC S9(15) COMP-3.
+       01 WS-ORIG-DATE                      PIC X(10).
+       01 WS-ORIG-DATE-GRP REDEFINES WS-ORIG-DATE.
+          03 WS-ORIG-DATE-DD                PIC 99.
+          03 FILLER                         PIC X.
+          03 WS-ORIG-DATE-MM                PIC 99.
+          03 FILLER                         PIC X.
+          03 WS-ORIG-DATE-YYYY              PIC 9999.
+
+       01 WS-ORIG-DATE-GRP-X.
+          03 WS-ORIG-DATE-DD-X              PIC XX.
+          03 FILLER                         PIC X VALUE '.'.
+          03 WS-ORIG-DATE-MM-X              PIC XX.
+          03 FILLER                         PIC X VALUE '.'.
+          03 WS-ORIG-DATE-YYYY-X            PIC X(4).
+
+       01 WS-TIME-NOW                       PIC 9(6).
+
+       01 WS-TODAY-DATE-9                   PIC 9(8).
+       01 WS-TODAY-GRP REDEFINES WS-TODAY-DATE-9.
+          03 WS-TODAY-YYYY                  PIC 9(4).
+          03 WS-TODAY-MM                    PIC 99.
+          03 WS-TODAY-DD                    PIC 99.
+       01 WS-TODAY-INTEGER                  PIC S9(9) COMP.
+
+       01 WS-PURGE-DATE-9                   PIC 9(8).
+       01 WS-PURGE-GRP REDEFINES WS-PURGE-DATE-9.
+          03 WS-PURGE-YYYY                  PIC 9(4).
+          03 WS-PURGE-MM                    PIC 99.
+          03 WS-PURGE-DD                    PIC 99.
+       01 WS-PURGE-INTEGER                  PIC S9(9) COMP.
+
+       01 WS-DB2-DATE-IN                    PIC X(10).
+       01 WS-DB2-DATE-IN-GRP REDEFINES WS-DB2-DATE-IN.
+          03 WS-DB2-DATE-IN-YYYY            PIC 9(4).
+          03 FILLER                         PIC X.
+          03 WS-DB2-DATE-IN-MM              PIC 99.
+          03 FILLER                         PIC X.
+          03 WS-DB2-DATE-IN-DD              PIC 99.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY DELRSTR.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+           MOVE 'Y' TO DELRSTR-SUCCESS.
+           MOVE SPACE TO DELRSTR-FAIL-CODE.
+
+           EVALUATE TRUE
+              WHEN DELRSTR-RESTORE-ACCOUNT
+                 PERFORM RESTORE-ACCOUNT
+              WHEN DELRSTR-RESTORE-CUSTOMER
+                 PERFORM RESTORE-CUSTOMER
+              WHEN OTHER
+                 MOVE 'N' TO DELRSTR-SUCCESS
+                 MOVE '9' TO DELRSTR-FAIL-CODE
+           END-EVALUATE.
+
+           PERFORM DELRSTR-RETURN.
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Put back an account DELACC archived to DELACCT, provided a
+      * still-'P'ending row exists for it and its recovery window
+      * (DELACCT_PURGE_DATE) has not yet passed.
+      *
+      * Fail codes:
+      *   1 - no pending archived account found for this key
+      *   2 - the recovery window for this account has expired
+      *   3 - unable to re-insert the account onto ACCOUNT
+      *   4 - unable to read the archived account row
+      *----------------------------------------------------------------
+       RESTORE-ACCOUNT SECTION.
+       RA010.
+           MOVE DELRSTR-SORTCODE TO HV-DELACCT-SORTCODE.
+           MOVE DELRSTR-ACCNO    TO HV-DELACCT-ACC-NO.
+
+           EXEC SQL
+              DECLARE RESTACC-CURSOR CURSOR FOR
+              SELECT DELACCT_EYECATCHER, DELACCT_CUSTOMER_NUMBER,
+                     DELACCT_TYPE, DELACCT_INTEREST_RATE,
+                     DELACCT_OPENED, DELACCT_OVERDRAFT_LIMIT,
+                     DELACCT_LAST_STATEMENT, DELACCT_NEXT_STATEMENT,
+                     DELACCT_AVAILABLE_BALANCE, DELACCT_ACTUAL_BALANCE,
+                     DELACCT_PURGE_DATE
+              FROM DELACCT
+              WHERE DELACCT_SORTCODE = :HV-DELACCT-SORTCODE
+                AND DELACCT_NUMBER = :HV-DELACCT-ACC-NO
+                AND DELACCT_STATUS = 'P'
+              ORDER BY DELACCT_DEL_DATE DESC
+           END-EXEC.
+
+           EXEC SQL
+              OPEN RESTACC-CURSOR
+           END-EXEC.
+
+           EXEC SQL
+              FETCH RESTACC-CURSOR
+              INTO :HV-DELACCT-EYECATCHER, :HV-DELACCT-CUST-NO,
+                   :HV-DELACCT-ACC-TYPE, :HV-DELACCT-INT-RATE,
+                   :HV-DELACCT-OPENED, :HV-DELACCT-OVERDRAFT-LIM,
+                   :HV-DELACCT-LAST-STMT, :HV-DELACCT-NEXT-STMT,
+                   :HV-DELACCT-AVAIL-BAL, :HV-DELACCT-ACTUAL-BAL,
+                   :HV-DELACCT-PURGE-DATE
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN 100
+                 MOVE 'N' TO DELRSTR-SUCCESS
+                 MOVE '1' TO DELRSTR-FAIL-CODE
+              WHEN OTHER
+                 MOVE SQLCODE TO SQLCODE-DISPLAY
+                 DISPLAY 'DELRSTR UNABLE TO READ DELACCT ROW'
+                    ' SQLCODE=' SQLCODE-DISPLAY
+                 MOVE 'N' TO DELRSTR-SUCCESS
+                 MOVE '4' TO DELRSTR-FAIL-CODE
+           END-EVALUATE.
+
+           EXEC SQL
+              CLOSE RESTACC-CURSOR
+           END-EXEC.
+
+           IF DELRSTR-SUCCESS = 'Y'
+              PERFORM CHECK-RECOVERY-WINDOW
+           END-IF.
+
+           IF DELRSTR-SUCCESS = 'Y'
+              EXEC SQL
+                 INSERT INTO ACCOUNT
+                        (
+                         ACCOUNT_EYECATCHER,
+                         ACCOUNT_CUSTOMER_NUMBER,
+                         ACCOUNT_SORTCODE,
+                         ACCOUNT_NUMBER,
+                         ACCOUNT_TYPE,
+                         ACCOUNT_INTEREST_RATE,
+                         ACCOUNT_OPENED,
+                         ACCOUNT_OVERDRAFT_LIMIT,
+                         ACCOUNT_LAST_STATEMENT,
+                         ACCOUNT_NEXT_STATEMENT,
+                         ACCOUNT_AVAILABLE_BALANCE,
+                         ACCOUNT_ACTUAL_BALANCE
+                        )
+                 VALUES
+                        (
+                         :HV-DELACCT-EYECATCHER,
+                         :HV-DELACCT-CUST-NO,
+                         :HV-DELACCT-SORTCODE,
+                         :HV-DELACCT-ACC-NO,
+                         :HV-DELACCT-ACC-TYPE,
+                         :HV-DELACCT-INT-RATE,
+                         :HV-DELACCT-OPENED,
+                         :HV-DELACCT-OVERDRAFT-LIM,
+                         :HV-DELACCT-LAST-STMT,
+                         :HV-DELACCT-NEXT-STMT,
+                         :HV-DELACCT-AVAIL-BAL,
+                         :HV-DELACCT-ACTUAL-BAL
+                        )
+              END-EXEC
+
+              IF SQLCODE NOT = 0
+                 MOVE SQLCODE TO SQLCODE-DISPLAY
+                 DISPLAY 'DELRSTR UNABLE TO RE-INSERT ACCOUNT ROW'
+                    ' SQLCODE=' SQLCODE-DISPLAY
+                 MOVE 'N' TO DELRSTR-SUCCESS
+                 MOVE '3' TO DELRSTR-FAIL-CODE
+              END-IF
+           END-IF.
+
+           IF DELRSTR-SUCCESS = 'Y'
+              EXEC SQL
+                 UPDATE DELACCT
+                 SET DELACCT_STATUS = 'R'
+                 WHERE DELACCT_SORTCODE = :HV-DELACCT-SORTCODE
+                   AND DELACCT_NUMBER = :HV-DELACCT-ACC-NO
+                   AND DELACCT_STATUS = 'P'
+              END-EXEC
+
+              IF SQLCODE NOT = 0
+                 MOVE SQLCODE TO SQLCODE-DISPLAY
+                 DISPLAY 'DELRSTR UNABLE TO MARK DELACCT ROW RESTORED'
+                    ' SQLCODE=' SQLCODE-DISPLAY
+              END-IF
+
+              PERFORM WRITE-PROCTRAN-RESTORE-ACCOUNT
+           END-IF.
+       RA999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * An archived row whose purge date has already gone by is
+      * treated as no longer recoverable through this program - it is
+      * either already gone or about to be the next time DELPURGE
+      * runs.
+      *----------------------------------------------------------------
+       CHECK-RECOVERY-WINDOW SECTION.
+       CRW010.
+           PERFORM POPULATE-TIME-DATE.
+
+           MOVE WS-ORIG-DATE-YYYY TO WS-TODAY-YYYY.
+           MOVE WS-ORIG-DATE-MM   TO WS-TODAY-MM.
+           MOVE WS-ORIG-DATE-DD   TO WS-TODAY-DD.
+
+           COMPUTE WS-TODAY-INTEGER =
+              FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE-9).
+
+           IF DELRSTR-RESTORE-ACCOUNT
+              MOVE HV-DELACCT-PURGE-DATE TO WS-DB2-DATE-IN
+           ELSE
+              MOVE HV-DELCUST-PURGE-DATE TO WS-DB2-DATE-IN
+           END-IF.
+
+           MOVE WS-DB2-DATE-IN-YYYY TO WS-PURGE-YYYY.
+           MOVE WS-DB2-DATE-IN-MM   TO WS-PURGE-MM.
+           MOVE WS-DB2-DATE-IN-DD   TO WS-PURGE-DD.
+
+           COMPUTE WS-PURGE-INTEGER =
+              FUNCTION INTEGER-OF-DATE(WS-PURGE-DATE-9).
+
+           IF WS-TODAY-INTEGER > WS-PURGE-INTEGER
+              MOVE 'N' TO DELRSTR-SUCCESS
+              MOVE '2' TO DELRSTR-FAIL-CODE
+           END-IF.
+       CRW999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       WRITE-PROCTRAN-RESTORE-ACCOUNT SECTION.
+       WPRA010.
+           INITIALIZE HOST-PROCTRAN-ROW.
+           INITIALIZE WS-EIBTASKN12.
+
+           MOVE 'PRTR'              TO HV-PROCTRAN-EYECATCHER.
+           MOVE HV-DELACCT-SORTCODE TO HV-PROCTRAN-SORT-CODE.
+           MOVE HV-DELACCT-ACC-NO   TO HV-PROCTRAN-ACC-NUMBER.
+           MOVE EIBTASKN            TO WS-EIBTASKN12.
+           MOVE WS-EIBTASKN12       TO HV-PROCTRAN-REF.
+
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     DDMMYYYY(WS-ORIG-DATE)
+                     TIME(HV-PROCTRAN-TIME)
+                     DATESEP('.')
+           END-EXEC.
+
+           MOVE WS-ORIG-DATE TO WS-ORIG-DATE-GRP-X.
+           MOVE WS-ORIG-DATE-GRP-X TO HV-PROCTRAN-DATE.
+
+           MOVE SPACES TO HV-PROCTRAN-DESC.
+           STRING 'ACCOUNT RESTORED FROM ARCHIVE' DELIMITED BY SIZE
+              INTO HV-PROCTRAN-DESC
+           END-STRING.
+
+           MOVE 'RES'                TO HV-PROCTRAN-TYPE.
+           MOVE HV-DELACCT-ACTUAL-BAL TO HV-PROCTRAN-AMOUNT.
+
+           EXEC SQL
+              INSERT INTO PROCTRAN
+                     (
+                      PROCTRAN_EYECATCHER,
+                      PROCTRAN_SORTCODE,
+                      PROCTRAN_NUMBER,
+                      PROCTRAN_DATE,
+                      PROCTRAN_TIME,
+                      PROCTRAN_REF,
+                      PROCTRAN_TYPE,
+                      PROCTRAN_DESC,
+                      PROCTRAN_AMOUNT
+                     )
+              VALUES
+                     (
+                      :HV-PROCTRAN-EYECATCHER,
+                      :HV-PROCTRAN-SORT-CODE,
+                      :HV-PROCTRAN-ACC-NUMBER,
+                      :HV-PROCTRAN-DATE,
+                      :HV-PROCTRAN-TIME,
+                      :HV-PROCTRAN-REF,
+                      :HV-PROCTRAN-TYPE,
+                      :HV-PROCTRAN-DESC,
+                      :HV-PROCTRAN-AMOUNT
+                     )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'DELRSTR UNABLE TO WRITE PROCTRAN ROW FOR'
+                 ' ACCOUNT RESTORE SQLCODE=' SQLCODE-DISPLAY
+           END-IF.
+
+           PERFORM LOG-OPERATOR-ACTIVITY.
+       WPRA999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Put back a customer DELCUS archived to DELCUST, provided a
+      * still-'P'ending row exists for it and its recovery window has
+      * not yet passed.
+      *
+      * Fail codes:
+      *   1 - no pending archived customer found for this key
+      *   2 - the recovery window for this customer has expired
+      *   3 - unable to WRITE the customer back onto CUSTOMER
+      *   4 - unable to read the archived customer row
+      *----------------------------------------------------------------
+       RESTORE-CUSTOMER SECTION.
+       RC010.
+           MOVE DELRSTR-SORTCODE TO HV-DELCUST-SORTCODE.
+           MOVE DELRSTR-CUSTNO   TO HV-DELCUST-NUMBER.
+
+           EXEC SQL
+              DECLARE RESTCUS-CURSOR CURSOR FOR
+              SELECT DELCUST_EYECATCHER, DELCUST_NAME, DELCUST_ADDRESS,
+                     DELCUST_DATE_OF_BIRTH, DELCUST_CREDIT_SCORE,
+                     DELCUST_CS_REVIEW_DATE, DELCUST_PURGE_DATE
+              FROM DELCUST
+              WHERE DELCUST_SORTCODE = :HV-DELCUST-SORTCODE
+                AND DELCUST_NUMBER = :HV-DELCUST-NUMBER
+                AND DELCUST_STATUS = 'P'
+              ORDER BY DELCUST_DEL_DATE DESC
+           END-EXEC.
+
+           EXEC SQL
+              OPEN RESTCUS-CURSOR
+           END-EXEC.
+
+           EXEC SQL
+              FETCH RESTCUS-CURSOR
+              INTO :HV-DELCUST-EYECATCHER, :HV-DELCUST-NAME,
+                   :HV-DELCUST-ADDRESS, :HV-DELCUST-DOB,
+                   :HV-DELCUST-CREDIT-SCORE, :HV-DELCUST-CS-REVIEW-DT,
+                   :HV-DELCUST-PURGE-DATE
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN 100
+                 MOVE 'N' TO DELRSTR-SUCCESS
+                 MOVE '1' TO DELRSTR-FAIL-CODE
+              WHEN OTHER
+                 MOVE SQLCODE TO SQLCODE-DISPLAY
+                 DISPLAY 'DELRSTR UNABLE TO READ DELCUST ROW'
+                    ' SQLCODE=' SQLCODE-DISPLAY
+                 MOVE 'N' TO DELRSTR-SUCCESS
+                 MOVE '4' TO DELRSTR-FAIL-CODE
+           END-EVALUATE.
+
+           EXEC SQL
+              CLOSE RESTCUS-CURSOR
+           END-EXEC.
+
+           IF DELRSTR-SUCCESS = 'Y'
+              PERFORM CHECK-RECOVERY-WINDOW
+           END-IF.
+
+           IF DELRSTR-SUCCESS = 'Y'
+              PERFORM WRITE-CUSTOMER-VSAM
+           END-IF.
+
+           IF DELRSTR-SUCCESS = 'Y'
+              EXEC SQL
+                 UPDATE DELCUST
+                 SET DELCUST_STATUS = 'R'
+                 WHERE DELCUST_SORTCODE = :HV-DELCUST-SORTCODE
+                   AND DELCUST_NUMBER = :HV-DELCUST-NUMBER
+                   AND DELCUST_STATUS = 'P'
+              END-EXEC
+
+              IF SQLCODE NOT = 0
+                 MOVE SQLCODE TO SQLCODE-DISPLAY
+                 DISPLAY 'DELRSTR UNABLE TO MARK DELCUST ROW RESTORED'
+                    ' SQLCODE=' SQLCODE-DISPLAY
+              END-IF
+
+              PERFORM WRITE-PROCTRAN-RESTORE-CUSTOMER
+           END-IF.
+       RC999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Re-create the CUSTOMER VSAM row from the archived DELCUST
+      * fields, following the same WRITE/SYSIDERR-retry pattern
+      * CRECUST uses to create one in the first place.
+      *----------------------------------------------------------------
+       WRITE-CUSTOMER-VSAM SECTION.
+       WCV010.
+           INITIALIZE OUTPUT-DATA.
+
+           MOVE 'CUST'                TO CUSTOMER-EYECATCHER.
+           MOVE HV-DELCUST-SORTCODE   TO CUSTOMER-SORTCODE.
+           MOVE HV-DELCUST-NUMBER     TO CUSTOMER-NUMBER.
+           MOVE HV-DELCUST-NAME       TO CUSTOMER-NAME.
+           MOVE HV-DELCUST-ADDRESS    TO CUSTOMER-ADDRESS.
+           MOVE HV-DELCUST-DOB        TO CUSTOMER-DATE-OF-BIRTH.
+           MOVE HV-DELCUST-CREDIT-SCORE TO CUSTOMER-CREDIT-SCORE.
+           MOVE HV-DELCUST-CS-REVIEW-DT TO CUSTOMER-CS-REVIEW-DATE.
+
+           COMPUTE WS-CUST-REC-LEN = LENGTH OF OUTPUT-DATA.
+
+           EXEC CICS WRITE
+                FILE('CUSTOMER')
+                FROM(OUTPUT-DATA)
+                RIDFLD(CUSTOMER-KEY)
+                LENGTH(WS-CUST-REC-LEN)
+                KEYLENGTH(16)
+                RESP(WS-CICS-RESP)
+                RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+           IF WS-CICS-RESP = DFHRESP(SYSIDERR)
+              PERFORM VARYING SYSIDERR-RETRY FROM 1 BY 1
+              UNTIL SYSIDERR-RETRY > 100
+              OR WS-CICS-RESP = DFHRESP(NORMAL)
+              OR WS-CICS-RESP IS NOT EQUAL TO DFHRESP(SYSIDERR)
+
+                 EXEC CICS DELAY FOR SECONDS(3)
+                 END-EXEC
+
+                 EXEC CICS WRITE
+                    FILE('CUSTOMER')
+                    FROM(OUTPUT-DATA)
+                    RIDFLD(CUSTOMER-KEY)
+                    LENGTH(WS-CUST-REC-LEN)
+                    KEYLENGTH(16)
+                    RESP(WS-CICS-RESP)
+                    RESP2(WS-CICS-RESP2)
+                 END-EXEC
+
+              END-PERFORM
+           END-IF.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 'N' TO DELRSTR-SUCCESS
+              MOVE '3' TO DELRSTR-FAIL-CODE
+           END-IF.
+       WCV999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       WRITE-PROCTRAN-RESTORE-CUSTOMER SECTION.
+       WPRC010.
+           INITIALIZE HOST-PROCTRAN-ROW.
+           INITIALIZE WS-EIBTASKN12.
+
+           MOVE 'PRTR'              TO HV-PROCTRAN-EYECATCHER.
+           MOVE HV-DELCUST-SORTCODE TO HV-PROCTRAN-SORT-CODE.
+           MOVE ZEROS               TO HV-PROCTRAN-ACC-NUMBER.
+           MOVE EIBTASKN            TO WS-EIBTASKN12.
+           MOVE WS-EIBTASKN12       TO HV-PROCTRAN-REF.
+
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     DDMMYYYY(WS-ORIG-DATE)
+                     TIME(HV-PROCTRAN-TIME)
+                     DATESEP('.')
+           END-EXEC.
+
+           MOVE WS-ORIG-DATE TO WS-ORIG-DATE-GRP-X.
+           MOVE WS-ORIG-DATE-GRP-X TO HV-PROCTRAN-DATE.
+
+           MOVE HV-DELCUST-SORTCODE TO HV-PROCTRAN-DESC(1:6).
+           MOVE HV-DELCUST-NUMBER   TO HV-PROCTRAN-DESC(7:10).
+           MOVE HV-DELCUST-NAME     TO HV-PROCTRAN-DESC(17:14).
+           MOVE HV-DELCUST-DOB      TO HV-PROCTRAN-DESC(31:8).
+
+           MOVE 'RES'          TO HV-PROCTRAN-TYPE.
+           MOVE ZEROS          TO HV-PROCTRAN-AMOUNT.
+
+           EXEC SQL
+              INSERT INTO PROCTRAN
+                     (
+                      PROCTRAN_EYECATCHER,
+                      PROCTRAN_SORTCODE,
+                      PROCTRAN_NUMBER,
+                      PROCTRAN_DATE,
+                      PROCTRAN_TIME,
+                      PROCTRAN_REF,
+                      PROCTRAN_TYPE,
+                      PROCTRAN_DESC,
+                      PROCTRAN_AMOUNT
+                     )
+              VALUES
+                     (
+                      :HV-PROCTRAN-EYECATCHER,
+                      :HV-PROCTRAN-SORT-CODE,
+                      :HV-PROCTRAN-ACC-NUMBER,
+                      :HV-PROCTRAN-DATE,
+                      :HV-PROCTRAN-TIME,
+                      :HV-PROCTRAN-REF,
+                      :HV-PROCTRAN-TYPE,
+                      :HV-PROCTRAN-DESC,
+                      :HV-PROCTRAN-AMOUNT
+                     )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'DELRSTR UNABLE TO WRITE PROCTRAN ROW FOR'
+                 ' CUSTOMER RESTORE SQLCODE=' SQLCODE-DISPLAY
+           END-IF.
+
+           PERFORM LOG-OPERATOR-ACTIVITY.
+       WPRC999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Record which signed-on operator restored the account or
+      * customer, and which shift they were working, alongside the
+      * PROCTRAN row just written. OPERLOG is a best-effort audit
+      * write - a failure is logged but does not stop the restore that
+      * has already completed.
+      *----------------------------------------------------------------
+       LOG-OPERATOR-ACTIVITY SECTION.
+       LOA010.
+           INITIALIZE OPERLOG-REC.
+           MOVE HV-PROCTRAN-SORT-CODE  TO OPERLOG-SORTCODE.
+           MOVE HV-PROCTRAN-ACC-NUMBER TO OPERLOG-ACC-NUMBER.
+           MOVE HV-PROCTRAN-TYPE       TO OPERLOG-TRAN-CODE.
+
+           EXEC CICS LINK PROGRAM(WS-OPERLOG-PGM)
+                      COMMAREA(OPERLOG-REC)
+           END-EXEC.
+
+           IF NOT OPERLOG-LOG-SUCCESS
+              DISPLAY 'DELRSTR UNABLE TO LOG OPERATOR ACTIVITY'
+                 ' FAIL-CODE=' OPERLOG-FAIL-CODE
+           END-IF.
+       LOA999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       DELRSTR-RETURN SECTION.
+       DRR010.
+           EXEC CICS RETURN
+           END-EXEC.
+
+           GOBACK.
+       DRR999.
+           EXIT.
+
+       POPULATE-TIME-DATE SECTION.
+       PTD010.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     DDMMYYYY(WS-ORIG-DATE)
+                     TIME(WS-TIME-NOW)
+                     DATESEP
+           END-EXEC.
+       PTD999.
+           EXIT.
