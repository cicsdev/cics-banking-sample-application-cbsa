@@ -121,6 +121,7 @@
           03 SUBPGM-TACTBAL             PIC S9(10)V99.
           03 SUBPGM-FAIL-CODE           PIC X.
           03 SUBPGM-SUCCESS             PIC X.
+          03 SUBPGM-CURRENCY-CODE       PIC X(3).
 
        01 WS-COMMAREA.
           03 WS-COMMAREA-FACCNO         PIC 9(8).
@@ -614,6 +615,40 @@
                            INTO MESSAGEO
                     GO TO GCD999
 
+                 WHEN '5'
+                    MOVE SPACES TO MESSAGEO
+                    STRING 'Sorry, that transfer would exceed the '
+                           'overdraft limit on the FROM account.'
+                           DELIMITED BY SIZE
+                           INTO MESSAGEO
+                    GO TO GCD999
+
+                 WHEN '6'
+                    MOVE SPACES TO MESSAGEO
+                    STRING 'That transfer is large enough to need '
+                           'authorization. It has been recorded and '
+                           'will be applied once authorized.'
+                           DELIMITED BY SIZE
+                           INTO MESSAGEO
+                    GO TO GCD999
+
+                 WHEN '7'
+                    MOVE SPACES TO MESSAGEO
+                    STRING 'Sorry but the interbank transfer could not '
+                           'be recorded for settlement.'
+                           DELIMITED BY SIZE
+                           INTO MESSAGEO
+                    GO TO GCD999
+
+                 WHEN '8'
+                    MOVE SPACES TO MESSAGEO
+                    STRING 'Sorry but the transfer could not be applied'
+                           ' as the FROM and TO accounts are held in '
+                           'currencies that cannot be converted.'
+                           DELIMITED BY SIZE
+                           INTO MESSAGEO
+                    GO TO GCD999
+
                  WHEN OTHER
                     MOVE SPACES TO MESSAGEO
                     STRING 'Sorry but the transfer could not be applied'
