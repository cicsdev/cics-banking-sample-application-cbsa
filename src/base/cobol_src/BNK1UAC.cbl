@@ -190,6 +190,7 @@
           03 COMM-AVAIL-BAL            PIC S9(10)V99.
           03 COMM-ACTUAL-BAL           PIC S9(10)V99.
           03 COMM-SUCCESS              PIC X.
+          03 COMM-FAIL-CODE            PIC X.
           03 COMM-PCB1-POINTER         POINTER.
 
 
@@ -1025,8 +1026,20 @@
 
               MOVE 'N' TO VALID-DATA-SW
               MOVE SPACES TO MESSAGEO
-              MOVE 'Update unsuccessful, try again later.    ' TO
-                 MESSAGEO
+              EVALUATE COMM-FAIL-CODE
+                 WHEN '3'
+                    MOVE 'Account changed by another user, try again.'
+                       TO MESSAGEO
+                 WHEN '5'
+                    MOVE 'Overdraft limit exceeds the ceiling for this'
+                       TO MESSAGEO
+                 WHEN '6'
+                    MOVE 'Interest rate exceeds the ceiling for this'
+                       TO MESSAGEO
+                 WHEN OTHER
+                    MOVE 'Update unsuccessful, try again later.    ' TO
+                       MESSAGEO
+              END-EVALUATE
            ELSE
               MOVE SPACES TO MESSAGEO
               MOVE 'Account update successfully applied.     '
