@@ -0,0 +1,254 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      *                                                                *
+      * Title: ABNDARCH                                                *
+      *                                                                *
+      * Description: Batch program that archives and purges old rows   *
+      *              from the ABNDFILE abend log that ABNDPROC writes   *
+      *              every application abend to. ABNDPROC only ever     *
+      *              adds rows to ABNDFILE and nothing in the system     *
+      *              ever removes one, so left alone the file grows      *
+      *              without bound; this program walks ABNDFILE from      *
+      *              the start, and for every row whose ABND-DATE is       *
+      *              older than a retention threshold (a number of days,  *
+      *              default 90) it copies the row to a sequential          *
+      *              archive extract before deleting it from ABNDFILE,       *
+      *              so the history is kept but the live file stays small.  *
+      *                                                                 *
+      * Input: parm='nnn,yyyymmdd' where nnn is the retention threshold  *
+      *        in days (defaults to 90 if omitted) and yyyymmdd is the     *
+      *        run date (defaults to today if omitted).                     *
+      *                                                                 *
+      * Output: Sequential archive extract ABNDARC1; the ABNDFILE rows     *
+      *         it archives are removed from ABNDFILE itself.               *
+      *                                                                 *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABNDARCH.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+       OBJECT-COMPUTER. MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ABEND-FILE
+                  ASSIGN TO VSAM
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS ABND-VSAM-KEY
+                  FILE STATUS  IS WS-ABEND-STATUS.
+
+           SELECT ABND-ARCHIVE
+                  ASSIGN TO ABNDARC1
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ABEND-FILE.
+       01  ABEND-FILE-RECORD.
+           COPY ABNDINFO.
+
+       FD  ABND-ARCHIVE.
+       01  ABND-ARCHIVE-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 FILLER PIC X(24) VALUE 'Copyright IBM Corp. 2023'.
+
+       01 WS-ABEND-STATUS                   PIC XX.
+          88 WS-ABEND-OK                    VALUE '00'.
+          88 WS-ABEND-EOF                   VALUE '10'.
+
+       01 WS-RUN-DATE                       PIC X(8).
+       01 WS-RUN-DATE-NUM REDEFINES WS-RUN-DATE PIC 9(8).
+
+       01 WS-RETENTION-DAYS                 PIC 9(5) VALUE 90.
+       01 WS-RETENTION-DAYS-X               PIC X(5).
+
+       01 WS-TODAY                          PIC 9(8).
+
+       01 WS-ABND-DATE-YMD                  PIC 9(8).
+       01 WS-RUN-DATE-INT                   PIC S9(9) COMP.
+       01 WS-ABND-DATE-INT                  PIC S9(9) COMP.
+       01 WS-AGE-DAYS                       PIC S9(9) COMP.
+
+       01 WS-READING-SW                     PIC X VALUE 'Y'.
+          88 WS-STILL-READING               VALUE 'Y'.
+
+       01 WS-ROWS-SCANNED                   PIC 9(8) VALUE 0.
+       01 WS-ROWS-ARCHIVED                  PIC 9(8) VALUE 0.
+
+       01 WS-PRINT-RESP                     PIC ----9.
+       01 WS-PRINT-RESP2                    PIC ----9.
+       01 WS-PRINT-SQLCODE                  PIC ----9.
+
+       LINKAGE SECTION.
+       01 PARM-BUFFER.
+           05 PARM-LENGTH                   PIC 9(4) BINARY.
+           05 PARM                          PIC X(256).
+
+       PROCEDURE DIVISION USING PARM-BUFFER.
+       PREMIERE SECTION.
+       A010.
+           OPEN OUTPUT ABND-ARCHIVE.
+           OPEN I-O ABEND-FILE.
+
+           PERFORM GET-RUN-PARMS.
+
+           MOVE SPACES TO ABND-ARCHIVE-LINE
+           STRING 'ABEND LOG ARCHIVE - RUN DATE ' DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               ' RETENTION-DAYS=' DELIMITED BY SIZE
+               WS-RETENTION-DAYS-X DELIMITED BY SIZE
+               INTO ABND-ARCHIVE-LINE
+           END-STRING
+           WRITE ABND-ARCHIVE-LINE.
+
+           COMPUTE WS-RUN-DATE-INT =
+              FUNCTION INTEGER-OF-DATE(WS-RUN-DATE-NUM).
+
+           PERFORM SWEEP-ABEND-FILE.
+
+           MOVE SPACES TO ABND-ARCHIVE-LINE
+           STRING 'ROWS SCANNED=' DELIMITED BY SIZE
+               WS-ROWS-SCANNED DELIMITED BY SIZE
+               ' ROWS ARCHIVED=' DELIMITED BY SIZE
+               WS-ROWS-ARCHIVED DELIMITED BY SIZE
+               INTO ABND-ARCHIVE-LINE
+           END-STRING
+           WRITE ABND-ARCHIVE-LINE.
+
+           CLOSE ABEND-FILE.
+           CLOSE ABND-ARCHIVE.
+
+           MOVE 0 TO RETURN-CODE.
+
+           GOBACK.
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       GET-RUN-PARMS SECTION.
+       GRP010.
+           MOVE SPACES TO WS-RETENTION-DAYS-X WS-RUN-DATE.
+
+           IF PARM-LENGTH > 0
+              UNSTRING PARM(1:PARM-LENGTH) DELIMITED BY ','
+                 INTO WS-RETENTION-DAYS-X WS-RUN-DATE
+           END-IF.
+
+           IF WS-RUN-DATE = SPACES OR WS-RUN-DATE = LOW-VALUES
+              ACCEPT WS-TODAY FROM DATE YYYYMMDD
+              MOVE WS-TODAY TO WS-RUN-DATE
+           END-IF.
+
+           IF WS-RETENTION-DAYS-X NOT = SPACES
+              AND WS-RETENTION-DAYS-X NOT = LOW-VALUES
+              MOVE WS-RETENTION-DAYS-X TO WS-RETENTION-DAYS
+           END-IF.
+
+           MOVE WS-RETENTION-DAYS TO WS-RETENTION-DAYS-X.
+       GRP999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Walk ABEND-FILE from the very first row, archiving and
+      * deleting every row older than the retention threshold.
+      *----------------------------------------------------------------
+       SWEEP-ABEND-FILE SECTION.
+       SAF010.
+           MOVE LOW-VALUES TO ABND-VSAM-KEY.
+
+           START ABEND-FILE KEY IS NOT LESS THAN ABND-VSAM-KEY
+              INVALID KEY
+                 MOVE 'N' TO WS-READING-SW
+           END-START.
+
+           IF WS-STILL-READING
+              PERFORM SAF-READ-NEXT
+              PERFORM UNTIL NOT WS-STILL-READING
+                 PERFORM SAF-CHECK-ONE-ROW
+                 PERFORM SAF-READ-NEXT
+              END-PERFORM
+           END-IF.
+       SAF999.
+           EXIT.
+
+       SAF-READ-NEXT SECTION.
+       SAFR010.
+           READ ABEND-FILE NEXT RECORD
+              AT END
+                 MOVE 'N' TO WS-READING-SW
+           END-READ.
+       SAFR999.
+           EXIT.
+
+       SAF-CHECK-ONE-ROW SECTION.
+       SAFC010.
+           ADD 1 TO WS-ROWS-SCANNED.
+
+           MOVE ABND-DATE(7:4) TO WS-ABND-DATE-YMD(1:4).
+           MOVE ABND-DATE(4:2) TO WS-ABND-DATE-YMD(5:2).
+           MOVE ABND-DATE(1:2) TO WS-ABND-DATE-YMD(7:2).
+
+           COMPUTE WS-ABND-DATE-INT =
+              FUNCTION INTEGER-OF-DATE(WS-ABND-DATE-YMD).
+
+           COMPUTE WS-AGE-DAYS =
+              WS-RUN-DATE-INT - WS-ABND-DATE-INT.
+
+           IF WS-AGE-DAYS >= WS-RETENTION-DAYS
+              PERFORM SAF-ARCHIVE-ONE-ROW
+           END-IF.
+       SAFC999.
+           EXIT.
+
+       SAF-ARCHIVE-ONE-ROW SECTION.
+       SAFA010.
+           ADD 1 TO WS-ROWS-ARCHIVED.
+
+           MOVE ABND-RESPCODE  TO WS-PRINT-RESP.
+           MOVE ABND-RESP2CODE TO WS-PRINT-RESP2.
+           MOVE ABND-SQLCODE   TO WS-PRINT-SQLCODE.
+
+           MOVE SPACES TO ABND-ARCHIVE-LINE
+           STRING 'APPLID=' DELIMITED BY SIZE
+               ABND-APPLID DELIMITED BY SIZE
+               ' TRANID=' DELIMITED BY SIZE
+               ABND-TRANID DELIMITED BY SIZE
+               ' DATE=' DELIMITED BY SIZE
+               ABND-DATE DELIMITED BY SIZE
+               ' TIME=' DELIMITED BY SIZE
+               ABND-TIME DELIMITED BY SIZE
+               ' CODE=' DELIMITED BY SIZE
+               ABND-CODE DELIMITED BY SIZE
+               ' PROGRAM=' DELIMITED BY SIZE
+               ABND-PROGRAM DELIMITED BY SIZE
+               ' RESP=' DELIMITED BY SIZE
+               WS-PRINT-RESP DELIMITED BY SIZE
+               ' RESP2=' DELIMITED BY SIZE
+               WS-PRINT-RESP2 DELIMITED BY SIZE
+               ' SQLCODE=' DELIMITED BY SIZE
+               WS-PRINT-SQLCODE DELIMITED BY SIZE
+               INTO ABND-ARCHIVE-LINE
+           END-STRING
+           WRITE ABND-ARCHIVE-LINE.
+
+           MOVE SPACES TO ABND-ARCHIVE-LINE
+           STRING 'FREEFORM=' DELIMITED BY SIZE
+               ABND-FREEFORM DELIMITED BY SIZE
+               INTO ABND-ARCHIVE-LINE
+           END-STRING
+           WRITE ABND-ARCHIVE-LINE.
+
+           DELETE ABEND-FILE RECORD.
+       SAFA999.
+           EXIT.
