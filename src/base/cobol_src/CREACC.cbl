@@ -39,9 +39,8 @@
        WORKING-STORAGE SECTION.
 
 
-       COPY SORTCODE.
-
-
+       01 GETSCODE-COMMAREA.
+           COPY GETSCODE.
 
        77 SYSIDERR-RETRY PIC 999.
 
@@ -84,7 +83,21 @@
              05 HV-ACCOUNT-NEXT-STMT-YEAR   PIC X(4).
           03 HV-ACCOUNT-AVAIL-BAL           PIC S9(10)V99 COMP-3.
           03 HV-ACCOUNT-ACTUAL-BAL          PIC S9(10)V99 COMP-3.
+          03 HV-ACCOUNT-CURRENCY-CODE       PIC X(3).
+
+      * Get the ACCJOINT DB2 copybook
+           EXEC SQL
+              INCLUDE ACCJDB2
+           END-EXEC.
+
+      * ACCJOINT host variables for DB2
+       01 HOST-ACCJOINT-ROW.
+          03 HV-ACCJOINT-SORTCODE           PIC X(6).
+          03 HV-ACCJOINT-ACC-NO             PIC X(8).
+          03 HV-ACCJOINT-CUSTNO             PIC X(10).
 
+       01 WS-JOINT-OWNER-IDX                PIC 9.
+       01 WS-JOINT-OWNER-FAIL-SW            PIC X VALUE 'N'.
 
        01 SQLCODE-DISPLAY                   PIC S9(8) DISPLAY
            SIGN LEADING SEPARATE.
@@ -216,6 +229,24 @@
           03 FILLER                         PIC X VALUE '.'.
           03 WS-ORIG-DATE-YYYY-X            PIC X(4).
 
+      * Named counter contention logging
+          EXEC SQL
+             INCLUDE NCTRLOG
+          END-EXEC.
+
+       01 WS-NCTR-ENQ-START                 PIC S9(15) COMP-3.
+       01 WS-NCTR-ENQ-END                   PIC S9(15) COMP-3.
+       01 WS-NCTR-WAIT                      PIC S9(15) COMP-3.
+       01 WS-NCTR-DATE                      PIC X(10).
+       01 WS-NCTR-TIME                      PIC 9(6).
+
+       01 HV-NCTR-SORTCODE                  PIC X(6).
+       01 HV-NCTR-RESOURCE                  PIC X(16).
+       01 HV-NCTR-PROGRAM                   PIC X(8) VALUE 'CREACC'.
+       01 HV-NCTR-DATE                      PIC X(10).
+       01 HV-NCTR-TIME                      PIC X(6).
+       01 HV-NCTR-WAIT                      PIC S9(9) COMP.
+
        01 WS-STDT-X                         PIC X(8).
        01 WS-STDT-9  REDEFINES WS-STDT-X.
           03 WS-STDT-9-NUM                  PIC 9(8).
@@ -229,6 +260,15 @@
           03 WS-FUTURE-MM                   PIC 99.
           03 WS-FUTURE-DD                   PIC 99.
 
+      *----------------------------------------------------------------
+      * Product catalogue - the allowed interest-rate range and the
+      * overdraft limit a new account of this type gets when the
+      * caller did not ask for one of its own, per account type.
+      *----------------------------------------------------------------
+       01 WS-CATALOG-MIN-RATE               PIC 9(4)V99.
+       01 WS-CATALOG-MAX-RATE               PIC 9(4)V99.
+       01 WS-CATALOG-DEF-ODLIM              PIC 9(8).
+
        01 WS-FUTURE-CONV.
           03 WS-FUT-9                       PIC 9(8).
           03 WS-FUT-X REDEFINES WS-FUT-9.
@@ -265,6 +305,19 @@
        01 ACCOUNT-CONTROL.
           COPY ACCTCTRL.
 
+      * Per-account-type overdraft/interest-rate ceilings, kept in
+      * CONTROL via GETCTRL the way UPDACC keeps its own ceilings
+      * there - a new account is started under the same kind of cap
+      * an existing one is held to when it is amended.
+       01 GETCTRL-COMMAREA.
+           COPY GETCTRL.
+
+       01 WS-CEILING-NAME                PIC X(32).
+       01 WS-ACC-TYPE-TRIMMED            PIC X(8).
+       01 WS-MAX-OVERDRAFT               PIC S9(9) COMP.
+       01 WS-MAX-INT-RATE-BP             PIC S9(9) COMP.
+       01 WS-MAX-INT-RATE                PIC S9(4)V99.
+
 
        01 WS-TIME-DATA.
            03 WS-TIME-NOW                   PIC 9(6).
@@ -275,9 +328,21 @@
 
        01 WS-ABEND-PGM                      PIC X(8) VALUE 'ABNDPROC'.
 
+       01 WS-BASE-CURRENCY                  PIC X(3) VALUE 'GBP'.
+
        01 ABNDINFO-REC.
            COPY ABNDINFO.
 
+       01 WS-NOTIFY-PGM                     PIC X(8) VALUE 'NOTIFY'.
+
+       01 NOTIFY-REC.
+           COPY NOTIFY.
+
+       01 WS-OPERLOG-PGM                    PIC X(8) VALUE 'OPERLOG'.
+
+       01 OPERLOG-REC.
+           COPY OPERLOG.
+
        LINKAGE SECTION.
        01 DFHCOMMAREA.
            COPY CREACC.
@@ -287,7 +352,21 @@
        PREMIERE SECTION.
        P010.
 
-           MOVE SORTCODE TO
+      *
+      *    Resolve the sort code to use for this account via GETSCODE.
+      *    A branch number of zero on the incoming commarea gets back
+      *    the single-branch default; a populated one gets that
+      *    branch's own sort code.
+      *
+           INITIALIZE GETSCODE-COMMAREA.
+           MOVE COMM-BRANCH-NUMBER OF DFHCOMMAREA
+              TO GETSCODE-BRANCH-NUMBER OF GETSCODE-COMMAREA.
+
+           EXEC CICS LINK PROGRAM('GETSCODE')
+                     COMMAREA(GETSCODE-COMMAREA)
+           END-EXEC.
+
+           MOVE SORTCODE OF GETSCODE-COMMAREA TO
               REQUIRED-SORT-CODE
               REQUIRED-SORT-CODE2.
 
@@ -360,6 +439,30 @@
              PERFORM GET-ME-OUT-OF-HERE
            END-IF
 
+      *
+      *    A new account is held to the same configurable overdraft
+      *    and interest-rate ceiling UPDACC enforces when one is
+      *    amended later, so the limit cannot be bypassed simply by
+      *    setting it at creation instead of by a subsequent update.
+      *
+           PERFORM CHECK-CEILINGS
+
+           IF COMM-SUCCESS OF DFHCOMMAREA = 'N'
+             PERFORM GET-ME-OUT-OF-HERE
+           END-IF
+
+      *
+      *    COMM-JOINT-OWNERS only has room for 3 entries regardless of
+      *    what COMM-JOINT-OWNER-COUNT says, so a count above 3 has to
+      *    be rejected here, before FIND-NEXT-ACCOUNT/WRITE-ACCOUNT-DB2
+      *    ever commit an ACCOUNT row for a request we cannot honour.
+      *
+           PERFORM CHECK-JOINT-OWNER-COUNT
+
+           IF COMM-SUCCESS OF DFHCOMMAREA = 'N'
+             PERFORM GET-ME-OUT-OF-HERE
+           END-IF
+
 
       *
       *    Having verified that the CUSTOMER exists we can now process
@@ -385,7 +488,11 @@
        ENQ-NAMED-COUNTER SECTION.
        ENC010.
 
-           MOVE SORTCODE TO NCS-ACC-NO-TEST-SORT.
+           MOVE REQUIRED-SORT-CODE2 TO NCS-ACC-NO-TEST-SORT.
+
+           EXEC CICS ASKTIME
+              ABSTIME(WS-NCTR-ENQ-START)
+           END-EXEC.
 
            EXEC CICS ENQ
               RESOURCE(NCS-ACC-NO-NAME)
@@ -400,14 +507,57 @@
              PERFORM GET-ME-OUT-OF-HERE
            END-IF.
 
+      *    Every ENQ that did not return immediately means some other
+      *    task was already holding this sort code's account counter.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-NCTR-ENQ-END)
+           END-EXEC.
+
+           COMPUTE WS-NCTR-WAIT = WS-NCTR-ENQ-END - WS-NCTR-ENQ-START.
+
+           IF WS-NCTR-WAIT > 0
+              PERFORM LOG-NAMED-COUNTER-CONTENTION
+           END-IF.
+
        ENC999.
            EXIT.
 
+      *================================================================*
+      * Record a named-counter contention event so NCTRRPT can report  *
+      * which sort codes/resources are seeing the most wait.           *
+      *================================================================*
+       LOG-NAMED-COUNTER-CONTENTION SECTION.
+       LNCC010.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-NCTR-ENQ-END)
+                     DDMMYYYY(WS-NCTR-DATE)
+                     TIME(WS-NCTR-TIME)
+                     DATESEP
+           END-EXEC.
+
+           MOVE NCS-ACC-NO-TEST-SORT  TO HV-NCTR-SORTCODE.
+           MOVE NCS-ACC-NO-NAME       TO HV-NCTR-RESOURCE.
+           MOVE WS-NCTR-DATE          TO HV-NCTR-DATE.
+           MOVE WS-NCTR-TIME          TO HV-NCTR-TIME.
+           MOVE WS-NCTR-WAIT          TO HV-NCTR-WAIT.
+
+           EXEC SQL
+              INSERT INTO NCTRLOG
+                 (NCTRLOG_SORTCODE, NCTRLOG_RESOURCE, NCTRLOG_PROGRAM,
+                  NCTRLOG_DATE, NCTRLOG_TIME, NCTRLOG_WAIT_UNITS)
+              VALUES
+                 (:HV-NCTR-SORTCODE, :HV-NCTR-RESOURCE,
+                  :HV-NCTR-PROGRAM, :HV-NCTR-DATE, :HV-NCTR-TIME,
+                  :HV-NCTR-WAIT)
+           END-EXEC.
+       LNCC999.
+           EXIT.
+
 
        DEQ-NAMED-COUNTER SECTION.
        DNC010.
 
-           MOVE SORTCODE TO NCS-ACC-NO-TEST-SORT.
+           MOVE REQUIRED-SORT-CODE2 TO NCS-ACC-NO-TEST-SORT.
 
            EXEC CICS DEQ
               RESOURCE(NCS-ACC-NO-NAME)
@@ -604,7 +754,7 @@
            MOVE SPACES TO HV-CONTROL-NAME
            MOVE ZERO TO HV-CONTROL-VALUE-NUM
            MOVE SPACES TO HV-CONTROL-VALUE-STR
-           STRING SORTCODE DELIMITED BY SIZE
+           STRING REQUIRED-SORT-CODE2 DELIMITED BY SIZE
            '-' DELIMITED BY SIZE
            'ACCOUNT-COUNT' DELIMITED BY SIZE
            INTO HV-CONTROL-NAME
@@ -777,7 +927,7 @@
            INITIALIZE HOST-ACCOUNT-ROW.
            MOVE 'ACCT' TO HV-ACCOUNT-EYECATCHER.
            MOVE COMM-CUSTNO IN DFHCOMMAREA  TO HV-ACCOUNT-CUST-NO.
-           MOVE SORTCODE  TO HV-ACCOUNT-SORTCODE.
+           MOVE REQUIRED-SORT-CODE2  TO HV-ACCOUNT-SORTCODE.
 
            MOVE NCS-ACC-NO-VALUE TO NCS-ACC-NO-DISP.
            MOVE NCS-ACC-NO-DISP(9:8) TO HV-ACCOUNT-ACC-NO.
@@ -787,6 +937,18 @@
            MOVE COMM-AVAIL-BAL IN DFHCOMMAREA   TO HV-ACCOUNT-AVAIL-BAL.
            MOVE COMM-ACT-BAL     TO HV-ACCOUNT-ACTUAL-BAL.
 
+      *
+      *    A caller that does not care about multi-currency support
+      *    leaves COMM-CURRENCY-CODE blank, so the account is opened
+      *    in the bank's own base currency exactly as it always was.
+      *
+           IF COMM-CURRENCY-CODE IN DFHCOMMAREA = SPACES
+              MOVE WS-BASE-CURRENCY TO HV-ACCOUNT-CURRENCY-CODE
+           ELSE
+              MOVE COMM-CURRENCY-CODE IN DFHCOMMAREA
+                 TO HV-ACCOUNT-CURRENCY-CODE
+           END-IF.
+
            PERFORM CALCULATE-DATES.
 
       *
@@ -836,7 +998,8 @@
                       ACCOUNT_LAST_STATEMENT,
                       ACCOUNT_NEXT_STATEMENT,
                       ACCOUNT_AVAILABLE_BALANCE,
-                      ACCOUNT_ACTUAL_BALANCE
+                      ACCOUNT_ACTUAL_BALANCE,
+                      ACCOUNT_CURRENCY_CODE
                       )
               VALUES (:HV-ACCOUNT-EYECATCHER,
                       :HV-ACCOUNT-CUST-NO,
@@ -849,7 +1012,8 @@
                       :HV-ACCOUNT-LAST-STMT,
                       :HV-ACCOUNT-NEXT-STMT,
                       :HV-ACCOUNT-AVAIL-BAL,
-                      :HV-ACCOUNT-ACTUAL-BAL
+                      :HV-ACCOUNT-ACTUAL-BAL,
+                      :HV-ACCOUNT-CURRENCY-CODE
                      )
            END-EXEC.
 
@@ -882,6 +1046,10 @@
 
            PERFORM WRITE-PROCTRAN.
 
+           IF COMM-JOINT-OWNER-COUNT IN DFHCOMMAREA > 0
+              PERFORM WRITE-JOINT-OWNERS
+           END-IF.
+
            PERFORM DEQ-NAMED-COUNTER.
 
       *
@@ -909,9 +1077,25 @@
            MOVE HV-ACCOUNT-NEXT-STMT-YEAR(1:4)
               TO COMM-NEXT-STMT-DT IN DFHCOMMAREA(5:4).
 
+           PERFORM SEND-NOTIFICATION.
+
            MOVE 'ACCT'                 TO COMM-EYECATCHER.
-           MOVE 'Y' TO COMM-SUCCESS IN DFHCOMMAREA.
-           MOVE ' ' TO COMM-FAIL-CODE IN DFHCOMMAREA.
+
+      *
+      *    The ACCOUNT row and its PROCTRAN entry are already
+      *    committed by this point, so a failed ACCJOINT INSERT is
+      *    not worth backing the account creation out over - the
+      *    account itself is good, it is just missing one or more of
+      *    its joint owners.  Tell the caller that with a distinct
+      *    fail code rather than silently reporting full success.
+      *
+           IF WS-JOINT-OWNER-FAIL-SW = 'Y'
+              MOVE 'N' TO COMM-SUCCESS IN DFHCOMMAREA
+              MOVE '4' TO COMM-FAIL-CODE IN DFHCOMMAREA
+           ELSE
+              MOVE 'Y' TO COMM-SUCCESS IN DFHCOMMAREA
+              MOVE ' ' TO COMM-FAIL-CODE IN DFHCOMMAREA
+           END-IF.
 
        WAD999.
            EXIT.
@@ -921,9 +1105,115 @@
        WP010.
 
                PERFORM WRITE-PROCTRAN-DB2.
+               PERFORM LOG-OPERATOR-ACTIVITY.
        WP999.
            EXIT.
 
+      *----------------------------------------------------------------
+      * Record which signed-on operator opened the account, and which
+      * shift they were working, alongside the PROCTRAN row just
+      * written. OPERLOG is a best-effort audit write - a failure is
+      * logged but does not stop the account opening that has already
+      * completed.
+      *----------------------------------------------------------------
+       LOG-OPERATOR-ACTIVITY SECTION.
+       LOA010.
+           INITIALIZE OPERLOG-REC.
+           MOVE HV-PROCTRAN-SORT-CODE  TO OPERLOG-SORTCODE.
+           MOVE HV-PROCTRAN-ACC-NUMBER TO OPERLOG-ACC-NUMBER.
+           MOVE HV-PROCTRAN-TYPE       TO OPERLOG-TRAN-CODE.
+
+           EXEC CICS LINK PROGRAM(WS-OPERLOG-PGM)
+                      COMMAREA(OPERLOG-REC)
+           END-EXEC.
+
+           IF NOT OPERLOG-LOG-SUCCESS
+              DISPLAY 'CREACC UNABLE TO LOG OPERATOR ACTIVITY'
+                 ' FAIL-CODE=' OPERLOG-FAIL-CODE
+           END-IF.
+       LOA999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Tell the world an account was opened, so a downstream
+      * messaging integration can pick it up and let the customer
+      * know. WS-U-TIME/WS-ORIG-DATE/HV-PROCTRAN-TIME were already
+      * set up a moment ago by WRITE-PROCTRAN-DB2, so there is no
+      * need to ASKTIME/FORMATTIME again here.
+      *----------------------------------------------------------------
+       SEND-NOTIFICATION SECTION.
+       SN010.
+           INITIALIZE NOTIFY-REC.
+
+           MOVE WS-U-TIME  TO NOTIFY-UTIME-KEY.
+           MOVE EIBTASKN   TO NOTIFY-TASKNO-KEY.
+
+           MOVE HV-ACCOUNT-CUST-NO TO NOTIFY-CUSTOMER-NUMBER.
+           MOVE 'ACOP'             TO NOTIFY-EVENT-TYPE.
+           MOVE WS-ORIG-DATE-GRP-X TO NOTIFY-DATE.
+           MOVE HV-PROCTRAN-TIME   TO NOTIFY-TIME.
+
+           STRING 'ACCOUNT OPENED SORTCODE=' DELIMITED BY SIZE
+                  HV-ACCOUNT-SORTCODE DELIMITED BY SIZE
+                  ' ACCOUNT=' DELIMITED BY SIZE
+                  HV-ACCOUNT-ACC-NO DELIMITED BY SIZE
+                  ' TYPE=' DELIMITED BY SIZE
+                  HV-ACCOUNT-ACC-TYPE DELIMITED BY SIZE
+                  INTO NOTIFY-DETAILS
+           END-STRING.
+
+           EXEC CICS LINK PROGRAM(WS-NOTIFY-PGM)
+                      COMMAREA(NOTIFY-REC)
+           END-EXEC.
+       SN999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * A joint account carries one or more extra owners beyond
+      * COMM-CUSTNO, the primary owner already on the ACCOUNT row
+      * itself. Insert one ACCJOINT row per extra owner supplied.
+      *----------------------------------------------------------------
+       WRITE-JOINT-OWNERS SECTION.
+       WJO010.
+           MOVE 1 TO WS-JOINT-OWNER-IDX.
+           MOVE 'N' TO WS-JOINT-OWNER-FAIL-SW.
+
+           PERFORM WRITE-ONE-JOINT-OWNER
+              UNTIL WS-JOINT-OWNER-IDX >
+                    COMM-JOINT-OWNER-COUNT IN DFHCOMMAREA.
+       WJO999.
+           EXIT.
+
+       WRITE-ONE-JOINT-OWNER SECTION.
+       WOJO010.
+           MOVE HV-ACCOUNT-SORTCODE TO HV-ACCJOINT-SORTCODE.
+           MOVE HV-ACCOUNT-ACC-NO   TO HV-ACCJOINT-ACC-NO.
+           MOVE COMM-JOINT-OWNERS IN DFHCOMMAREA(WS-JOINT-OWNER-IDX)
+              TO HV-ACCJOINT-CUSTNO.
+
+           EXEC SQL
+              INSERT INTO ACCJOINT
+                     (ACCJOINT_SORTCODE,
+                      ACCJOINT_ACC_NUMBER,
+                      ACCJOINT_CUSTOMER_NUMBER
+                     )
+              VALUES (:HV-ACCJOINT-SORTCODE,
+                      :HV-ACCJOINT-ACC-NO,
+                      :HV-ACCJOINT-CUSTNO
+                     )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'CREACC UNABLE TO INSERT ACCJOINT ROW'
+              ' SQLCODE=' SQLCODE-DISPLAY
+              MOVE 'Y' TO WS-JOINT-OWNER-FAIL-SW
+           END-IF.
+
+           ADD 1 TO WS-JOINT-OWNER-IDX.
+       WOJO999.
+           EXIT.
+
 
        WRITE-PROCTRAN-DB2 SECTION.
        WPD010.
@@ -935,7 +1225,7 @@
            INITIALIZE WS-EIBTASKN12.
 
            MOVE 'PRTR'   TO HV-PROCTRAN-EYECATCHER.
-           MOVE SORTCODE TO HV-PROCTRAN-SORT-CODE.
+           MOVE REQUIRED-SORT-CODE2 TO HV-PROCTRAN-SORT-CODE.
            MOVE STORED-ACCNO TO HV-PROCTRAN-ACC-NUMBER.
            MOVE EIBTASKN TO WS-EIBTASKN12.
            MOVE WS-EIBTASKN12 TO HV-PROCTRAN-REF.
@@ -1210,24 +1500,147 @@
        ATC010.
       *
       *    Validate that only ISA, MORTGAGE, SAVING, CURRENT and LOAN
-      *    are the only account types available.
+      *    are the only account types available, and look up each
+      *    type's allowed interest-rate range and default overdraft
+      *    limit from the product catalogue below.
       *
            EVALUATE TRUE
               WHEN COMM-ACC-TYPE IN DFHCOMMAREA(1:3) = 'ISA'
+                 MOVE 0.00 TO WS-CATALOG-MIN-RATE
+                 MOVE 3.00 TO WS-CATALOG-MAX-RATE
+                 MOVE 0    TO WS-CATALOG-DEF-ODLIM
+                 MOVE 'Y'  TO COMM-SUCCESS OF DFHCOMMAREA
               WHEN COMM-ACC-TYPE IN DFHCOMMAREA(1:8) = 'MORTGAGE'
+                 MOVE 0.50  TO WS-CATALOG-MIN-RATE
+                 MOVE 15.00 TO WS-CATALOG-MAX-RATE
+                 MOVE 0     TO WS-CATALOG-DEF-ODLIM
+                 MOVE 'Y'   TO COMM-SUCCESS OF DFHCOMMAREA
               WHEN COMM-ACC-TYPE IN DFHCOMMAREA(1:6) = 'SAVING'
+                 MOVE 0.00 TO WS-CATALOG-MIN-RATE
+                 MOVE 5.00 TO WS-CATALOG-MAX-RATE
+                 MOVE 0    TO WS-CATALOG-DEF-ODLIM
+                 MOVE 'Y'  TO COMM-SUCCESS OF DFHCOMMAREA
               WHEN COMM-ACC-TYPE IN DFHCOMMAREA(1:7) = 'CURRENT'
+                 MOVE 0.00   TO WS-CATALOG-MIN-RATE
+                 MOVE 1.00   TO WS-CATALOG-MAX-RATE
+                 MOVE 500    TO WS-CATALOG-DEF-ODLIM
+                 MOVE 'Y'    TO COMM-SUCCESS OF DFHCOMMAREA
               WHEN COMM-ACC-TYPE IN DFHCOMMAREA(1:4) = 'LOAN'
-                 MOVE 'Y' TO COMM-SUCCESS OF DFHCOMMAREA
+                 MOVE 1.00  TO WS-CATALOG-MIN-RATE
+                 MOVE 20.00 TO WS-CATALOG-MAX-RATE
+                 MOVE 0     TO WS-CATALOG-DEF-ODLIM
+                 MOVE 'Y'   TO COMM-SUCCESS OF DFHCOMMAREA
               WHEN OTHER
                  MOVE 'N' TO COMM-SUCCESS OF DFHCOMMAREA
                  MOVE 'A' TO COMM-FAIL-CODE IN DFHCOMMAREA
            END-EVALUATE.
 
+           IF COMM-SUCCESS OF DFHCOMMAREA = 'Y'
+              IF COMM-INT-RT IN DFHCOMMAREA < WS-CATALOG-MIN-RATE
+                 OR COMM-INT-RT IN DFHCOMMAREA > WS-CATALOG-MAX-RATE
+                 MOVE 'N' TO COMM-SUCCESS OF DFHCOMMAREA
+                 MOVE 'B' TO COMM-FAIL-CODE IN DFHCOMMAREA
+              END-IF
+           END-IF.
+
+           IF COMM-SUCCESS OF DFHCOMMAREA = 'Y'
+              AND COMM-OVERDR-LIM IN DFHCOMMAREA = 0
+              MOVE WS-CATALOG-DEF-ODLIM TO COMM-OVERDR-LIM IN DFHCOMMAREA
+           END-IF.
+
        ATC999.
            EXIT.
 
 
+      *----------------------------------------------------------------
+      * COMM-JOINT-OWNER-COUNT IN DFHCOMMAREA is PIC 9, so a caller
+      * can set it anywhere from 0 to 9, but COMM-JOINT-OWNERS OCCURS
+      * 0 TO 3 only ever has storage for 3 entries.  Reject anything
+      * over 3 up front so WRITE-JOINT-OWNERS never drives
+      * COMM-JOINT-OWNERS past the end of the table.
+      *----------------------------------------------------------------
+       CHECK-JOINT-OWNER-COUNT SECTION.
+       CJOC010.
+           IF COMM-JOINT-OWNER-COUNT IN DFHCOMMAREA > 3
+              MOVE 'N' TO COMM-SUCCESS OF DFHCOMMAREA
+              MOVE '2' TO COMM-FAIL-CODE IN DFHCOMMAREA
+           ELSE
+              MOVE 'Y' TO COMM-SUCCESS OF DFHCOMMAREA
+           END-IF.
+       CJOC999.
+           EXIT.
+
+
+      *----------------------------------------------------------------
+      * Each account type has its own ceiling on the overdraft limit
+      * and interest rate an account may be created with, kept in
+      * CONTROL under the same names UPDACC's own ceiling check uses
+      * so the two programs share one configurable limit per account
+      * type rather than two that could drift apart; a type with no
+      * ceiling configured yet gets the same built-in default UPDACC
+      * falls back to.
+      *----------------------------------------------------------------
+       CHECK-CEILINGS SECTION.
+       CC010.
+           MOVE COMM-ACC-TYPE IN DFHCOMMAREA TO WS-ACC-TYPE-TRIMMED.
+
+           MOVE SPACES TO WS-CEILING-NAME.
+           STRING 'UPDACC-MAXOD-' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ACC-TYPE-TRIMMED) DELIMITED BY SIZE
+                  INTO WS-CEILING-NAME
+           END-STRING.
+
+           INITIALIZE GETCTRL-COMMAREA.
+           MOVE 'G' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           MOVE WS-CEILING-NAME TO GETCTRL-NAME OF GETCTRL-COMMAREA.
+           MOVE 5000 TO GETCTRL-DEFAULT-NUM OF GETCTRL-COMMAREA.
+
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+
+           MOVE GETCTRL-VALUE-NUM OF GETCTRL-COMMAREA TO
+              WS-MAX-OVERDRAFT.
+
+           IF COMM-OVERDR-LIM IN DFHCOMMAREA > WS-MAX-OVERDRAFT
+              MOVE 'N' TO COMM-SUCCESS OF DFHCOMMAREA
+              MOVE 'C' TO COMM-FAIL-CODE IN DFHCOMMAREA
+              DISPLAY 'ERROR: CREACC overdraft limit exceeds ceiling '
+                 'for account type ' WS-ACC-TYPE-TRIMMED
+              GO TO CC999
+           END-IF.
+
+           MOVE SPACES TO WS-CEILING-NAME.
+           STRING 'UPDACC-MAXINT-' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ACC-TYPE-TRIMMED) DELIMITED BY SIZE
+                  INTO WS-CEILING-NAME
+           END-STRING.
+
+           INITIALIZE GETCTRL-COMMAREA.
+           MOVE 'G' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           MOVE WS-CEILING-NAME TO GETCTRL-NAME OF GETCTRL-COMMAREA.
+      *    Default ceiling of 15.00%, expressed as whole hundredths of
+      *    a percent since GETCTRL-VALUE-NUM only holds a whole number.
+           MOVE 1500 TO GETCTRL-DEFAULT-NUM OF GETCTRL-COMMAREA.
+
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+
+           MOVE GETCTRL-VALUE-NUM OF GETCTRL-COMMAREA TO
+              WS-MAX-INT-RATE-BP.
+           COMPUTE WS-MAX-INT-RATE = WS-MAX-INT-RATE-BP / 100.
+
+           IF COMM-INT-RT IN DFHCOMMAREA > WS-MAX-INT-RATE
+              MOVE 'N' TO COMM-SUCCESS OF DFHCOMMAREA
+              MOVE 'D' TO COMM-FAIL-CODE IN DFHCOMMAREA
+              DISPLAY 'ERROR: CREACC interest rate exceeds ceiling '
+                 'for account type ' WS-ACC-TYPE-TRIMMED
+           END-IF.
+       CC999.
+           EXIT.
+
+
        POPULATE-TIME-DATE2 SECTION.
        PTD2010.
       D    DISPLAY 'POPULATE-TIME-DATE2 SECTION'.
