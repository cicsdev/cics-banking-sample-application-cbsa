@@ -0,0 +1,208 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+       CBL CICS('SP,EDF,DLI')
+
+
+      ******************************************************************
+      * Self-service PIN reset. The caller proves who they are with
+      * the customer's own date of birth, read straight from the
+      * CUSTOMER record, rather than the old PIN - this is what lets
+      * a customer get back in once VERFCRED has locked them out, as
+      * well as letting anyone change a PIN they still remember.
+      *
+      * A successful reset always clears CRED-FAILED-ATTEMPTS and
+      * CRED-LOCKED-SW, the same pair VERFCRED maintains, so a reset
+      * is also how a lock gets lifted.
+      *
+      * The new PIN is scrambled and stored exactly the way CRECRED
+      * already does it - see CRECRED's own banner for what that is
+      * and is not.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RSETCRED.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Copyright statement as a literal to go into the load module
+       77 FILLER PIC X(24) VALUE 'Copyright IBM Corp. 2026'.
+
+
+       01 WS-CICS-WORK-AREA.
+          05 WS-CICS-RESP      PIC S9(8) COMP.
+          05 WS-CICS-RESP2     PIC S9(8) COMP.
+
+       01 WS-CUST-AREA.
+           COPY CUSTOMER.
+
+       01 WS-CRED-AREA.
+           COPY CREDFL.
+
+       01 WS-PIN-NUMERIC                PIC 9(4).
+       01 WS-SCRAMBLE                   PIC 9(18).
+
+       01 WS-DATE-DATA.
+          03 WS-DATE-NOW                PIC 9(8).
+          03 WS-DATE-NOW-GRP REDEFINES WS-DATE-NOW.
+             05 WS-DATE-NOW-YYYY        PIC 9999.
+             05 WS-DATE-NOW-MM          PIC 99.
+             05 WS-DATE-NOW-DD          PIC 99.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA.
+           COPY RSETCRED.
+
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+
+           MOVE 'N' TO RSET-SUCCESS.
+           MOVE '0' TO RSET-FAIL-CODE.
+
+           PERFORM VERIFY-CUSTOMER-IDENTITY.
+
+           IF RSET-FAIL-CODE NOT = '0'
+              GO TO A900
+           END-IF.
+
+           IF RSET-NEW-PIN = SPACES OR RSET-NEW-PIN = LOW-VALUES
+              OR RSET-NEW-PIN IS NOT NUMERIC
+              MOVE '3' TO RSET-FAIL-CODE
+              GO TO A900
+           END-IF.
+
+           PERFORM BUILD-CREDENTIAL-RECORD.
+           PERFORM WRITE-CREDENTIAL-RECORD.
+
+       A900.
+           EXEC CICS RETURN
+           END-EXEC.
+
+           GOBACK.
+
+       A999.
+           EXIT.
+
+      /
+       VERIFY-CUSTOMER-IDENTITY SECTION.
+       VCI010.
+           INITIALIZE WS-CUST-AREA.
+           MOVE RSET-SORTCODE        TO CUSTOMER-SORTCODE.
+           MOVE RSET-CUSTOMER-NUMBER TO CUSTOMER-NUMBER.
+
+           EXEC CICS READ
+              FILE('CUSTOMER')
+              INTO(WS-CUST-AREA)
+              RIDFLD(CUSTOMER-KEY)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+           IF WS-CICS-RESP = DFHRESP(NOTFND)
+              MOVE '1' TO RSET-FAIL-CODE
+              GO TO VCI999
+           END-IF.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              DISPLAY '*****************************************'
+              DISPLAY '**** Unable to read the file CUSTOMER !!!'
+              DISPLAY 'RESP=' WS-CICS-RESP ' RESP2=' WS-CICS-RESP2
+              DISPLAY '*****************************************'
+              MOVE '1' TO RSET-FAIL-CODE
+              GO TO VCI999
+           END-IF.
+
+           IF RSET-DATE-OF-BIRTH NOT = CUSTOMER-DATE-OF-BIRTH
+              MOVE '2' TO RSET-FAIL-CODE
+           END-IF.
+       VCI999.
+           EXIT.
+
+      /
+       BUILD-CREDENTIAL-RECORD SECTION.
+       BCR010.
+           INITIALIZE WS-CRED-AREA.
+
+           MOVE RSET-SORTCODE        TO CRED-SORTCODE.
+           MOVE RSET-CUSTOMER-NUMBER TO CRED-CUSTOMER-NUMBER.
+           MOVE RSET-NEW-PIN         TO WS-PIN-NUMERIC.
+
+      *    Fold the PIN together with the customer's own key using
+      *    ordinary arithmetic, exactly as CRECRED does it - see that
+      *    program's own banner for what this is and is not.
+           COMPUTE WS-SCRAMBLE =
+              (WS-PIN-NUMERIC * 7919) +
+              (RSET-SORTCODE * 100000) +
+              RSET-CUSTOMER-NUMBER.
+
+           COMPUTE CRED-PIN-HASH =
+              FUNCTION MOD(WS-SCRAMBLE, 9999999999).
+
+           EXEC CICS ASKTIME
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+                DATE(WS-DATE-NOW)
+                DATEFORM('YYYYMMDD')
+           END-EXEC.
+
+           MOVE WS-DATE-NOW-DD   TO CRED-PIN-SET-DATE(1:2).
+           MOVE '/'              TO CRED-PIN-SET-DATE(3:1).
+           MOVE WS-DATE-NOW-MM   TO CRED-PIN-SET-DATE(4:2).
+           MOVE '/'              TO CRED-PIN-SET-DATE(6:1).
+           MOVE WS-DATE-NOW-YYYY TO CRED-PIN-SET-DATE(7:4).
+
+           MOVE 0   TO CRED-FAILED-ATTEMPTS.
+           MOVE 'N' TO CRED-LOCKED-SW.
+       BCR999.
+           EXIT.
+
+      /
+       WRITE-CREDENTIAL-RECORD SECTION.
+       WCR010.
+           EXEC CICS WRITE
+              FILE('CREDFL')
+              FROM(WS-CRED-AREA)
+              RIDFLD(CRED-KEY)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+           IF WS-CICS-RESP = DFHRESP(DUPREC)
+              EXEC CICS REWRITE
+                 FILE('CREDFL')
+                 FROM(WS-CRED-AREA)
+                 RESP(WS-CICS-RESP)
+                 RESP2(WS-CICS-RESP2)
+              END-EXEC
+           END-IF.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              DISPLAY '*****************************************'
+              DISPLAY '**** Unable to write to the file CREDFL !!!'
+              DISPLAY 'RESP=' WS-CICS-RESP ' RESP2=' WS-CICS-RESP2
+              DISPLAY '*****************************************'
+              MOVE 'N' TO RSET-SUCCESS
+              MOVE '4' TO RSET-FAIL-CODE
+           ELSE
+              MOVE 'Y' TO RSET-SUCCESS
+              MOVE ' ' TO RSET-FAIL-CODE
+           END-IF.
+       WCR999.
+           EXIT.
