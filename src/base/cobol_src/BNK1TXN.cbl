@@ -0,0 +1,540 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+       CBL CICS('SP,EDF')
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      * This is the Transaction History program in the BANKING
+      * application BMS suite. It shows, most recent first, the
+      * PROCTRAN history for an account, a page of up to 10 rows at a
+      * time, obtained by linking to INQTRAN. Pressing <PF8> pages
+      * forward through the account's history while a further page
+      * remains.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BNK1TXN.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Copyright statement as a literal to go into the load module
+       77 FILLER PIC X(34) VALUE 'Copyright contributors to the CICS'.
+       77 FILLER PIC X(34) VALUE 'Banking Sample Application (CBSA)'.
+       77 FILLER PIC X(8)  VALUE ' project'.
+
+
+       01 WS-CICS-WORK-AREA.
+          03 WS-CICS-RESP              PIC S9(8) COMP VALUE 0.
+          03 WS-CICS-RESP2             PIC S9(8) COMP VALUE 0.
+
+       01 WS-FAIL-INFO.
+          03 FILLER                    PIC X(9)  VALUE 'BNK1TXN  '.
+          03 WS-CICS-FAIL-MSG          PIC X(70) VALUE ' '.
+          03 FILLER                    PIC X(6)  VALUE ' RESP='.
+          03 WS-CICS-RESP-DISP         PIC 9(10) VALUE 0.
+          03 FILLER                    PIC X(7)  VALUE ' RESP2='.
+          03 WS-CICS-RESP2-DISP        PIC 9(10) VALUE 0.
+          03 FILLER                    PIC X(15)
+                                          VALUE ' ABENDING TASK.'.
+
+      *
+      *    Identifies, in the ABEND freeform text, which call site
+      *    failed; set immediately before PERFORM CHECK-RESP.
+      *
+       01 WS-FAIL-POINT                PIC X(9) VALUE SPACES.
+
+       01 SWITCHES.
+           03 VALID-DATA-SW            PIC X VALUE 'Y'.
+              88 VALID-DATA               VALUE 'Y'.
+
+       01 FLAGS.
+           03 SEND-FLAG                PIC X.
+              88 SEND-ERASE               VALUE '1'.
+              88 SEND-DATAONLY            VALUE '2'.
+              88 SEND-DATAONLY-ALARM      VALUE '3'.
+
+      *
+      * The end of session message
+      *
+       01 END-OF-SESSION-MESSAGE       PIC X(13) VALUE 'Session Ended'.
+
+       COPY BNK1TXM.
+
+       COPY DFHAID.
+
+       01 GETSCODE-COMMAREA.
+           COPY GETSCODE.
+
+       01 INQTRAN-COMMAREA.
+           COPY INQTRAN.
+
+       01 WS-COMM-AREA.
+          03 WS-COMM-ACCNO             PIC 9(8).
+          03 WS-COMM-START-SEQ         PIC 9(4).
+          03 WS-COMM-MORE-ROWS         PIC X.
+             88 WS-COMM-MORE              VALUE 'Y'.
+
+       01 WS-TRAN-LINE.
+          03 WS-TL-DATE                PIC X(10).
+          03 FILLER                    PIC X VALUE SPACE.
+          03 WS-TL-TIME                PIC X(6).
+          03 FILLER                    PIC X VALUE SPACE.
+          03 WS-TL-TYPE                PIC X(3).
+          03 FILLER                    PIC X VALUE SPACE.
+          03 WS-TL-DESC                PIC X(40).
+          03 FILLER                    PIC X VALUE SPACE.
+          03 WS-TL-AMOUNT              PIC +9(9).99.
+
+       01 WS-ROW-SUB                   PIC 9(2) COMP.
+
+       01 WS-ABEND-PGM                 PIC X(8) VALUE 'ABNDPROC'.
+
+       01 WS-U-TIME                    PIC S9(15) COMP-3.
+       01 WS-ORIG-DATE                 PIC X(10).
+       01 WS-TIME-DATA.
+           03 WS-TIME-NOW              PIC 9(6).
+           03 WS-TIME-NOW-GRP REDEFINES WS-TIME-NOW.
+              05 WS-TIME-NOW-GRP-HH       PIC 99.
+              05 WS-TIME-NOW-GRP-MM       PIC 99.
+              05 WS-TIME-NOW-GRP-SS       PIC 99.
+
+       01 ABNDINFO-REC.
+           COPY ABNDINFO.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA.
+          03 COMM-ACCNO                PIC 9(8).
+          03 COMM-START-SEQ            PIC 9(4).
+          03 COMM-MORE-ROWS            PIC X.
+
+
+       PROCEDURE DIVISION.
+       PREMIERE SECTION.
+       A010.
+
+           EVALUATE TRUE
+      *
+      *       Is it the first time through? If so, send the map
+      *       with erased (empty) data fields.
+      *
+              WHEN EIBCALEN = ZERO
+                 MOVE LOW-VALUE TO BNK1TXO
+                 MOVE -1 TO ACCNOL
+                 SET SEND-ERASE TO TRUE
+                 INITIALIZE WS-COMM-AREA
+                 PERFORM SEND-MAP
+
+      *
+      *       If a PA key is pressed, just carry on
+      *
+              WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                 CONTINUE
+
+      *
+      *       When PF3 is pressed, return to the main menu
+      *
+              WHEN EIBAID = DFHPF3
+                 EXEC CICS RETURN
+                    TRANSID('OMEN')
+                    IMMEDIATE
+                    RESP(WS-CICS-RESP)
+                    RESP2(WS-CICS-RESP2)
+                 END-EXEC
+
+      *
+      *       When PF12 is pressed, send a termination message
+      *
+              WHEN EIBAID = DFHPF12
+                 PERFORM SEND-TERMINATION-MSG
+
+                 EXEC CICS
+                    RETURN
+                 END-EXEC
+
+      *
+      *       When CLEAR is pressed
+      *
+              WHEN EIBAID = DFHCLEAR
+                EXEC CICS SEND CONTROL
+                          ERASE
+                          FREEKB
+                END-EXEC
+
+                EXEC CICS RETURN
+                END-EXEC
+
+      *
+      *       When Enter is pressed, look up the first page of
+      *       history for the entered account
+      *
+              WHEN EIBAID = DFHENTER
+                 PERFORM PROCESS-MAP
+
+      *
+      *       When PF8 is pressed, page forward to the next page of
+      *       history for the account already on the screen
+      *
+              WHEN EIBAID = DFHPF8
+                 PERFORM PAGE-FORWARD
+
+      *
+      *       When anything else happens, send the invalid key message
+      *
+              WHEN OTHER
+                 MOVE LOW-VALUES TO BNK1TXO
+                 MOVE 'Invalid key pressed.' TO MESSAGEO
+                 MOVE -1 TO ACCNOL
+                 SET SEND-DATAONLY-ALARM TO TRUE
+
+                 PERFORM SEND-MAP
+
+           END-EVALUATE.
+
+           IF EIBCALEN NOT = ZERO
+              MOVE WS-COMM-ACCNO     TO COMM-ACCNO
+              MOVE WS-COMM-START-SEQ TO COMM-START-SEQ
+              MOVE WS-COMM-MORE-ROWS TO COMM-MORE-ROWS
+           END-IF.
+
+           EXEC CICS
+              RETURN TRANSID('OTXN')
+              COMMAREA(DFHCOMMAREA)
+              LENGTH(13)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+           MOVE 'A010' TO WS-FAIL-POINT.
+           PERFORM CHECK-RESP.
+
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       PROCESS-MAP SECTION.
+       PM010.
+      *
+      *    Retrieve the account number from the map
+      *
+           PERFORM RECEIVE-MAP.
+           PERFORM EDIT-DATA.
+
+           IF VALID-DATA
+              MOVE ACCNOI TO WS-COMM-ACCNO
+              MOVE 1      TO WS-COMM-START-SEQ
+              PERFORM LOOKUP-TRANSACTIONS
+           END-IF.
+
+           SET SEND-DATAONLY-ALARM TO TRUE.
+           PERFORM SEND-MAP.
+
+       PM999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Pick up where the last page left off, using the account
+      * number and next start row carried in the commarea.
+      *----------------------------------------------------------------
+       PAGE-FORWARD SECTION.
+       PF010.
+           IF EIBCALEN = ZERO OR NOT WS-COMM-MORE
+              MOVE 'There are no further transactions.' TO MESSAGEO
+           ELSE
+              PERFORM LOOKUP-TRANSACTIONS
+           END-IF.
+
+           SET SEND-DATAONLY-ALARM TO TRUE.
+           PERFORM SEND-MAP.
+
+       PF999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       RECEIVE-MAP SECTION.
+       RM010.
+           EXEC CICS
+              RECEIVE MAP('BNK1TX')
+              MAPSET('BNK1TXM')
+              INTO(BNK1TXI)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+           MOVE 'RM010' TO WS-FAIL-POINT.
+           PERFORM CHECK-RESP.
+
+       RM999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       EDIT-DATA SECTION.
+       ED010.
+           IF ACCNOI = LOW-VALUES
+           OR ACCNOL = 0
+              MOVE 'Please enter an account number.' TO MESSAGEO
+              MOVE 'N' TO VALID-DATA-SW
+              GO TO ED999
+           END-IF.
+
+           EXEC CICS BIF DEEDIT
+              FIELD(ACCNOI)
+           END-EXEC.
+
+           IF ACCNOI NOT NUMERIC
+              MOVE 'Please enter an account number.' TO MESSAGEO
+              MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+
+       ED999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Obtain this branch's sort code, link to INQTRAN for the
+      * requested page of history and build the display lines.
+      *----------------------------------------------------------------
+       LOOKUP-TRANSACTIONS SECTION.
+       LT010.
+           INITIALIZE GETSCODE-COMMAREA.
+
+           EXEC CICS LINK PROGRAM('GETSCODE')
+                     COMMAREA(GETSCODE-COMMAREA)
+           END-EXEC.
+
+           INITIALIZE INQTRAN-COMMAREA.
+           MOVE 'ITRN'              TO INQTRAN-EYE.
+           MOVE SORTCODE OF GETSCODE-COMMAREA TO INQTRAN-SCODE.
+           MOVE WS-COMM-ACCNO       TO INQTRAN-ACCNO.
+           MOVE WS-COMM-START-SEQ   TO INQTRAN-START-SEQ.
+
+           EXEC CICS LINK
+              PROGRAM('INQTRAN')
+              COMMAREA(INQTRAN-COMMAREA)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+           MOVE 'LT010' TO WS-FAIL-POINT.
+           PERFORM CHECK-RESP.
+
+           MOVE LOW-VALUES TO TXLIN1O TXLIN2O TXLIN3O TXLIN4O TXLIN5O
+              TXLIN6O TXLIN7O TXLIN8O TXLIN9O TXLN10O.
+
+           IF INQTRAN-SUCCESS NOT = 'Y'
+              MOVE 'Sorry, but that account number was not found.'
+                 TO MESSAGEO
+              MOVE 0 TO WS-COMM-START-SEQ
+              MOVE 'N' TO WS-COMM-MORE-ROWS
+           ELSE
+              IF INQTRAN-ROWS-RETURNED = 0
+                 MOVE 'There are no transactions for this account.'
+                    TO MESSAGEO
+              ELSE
+                 MOVE 0 TO WS-ROW-SUB
+                 PERFORM BUILD-TRAN-LINE
+                    VARYING WS-ROW-SUB FROM 1 BY 1
+                    UNTIL WS-ROW-SUB > INQTRAN-ROWS-RETURNED
+                 MOVE SPACES TO MESSAGEO
+                 IF INQTRAN-MORE
+                    STRING 'Press <PF8> for the next page.'
+                       DELIMITED BY SIZE INTO MESSAGEO
+                 END-IF
+              END-IF
+              COMPUTE WS-COMM-START-SEQ =
+                 WS-COMM-START-SEQ + INQTRAN-ROWS-RETURNED
+              MOVE INQTRAN-MORE-ROWS TO WS-COMM-MORE-ROWS
+           END-IF.
+
+       LT999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       BUILD-TRAN-LINE SECTION.
+       BTL010.
+           MOVE INQTRAN-TR-DATE(WS-ROW-SUB)   TO WS-TL-DATE.
+           MOVE INQTRAN-TR-TIME(WS-ROW-SUB)   TO WS-TL-TIME.
+           MOVE INQTRAN-TR-TYPE(WS-ROW-SUB)   TO WS-TL-TYPE.
+           MOVE INQTRAN-TR-DESC(WS-ROW-SUB)   TO WS-TL-DESC.
+           MOVE INQTRAN-TR-AMOUNT(WS-ROW-SUB) TO WS-TL-AMOUNT.
+
+           EVALUATE WS-ROW-SUB
+              WHEN 1  MOVE WS-TRAN-LINE TO TXLIN1O
+              WHEN 2  MOVE WS-TRAN-LINE TO TXLIN2O
+              WHEN 3  MOVE WS-TRAN-LINE TO TXLIN3O
+              WHEN 4  MOVE WS-TRAN-LINE TO TXLIN4O
+              WHEN 5  MOVE WS-TRAN-LINE TO TXLIN5O
+              WHEN 6  MOVE WS-TRAN-LINE TO TXLIN6O
+              WHEN 7  MOVE WS-TRAN-LINE TO TXLIN7O
+              WHEN 8  MOVE WS-TRAN-LINE TO TXLIN8O
+              WHEN 9  MOVE WS-TRAN-LINE TO TXLIN9O
+              WHEN 10 MOVE WS-TRAN-LINE TO TXLN10O
+           END-EVALUATE.
+
+       BTL999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       SEND-MAP SECTION.
+       SM010.
+           IF SEND-ERASE
+              EXEC CICS SEND MAP('BNK1TX')
+                 MAPSET('BNK1TXM')
+                 FROM(BNK1TXO)
+                 ERASE
+                 RESP(WS-CICS-RESP)
+                 RESP2(WS-CICS-RESP2)
+              END-EXEC
+
+              MOVE 'SM010-E' TO WS-FAIL-POINT
+              PERFORM CHECK-RESP
+
+              GO TO SM999
+           END-IF.
+
+           IF SEND-DATAONLY
+              EXEC CICS SEND MAP('BNK1TX')
+                 MAPSET('BNK1TXM')
+                 FROM(BNK1TXO)
+                 DATAONLY
+                 RESP(WS-CICS-RESP)
+                 RESP2(WS-CICS-RESP2)
+              END-EXEC
+
+              MOVE 'SM010-D' TO WS-FAIL-POINT
+              PERFORM CHECK-RESP
+
+              GO TO SM999
+           END-IF.
+
+           IF SEND-DATAONLY-ALARM
+              EXEC CICS SEND MAP('BNK1TX')
+                 MAPSET('BNK1TXM')
+                 FROM(BNK1TXO)
+                 DATAONLY
+                 ALARM
+                 RESP(WS-CICS-RESP)
+                 RESP2(WS-CICS-RESP2)
+              END-EXEC
+
+              MOVE 'SM010-A' TO WS-FAIL-POINT
+              PERFORM CHECK-RESP
+           END-IF.
+
+       SM999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       SEND-TERMINATION-MSG SECTION.
+       STM010.
+           EXEC CICS SEND TEXT
+              FROM(END-OF-SESSION-MESSAGE)
+              ERASE
+              FREEKB
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+           MOVE 'STM010' TO WS-FAIL-POINT.
+           PERFORM CHECK-RESP.
+
+       STM999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Shared RESP check. On a non-normal RESP, build the standard
+      * ABEND info and link to the Abend Handler program, the same
+      * way each CICS call in this program used to do inline.
+      *----------------------------------------------------------------
+       CHECK-RESP SECTION.
+       CR010.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              INITIALIZE ABNDINFO-REC
+              MOVE EIBRESP    TO ABND-RESPCODE
+              MOVE EIBRESP2   TO ABND-RESP2CODE
+
+              EXEC CICS ASSIGN APPLID(ABND-APPLID)
+              END-EXEC
+
+              MOVE EIBTASKN   TO ABND-TASKNO-KEY
+              MOVE EIBTRNID   TO ABND-TRANID
+
+              PERFORM POPULATE-TIME-DATE
+
+              MOVE WS-ORIG-DATE TO ABND-DATE
+              STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                    ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                     ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-SS DELIMITED BY SIZE
+                     INTO ABND-TIME
+              END-STRING
+
+              MOVE WS-U-TIME   TO ABND-UTIME-KEY
+              MOVE 'HBNK'      TO ABND-CODE
+
+              EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+              END-EXEC
+
+              MOVE ZEROS      TO ABND-SQLCODE
+
+              STRING WS-FAIL-POINT DELIMITED BY SPACE,
+                    ' CICS CALL FAIL. EIBRESP=' DELIMITED BY SIZE,
+                    ABND-RESPCODE DELIMITED BY SIZE,
+                    ' RESP2=' DELIMITED BY SIZE,
+                    ABND-RESP2CODE DELIMITED BY SIZE
+                    INTO ABND-FREEFORM
+              END-STRING
+
+              EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                        COMMAREA(ABNDINFO-REC)
+              END-EXEC
+
+              INITIALIZE WS-FAIL-INFO
+              MOVE WS-FAIL-POINT TO WS-CICS-FAIL-MSG
+              MOVE WS-CICS-RESP  TO WS-CICS-RESP-DISP
+              MOVE WS-CICS-RESP2 TO WS-CICS-RESP2-DISP
+              PERFORM ABEND-THIS-TASK
+           END-IF.
+
+       CR999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       ABEND-THIS-TASK SECTION.
+       ATT010.
+           EXEC CICS ABEND
+                ABCODE('HBNK')
+                NODUMP
+           END-EXEC.
+
+       ATT999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       POPULATE-TIME-DATE SECTION.
+       PTD010.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     DDMMYYYY(WS-ORIG-DATE)
+                     TIME(WS-TIME-NOW)
+                     DATESEP
+           END-EXEC.
+
+       PTD999.
+           EXIT.
