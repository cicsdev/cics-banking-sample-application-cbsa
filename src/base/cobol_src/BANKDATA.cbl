@@ -48,6 +48,8 @@
                   ORGANIZATION IS INDEXED
                   ACCESS MODE  IS RANDOM
                   RECORD KEY   IS CUSTOMER-KEY
+                  ALTERNATE RECORD KEY IS CUSTOMER-FAMILY-NAME
+                     WITH DUPLICATES
                   FILE STATUS  IS CUSTOMER-VSAM-STATUS.
 
        DATA DIVISION.
@@ -140,6 +142,20 @@
 
        01  NEXT-KEY                    PIC 9(10) DISPLAY.
 
+      *
+      * Restart/checkpoint support. A PARM of
+      * 'fffffff,ttttttt,ssssss,rrrrrr,R' (trailing R) picks up where
+      * the last checkpoint left off instead of starting at fffffff,
+      * so an abend partway through a large range can be re-run
+      * without risking duplicate or skipped keys.
+      *
+       01  RESTART-OPTION                 PIC X     VALUE SPACE.
+           88 RESTART-REQUESTED           VALUE 'R'.
+
+       01  CHECKPOINT-INTERVAL            PIC S9(8) BINARY VALUE 1000.
+       01  CHECKPOINT-EXISTS-SW           PIC X     VALUE 'N'.
+           88 CHECKPOINT-EXISTS           VALUE 'Y'.
+
        01  FORENAMES.
            05 FORENAME                 PIC X(20)
                                        OCCURS 100 TIMES
@@ -354,6 +370,18 @@
        01 SQLCODE-DISPLAY                PIC S9(8) DISPLAY
            SIGN LEADING SEPARATE.
 
+      * CONTROL_NAME values used to stop an online region and a batch
+      * load running against the same CUSTOMER/ACCOUNT data at once.
+      * REGION-STATUS is set to ACTIVE/INACTIVE by the online region
+      * itself (REGSTRT/REGSTOP, run from the region's PLT at startup
+      * and shutdown); BANKDATA-STATUS is this program's own half of
+      * the same protocol, so a future online check could refuse
+      * in the other direction if it ever needed to.
+       01 WS-REGION-STATUS-CTRL-NAME     PIC X(32)
+           VALUE 'REGION-STATUS'.
+       01 WS-BANKDATA-STATUS-CTRL-NAME   PIC X(32)
+           VALUE 'BANKDATA-STATUS'.
+
       *****************************************************************
       *** Linkage Storage                                           ***
       *****************************************************************
@@ -374,6 +402,16 @@
              to TIMESTAMP-FUNCTION
            perform TIMESTAMP
 
+      *
+      * Refuse to run a bulk load while the online region is taking
+      * live CREACC/CRECUST traffic against the same counters and
+      * files, then mark ourselves as the ones running so the same
+      * shared control record could stop that happening the other
+      * way round too.
+      *
+           PERFORM CHECK-ONLINE-REGION-STATUS.
+           PERFORM SET-BATCH-RUNNING-STATUS.
+
       *
       * Initialise the arrays
       *
@@ -389,12 +427,14 @@
                     INTO START-KEY
                          END-KEY
                          STEP-KEY
-                         RANDOM-SEED.
+                         RANDOM-SEED
+                         RESTART-OPTION.
 
 
       D    DISPLAY 'INPUT PARMS ARE: START-KEY=' START-KEY
       D             ' END-KEY=' END-KEY ' STEP-KEY=' STEP-KEY
-      D             ' RANDOM-SEED=' RANDOM-SEED '
+      D             ' RANDOM-SEED=' RANDOM-SEED
+      D             ' RESTART-OPTION=' RESTART-OPTION '
 
            IF END-KEY < START-KEY
              MOVE 12 TO RETURN-CODE
@@ -414,12 +454,19 @@
            PERFORM GET-TODAYS-DATE.
 
       *
+      * A restart run resumes an in-flight range, so the ACCOUNT/
+      * CONTROL rows already generated for this SortCode must be
+      * left alone rather than deleted as a fresh run would do.
+      *
+           IF NOT RESTART-REQUESTED
+      *
       * Delete the DB2 TABLE contents that match the SortCode
       *
-      D    DISPLAY 'About to delete DB2 rows'.
+      D       DISPLAY 'About to delete DB2 rows'.
 
-           PERFORM DELETE-DB2-ROWS.
-      D    DISPLAY 'Back from delete DB2 rows'.
+              PERFORM DELETE-DB2-ROWS
+      D       DISPLAY 'Back from delete DB2 rows'.
+           END-IF.
       *
       * Initialise the random seed
       *
@@ -448,7 +495,17 @@
       * Open the files
       *
 
-           OPEN OUTPUT CUSTOMER-FILE.
+      *
+      * A restart run must not recreate CUSTOMER-FILE from scratch -
+      * OPEN I-O keeps what the earlier, abended run already wrote,
+      * so RESTORE-CHECKPOINT below can find its checkpoint row and
+      * new rows can still be WRITTEN onto the same file.
+      *
+           IF RESTART-REQUESTED
+              OPEN I-O CUSTOMER-FILE
+           ELSE
+              OPEN OUTPUT CUSTOMER-FILE
+           END-IF.
            IF CUSTOMER-VSAM-STATUS NOT EQUAL '00' THEN
                DISPLAY 'Error opening CUSTOMER file, status='
                        CUSTOMER-VSAM-STATUS
@@ -464,8 +521,14 @@
              to TIMESTAMP-FUNCTION
            perform TIMESTAMP
            MOVE ZERO TO COMMIT-COUNT
-           MOVE ZERO TO LAST-CUSTOMER-NUMBER NUMBER-OF-CUSTOMERS
-           MOVE ZERO TO LAST-ACCOUNT-NUMBER NUMBER-OF-ACCOUNTS
+
+           IF RESTART-REQUESTED
+              PERFORM RESTORE-CHECKPOINT
+           ELSE
+              MOVE ZERO TO LAST-CUSTOMER-NUMBER NUMBER-OF-CUSTOMERS
+              MOVE ZERO TO LAST-ACCOUNT-NUMBER NUMBER-OF-ACCOUNTS
+           END-IF.
+
            PERFORM TEST BEFORE
                    VARYING NEXT-KEY FROM START-KEY BY STEP-KEY
                      UNTIL NEXT-KEY > END-KEY
@@ -536,6 +599,20 @@
                COMPUTE CUSTOMER-CREDIT-SCORE = ((999 - 1)
                                         * FUNCTION RANDOM) + 1
 
+      *
+      *        Derive the risk segment test data should carry
+      *        alongside the score it was just given
+      *
+
+               EVALUATE TRUE
+                  WHEN CUSTOMER-CREDIT-SCORE >= 700
+                     SET CUSTOMER-RISK-LOW TO TRUE
+                  WHEN CUSTOMER-CREDIT-SCORE >= 400
+                     SET CUSTOMER-RISK-MEDIUM TO TRUE
+                  WHEN OTHER
+                     SET CUSTOMER-RISK-HIGH TO TRUE
+               END-EVALUATE
+
       *
       *        Generate the random credit score review date. This
       *        should be a date between 1 and 21 days from today
@@ -578,98 +655,26 @@
                PERFORM DEFINE-ACC
 
                ADD 1 TO COMMIT-COUNT GIVING COMMIT-COUNT
-               IF COMMIT-COUNT > 1000
+               IF COMMIT-COUNT > CHECKPOINT-INTERVAL
       D          DISPLAY 'Commit every 1,000 records or so'
                  EXEC SQL
                   COMMIT WORK
                  END-EXEC
                  MOVE ZERO TO COMMIT-COUNT
+      D          DISPLAY 'Writing restart checkpoint at ' NEXT-KEY
+                 PERFORM SAVE-CHECKPOINT
                END-IF
            END-PERFORM
 
-           MOVE '000000' TO CUSTOMER-CONTROL-SORTCODE
-           MOVE '9999999999' TO CUSTOMER-CONTROL-NUMBER
-           SET CUSTOMER-CONTROL-EYECATCHER-V TO TRUE
-      D    DISPLAY 'ABOUT TO WRITE CUSTOMER-CONTROL-RECORD'
-           MOVE CUSTOMER-CONTROL-RECORD
-             TO CUSTOMER-RECORD IN CUSTOMER-RECORD-STRUCTURE
-           WRITE CUSTOMER-RECORD-STRUCTURE
-           IF CUSTOMER-VSAM-STATUS NOT EQUAL '00' THEN
-                   DISPLAY 'Error writing CUSTOMER-CONTROL-RECORD file'
-                   ', status=' CUSTOMER-VSAM-STATUS
-                   MOVE 12 TO RETURN-CODE
-                   PERFORM PROGRAM-DONE
-           END-IF.
-      * We need to store 2 values in DB2
-      * <<sortcode>>-ACCOUNT-LAST
-      * <<sortcode>>-ACCOUNT-COUNT
-
-
-           MOVE SPACES TO HV-CONTROL-NAME
-           MOVE LAST-ACCOUNT-NUMBER TO HV-CONTROL-VALUE-NUM
-           MOVE SPACES TO HV-CONTROL-VALUE-STR
-           STRING SORTCODE DELIMITED BY SIZE
-           '-' DELIMITED BY SIZE
-           'ACCOUNT-LAST' DELIMITED BY SIZE
-           INTO HV-CONTROL-NAME
-           EXEC SQL
-              INSERT INTO CONTROL
-                      (CONTROL_NAME,
-                       CONTROL_VALUE_NUM,
-                       CONTROL_VALUE_STR
-                      )
-              VALUES (:HV-CONTROL-NAME,
-                      :HV-CONTROL-VALUE-NUM,
-                      :HV-CONTROL-VALUE-STR
-                     )
-           END-EXEC.
-
-           IF SQLCODE IS NOT EQUAL TO ZERO
-             MOVE SQLCODE TO WS-SQLCODE-DISPLAY
-             DISPLAY 'Error inserting last account control record '
-             ws-sqlcode-display
-             '.'
-             HV-CONTROL-NAME,
-             ','
-             HV-CONTROL-VALUE-NUM
-           END-IF
-
-           MOVE SPACES TO HV-CONTROL-NAME
-           MOVE NUMBER-OF-ACCOUNTS TO HV-CONTROL-VALUE-NUM
-           MOVE SPACES TO HV-CONTROL-VALUE-STR
-           STRING SORTCODE DELIMITED BY SIZE
-           '-' DELIMITED BY SIZE
-           'ACCOUNT-COUNT' DELIMITED BY SIZE
-           INTO HV-CONTROL-NAME
-           EXEC SQL
-              INSERT INTO CONTROL
-                      (CONTROL_NAME,
-                       CONTROL_VALUE_NUM,
-                       CONTROL_VALUE_STR
-                      )
-              VALUES (:HV-CONTROL-NAME,
-                      :HV-CONTROL-VALUE-NUM,
-                      :HV-CONTROL-VALUE-STR
-                     )
-           END-EXEC.
-
-           IF SQLCODE IS NOT EQUAL TO ZERO
-             MOVE SQLCODE TO WS-SQLCODE-DISPLAY
-             DISPLAY 'Error inserting account count control record '
-             ws-sqlcode-display
-             '.'
-             HV-CONTROL-NAME,
-             ','
-             HV-CONTROL-VALUE-NUM
-           END-IF
-
-
+           PERFORM SAVE-CHECKPOINT.
 
       *
       *** Close the files
       *
            CLOSE CUSTOMER-FILE.
 
+           PERFORM CLEAR-BATCH-RUNNING-STATUS.
+
            MOVE 'Finishing BANKDATA'
              to TIMESTAMP-FUNCTION
            perform TIMESTAMP.
@@ -682,6 +687,7 @@
       *
        PROGRAM-DONE SECTION.
        PD010.
+           PERFORM CLEAR-BATCH-RUNNING-STATUS.
 
            GOBACK.
        PD999.
@@ -1382,7 +1388,242 @@
        DBR999.
            EXIT.
 
+      *
+      * Reload the generator state left behind by an earlier, abended
+      * run of this program so a restart PARM can carry on from the
+      * last checkpoint instead of starting the range over again.
+      *
+       RESTORE-CHECKPOINT SECTION.
+       RSC010.
+           MOVE '000000' TO CUSTOMER-CONTROL-SORTCODE
+           MOVE '9999999999' TO CUSTOMER-CONTROL-NUMBER
+
+           MOVE CUSTOMER-CONTROL-KEY TO CUSTOMER-KEY
+             IN CUSTOMER-RECORD-STRUCTURE
+
+           READ CUSTOMER-FILE
+             INTO CUSTOMER-CONTROL-RECORD
+
+           IF CUSTOMER-VSAM-STATUS NOT EQUAL '00'
+               DISPLAY 'RESTART REQUESTED BUT NO CHECKPOINT RECORD '
+                       'FOUND, STATUS=' CUSTOMER-VSAM-STATUS
+               MOVE 12 TO RETURN-CODE
+               PERFORM PROGRAM-DONE
+           END-IF
+
+           SET CHECKPOINT-EXISTS TO TRUE
+
+           COMPUTE START-KEY = LAST-CUSTOMER-NUMBER + STEP-KEY
+
+      *
+      * The ACCOUNT side of the checkpoint is held in the CONTROL
+      * table, the same place the end of a normal run leaves it.
+      *
+           MOVE SPACES TO HV-CONTROL-NAME
+           STRING SORTCODE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  'ACCOUNT-LAST' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+
+           EXEC SQL
+              SELECT CONTROL_VALUE_NUM INTO :HV-CONTROL-VALUE-NUM
+                FROM CONTROL
+               WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN SQLCODE EQUAL 0
+                 MOVE HV-CONTROL-VALUE-NUM TO LAST-ACCOUNT-NUMBER
+                 COMPUTE WS-ACCOUNT-NUMBER = LAST-ACCOUNT-NUMBER + 1
+              WHEN SQLCODE EQUAL 100
+                 MOVE ZERO TO LAST-ACCOUNT-NUMBER
+                 MOVE 1 TO WS-ACCOUNT-NUMBER
+              WHEN OTHER
+                 MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                 DISPLAY 'ERROR READING ACCOUNT-LAST CONTROL ROW '
+                         'SQLCODE=' WS-SQLCODE-DISPLAY
+                 MOVE 12 TO RETURN-CODE
+                 PERFORM PROGRAM-DONE
+           END-EVALUATE
+
+           MOVE SPACES TO HV-CONTROL-NAME
+           STRING SORTCODE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  'ACCOUNT-COUNT' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+
+           EXEC SQL
+              SELECT CONTROL_VALUE_NUM INTO :HV-CONTROL-VALUE-NUM
+                FROM CONTROL
+               WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN SQLCODE EQUAL 0
+                 MOVE HV-CONTROL-VALUE-NUM TO NUMBER-OF-ACCOUNTS
+              WHEN SQLCODE EQUAL 100
+                 MOVE ZERO TO NUMBER-OF-ACCOUNTS
+              WHEN OTHER
+                 MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                 DISPLAY 'ERROR READING ACCOUNT-COUNT CONTROL ROW '
+                         'SQLCODE=' WS-SQLCODE-DISPLAY
+                 MOVE 12 TO RETURN-CODE
+                 PERFORM PROGRAM-DONE
+           END-EVALUATE.
+
+       RSC999.
+           EXIT.
+
+      *
+      * Record the generator's current progress so that, should this
+      * run abend partway through, a later restart PARM can resume
+      * from here rather than from the beginning of the range.
+      *
+       SAVE-CHECKPOINT SECTION.
+       SVC010.
+           MOVE '000000' TO CUSTOMER-CONTROL-SORTCODE
+           MOVE '9999999999' TO CUSTOMER-CONTROL-NUMBER
+           SET CUSTOMER-CONTROL-EYECATCHER-V TO TRUE
+           MOVE CUSTOMER-CONTROL-RECORD
+             TO CUSTOMER-RECORD IN CUSTOMER-RECORD-STRUCTURE
+
+           IF CHECKPOINT-EXISTS
+              REWRITE CUSTOMER-RECORD-STRUCTURE
+           ELSE
+              WRITE CUSTOMER-RECORD-STRUCTURE
+              SET CHECKPOINT-EXISTS TO TRUE
+           END-IF
+
+           IF CUSTOMER-VSAM-STATUS NOT EQUAL '00'
+               DISPLAY 'ERROR WRITING CHECKPOINT RECORD, STATUS='
+                       CUSTOMER-VSAM-STATUS
+               MOVE 12 TO RETURN-CODE
+               PERFORM PROGRAM-DONE
+           END-IF
+
+           MOVE SPACES TO HV-CONTROL-NAME
+           MOVE LAST-ACCOUNT-NUMBER TO HV-CONTROL-VALUE-NUM
+           MOVE SPACES TO HV-CONTROL-VALUE-STR
+           STRING SORTCODE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  'ACCOUNT-LAST' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+
+           PERFORM UPSERT-CHECKPOINT-CONTROL-ROW
+
+           MOVE SPACES TO HV-CONTROL-NAME
+           MOVE NUMBER-OF-ACCOUNTS TO HV-CONTROL-VALUE-NUM
+           MOVE SPACES TO HV-CONTROL-VALUE-STR
+           STRING SORTCODE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  'ACCOUNT-COUNT' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+
+           PERFORM UPSERT-CHECKPOINT-CONTROL-ROW.
+
+       SVC999.
+           EXIT.
+
+      *
+      * INSERT a CONTROL row the first time a given CONTROL_NAME is
+      * saved, UPDATE it on every checkpoint after that - the fields
+      * to store were set up by the caller in HOST-CONTROL-ROW.
+      *
+       UPSERT-CHECKPOINT-CONTROL-ROW SECTION.
+       UCC010.
+           EXEC SQL
+              UPDATE CONTROL
+                 SET CONTROL_VALUE_NUM = :HV-CONTROL-VALUE-NUM,
+                     CONTROL_VALUE_STR = :HV-CONTROL-VALUE-STR
+               WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC
+
+           IF SQLCODE EQUAL 100
+              EXEC SQL
+                 INSERT INTO CONTROL
+                        (CONTROL_NAME,
+                         CONTROL_VALUE_NUM,
+                         CONTROL_VALUE_STR
+                        )
+                 VALUES (:HV-CONTROL-NAME,
+                         :HV-CONTROL-VALUE-NUM,
+                         :HV-CONTROL-VALUE-STR
+                        )
+              END-EXEC
+           END-IF
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+              DISPLAY 'ERROR SAVING CHECKPOINT CONTROL ROW '
+                      HV-CONTROL-NAME ' SQLCODE=' WS-SQLCODE-DISPLAY
+           END-IF.
+
+       UCC999.
+           EXIT.
+
+      *
+      * Refuse to proceed if the online region's own REGSTRT/REGSTOP
+      * programs have left REGION-STATUS set to ACTIVE in the CONTROL
+      * table - a missing row (SQLCODE 100, nobody has ever started
+      * the region since REGSTRT/REGSTOP were introduced) and an
+      * unreadable CONTROL table (any other bad SQLCODE) both count
+      * as "we cannot prove the region is live", so this lets an
+      * existing run proceed rather than hard-failing on a CONTROL
+      * table that simply has no opinion yet.
+      *
+       CHECK-ONLINE-REGION-STATUS SECTION.
+       CORS010.
+           MOVE WS-REGION-STATUS-CTRL-NAME TO HV-CONTROL-NAME.
+
+           EXEC SQL
+              SELECT CONTROL_VALUE_STR INTO :HV-CONTROL-VALUE-STR
+                FROM CONTROL
+               WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+
+           EVALUATE TRUE
+              WHEN SQLCODE EQUAL 0 AND HV-CONTROL-VALUE-STR = 'ACTIVE'
+                 DISPLAY '*****************************************'
+                 DISPLAY '**** BANKDATA REFUSED - ONLINE REGION IS '
+                         'ACTIVE (REGION-STATUS=ACTIVE)          ****'
+                 DISPLAY '*****************************************'
+                 MOVE 16 TO RETURN-CODE
+                 PERFORM PROGRAM-DONE
+              WHEN SQLCODE EQUAL 0 OR SQLCODE EQUAL 100
+                 CONTINUE
+              WHEN OTHER
+                 MOVE SQLCODE TO SQLCODE-DISPLAY
+                 DISPLAY 'WARNING - UNABLE TO READ REGION-STATUS '
+                         'CONTROL ROW, SQLCODE=' SQLCODE-DISPLAY
+                         ' - PROCEEDING ANYWAY'
+           END-EVALUATE.
+       CORS999.
+           EXIT.
+
+      *
+      * Record that a batch load is in progress for this run, the
+      * same shared CONTROL row a future online check could look at
+      * the other way round.
+      *
+       SET-BATCH-RUNNING-STATUS SECTION.
+       SBRS010.
+           MOVE WS-BANKDATA-STATUS-CTRL-NAME TO HV-CONTROL-NAME.
+           MOVE ZERO                         TO HV-CONTROL-VALUE-NUM.
+           MOVE 'RUNNING'                    TO HV-CONTROL-VALUE-STR.
+
+           PERFORM UPSERT-CHECKPOINT-CONTROL-ROW.
+       SBRS999.
+           EXIT.
 
+       CLEAR-BATCH-RUNNING-STATUS SECTION.
+       CBRS010.
+           MOVE WS-BANKDATA-STATUS-CTRL-NAME TO HV-CONTROL-NAME.
+           MOVE ZERO                         TO HV-CONTROL-VALUE-NUM.
+           MOVE 'IDLE'                       TO HV-CONTROL-VALUE-STR.
+
+           PERFORM UPSERT-CHECKPOINT-CONTROL-ROW.
+       CBRS999.
+           EXIT.
 
 
 
