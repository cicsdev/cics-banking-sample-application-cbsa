@@ -0,0 +1,268 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+       CBL SQL
+
+      ******************************************************************
+      *                                                                *
+      * Title: CASHPOS                                                 *
+      *                                                                *
+      * Description: Batch end-of-day cash position report. Sums       *
+      *              PROCTRAN_AMOUNT by PROCTRAN_TYPE (DEB, CRE, PDR,   *
+      *              PCR, OCA, OCC, TFR and any other type posted on    *
+      *              the day) for every account moved under our sort    *
+      *              code on a given PROCTRAN_DATE, broken out by the   *
+      *              ACCOUNT_TYPE of the account each row belongs to,   *
+      *              so branch management gets a single cash position   *
+      *              instead of having to derive one from raw PROCTRAN  *
+      *              rows by hand.                                      *
+      *                                                                 *
+      * Input: parm='ssssss,yyyymmdd' where ssssss is the sort code     *
+      *        to report on and yyyymmdd is the run date (defaults to  *
+      *        today if omitted).                                      *
+      *                                                                *
+      * Output: Sequential report CASHRPT.                              *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CASHPOS.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+       OBJECT-COMPUTER. MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CASH-REPORT
+                  ASSIGN TO CASHRPT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CASH-REPORT.
+       01  CASH-REPORT-LINE                   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 FILLER PIC X(24) VALUE 'Copyright IBM Corp. 2023'.
+
+           EXEC SQL INCLUDE ACCDB2 END-EXEC.
+           EXEC SQL INCLUDE PROCDB2 END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 HV-SORTCODE                         PIC X(6).
+       01 HV-RUN-DATE                         PIC X(8).
+       01 HV-RUN-DATE-X REDEFINES HV-RUN-DATE.
+          03 HV-RUN-DATE-YYYY                 PIC 9(4).
+          03 HV-RUN-DATE-MM                   PIC 99.
+          03 HV-RUN-DATE-DD                   PIC 99.
+
+      * PROCTRAN_DATE is only stored as an 8-byte truncation of
+      * "DD.MM.YYYY" (see DBCRFUN), so a PROCTRAN_DATE comparison has
+      * to be built in that same truncated "DD.MM.YY" form, not
+      * compared against the YYYYMMDD HV-RUN-DATE directly.
+       01 HV-PROCTRAN-CMP-DATE                PIC X(8).
+       01 HV-ACCT-TYPE                        PIC X(8).
+       01 HV-PROC-TYPE                        PIC X(3).
+       01 HV-TYPE-TOTAL                       PIC S9(12)V99 COMP-3.
+       01 HV-TYPE-COUNT                       PIC S9(9) COMP.
+
+       01 WS-PREV-ACCT-TYPE                   PIC X(8) VALUE SPACES.
+       01 WS-ACCT-TYPE-TOTAL                  PIC S9(12)V99 VALUE 0.
+       01 WS-ACCT-TYPE-COUNT                  PIC S9(9) VALUE 0.
+       01 WS-GRAND-TOTAL                      PIC S9(12)V99 VALUE 0.
+       01 WS-GRAND-COUNT                      PIC S9(9) VALUE 0.
+
+       01 WS-EOF-SW                           PIC X VALUE 'N'.
+          88 WS-EOF                          VALUE 'Y'.
+       01 WS-FIRST-ROW-SW                     PIC X VALUE 'Y'.
+          88 WS-FIRST-ROW                    VALUE 'Y'.
+
+       01 WS-PRINT-AMOUNT                     PIC +9(10).99.
+       01 WS-PRINT-COUNT                      PIC ----9(8).
+
+       01 WS-TODAY                            PIC 9(8).
+
+       LINKAGE SECTION.
+       01 PARM-BUFFER.
+           05 PARM-LENGTH                     PIC 9(4) BINARY.
+           05 PARM                            PIC X(256).
+
+       PROCEDURE DIVISION USING PARM-BUFFER.
+       PREMIERE SECTION.
+       A010.
+           OPEN OUTPUT CASH-REPORT.
+
+           PERFORM GET-RUN-PARMS.
+
+           MOVE SPACES TO CASH-REPORT-LINE
+           STRING 'END-OF-DAY CASH POSITION - SORTCODE ' DELIMITED
+                  BY SIZE
+               HV-SORTCODE DELIMITED BY SIZE
+               ' DATE ' DELIMITED BY SIZE
+               HV-RUN-DATE DELIMITED BY SIZE
+               INTO CASH-REPORT-LINE
+           END-STRING
+           WRITE CASH-REPORT-LINE.
+
+           PERFORM REPORT-CASH-POSITION.
+
+           MOVE WS-GRAND-TOTAL TO WS-PRINT-AMOUNT.
+           MOVE SPACES TO CASH-REPORT-LINE
+           STRING 'GRAND TOTAL MOVEMENT=' DELIMITED BY SIZE
+               WS-PRINT-AMOUNT DELIMITED BY SIZE
+               ' TRANSACTIONS=' DELIMITED BY SIZE
+               WS-GRAND-COUNT DELIMITED BY SIZE
+               INTO CASH-REPORT-LINE
+           END-STRING
+           WRITE CASH-REPORT-LINE.
+
+           CLOSE CASH-REPORT.
+
+           MOVE 0 TO RETURN-CODE.
+
+           GOBACK.
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       GET-RUN-PARMS SECTION.
+       GRP010.
+           MOVE SPACES TO HV-SORTCODE HV-RUN-DATE.
+
+           IF PARM-LENGTH > 0
+              UNSTRING PARM(1:PARM-LENGTH) DELIMITED BY ','
+                 INTO HV-SORTCODE HV-RUN-DATE
+           END-IF.
+
+           IF HV-RUN-DATE = SPACES OR HV-RUN-DATE = LOW-VALUES
+              ACCEPT WS-TODAY FROM DATE YYYYMMDD
+              MOVE WS-TODAY TO HV-RUN-DATE
+           END-IF.
+
+           STRING HV-RUN-DATE-DD    DELIMITED BY SIZE
+                  '.'               DELIMITED BY SIZE
+                  HV-RUN-DATE-MM    DELIMITED BY SIZE
+                  '.'               DELIMITED BY SIZE
+                  HV-RUN-DATE-YYYY(1:2) DELIMITED BY SIZE
+                  INTO HV-PROCTRAN-CMP-DATE
+           END-STRING.
+       GRP999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * One row per ACCOUNT_TYPE/PROCTRAN_TYPE combination moved
+      * today under this sort code, ordered so every account type's
+      * rows come together and a subtotal can be printed on each
+      * break; a final grand total covers the whole sort code.
+      *----------------------------------------------------------------
+       REPORT-CASH-POSITION SECTION.
+       RCP010.
+           EXEC SQL
+              DECLARE CASH_CSR CURSOR FOR
+                 SELECT A.ACCOUNT_TYPE, P.PROCTRAN_TYPE,
+                        SUM(P.PROCTRAN_AMOUNT), COUNT(*)
+                 FROM PROCTRAN P, ACCOUNT A
+                 WHERE P.PROCTRAN_SORTCODE = :HV-SORTCODE
+                   AND P.PROCTRAN_DATE = :HV-PROCTRAN-CMP-DATE
+                   AND A.ACCOUNT_SORTCODE = P.PROCTRAN_SORTCODE
+                   AND A.ACCOUNT_NUMBER = P.PROCTRAN_NUMBER
+                 GROUP BY A.ACCOUNT_TYPE, P.PROCTRAN_TYPE
+                 ORDER BY A.ACCOUNT_TYPE, P.PROCTRAN_TYPE
+           END-EXEC.
+
+           EXEC SQL OPEN CASH_CSR END-EXEC.
+
+           MOVE 'N' TO WS-EOF-SW.
+           MOVE 'Y' TO WS-FIRST-ROW-SW.
+
+           PERFORM RCP-FETCH-NEXT.
+
+           PERFORM UNTIL WS-EOF
+              PERFORM RCP-PROCESS-ONE-ROW
+              PERFORM RCP-FETCH-NEXT
+           END-PERFORM.
+
+           IF NOT WS-FIRST-ROW
+              PERFORM RCP-WRITE-ACCT-TYPE-SUBTOTAL
+           END-IF.
+
+           EXEC SQL CLOSE CASH_CSR END-EXEC.
+       RCP999.
+           EXIT.
+
+       RCP-FETCH-NEXT SECTION.
+       RCPF010.
+           EXEC SQL
+              FETCH CASH_CSR
+              INTO :HV-ACCT-TYPE, :HV-PROC-TYPE,
+                   :HV-TYPE-TOTAL, :HV-TYPE-COUNT
+           END-EXEC.
+
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+       RCPF999.
+           EXIT.
+
+       RCP-PROCESS-ONE-ROW SECTION.
+       RCPP010.
+           IF NOT WS-FIRST-ROW
+              AND HV-ACCT-TYPE NOT = WS-PREV-ACCT-TYPE
+              PERFORM RCP-WRITE-ACCT-TYPE-SUBTOTAL
+           END-IF.
+
+           IF WS-FIRST-ROW OR HV-ACCT-TYPE NOT = WS-PREV-ACCT-TYPE
+              MOVE 0 TO WS-ACCT-TYPE-TOTAL
+              MOVE 0 TO WS-ACCT-TYPE-COUNT
+              MOVE SPACES TO CASH-REPORT-LINE
+              STRING 'ACCOUNT TYPE ' DELIMITED BY SIZE
+                  HV-ACCT-TYPE DELIMITED BY SIZE
+                  INTO CASH-REPORT-LINE
+              END-STRING
+              WRITE CASH-REPORT-LINE
+           END-IF.
+
+           MOVE 'N' TO WS-FIRST-ROW-SW.
+           MOVE HV-ACCT-TYPE TO WS-PREV-ACCT-TYPE.
+
+           ADD HV-TYPE-TOTAL TO WS-ACCT-TYPE-TOTAL.
+           ADD HV-TYPE-COUNT TO WS-ACCT-TYPE-COUNT.
+           ADD HV-TYPE-TOTAL TO WS-GRAND-TOTAL.
+           ADD HV-TYPE-COUNT TO WS-GRAND-COUNT.
+
+           MOVE HV-TYPE-TOTAL TO WS-PRINT-AMOUNT.
+           MOVE HV-TYPE-COUNT TO WS-PRINT-COUNT.
+           MOVE SPACES TO CASH-REPORT-LINE
+           STRING '    TYPE=' DELIMITED BY SIZE
+               HV-PROC-TYPE DELIMITED BY SIZE
+               ' AMOUNT=' DELIMITED BY SIZE
+               WS-PRINT-AMOUNT DELIMITED BY SIZE
+               ' COUNT=' DELIMITED BY SIZE
+               WS-PRINT-COUNT DELIMITED BY SIZE
+               INTO CASH-REPORT-LINE
+           END-STRING
+           WRITE CASH-REPORT-LINE.
+       RCPP999.
+           EXIT.
+
+       RCP-WRITE-ACCT-TYPE-SUBTOTAL SECTION.
+       RCPS010.
+           MOVE WS-ACCT-TYPE-TOTAL TO WS-PRINT-AMOUNT.
+           MOVE WS-ACCT-TYPE-COUNT TO WS-PRINT-COUNT.
+           MOVE SPACES TO CASH-REPORT-LINE
+           STRING '    SUBTOTAL ' DELIMITED BY SIZE
+               WS-PREV-ACCT-TYPE DELIMITED BY SIZE
+               ' AMOUNT=' DELIMITED BY SIZE
+               WS-PRINT-AMOUNT DELIMITED BY SIZE
+               ' COUNT=' DELIMITED BY SIZE
+               WS-PRINT-COUNT DELIMITED BY SIZE
+               INTO CASH-REPORT-LINE
+           END-STRING
+           WRITE CASH-REPORT-LINE.
+       RCPS999.
+           EXIT.
