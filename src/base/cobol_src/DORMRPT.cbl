@@ -0,0 +1,284 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+       CBL SQL
+
+      ******************************************************************
+      *                                                                *
+      * Title: DORMRPT                                                 *
+      *                                                                *
+      * Description: Batch program that lists every account on a sort   *
+      *              code with no PROCTRAN activity in the last N days  *
+      *              (a dormancy threshold, default 365). An account     *
+      *              that has never had a PROCTRAN row posted is          *
+      *              measured from ACCOUNT_OPENED instead, so a newly      *
+      *              opened, still-untouched account is not wrongly        *
+      *              reported dormant before it has even had a chance       *
+      *              to be used.                                            *
+      *                                                                 *
+      * Input: parm='ssssss,yyyymmdd,nnn' where ssssss is the sort code  *
+      *        to report on, yyyymmdd is the run date (defaults to        *
+      *        today if omitted) and nnn is the dormancy threshold in      *
+      *        days (defaults to 365 if omitted).                           *
+      *                                                                 *
+      * Output: Sequential report DORMRPT1.                              *
+      *                                                                 *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMRPT.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+       OBJECT-COMPUTER. MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DORM-REPORT
+                  ASSIGN TO DORMRPT1
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DORM-REPORT.
+       01  DORM-REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 FILLER PIC X(24) VALUE 'Copyright IBM Corp. 2023'.
+
+           EXEC SQL INCLUDE ACCDB2 END-EXEC.
+           EXEC SQL INCLUDE PROCDB2 END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 HV-SORTCODE                       PIC X(6).
+       01 HV-RUN-DATE                       PIC X(8).
+       01 HV-ACC-NUMBER                     PIC X(8).
+       01 HV-CUST-NUMBER                    PIC X(10).
+       01 HV-ACC-TYPE                       PIC X(8).
+       01 HV-ACC-OPENED                     PIC X(10).
+       01 HV-LAST-ACTIVITY                  PIC X(8).
+       01 WS-LAST-ACTIVITY-X REDEFINES HV-LAST-ACTIVITY.
+          03 WS-LA-DD                       PIC 99.
+          03 FILLER                         PIC X.
+          03 WS-LA-MM                       PIC 99.
+          03 FILLER                         PIC X(3).
+
+       01 WS-RUN-DATE-X REDEFINES HV-RUN-DATE.
+          03 WS-RUN-DATE-YYYY               PIC 9(4).
+          03 WS-RUN-DATE-MM                 PIC 99.
+          03 WS-RUN-DATE-DD                 PIC 99.
+
+       01 WS-TODAY                          PIC 9(8).
+
+       01 WS-THRESHOLD-DAYS                 PIC 9(5) VALUE 365.
+       01 WS-THRESHOLD-DAYS-X               PIC X(5).
+
+       01 WS-OPENED-YMD                     PIC 9(8).
+       01 WS-LAST-ACTIVITY-NUM              PIC 9(8).
+       01 WS-LAST-ACTIVITY-YYYY             PIC 9(4).
+       01 WS-RUN-DATE-NUM                   PIC 9(8).
+
+       01 WS-RUN-DATE-INT                   PIC S9(9) COMP.
+       01 WS-LAST-ACTIVITY-INT              PIC S9(9) COMP.
+       01 WS-DAYS-DORMANT                   PIC S9(9) COMP.
+
+       01 WS-EOF-SW                         PIC X VALUE 'N'.
+          88 WS-EOF                         VALUE 'Y'.
+
+       01 WS-ACCOUNTS-CHECKED               PIC 9(8) VALUE 0.
+       01 WS-ACCOUNTS-DORMANT                PIC 9(8) VALUE 0.
+
+       01 WS-PRINT-LINE                     PIC X(132).
+       01 WS-PRINT-DAYS                     PIC Z(8)9.
+
+       LINKAGE SECTION.
+       01 PARM-BUFFER.
+           05 PARM-LENGTH                   PIC 9(4) BINARY.
+           05 PARM                          PIC X(256).
+
+       PROCEDURE DIVISION USING PARM-BUFFER.
+       PREMIERE SECTION.
+       A010.
+           OPEN OUTPUT DORM-REPORT.
+
+           PERFORM GET-RUN-PARMS.
+
+           MOVE SPACES TO DORM-REPORT-LINE
+           STRING 'DORMANT ACCOUNT REPORT - SORTCODE ' DELIMITED BY
+                  SIZE
+               HV-SORTCODE DELIMITED BY SIZE
+               ' DATE ' DELIMITED BY SIZE
+               HV-RUN-DATE DELIMITED BY SIZE
+               ' THRESHOLD-DAYS=' DELIMITED BY SIZE
+               WS-THRESHOLD-DAYS-X DELIMITED BY SIZE
+               INTO DORM-REPORT-LINE
+           END-STRING
+           WRITE DORM-REPORT-LINE.
+
+           MOVE HV-RUN-DATE TO WS-RUN-DATE-NUM.
+           COMPUTE WS-RUN-DATE-INT =
+              FUNCTION INTEGER-OF-DATE(WS-RUN-DATE-NUM).
+
+           PERFORM FIND-DORMANT-ACCOUNTS.
+
+           MOVE SPACES TO DORM-REPORT-LINE
+           STRING 'ACCOUNTS CHECKED=' DELIMITED BY SIZE
+               WS-ACCOUNTS-CHECKED DELIMITED BY SIZE
+               ' DORMANT ACCOUNTS=' DELIMITED BY SIZE
+               WS-ACCOUNTS-DORMANT DELIMITED BY SIZE
+               INTO DORM-REPORT-LINE
+           END-STRING
+           WRITE DORM-REPORT-LINE.
+
+           CLOSE DORM-REPORT.
+
+           MOVE 0 TO RETURN-CODE.
+
+           GOBACK.
+
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       GET-RUN-PARMS SECTION.
+       GRP010.
+           MOVE SPACES TO HV-SORTCODE HV-RUN-DATE WS-THRESHOLD-DAYS-X.
+
+           IF PARM-LENGTH > 0
+              UNSTRING PARM(1:PARM-LENGTH) DELIMITED BY ','
+                 INTO HV-SORTCODE HV-RUN-DATE WS-THRESHOLD-DAYS-X
+           END-IF.
+
+           IF HV-RUN-DATE = SPACES OR HV-RUN-DATE = LOW-VALUES
+              ACCEPT WS-TODAY FROM DATE YYYYMMDD
+              MOVE WS-TODAY TO HV-RUN-DATE
+           END-IF.
+
+           IF WS-THRESHOLD-DAYS-X NOT = SPACES
+              AND WS-THRESHOLD-DAYS-X NOT = LOW-VALUES
+              MOVE WS-THRESHOLD-DAYS-X TO WS-THRESHOLD-DAYS
+           END-IF.
+
+           MOVE WS-THRESHOLD-DAYS TO WS-THRESHOLD-DAYS-X.
+       GRP999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Walk every account on the sort code, working out the days
+      * since its last PROCTRAN activity (or since it was opened, if
+      * it has never had any), and report the ones over the threshold.
+      *----------------------------------------------------------------
+       FIND-DORMANT-ACCOUNTS SECTION.
+       FDA010.
+           EXEC SQL
+              DECLARE ACC_CSR CURSOR FOR
+                 SELECT ACCOUNT_NUMBER, ACCOUNT_CUSTOMER_NUMBER,
+                        ACCOUNT_TYPE, ACCOUNT_OPENED
+                 FROM ACCOUNT
+                 WHERE ACCOUNT_SORTCODE = :HV-SORTCODE
+                 ORDER BY ACCOUNT_NUMBER
+           END-EXEC.
+
+           EXEC SQL OPEN ACC_CSR END-EXEC.
+
+           MOVE 'N' TO WS-EOF-SW.
+
+           PERFORM FDA-FETCH-NEXT.
+
+           PERFORM UNTIL WS-EOF
+              PERFORM FDA-CHECK-ONE-ACCOUNT
+              PERFORM FDA-FETCH-NEXT
+           END-PERFORM.
+
+           EXEC SQL CLOSE ACC_CSR END-EXEC.
+       FDA999.
+           EXIT.
+
+       FDA-FETCH-NEXT SECTION.
+       FDAF010.
+           EXEC SQL
+              FETCH ACC_CSR
+              INTO :HV-ACC-NUMBER, :HV-CUST-NUMBER, :HV-ACC-TYPE,
+                   :HV-ACC-OPENED
+           END-EXEC.
+
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+       FDAF999.
+           EXIT.
+
+       FDA-CHECK-ONE-ACCOUNT SECTION.
+       FDAC010.
+           ADD 1 TO WS-ACCOUNTS-CHECKED.
+
+           EXEC SQL
+              SELECT COALESCE(MAX(PROCTRAN_DATE), '00000000')
+              INTO :HV-LAST-ACTIVITY
+              FROM PROCTRAN
+              WHERE PROCTRAN_SORTCODE = :HV-SORTCODE
+                AND PROCTRAN_NUMBER = :HV-ACC-NUMBER
+           END-EXEC.
+
+           IF HV-LAST-ACTIVITY = '00000000'
+              MOVE HV-ACC-OPENED(7:4) TO WS-OPENED-YMD(1:4)
+              MOVE HV-ACC-OPENED(4:2) TO WS-OPENED-YMD(5:2)
+              MOVE HV-ACC-OPENED(1:2) TO WS-OPENED-YMD(7:2)
+              MOVE WS-OPENED-YMD TO WS-LAST-ACTIVITY-NUM
+           ELSE
+      *
+      *       PROCTRAN_DATE is only stored as an 8-byte truncation of
+      *       "DD.MM.YYYY" (the century/decade digits of the year are
+      *       lost, not just the DB2 column this came from) so the
+      *       original year can never be recovered from it - the best
+      *       that can be done is to assume the activity fell in the
+      *       run date's own year, then roll back a year if that would
+      *       put it in the future relative to the run date.
+      *
+              MOVE WS-RUN-DATE-YYYY TO WS-LAST-ACTIVITY-YYYY
+              MOVE WS-LAST-ACTIVITY-YYYY TO WS-LAST-ACTIVITY-NUM(1:4)
+              MOVE WS-LA-MM         TO WS-LAST-ACTIVITY-NUM(5:2)
+              MOVE WS-LA-DD         TO WS-LAST-ACTIVITY-NUM(7:2)
+
+              IF WS-LAST-ACTIVITY-NUM > HV-RUN-DATE
+                 COMPUTE WS-LAST-ACTIVITY-YYYY = WS-LAST-ACTIVITY-YYYY - 1
+                 MOVE WS-LAST-ACTIVITY-YYYY TO WS-LAST-ACTIVITY-NUM(1:4)
+              END-IF
+           END-IF.
+
+           COMPUTE WS-LAST-ACTIVITY-INT =
+              FUNCTION INTEGER-OF-DATE(WS-LAST-ACTIVITY-NUM).
+
+           COMPUTE WS-DAYS-DORMANT =
+              WS-RUN-DATE-INT - WS-LAST-ACTIVITY-INT.
+
+           IF WS-DAYS-DORMANT >= WS-THRESHOLD-DAYS
+              PERFORM FDA-PRINT-ONE-ACCOUNT
+           END-IF.
+       FDAC999.
+           EXIT.
+
+       FDA-PRINT-ONE-ACCOUNT SECTION.
+       FDAP010.
+           ADD 1 TO WS-ACCOUNTS-DORMANT.
+
+           MOVE WS-DAYS-DORMANT TO WS-PRINT-DAYS.
+
+           MOVE SPACES TO DORM-REPORT-LINE
+           STRING 'ACCOUNT=' DELIMITED BY SIZE
+               HV-ACC-NUMBER DELIMITED BY SIZE
+               ' CUSTOMER=' DELIMITED BY SIZE
+               HV-CUST-NUMBER DELIMITED BY SIZE
+               ' TYPE=' DELIMITED BY SIZE
+               HV-ACC-TYPE DELIMITED BY SIZE
+               ' DAYS-DORMANT=' DELIMITED BY SIZE
+               WS-PRINT-DAYS DELIMITED BY SIZE
+               INTO DORM-REPORT-LINE
+           END-STRING
+           WRITE DORM-REPORT-LINE.
+       FDAP999.
+           EXIT.
