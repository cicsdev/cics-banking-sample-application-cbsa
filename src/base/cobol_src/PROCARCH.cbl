@@ -0,0 +1,275 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+       CBL SQL
+
+      ******************************************************************
+      *                                                                *
+      * Title: PROCARCH                                                *
+      *                                                                *
+      * Description: Batch program that archives and purges PROCTRAN   *
+      *              rows for one sort code over a given date range.    *
+      *              Nothing else in the system ever removes a row      *
+      *              from PROCTRAN, so a long-lived bank's transaction   *
+      *              history grows without bound; this program copies   *
+      *              every row for the requested sort code and date      *
+      *              range to a sequential archive extract first, then   *
+      *              removes exactly that same set from PROCTRAN with a   *
+      *              single searched DELETE, the same way CUSTMRG already *
+      *              updates ACCOUNT/ACCJOINT with a searched UPDATE      *
+      *              rather than a positioned one.                        *
+      *                                                                 *
+      * Input: parm='ssssss,yyyymmdd,yyyymmdd' - sort code, from-date     *
+      *        and to-date, both inclusive; either date may be omitted    *
+      *        (defaults to the earliest/latest row on file). Sort code    *
+      *        is required.                                                *
+      *                                                                 *
+      * Output: Sequential archive extract PROCARC1; the PROCTRAN rows    *
+      *         it archives are removed from PROCTRAN itself.              *
+      *                                                                 *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROCARCH.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+       OBJECT-COMPUTER. MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROC-ARCHIVE
+                  ASSIGN TO PROCARC1
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROC-ARCHIVE.
+       01  PROC-ARCHIVE-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 FILLER PIC X(34) VALUE 'Copyright contributors to the CICS'.
+       77 FILLER PIC X(34) VALUE 'Banking Sample Application (CBSA)'.
+       77 FILLER PIC X(8)  VALUE ' project'.
+
+           EXEC SQL INCLUDE PROCDB2 END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 HV-SORTCODE                      PIC X(6).
+       01 HV-FROM-DATE                     PIC X(8).
+       01 HV-FROM-DATE-X REDEFINES HV-FROM-DATE.
+          03 HV-FROM-DATE-YYYY             PIC 9(4).
+          03 HV-FROM-DATE-MM               PIC 99.
+          03 HV-FROM-DATE-DD               PIC 99.
+       01 HV-TO-DATE                       PIC X(8).
+       01 HV-TO-DATE-X REDEFINES HV-TO-DATE.
+          03 HV-TO-DATE-YYYY               PIC 9(4).
+          03 HV-TO-DATE-MM                 PIC 99.
+          03 HV-TO-DATE-DD                 PIC 99.
+
+      * PROCTRAN_DATE is only stored as an 8-byte truncation of
+      * "DD.MM.YYYY" (see DBCRFUN), so it does not sort as a string -
+      * day-of-month is the leading character group. Reordering the
+      * stored column (and these range boundaries) into YY+MM+DD -
+      * the YY here being the truncated column's own first two year
+      * digits - gives a 6-character value that sorts chronologically.
+       01 HV-FROM-DATE-CMP                 PIC X(6).
+       01 HV-TO-DATE-CMP                   PIC X(6).
+
+       01 HV-PROCTRAN-NUMBER               PIC X(8).
+       01 HV-PROCTRAN-DATE                 PIC X(8).
+       01 HV-PROCTRAN-TIME                 PIC X(6).
+       01 HV-PROCTRAN-REF                  PIC X(12).
+       01 HV-PROCTRAN-TYPE                 PIC X(3).
+       01 HV-PROCTRAN-DESC                 PIC X(40).
+       01 HV-PROCTRAN-AMOUNT               PIC S9(10)V99 COMP-3.
+
+       01 WS-ROWS-SCANNED                  PIC 9(8) VALUE 0.
+       01 WS-ROWS-ARCHIVED                 PIC 9(8) VALUE 0.
+
+       01 WS-FETCH-EOF-SW                  PIC X VALUE 'N'.
+          88 WS-FETCH-EOF                  VALUE 'Y'.
+
+       01 WS-PRINT-AMOUNT                  PIC -9(10).99.
+       01 WS-PRINT-SQLCODE                 PIC ----9.
+
+       LINKAGE SECTION.
+       01 PARM-BUFFER.
+           05 PARM-LENGTH                  PIC 9(4) BINARY.
+           05 PARM                         PIC X(256).
+
+       PROCEDURE DIVISION USING PARM-BUFFER.
+       PREMIERE SECTION.
+       A010.
+           OPEN OUTPUT PROC-ARCHIVE.
+
+           PERFORM GET-RUN-PARMS.
+
+           MOVE SPACES TO PROC-ARCHIVE-LINE
+           STRING 'PROCTRAN ARCHIVE - SORTCODE ' DELIMITED BY SIZE
+               HV-SORTCODE DELIMITED BY SIZE
+               ' FROM ' DELIMITED BY SIZE
+               HV-FROM-DATE DELIMITED BY SIZE
+               ' TO ' DELIMITED BY SIZE
+               HV-TO-DATE DELIMITED BY SIZE
+               INTO PROC-ARCHIVE-LINE
+           END-STRING
+           WRITE PROC-ARCHIVE-LINE.
+
+           PERFORM ARCHIVE-PROCTRAN.
+
+           PERFORM PURGE-PROCTRAN.
+
+           MOVE SPACES TO PROC-ARCHIVE-LINE
+           STRING 'ROWS SCANNED=' DELIMITED BY SIZE
+               WS-ROWS-SCANNED DELIMITED BY SIZE
+               ' ROWS ARCHIVED=' DELIMITED BY SIZE
+               WS-ROWS-ARCHIVED DELIMITED BY SIZE
+               INTO PROC-ARCHIVE-LINE
+           END-STRING
+           WRITE PROC-ARCHIVE-LINE.
+
+           CLOSE PROC-ARCHIVE.
+
+           MOVE 0 TO RETURN-CODE.
+
+           GOBACK.
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       GET-RUN-PARMS SECTION.
+       GRP010.
+           MOVE SPACES TO HV-SORTCODE HV-FROM-DATE HV-TO-DATE.
+
+           IF PARM-LENGTH > 0
+              UNSTRING PARM(1:PARM-LENGTH) DELIMITED BY ','
+                 INTO HV-SORTCODE HV-FROM-DATE HV-TO-DATE
+           END-IF.
+
+           IF HV-FROM-DATE = SPACES OR HV-FROM-DATE = LOW-VALUES
+              MOVE '00000000' TO HV-FROM-DATE
+           END-IF.
+
+           IF HV-TO-DATE = SPACES OR HV-TO-DATE = LOW-VALUES
+              MOVE '99999999' TO HV-TO-DATE
+           END-IF.
+
+           MOVE HV-FROM-DATE-YYYY(1:2) TO HV-FROM-DATE-CMP(1:2).
+           MOVE HV-FROM-DATE-MM        TO HV-FROM-DATE-CMP(3:2).
+           MOVE HV-FROM-DATE-DD        TO HV-FROM-DATE-CMP(5:2).
+
+           MOVE HV-TO-DATE-YYYY(1:2)   TO HV-TO-DATE-CMP(1:2).
+           MOVE HV-TO-DATE-MM          TO HV-TO-DATE-CMP(3:2).
+           MOVE HV-TO-DATE-DD          TO HV-TO-DATE-CMP(5:2).
+       GRP999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Copy every PROCTRAN row for this sort code and date range to
+      * the archive extract before PURGE-PROCTRAN removes them.
+      *----------------------------------------------------------------
+       ARCHIVE-PROCTRAN SECTION.
+       AP010.
+           EXEC SQL
+              DECLARE PROCARCH_CSR CURSOR FOR
+                 SELECT PROCTRAN_NUMBER, PROCTRAN_DATE, PROCTRAN_TIME,
+                        PROCTRAN_REF, PROCTRAN_TYPE, PROCTRAN_DESC,
+                        PROCTRAN_AMOUNT
+                 FROM PROCTRAN
+                 WHERE PROCTRAN_SORTCODE = :HV-SORTCODE
+                   AND SUBSTR(PROCTRAN_DATE,7,2) ||
+                       SUBSTR(PROCTRAN_DATE,4,2) ||
+                       SUBSTR(PROCTRAN_DATE,1,2) BETWEEN :HV-FROM-DATE-CMP
+                                                      AND :HV-TO-DATE-CMP
+                 ORDER BY PROCTRAN_DATE, PROCTRAN_TIME
+           END-EXEC.
+
+           EXEC SQL OPEN PROCARCH_CSR END-EXEC.
+
+           PERFORM AP-FETCH-NEXT.
+
+           PERFORM UNTIL WS-FETCH-EOF
+              ADD 1 TO WS-ROWS-SCANNED
+              ADD 1 TO WS-ROWS-ARCHIVED
+              PERFORM AP-WRITE-LINE
+              PERFORM AP-FETCH-NEXT
+           END-PERFORM.
+
+           EXEC SQL CLOSE PROCARCH_CSR END-EXEC.
+       AP999.
+           EXIT.
+
+       AP-FETCH-NEXT SECTION.
+       APF010.
+           EXEC SQL
+              FETCH PROCARCH_CSR
+              INTO :HV-PROCTRAN-NUMBER, :HV-PROCTRAN-DATE,
+                   :HV-PROCTRAN-TIME, :HV-PROCTRAN-REF,
+                   :HV-PROCTRAN-TYPE, :HV-PROCTRAN-DESC,
+                   :HV-PROCTRAN-AMOUNT
+           END-EXEC.
+
+           IF SQLCODE = 100
+              SET WS-FETCH-EOF TO TRUE
+           END-IF.
+       APF999.
+           EXIT.
+
+       AP-WRITE-LINE SECTION.
+       APW010.
+           MOVE HV-PROCTRAN-AMOUNT TO WS-PRINT-AMOUNT.
+
+           MOVE SPACES TO PROC-ARCHIVE-LINE
+           STRING 'ACC=' DELIMITED BY SIZE
+               HV-PROCTRAN-NUMBER DELIMITED BY SIZE
+               ' DATE=' DELIMITED BY SIZE
+               HV-PROCTRAN-DATE DELIMITED BY SIZE
+               ' TIME=' DELIMITED BY SIZE
+               HV-PROCTRAN-TIME DELIMITED BY SIZE
+               ' REF=' DELIMITED BY SIZE
+               HV-PROCTRAN-REF DELIMITED BY SIZE
+               ' TYPE=' DELIMITED BY SIZE
+               HV-PROCTRAN-TYPE DELIMITED BY SIZE
+               ' AMOUNT=' DELIMITED BY SIZE
+               WS-PRINT-AMOUNT DELIMITED BY SIZE
+               ' DESC=' DELIMITED BY SIZE
+               HV-PROCTRAN-DESC DELIMITED BY SIZE
+               INTO PROC-ARCHIVE-LINE
+           END-STRING
+           WRITE PROC-ARCHIVE-LINE.
+       APW999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Remove exactly the set of rows just archived - the same sort
+      * code and date range, with a single searched DELETE.
+      *----------------------------------------------------------------
+       PURGE-PROCTRAN SECTION.
+       PP010.
+           EXEC SQL
+              DELETE FROM PROCTRAN
+              WHERE PROCTRAN_SORTCODE = :HV-SORTCODE
+                AND SUBSTR(PROCTRAN_DATE,7,2) ||
+                    SUBSTR(PROCTRAN_DATE,4,2) ||
+                    SUBSTR(PROCTRAN_DATE,1,2) BETWEEN :HV-FROM-DATE-CMP
+                                                   AND :HV-TO-DATE-CMP
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-PRINT-SQLCODE.
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              MOVE SPACES TO PROC-ARCHIVE-LINE
+              STRING 'PURGE-PROCTRAN SQL ERROR SQLCODE='
+                 DELIMITED BY SIZE
+                 WS-PRINT-SQLCODE DELIMITED BY SIZE
+                 INTO PROC-ARCHIVE-LINE
+              END-STRING
+              WRITE PROC-ARCHIVE-LINE
+           END-IF.
+       PP999.
+           EXIT.
