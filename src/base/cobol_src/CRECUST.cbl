@@ -52,7 +52,11 @@
        WORKING-STORAGE SECTION.
 
 
-       COPY SORTCODE.
+       01 GETSCODE-COMMAREA.
+           COPY GETSCODE.
+
+       01 GETCTRL-COMMAREA.
+           COPY GETCTRL.
 
 
 
@@ -102,6 +106,18 @@
        01 ABNDINFO-REC.
            COPY ABNDINFO.
 
+       01 WS-NOTIFY-PGM                 PIC X(8)      VALUE 'NOTIFY'.
+       01 NOTIFY-REC.
+           COPY NOTIFY.
+
+       01 WS-OPERLOG-PGM                PIC X(8)      VALUE 'OPERLOG'.
+       01 OPERLOG-REC.
+           COPY OPERLOG.
+
+       01 WS-CRECRED-PGM                PIC X(8)      VALUE 'CRECRED'.
+       01 CRECRED-REC.
+           COPY CRECRED.
+
        LOCAL-STORAGE SECTION.
        01 FILE-RETRY                    PIC 999.
        01 WS-EXIT-RETRY-LOOP            PIC X         VALUE ' '.
@@ -176,6 +192,39 @@
           03 FILLER                     PIC X         VALUE '.'.
           03 WS-ORIG-DATE-YYYY-X        PIC X(4).
 
+      * Named counter contention logging
+          EXEC SQL
+             INCLUDE NCTRLOG
+          END-EXEC.
+
+      * Credit-check request logging
+          EXEC SQL
+             INCLUDE CRDTLOG
+          END-EXEC.
+
+       01 HV-CRDT-SORTCODE               PIC X(6).
+       01 HV-CRDT-CUST-NO                PIC X(10).
+       01 HV-CRDT-TERMID                 PIC X(4).
+       01 HV-CRDT-USERID                 PIC X(8).
+       01 HV-CRDT-DATE                   PIC X(10).
+       01 HV-CRDT-TIME                   PIC X(6).
+       01 HV-CRDT-RETRY-COUNT            PIC S9(9) COMP.
+       01 HV-CRDT-WAIT-SECONDS           PIC S9(9) COMP.
+       01 WS-CRDT-TIME-NOW               PIC S9(15) COMP-3.
+
+       01 WS-NCTR-ENQ-START             PIC S9(15) COMP-3.
+       01 WS-NCTR-ENQ-END               PIC S9(15) COMP-3.
+       01 WS-NCTR-WAIT                  PIC S9(15) COMP-3.
+       01 WS-NCTR-DATE                  PIC X(10).
+       01 WS-NCTR-TIME                  PIC 9(6).
+
+       01 HV-NCTR-SORTCODE              PIC X(6).
+       01 HV-NCTR-RESOURCE              PIC X(16).
+       01 HV-NCTR-PROGRAM               PIC X(8) VALUE 'CRECUST'.
+       01 HV-NCTR-DATE                  PIC X(10).
+       01 HV-NCTR-TIME                  PIC X(6).
+       01 HV-NCTR-WAIT                  PIC S9(9) COMP.
+
        01 STORED-SORTCODE               PIC X(6)      VALUE SPACES.
        01 STORED-CUSTNO                 PIC X(10)     VALUE SPACES.
        01 STORED-NAME                   PIC X(60)     VALUE SPACES.
@@ -200,6 +249,17 @@
        01 WS-ACTUAL-CS-SCR              PIC 9(6)      VALUE 0.
        01 WS-TOTAL-CS-SCR               PIC 9(6)      VALUE 0.
 
+      * Retry/backoff around the FETCH ANY drain below - none of the
+      * credit agencies is resubmitted, the same outstanding children
+      * are simply given longer to reply before CRECUST gives up on
+      * them. WS-CREDIT-RETRY-MAX is GETCTRL-configurable; the backoff
+      * doubles the wait on every retry, starting from the original
+      * 3 second delay.
+       01 WS-CREDIT-DELAY-SECS          PIC S9(4) COMP VALUE 3.
+       01 WS-CREDIT-RETRY-CNT           PIC S9(4) COMP VALUE 0.
+       01 WS-CREDIT-RETRY-MAX           PIC S9(4) COMP VALUE 0.
+       01 WS-CREDIT-WAIT-TOTAL          PIC S9(9) COMP VALUE 0.
+
        01 WS-CHILD-TOKENS.
           03 WS-ANY-CHILD-TKN           PIC X(16).
           03 WS-ANY-CHILD-FETCH-TKN     PIC X(16).
@@ -354,7 +414,20 @@
        PREMIERE SECTION.
        P010.
 
-           MOVE SORTCODE TO REQUIRED-SORT-CODE.
+      *
+      *    Resolve the sort code to use for this customer via
+      *    GETSCODE. A branch number of zero on the incoming
+      *    commarea gets back the single-branch default.
+      *
+           INITIALIZE GETSCODE-COMMAREA.
+           MOVE COMM-BRANCH-NUMBER TO GETSCODE-BRANCH-NUMBER
+              OF GETSCODE-COMMAREA.
+
+           EXEC CICS LINK PROGRAM('GETSCODE')
+                     COMMAREA(GETSCODE-COMMAREA)
+           END-EXEC.
+
+           MOVE SORTCODE OF GETSCODE-COMMAREA TO REQUIRED-SORT-CODE.
 
 
       *
@@ -408,6 +481,14 @@
       *
            PERFORM UPD-NCS.
 
+      *
+      *    Now that the new customer number is known, log the credit
+      *    check request that was made for it, so a fraud-pattern
+      *    report can later spot an unusual number of requests for a
+      *    single customer or from a single terminal.
+      *
+           PERFORM LOG-CREDIT-CHECK-REQUEST.
+
       *
       *    Update the datastore
       *
@@ -440,9 +521,13 @@
 
        ENQ-NAMED-COUNTER SECTION.
        ENC010.
-           MOVE SORTCODE TO
+           MOVE REQUIRED-SORT-CODE TO
               NCS-CUST-NO-TEST-SORT.
 
+           EXEC CICS ASKTIME
+              ABSTIME(WS-NCTR-ENQ-START)
+           END-EXEC.
+
            EXEC CICS ENQ
               RESOURCE(NCS-CUST-NO-NAME)
               LENGTH(16)
@@ -456,14 +541,97 @@
              PERFORM GET-ME-OUT-OF-HERE
            END-IF.
 
+      *    Every ENQ that did not return immediately means some other
+      *    task was already holding this sort code's customer counter.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-NCTR-ENQ-END)
+           END-EXEC.
+
+           COMPUTE WS-NCTR-WAIT = WS-NCTR-ENQ-END - WS-NCTR-ENQ-START.
+
+           IF WS-NCTR-WAIT > 0
+              PERFORM LOG-NAMED-COUNTER-CONTENTION
+           END-IF.
+
        ENC999.
            EXIT.
 
+      *================================================================*
+      * Record a named-counter contention event so NCTRRPT can report  *
+      * which sort codes/resources are seeing the most wait.           *
+      *================================================================*
+       LOG-NAMED-COUNTER-CONTENTION SECTION.
+       LNCC010.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-NCTR-ENQ-END)
+                     DDMMYYYY(WS-NCTR-DATE)
+                     TIME(WS-NCTR-TIME)
+                     DATESEP
+           END-EXEC.
+
+           MOVE NCS-CUST-NO-TEST-SORT TO HV-NCTR-SORTCODE.
+           MOVE NCS-CUST-NO-NAME      TO HV-NCTR-RESOURCE.
+           MOVE WS-NCTR-DATE          TO HV-NCTR-DATE.
+           MOVE WS-NCTR-TIME          TO HV-NCTR-TIME.
+           MOVE WS-NCTR-WAIT          TO HV-NCTR-WAIT.
+
+           EXEC SQL
+              INSERT INTO NCTRLOG
+                 (NCTRLOG_SORTCODE, NCTRLOG_RESOURCE, NCTRLOG_PROGRAM,
+                  NCTRLOG_DATE, NCTRLOG_TIME, NCTRLOG_WAIT_UNITS)
+              VALUES
+                 (:HV-NCTR-SORTCODE, :HV-NCTR-RESOURCE,
+                  :HV-NCTR-PROGRAM, :HV-NCTR-DATE, :HV-NCTR-TIME,
+                  :HV-NCTR-WAIT)
+           END-EXEC.
+       LNCC999.
+           EXIT.
+
+      *================================================================*
+      * Record one row per credit-check request, so a batch report    *
+      * can later spot a customer or requesting terminal/userid       *
+      * making an unusual number of requests in a short window.       *
+      *================================================================*
+       LOG-CREDIT-CHECK-REQUEST SECTION.
+       LCCR010.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-CRDT-TIME-NOW)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-CRDT-TIME-NOW)
+                     DDMMYYYY(HV-CRDT-DATE)
+                     TIME(HV-CRDT-TIME)
+                     DATESEP
+           END-EXEC.
+
+           MOVE REQUIRED-SORT-CODE TO HV-CRDT-SORTCODE.
+           MOVE COMM-NUMBER        TO HV-CRDT-CUST-NO.
+           MOVE EIBTRMID           TO HV-CRDT-TERMID.
+           MOVE EIBUSERID          TO HV-CRDT-USERID.
+           MOVE WS-CREDIT-RETRY-CNT  TO HV-CRDT-RETRY-COUNT.
+           MOVE WS-CREDIT-WAIT-TOTAL TO HV-CRDT-WAIT-SECONDS.
+
+           EXEC SQL
+              INSERT INTO CRDTLOG
+                 (CRDTLOG_SORTCODE, CRDTLOG_CUSTOMER_NUMBER,
+                  CRDTLOG_TERMID, CRDTLOG_USERID,
+                  CRDTLOG_DATE, CRDTLOG_TIME,
+                  CRDTLOG_RETRY_COUNT, CRDTLOG_WAIT_SECONDS)
+              VALUES
+                 (:HV-CRDT-SORTCODE, :HV-CRDT-CUST-NO,
+                  :HV-CRDT-TERMID, :HV-CRDT-USERID,
+                  :HV-CRDT-DATE, :HV-CRDT-TIME,
+                  :HV-CRDT-RETRY-COUNT, :HV-CRDT-WAIT-SECONDS)
+           END-EXEC.
+       LCCR999.
+           EXIT.
+
 
        DEQ-NAMED-COUNTER SECTION.
        DNC010.
 
-           MOVE SORTCODE TO
+           MOVE REQUIRED-SORT-CODE TO
               NCS-CUST-NO-TEST-SORT.
 
       D    EXEC CICS ASKTIME ABSTIME(START-DEQ) END-EXEC
@@ -616,12 +784,72 @@
            END-PERFORM.
 
       *
-      *    Having sent all of the ASYNC requests, delay for
-      *    3 seconds (to allow the request time to be processed)
-      *    and then FETCH any data
+      *    Having sent all of the ASYNC requests, delay and then
+      *    FETCH any data. If none of the credit agencies has
+      *    replied within the delay, back off and try again rather
+      *    than giving up on the first attempt - WS-CREDIT-RETRY-MAX
+      *    is the GETCTRL-configurable number of extra attempts, and
+      *    each one doubles the previous wait.
       *
+           INITIALIZE GETCTRL-COMMAREA.
+           MOVE 'G' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           MOVE 'CRECUST-CREDIT-RETRY-MAX'
+              TO GETCTRL-NAME OF GETCTRL-COMMAREA.
+           MOVE 2 TO GETCTRL-DEFAULT-NUM OF GETCTRL-COMMAREA.
+
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+
+           MOVE GETCTRL-VALUE-NUM OF GETCTRL-COMMAREA
+              TO WS-CREDIT-RETRY-MAX.
+
+           MOVE 3 TO WS-CREDIT-DELAY-SECS.
+           MOVE 0 TO WS-CREDIT-RETRY-CNT.
+           MOVE 0 TO WS-CREDIT-WAIT-TOTAL.
+
+           PERFORM CREDIT-CHECK-FETCH.
+
+           PERFORM UNTIL WS-CREDIT-CHECK-ERROR NOT = 'Y'
+                      OR WS-CREDIT-RETRY-CNT >= WS-CREDIT-RETRY-MAX
+
+              ADD 1 TO WS-CREDIT-RETRY-CNT
+              COMPUTE WS-CREDIT-DELAY-SECS = WS-CREDIT-DELAY-SECS * 2
+
+              DISPLAY 'CRECUST - no credit agency reply yet, '
+                 'retrying. ATTEMPT=' WS-CREDIT-RETRY-CNT
+                 ' OF ' WS-CREDIT-RETRY-MAX ' BACKOFF-SECS='
+                 WS-CREDIT-DELAY-SECS ' CHILDREN-ISSUED='
+                 WS-CHILD-ISSUED-CNT
+
+              PERFORM CREDIT-CHECK-FETCH
+
+           END-PERFORM.
+
+           IF WS-CREDIT-RETRY-CNT > 0
+              DISPLAY 'CRECUST - credit check finished after '
+                 WS-CREDIT-RETRY-CNT ' retr'
+                 'ies, total wait ' WS-CREDIT-WAIT-TOTAL
+                 ' seconds, STATUS='
+                 WS-CREDIT-CHECK-ERROR
+           END-IF.
+
+       CC999.
+           EXIT.
+
+
+       CREDIT-CHECK-FETCH SECTION.
+       CCF010.
+      *
+      *    One attempt at collecting whatever CRDTAGY5 replies are
+      *    currently available - waits WS-CREDIT-DELAY-SECS, then
+      *    drains every reply FETCH ANY can find without suspending.
+      *    Called once per retry by CREDIT-CHECK above.
+      *
+           ADD WS-CREDIT-DELAY-SECS TO WS-CREDIT-WAIT-TOTAL.
+
            EXEC CICS DELAY
-              FOR SECONDS(3)
+              FOR SECONDS(WS-CREDIT-DELAY-SECS)
            END-EXEC.
 
            MOVE 'N' TO WS-FINISHED-FETCHING.
@@ -1004,7 +1232,7 @@
            END-PERFORM.
 
 
-       CC999.
+       CCF999.
            EXIT.
 
 
@@ -1016,7 +1244,7 @@
            INITIALIZE OUTPUT-DATA.
 
            MOVE 'CUST'              TO CUSTOMER-EYECATCHER.
-           MOVE SORTCODE            TO CUSTOMER-SORTCODE.
+           MOVE REQUIRED-SORT-CODE   TO CUSTOMER-SORTCODE.
            MOVE NCS-CUST-NO-VALUE   TO CUSTOMER-NUMBER.
            MOVE COMM-NAME           TO CUSTOMER-NAME.
            MOVE COMM-ADDRESS        TO CUSTOMER-ADDRESS.
@@ -1024,6 +1252,24 @@
            MOVE COMM-CREDIT-SCORE   TO CUSTOMER-CREDIT-SCORE.
            MOVE COMM-CS-REVIEW-DATE TO CUSTOMER-CS-REVIEW-DATE.
 
+      *
+      *    A score of zero means CREDIT-CHECK above could not get an
+      *    answer from the credit agencies - CRSCSWP will pick the
+      *    customer up again at the next review date, so for now the
+      *    segment is simply unscored rather than guessed at as high
+      *    risk.
+      *
+           EVALUATE TRUE
+              WHEN CUSTOMER-CREDIT-SCORE = 0
+                 SET CUSTOMER-RISK-UNSCORED TO TRUE
+              WHEN CUSTOMER-CREDIT-SCORE >= 700
+                 SET CUSTOMER-RISK-LOW TO TRUE
+              WHEN CUSTOMER-CREDIT-SCORE >= 400
+                 SET CUSTOMER-RISK-MEDIUM TO TRUE
+              WHEN OTHER
+                 SET CUSTOMER-RISK-HIGH TO TRUE
+           END-EVALUATE.
+
            COMPUTE WS-CUST-REC-LEN = LENGTH OF OUTPUT-DATA.
 
            EXEC CICS WRITE
@@ -1114,6 +1360,10 @@
            MOVE 'Y' TO COMM-SUCCESS.
            MOVE ' ' TO COMM-FAIL-CODE.
 
+           PERFORM SEND-NOTIFICATION.
+
+           PERFORM SETUP-INITIAL-CREDENTIAL.
+
        WCV999.
            EXIT.
 
@@ -1121,11 +1371,111 @@
        WRITE-PROCTRAN SECTION.
        WP010.
               PERFORM WRITE-PROCTRAN-DB2.
+              PERFORM LOG-OPERATOR-ACTIVITY.
 
        WP999.
            EXIT.
 
 
+      *----------------------------------------------------------------
+      * Record which signed-on operator created the customer, and
+      * which shift they were working, alongside the PROCTRAN row just
+      * written. OPERLOG is a best-effort audit write - a failure is
+      * logged but does not stop the customer creation that has
+      * already completed.
+      *----------------------------------------------------------------
+       LOG-OPERATOR-ACTIVITY SECTION.
+       LOA010.
+           INITIALIZE OPERLOG-REC.
+           MOVE HV-PROCTRAN-SORT-CODE  TO OPERLOG-SORTCODE.
+           MOVE HV-PROCTRAN-ACC-NUMBER TO OPERLOG-ACC-NUMBER.
+           MOVE HV-PROCTRAN-TYPE       TO OPERLOG-TRAN-CODE.
+
+           EXEC CICS LINK PROGRAM(WS-OPERLOG-PGM)
+                      COMMAREA(OPERLOG-REC)
+           END-EXEC.
+
+           IF NOT OPERLOG-LOG-SUCCESS
+              DISPLAY 'CRECUST UNABLE TO LOG OPERATOR ACTIVITY'
+                 ' FAIL-CODE=' OPERLOG-FAIL-CODE
+           END-IF.
+       LOA999.
+           EXIT.
+
+
+      *----------------------------------------------------------------
+      * Tell the world a customer was created, so a downstream
+      * messaging integration can pick it up and let them know.
+      * WS-U-TIME/WS-ORIG-DATE/HV-PROCTRAN-TIME were already set up
+      * a moment ago by WRITE-PROCTRAN-DB2, so there is no need to
+      * ASKTIME/FORMATTIME again here.
+      *----------------------------------------------------------------
+       SEND-NOTIFICATION SECTION.
+       SN010.
+           INITIALIZE NOTIFY-REC.
+
+           MOVE WS-U-TIME  TO NOTIFY-UTIME-KEY.
+           MOVE EIBTASKN   TO NOTIFY-TASKNO-KEY.
+
+           MOVE STORED-CUSTNO      TO NOTIFY-CUSTOMER-NUMBER.
+           MOVE 'CUOP'             TO NOTIFY-EVENT-TYPE.
+           MOVE WS-ORIG-DATE-GRP-X TO NOTIFY-DATE.
+           MOVE HV-PROCTRAN-TIME   TO NOTIFY-TIME.
+
+           STRING 'CUSTOMER CREATED SORTCODE=' DELIMITED BY SIZE
+                  STORED-SORTCODE DELIMITED BY SIZE
+                  ' CUSTOMER=' DELIMITED BY SIZE
+                  STORED-CUSTNO DELIMITED BY SIZE
+                  ' NAME=' DELIMITED BY SIZE
+                  STORED-NAME DELIMITED BY SIZE
+                  INTO NOTIFY-DETAILS
+           END-STRING.
+
+           EXEC CICS LINK PROGRAM(WS-NOTIFY-PGM)
+                      COMMAREA(NOTIFY-REC)
+           END-EXEC.
+       SN999.
+           EXIT.
+
+
+      *----------------------------------------------------------------
+      * If the caller supplied an initial PIN with the new customer's
+      * details, hand it to CRECRED to store against the customer we
+      * have just created. A customer created without a PIN (e.g. a
+      * branch-entered record where self-service has not been set up
+      * yet) is not an error - there is simply nothing to do here.
+      * A failure here is logged but does not undo the CUSTOMER we
+      * have already written, the same way a NOTIFY failure does not -
+      * the customer can always set a PIN later.
+      *----------------------------------------------------------------
+       SETUP-INITIAL-CREDENTIAL SECTION.
+       SIC010.
+           IF COMM-INITIAL-PIN = SPACES OR COMM-INITIAL-PIN = LOW-VALUES
+              GO TO SIC999
+           END-IF.
+
+           INITIALIZE CRECRED-REC.
+
+           MOVE CUSTOMER-SORTCODE OF OUTPUT-DATA
+              TO CRED-COMM-SORTCODE.
+           MOVE CUSTOMER-NUMBER OF OUTPUT-DATA
+              TO CRED-COMM-CUSTOMER-NUMBER.
+           MOVE COMM-INITIAL-PIN TO CRED-COMM-PIN.
+
+           EXEC CICS LINK PROGRAM(WS-CRECRED-PGM)
+                      COMMAREA(CRECRED-REC)
+           END-EXEC.
+
+           IF NOT CRED-COMM-OK
+              DISPLAY '*********************************************'
+              DISPLAY '**** CRECRED did not store the initial PIN !!!'
+              DISPLAY 'FAIL-CODE=' CRED-COMM-FAIL-CODE
+              DISPLAY '*********************************************'
+           END-IF.
+       SIC999.
+           EXIT.
+
+
        WRITE-PROCTRAN-DB2 SECTION.
        WPD010.
       *
@@ -1135,7 +1485,7 @@
            INITIALIZE WS-EIBTASKN12.
 
            MOVE 'PRTR' TO HV-PROCTRAN-EYECATCHER.
-           MOVE SORTCODE TO HV-PROCTRAN-SORT-CODE.
+           MOVE REQUIRED-SORT-CODE TO HV-PROCTRAN-SORT-CODE.
            MOVE ZEROS TO HV-PROCTRAN-ACC-NUMBER.
            MOVE EIBTASKN TO WS-EIBTASKN12.
            MOVE WS-EIBTASKN12 TO HV-PROCTRAN-REF.
