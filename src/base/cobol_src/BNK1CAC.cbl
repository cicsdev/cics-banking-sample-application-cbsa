@@ -105,6 +105,9 @@
        01 WS-NUM-COUNT-POINT           PIC S9(8) BINARY.
        01 WS-NUM-COUNT-TOTAL           PIC S9(8) BINARY.
 
+       01 VALRULE-COMMAREA.
+           COPY VALRULE.
+
        01 SUBPGM-PARMS.
           03 SUBPGM-EYECATCHER         PIC X(4).
           03 SUBPGM-CUSTNO             PIC 9(10).
@@ -121,6 +124,8 @@
           03 SUBPGM-ACT-BAL            PIC S9(10)V99.
           03 SUBPGM-SUCCESS            PIC X.
           03 SUBPGM-FAIL-CODE          PIC X.
+          03 SUBPGM-BRANCH-NUMBER      PIC 9(5).
+          03 SUBPGM-CURRENCY-CODE      PIC X(3).
 
        01 COMPANY-NAME-FULL            PIC X(32).
 
@@ -541,6 +546,25 @@
 
            END-IF.
 
+      *    The list of account types a new account may be opened as
+      *    is a shared, configurable rule (see VALRULE) rather than
+      *    this screen's own hardcoded EVALUATE being the only gate.
+           INITIALIZE VALRULE-COMMAREA.
+           MOVE 'A' TO VALRULE-FUNCTION.
+           MOVE ACCTYPI TO VALRULE-ACC-TYPE.
+
+           EXEC CICS LINK PROGRAM('VALRULE')
+                     COMMAREA(VALRULE-COMMAREA)
+           END-EXEC.
+
+           IF VALRULE-SUCCESS = 'N'
+              MOVE SPACES TO MESSAGEO
+              MOVE VALRULE-MESSAGE TO MESSAGEO
+              MOVE 'N' TO VALID-DATA-SW
+              MOVE -1 TO ACCTYPL
+              GO TO ED999
+           END-IF.
+
            IF INTRTL = ZERO
               MOVE SPACES TO MESSAGEO
               STRING 'Please supply a numeric interest rate'
@@ -894,6 +918,15 @@
                        DELIMITED BY SIZE
                     INTO MESSAGEO
 
+                 WHEN 'B'
+                    STRING 'Account record creation failed, '
+                       DELIMITED BY SIZE,
+                       ' interest rate is outside the allowed'
+                       DELIMITED BY SIZE,
+                       ' range for this account type.'
+                       DELIMITED BY SIZE
+                    INTO MESSAGEO
+
                  WHEN OTHER
                     MOVE 'The account was not created.'
                        TO  MESSAGEO
