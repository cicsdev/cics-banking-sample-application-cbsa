@@ -69,6 +69,11 @@
            03 HV-ACCOUNT-AVAIL-BAL      PIC S9(10)V99 COMP-3.
            03 HV-ACCOUNT-ACTUAL-BAL     PIC S9(10)V99 COMP-3.
 
+      * Get the ACCJOINT DB2 copybook
+           EXEC SQL
+              INCLUDE ACCJDB2
+           END-EXEC.
+
       * PROCTRAN DB2 copybook
            EXEC SQL
               INCLUDE PROCDB2
@@ -86,6 +91,96 @@
            03 HV-PROCTRAN-DESC          PIC X(40).
            03 HV-PROCTRAN-AMOUNT        PIC S9(10)V99 COMP-3.
 
+      * Get the DELACCT DB2 copybook (account soft-delete archive,
+      * giving the operator a recovery window before a delete is
+      * final - see ARCHIVE-ACCOUNT-FOR-RECOVERY below)
+           EXEC SQL
+              INCLUDE DELACCT
+           END-EXEC.
+
+      * DELACCT host variables for DB2
+       01 HOST-DELACCT-ROW.
+           03 HV-DELACCT-EYECATCHER     PIC X(4).
+           03 HV-DELACCT-CUST-NO        PIC X(10).
+           03 HV-DELACCT-SORTCODE       PIC X(6).
+           03 HV-DELACCT-ACC-NO         PIC X(8).
+           03 HV-DELACCT-ACC-TYPE       PIC X(8).
+           03 HV-DELACCT-INT-RATE       PIC S9(4)V99 COMP-3.
+           03 HV-DELACCT-OPENED         PIC X(10).
+           03 HV-DELACCT-OVERDRAFT-LIM  PIC S9(9) COMP.
+           03 HV-DELACCT-LAST-STMT      PIC X(10).
+           03 HV-DELACCT-NEXT-STMT      PIC X(10).
+           03 HV-DELACCT-AVAIL-BAL      PIC S9(10)V99 COMP-3.
+           03 HV-DELACCT-ACTUAL-BAL     PIC S9(10)V99 COMP-3.
+           03 HV-DELACCT-DEL-DATE       PIC X(10).
+           03 HV-DELACCT-PURGE-DATE     PIC X(10).
+           03 HV-DELACCT-STATUS         PIC X.
+
+      * Get the CLOSECRT DB2 copybook (closing balance certificate
+      * record - see WRITE-CLOSING-CERTIFICATE below)
+           EXEC SQL
+              INCLUDE CLOSECRT
+           END-EXEC.
+
+      * CLOSECRT host variables for DB2
+       01 HOST-CLOSECRT-ROW.
+           03 HV-CLOSECRT-ID            PIC S9(9) COMP.
+           03 HV-CLOSECRT-SORTCODE      PIC X(6).
+           03 HV-CLOSECRT-ACC-NO        PIC X(8).
+           03 HV-CLOSECRT-ACC-TYPE      PIC X(8).
+           03 HV-CLOSECRT-CUST-NO       PIC X(10).
+           03 HV-CLOSECRT-CUST-NAME     PIC X(60).
+           03 HV-CLOSECRT-OPENED        PIC X(10).
+           03 HV-CLOSECRT-CLOSED-DATE   PIC X(10).
+           03 HV-CLOSECRT-AVAIL-BAL     PIC S9(10)V99 COMP-3.
+           03 HV-CLOSECRT-ACTUAL-BAL    PIC S9(10)V99 COMP-3.
+           03 HV-CLOSECRT-PRINTED       PIC X.
+
+       01 INQCUST-COMMAREA.
+           COPY INQCUST.
+
+       01 GETCTRL-COMMAREA.
+           COPY GETCTRL.
+
+       01 WS-RETENTION-DAYS            PIC S9(9) COMP.
+       01 WS-TODAY-INTEGER             PIC S9(9) COMP.
+       01 WS-PURGE-INTEGER             PIC S9(9) COMP.
+       01 WS-TODAY-DATE-9              PIC 9(8).
+       01 WS-TODAY-GRP REDEFINES WS-TODAY-DATE-9.
+          03 WS-TODAY-YYYY             PIC 9(4).
+          03 WS-TODAY-MM               PIC 99.
+          03 WS-TODAY-DD               PIC 99.
+       01 WS-PURGE-DATE-9              PIC 9(8).
+       01 WS-PURGE-GRP REDEFINES WS-PURGE-DATE-9.
+          03 WS-PURGE-YYYY             PIC 9(4).
+          03 WS-PURGE-MM               PIC 99.
+          03 WS-PURGE-DD               PIC 99.
+
+       01 WS-RECENT-DAYS               PIC S9(9) COMP.
+       01 WS-RECENT-INTEGER            PIC S9(9) COMP.
+       01 WS-RECENT-DATE-9             PIC 9(8).
+       01 WS-RECENT-DATE-X REDEFINES WS-RECENT-DATE-9.
+          03 WS-RECENT-DATE-YYYY       PIC 9(4).
+          03 WS-RECENT-DATE-MM         PIC 99.
+          03 WS-RECENT-DATE-DD         PIC 99.
+       01 HV-RECENT-CUTOFF-DATE        PIC X(8).
+
+      * PROCTRAN_DATE is only stored as an 8-byte truncation of
+      * "DD.MM.YYYY" (see DBCRFUN), so it does not sort as a string -
+      * day-of-month is the leading character group. Reordering the
+      * stored column (and this cutoff value) into YY+MM+DD - the YY
+      * here being the truncated column's own first two year digits -
+      * gives a 6-character value that sorts chronologically.
+       01 HV-RECENT-CUTOFF-CMP         PIC X(6).
+       01 HV-RECENT-COUNT              PIC S9(9) COMP.
+
+       01 WS-DB2-DATE-OUT.
+          03 WS-DB2-DATE-OUT-YYYY      PIC 9(4).
+          03 FILLER                    PIC X VALUE '-'.
+          03 WS-DB2-DATE-OUT-MM        PIC 99.
+          03 FILLER                    PIC X VALUE '-'.
+          03 WS-DB2-DATE-OUT-DD        PIC 99.
+
       * Pull in the SQL COMMAREA
            EXEC SQL
               INCLUDE SQLCA
@@ -198,6 +293,16 @@
        01 ABNDINFO-REC.
            COPY ABNDINFO.
 
+       01 WS-NOTIFY-PGM                   PIC X(8) VALUE 'NOTIFY'.
+
+       01 NOTIFY-REC.
+           COPY NOTIFY.
+
+       01 WS-OPERLOG-PGM                  PIC X(8) VALUE 'OPERLOG'.
+
+       01 OPERLOG-REC.
+           COPY OPERLOG.
+
 
        LINKAGE SECTION.
        COPY DELACC REPLACING DELACC-COMMAREA BY DFHCOMMAREA.
@@ -214,15 +319,28 @@
       *
            PERFORM READ-ACCOUNT-DB2.
 
+      *
+      *          An account record on its own is not enough to go
+      *          ahead with the delete - if it has had activity
+      *          recently the caller must also confirm the delete
+      *          before anything is touched.
+      *
+           IF DELACC-DEL-SUCCESS = 'Y'
+             PERFORM CHECK-RECENT-ACTIVITY
+           END-IF.
+
       *
       *          If a matching account record was successfully
       *          retrieved then delete it
       *
            IF DELACC-DEL-SUCCESS = 'Y'
 
+             PERFORM ARCHIVE-ACCOUNT-FOR-RECOVERY
              PERFORM DEL-ACCOUNT-DB2
              IF DELACC-DEL-SUCCESS = 'Y'
                PERFORM WRITE-PROCTRAN
+               PERFORM SEND-NOTIFICATION
+               PERFORM WRITE-CLOSING-CERTIFICATE
              END-IF
            END-IF
 
@@ -431,9 +549,199 @@
            EXIT.
 
 
+      *----------------------------------------------------------------
+      * An account that has had a transaction in the last
+      * DELACC-RECENT-DAYS days (a GETCTRL-configurable window, the
+      * same shared accessor every other configurable limit in this
+      * system already goes through) is not deleted on the strength
+      * of a single request - DELACC-DEL-FAIL-CD '4' sends the caller
+      * away empty-handed unless DELACC-CONFIRM is already set to
+      * 'Y', in which case the caller has already put the warning in
+      * front of someone and is asking DELACC to go ahead anyway.
+      *----------------------------------------------------------------
+       CHECK-RECENT-ACTIVITY SECTION.
+       CRA010.
+           IF DELACC-CONFIRM = 'Y'
+              GO TO CRA999
+           END-IF.
+
+           INITIALIZE GETCTRL-COMMAREA.
+           MOVE 'G' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           MOVE 'DELACC-RECENT-DAYS' TO GETCTRL-NAME OF GETCTRL-COMMAREA.
+           MOVE 7 TO GETCTRL-DEFAULT-NUM OF GETCTRL-COMMAREA.
+
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+
+           MOVE GETCTRL-VALUE-NUM OF GETCTRL-COMMAREA
+              TO WS-RECENT-DAYS.
+
+           PERFORM POPULATE-TIME-DATE.
+
+           MOVE WS-ORIG-DATE-YYYY TO WS-TODAY-YYYY.
+           MOVE WS-ORIG-DATE-MM   TO WS-TODAY-MM.
+           MOVE WS-ORIG-DATE-DD   TO WS-TODAY-DD.
+
+           COMPUTE WS-TODAY-INTEGER =
+              FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE-9).
+           COMPUTE WS-RECENT-INTEGER =
+              WS-TODAY-INTEGER - WS-RECENT-DAYS.
+           COMPUTE WS-RECENT-DATE-9 =
+              FUNCTION DATE-OF-INTEGER(WS-RECENT-INTEGER).
+
+           MOVE WS-RECENT-DATE-9 TO HV-RECENT-CUTOFF-DATE.
+
+           MOVE WS-RECENT-DATE-YYYY(1:2) TO HV-RECENT-CUTOFF-CMP(1:2).
+           MOVE WS-RECENT-DATE-MM        TO HV-RECENT-CUTOFF-CMP(3:2).
+           MOVE WS-RECENT-DATE-DD        TO HV-RECENT-CUTOFF-CMP(5:2).
+
+           EXEC SQL
+              SELECT COUNT(*)
+                INTO :HV-RECENT-COUNT
+                FROM PROCTRAN
+               WHERE PROCTRAN_SORTCODE = :HV-ACCOUNT-SORTCODE
+                 AND PROCTRAN_NUMBER = :HV-ACCOUNT-ACC-NO
+                 AND SUBSTR(PROCTRAN_DATE,7,2) ||
+                     SUBSTR(PROCTRAN_DATE,4,2) ||
+                     SUBSTR(PROCTRAN_DATE,1,2) >= :HV-RECENT-CUTOFF-CMP
+           END-EXEC.
+
+           IF SQLCODE = 0 AND HV-RECENT-COUNT > 0
+              MOVE 'N' TO DELACC-DEL-SUCCESS
+              MOVE '4' TO DELACC-DEL-FAIL-CD
+           END-IF.
+       CRA999.
+           EXIT.
+
+
+      *----------------------------------------------------------------
+      * Hold a full copy of the account row on DELACCT before it is
+      * deleted, so an operator can put it back (via DELRSTR) within
+      * the per-sort-code retention window kept in CONTROL through
+      * GETCTRL, the same shared accessor every other configurable
+      * limit in this system already goes through. A failure here is
+      * logged but does not stop the deletion itself going ahead -
+      * losing the undo safety net is not a reason to refuse a
+      * customer's own request to close their account.
+      *----------------------------------------------------------------
+       ARCHIVE-ACCOUNT-FOR-RECOVERY SECTION.
+       AAFR010.
+           INITIALIZE GETCTRL-COMMAREA.
+           MOVE 'G' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           STRING HV-ACCOUNT-SORTCODE DELIMITED BY SIZE,
+                  '-DEL-RETENTION-DAYS' DELIMITED BY SIZE
+                  INTO GETCTRL-NAME OF GETCTRL-COMMAREA
+           END-STRING.
+           MOVE 30 TO GETCTRL-DEFAULT-NUM OF GETCTRL-COMMAREA.
+
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+
+           MOVE GETCTRL-VALUE-NUM OF GETCTRL-COMMAREA
+              TO WS-RETENTION-DAYS.
+
+           PERFORM POPULATE-TIME-DATE.
+
+           MOVE WS-ORIG-DATE-YYYY TO WS-TODAY-YYYY.
+           MOVE WS-ORIG-DATE-MM   TO WS-TODAY-MM.
+           MOVE WS-ORIG-DATE-DD   TO WS-TODAY-DD.
+
+           COMPUTE WS-TODAY-INTEGER =
+              FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE-9).
+           COMPUTE WS-PURGE-INTEGER =
+              WS-TODAY-INTEGER + WS-RETENTION-DAYS.
+           COMPUTE WS-PURGE-DATE-9 =
+              FUNCTION DATE-OF-INTEGER(WS-PURGE-INTEGER).
+
+           MOVE WS-TODAY-YYYY TO WS-DB2-DATE-OUT-YYYY.
+           MOVE WS-TODAY-MM   TO WS-DB2-DATE-OUT-MM.
+           MOVE WS-TODAY-DD   TO WS-DB2-DATE-OUT-DD.
+           MOVE WS-DB2-DATE-OUT TO HV-DELACCT-DEL-DATE.
+
+           MOVE WS-PURGE-YYYY TO WS-DB2-DATE-OUT-YYYY.
+           MOVE WS-PURGE-MM   TO WS-DB2-DATE-OUT-MM.
+           MOVE WS-PURGE-DD   TO WS-DB2-DATE-OUT-DD.
+           MOVE WS-DB2-DATE-OUT TO HV-DELACCT-PURGE-DATE.
+
+           MOVE HV-ACCOUNT-EYECATCHER    TO HV-DELACCT-EYECATCHER.
+           MOVE HV-ACCOUNT-CUST-NO       TO HV-DELACCT-CUST-NO.
+           MOVE HV-ACCOUNT-SORTCODE      TO HV-DELACCT-SORTCODE.
+           MOVE HV-ACCOUNT-ACC-NO        TO HV-DELACCT-ACC-NO.
+           MOVE HV-ACCOUNT-ACC-TYPE      TO HV-DELACCT-ACC-TYPE.
+           MOVE HV-ACCOUNT-INT-RATE      TO HV-DELACCT-INT-RATE.
+           MOVE HV-ACCOUNT-OPENED        TO HV-DELACCT-OPENED.
+           MOVE HV-ACCOUNT-OVERDRAFT-LIM TO HV-DELACCT-OVERDRAFT-LIM.
+           MOVE HV-ACCOUNT-LAST-STMT     TO HV-DELACCT-LAST-STMT.
+           MOVE HV-ACCOUNT-NEXT-STMT     TO HV-DELACCT-NEXT-STMT.
+           MOVE HV-ACCOUNT-AVAIL-BAL     TO HV-DELACCT-AVAIL-BAL.
+           MOVE HV-ACCOUNT-ACTUAL-BAL    TO HV-DELACCT-ACTUAL-BAL.
+           MOVE 'P'                      TO HV-DELACCT-STATUS.
+
+           EXEC SQL
+              INSERT INTO DELACCT
+                     (
+                      DELACCT_EYECATCHER,
+                      DELACCT_CUSTOMER_NUMBER,
+                      DELACCT_SORTCODE,
+                      DELACCT_NUMBER,
+                      DELACCT_TYPE,
+                      DELACCT_INTEREST_RATE,
+                      DELACCT_OPENED,
+                      DELACCT_OVERDRAFT_LIMIT,
+                      DELACCT_LAST_STATEMENT,
+                      DELACCT_NEXT_STATEMENT,
+                      DELACCT_AVAILABLE_BALANCE,
+                      DELACCT_ACTUAL_BALANCE,
+                      DELACCT_DEL_DATE,
+                      DELACCT_PURGE_DATE,
+                      DELACCT_STATUS
+                     )
+              VALUES
+                     (
+                      :HV-DELACCT-EYECATCHER,
+                      :HV-DELACCT-CUST-NO,
+                      :HV-DELACCT-SORTCODE,
+                      :HV-DELACCT-ACC-NO,
+                      :HV-DELACCT-ACC-TYPE,
+                      :HV-DELACCT-INT-RATE,
+                      :HV-DELACCT-OPENED,
+                      :HV-DELACCT-OVERDRAFT-LIM,
+                      :HV-DELACCT-LAST-STMT,
+                      :HV-DELACCT-NEXT-STMT,
+                      :HV-DELACCT-AVAIL-BAL,
+                      :HV-DELACCT-ACTUAL-BAL,
+                      :HV-DELACCT-DEL-DATE,
+                      :HV-DELACCT-PURGE-DATE,
+                      :HV-DELACCT-STATUS
+                     )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'DELACC UNABLE TO ARCHIVE ACCOUNT ROW TO DELACCT'
+                 ' SQLCODE=' SQLCODE-DISPLAY
+           END-IF.
+
+       AAFR999.
+           EXIT.
+
+
        DEL-ACCOUNT-DB2 SECTION.
        DADB010.
 
+      *
+      *    A joint account may have extra owners recorded on
+      *    ACCJOINT; remove them first so no orphaned joint-owner
+      *    row is left behind once the ACCOUNT itself is gone.
+      *
+           EXEC SQL
+              DELETE FROM ACCJOINT
+              WHERE ACCJOINT_SORTCODE = :HV-ACCOUNT-SORTCODE AND
+                    ACCJOINT_ACC_NUMBER = :HV-ACCOUNT-ACC-NO
+           END-EXEC.
+
       *
       *    Delete the ACCOUNT row where the SORTCODE and ACCOUNT
       *    NUMBER match.
@@ -458,10 +766,188 @@
        WP010.
 
            PERFORM WRITE-PROCTRAN-DB2.
+           PERFORM LOG-OPERATOR-ACTIVITY.
        WP999.
            EXIT.
 
 
+      *----------------------------------------------------------------
+      * Record which signed-on operator closed the account, and which
+      * shift they were working, alongside the PROCTRAN row just
+      * written. OPERLOG is a best-effort audit write - a failure is
+      * logged but does not stop the account closure that has already
+      * completed.
+      *----------------------------------------------------------------
+       LOG-OPERATOR-ACTIVITY SECTION.
+       LOA010.
+           INITIALIZE OPERLOG-REC.
+           MOVE HV-PROCTRAN-SORT-CODE  TO OPERLOG-SORTCODE.
+           MOVE HV-PROCTRAN-ACC-NUMBER TO OPERLOG-ACC-NUMBER.
+           MOVE HV-PROCTRAN-TYPE       TO OPERLOG-TRAN-CODE.
+
+           EXEC CICS LINK PROGRAM(WS-OPERLOG-PGM)
+                      COMMAREA(OPERLOG-REC)
+           END-EXEC.
+
+           IF NOT OPERLOG-LOG-SUCCESS
+              DISPLAY 'DELACC UNABLE TO LOG OPERATOR ACTIVITY'
+                 ' FAIL-CODE=' OPERLOG-FAIL-CODE
+           END-IF.
+       LOA999.
+           EXIT.
+
+
+      *----------------------------------------------------------------
+      * Tell the world an account was closed, so a downstream
+      * messaging integration can pick it up and let the customer
+      * know. WS-U-TIME/WS-ORIG-DATE/HV-PROCTRAN-TIME were already
+      * set up a moment ago by WRITE-PROCTRAN-DB2, so there is no
+      * need to ASKTIME/FORMATTIME again here.
+      *----------------------------------------------------------------
+       SEND-NOTIFICATION SECTION.
+       SN010.
+           INITIALIZE NOTIFY-REC.
+
+           MOVE WS-U-TIME  TO NOTIFY-UTIME-KEY.
+           MOVE EIBTASKN   TO NOTIFY-TASKNO-KEY.
+
+           MOVE HV-ACCOUNT-CUST-NO TO NOTIFY-CUSTOMER-NUMBER.
+           MOVE 'ACCL'             TO NOTIFY-EVENT-TYPE.
+           MOVE WS-ORIG-DATE-GRP-X TO NOTIFY-DATE.
+           MOVE HV-PROCTRAN-TIME   TO NOTIFY-TIME.
+
+           STRING 'ACCOUNT CLOSED SORTCODE=' DELIMITED BY SIZE
+                  HV-ACCOUNT-SORTCODE DELIMITED BY SIZE
+                  ' ACCOUNT=' DELIMITED BY SIZE
+                  HV-ACCOUNT-ACC-NO DELIMITED BY SIZE
+                  ' TYPE=' DELIMITED BY SIZE
+                  HV-ACCOUNT-ACC-TYPE DELIMITED BY SIZE
+                  INTO NOTIFY-DETAILS
+           END-STRING.
+
+           EXEC CICS LINK PROGRAM(WS-NOTIFY-PGM)
+                      COMMAREA(NOTIFY-REC)
+           END-EXEC.
+       SN999.
+           EXIT.
+
+
+      *----------------------------------------------------------------
+      * Record a closing balance certificate for the account just
+      * closed, so CERTPRNT has what it needs to print a document the
+      * customer can keep as proof of the account's final balance.
+      * The customer's name is looked up via INQCUST purely to put on
+      * the certificate - a failure there is logged and leaves the
+      * name blank, it is not a reason to fail the deletion, the same
+      * non-blocking-audit philosophy ARCHIVE-ACCOUNT-FOR-RECOVERY
+      * already follows for its own recovery archive.
+      *----------------------------------------------------------------
+       WRITE-CLOSING-CERTIFICATE SECTION.
+       WCC010.
+           INITIALIZE INQCUST-COMMAREA.
+           MOVE HV-ACCOUNT-SORTCODE TO INQCUST-SCODE.
+           MOVE HV-ACCOUNT-CUST-NO  TO INQCUST-CUSTNO.
+
+           EXEC CICS LINK PROGRAM('INQCUST')
+                     COMMAREA(INQCUST-COMMAREA)
+           END-EXEC.
+
+           IF INQCUST-INQ-SUCCESS = 'Y'
+              MOVE INQCUST-NAME TO HV-CLOSECRT-CUST-NAME
+           ELSE
+              MOVE SPACES TO HV-CLOSECRT-CUST-NAME
+           END-IF.
+
+           PERFORM ALLOCATE-NEXT-CLOSECRT-ID.
+
+           MOVE HV-ACCOUNT-SORTCODE   TO HV-CLOSECRT-SORTCODE.
+           MOVE HV-ACCOUNT-ACC-NO     TO HV-CLOSECRT-ACC-NO.
+           MOVE HV-ACCOUNT-ACC-TYPE   TO HV-CLOSECRT-ACC-TYPE.
+           MOVE HV-ACCOUNT-CUST-NO    TO HV-CLOSECRT-CUST-NO.
+           MOVE HV-ACCOUNT-OPENED     TO HV-CLOSECRT-OPENED.
+           MOVE HV-ACCOUNT-AVAIL-BAL  TO HV-CLOSECRT-AVAIL-BAL.
+           MOVE HV-ACCOUNT-ACTUAL-BAL TO HV-CLOSECRT-ACTUAL-BAL.
+
+           MOVE WS-ORIG-DATE-YYYY TO WS-DB2-DATE-OUT-YYYY.
+           MOVE WS-ORIG-DATE-MM   TO WS-DB2-DATE-OUT-MM.
+           MOVE WS-ORIG-DATE-DD   TO WS-DB2-DATE-OUT-DD.
+           MOVE WS-DB2-DATE-OUT TO HV-CLOSECRT-CLOSED-DATE.
+
+           MOVE 'N'                   TO HV-CLOSECRT-PRINTED.
+
+           EXEC SQL
+              INSERT INTO CLOSECRT
+                     (
+                      CLOSECRT_ID,
+                      CLOSECRT_SORTCODE,
+                      CLOSECRT_ACC_NUMBER,
+                      CLOSECRT_ACC_TYPE,
+                      CLOSECRT_CUST_NUMBER,
+                      CLOSECRT_CUST_NAME,
+                      CLOSECRT_OPENED,
+                      CLOSECRT_CLOSED_DATE,
+                      CLOSECRT_AVAILABLE_BALANCE,
+                      CLOSECRT_ACTUAL_BALANCE,
+                      CLOSECRT_PRINTED
+                     )
+              VALUES
+                     (
+                      :HV-CLOSECRT-ID,
+                      :HV-CLOSECRT-SORTCODE,
+                      :HV-CLOSECRT-ACC-NO,
+                      :HV-CLOSECRT-ACC-TYPE,
+                      :HV-CLOSECRT-CUST-NO,
+                      :HV-CLOSECRT-CUST-NAME,
+                      :HV-CLOSECRT-OPENED,
+                      :HV-CLOSECRT-CLOSED-DATE,
+                      :HV-CLOSECRT-AVAIL-BAL,
+                      :HV-CLOSECRT-ACTUAL-BAL,
+                      :HV-CLOSECRT-PRINTED
+                     )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'DELACC UNABLE TO WRITE CLOSECRT ROW'
+                 ' SQLCODE=' SQLCODE-DISPLAY
+           END-IF.
+       WCC999.
+           EXIT.
+
+
+      *----------------------------------------------------------------
+      * Allocate the next certificate number, the same GETCTRL-round-
+      * trip idiom STORDADD/XFRAUTH/CUSTHIST already use for their own
+      * IDs, keyed per sort code.
+      *----------------------------------------------------------------
+       ALLOCATE-NEXT-CLOSECRT-ID SECTION.
+       ANCI010.
+           INITIALIZE GETCTRL-COMMAREA.
+           MOVE 'G' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           STRING HV-ACCOUNT-SORTCODE DELIMITED BY SIZE,
+                  '-CERT-LAST' DELIMITED BY SIZE
+                  INTO GETCTRL-NAME OF GETCTRL-COMMAREA
+           END-STRING.
+           MOVE 0 TO GETCTRL-DEFAULT-NUM OF GETCTRL-COMMAREA.
+
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+
+           COMPUTE HV-CLOSECRT-ID =
+              GETCTRL-VALUE-NUM OF GETCTRL-COMMAREA + 1.
+
+           MOVE 'S' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           MOVE HV-CLOSECRT-ID TO GETCTRL-VALUE-NUM OF GETCTRL-COMMAREA.
+           MOVE SPACES TO GETCTRL-VALUE-STR OF GETCTRL-COMMAREA.
+
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+       ANCI999.
+           EXIT.
+
+
        WRITE-PROCTRAN-DB2 SECTION.
        WPD010.
 
