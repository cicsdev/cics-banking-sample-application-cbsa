@@ -0,0 +1,249 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      *                                                                *
+      * Title: CRSCSWP                                                 *
+      *                                                                *
+      * Description: Batch program that sweeps the CUSTOMER VSAM file  *
+      *              for a sort code looking for customers whose       *
+      *              CUSTOMER-CS-REVIEW-DATE has passed. CRECUST sets   *
+      *              that date when a customer is first created and     *
+      *              relies on the credit agencies being asked again     *
+      *              at that point, but nothing else in the system ever  *
+      *              looks at it again - so a customer whose review       *
+      *              date has gone by just keeps the score it was given  *
+      *              on day one forever. This program catches those,      *
+      *              resets CUSTOMER-CREDIT-SCORE to zero so the customer *
+      *              is treated as needing a fresh credit check (the same *
+      *              way CRECUST itself treats a customer it could not    *
+      *              get a score for), and moves the review date forward  *
+      *              21 days - the same window CRECUST uses when it sets   *
+      *              the date originally - so the sweep does not keep       *
+      *              flagging the same customer every run.                 *
+      *                                                                 *
+      * Input: parm='ssssss,yyyymmdd' where ssssss is the sort code to  *
+      *        sweep and yyyymmdd is the run date (defaults to today if  *
+      *        omitted).                                                *
+      *                                                                 *
+      * Output: Sequential report CRSCRPT1.                              *
+      *                                                                 *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRSCSWP.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+       OBJECT-COMPUTER. MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE
+                  ASSIGN TO VSAM
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS CUSTOMER-KEY
+                  ALTERNATE RECORD KEY IS CUSTOMER-FAMILY-NAME
+                     WITH DUPLICATES
+                  FILE STATUS  IS WS-CUSTOMER-STATUS.
+
+           SELECT CRSC-REPORT
+                  ASSIGN TO CRSCRPT1
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD-STRUCTURE.
+           COPY CUSTOMER.
+
+       FD  CRSC-REPORT.
+       01  CRSC-REPORT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 FILLER PIC X(24) VALUE 'Copyright IBM Corp. 2023'.
+
+       01 WS-CUSTOMER-STATUS               PIC XX.
+          88 WS-CUSTOMER-OK                VALUE '00'.
+          88 WS-CUSTOMER-EOF               VALUE '10'.
+
+       01 WS-SORTCODE                      PIC 9(6).
+       01 WS-RUN-DATE                      PIC X(8).
+       01 WS-RUN-DATE-NUM REDEFINES WS-RUN-DATE PIC 9(8).
+       01 WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+          03 WS-RUN-DATE-YYYY              PIC 9(4).
+          03 WS-RUN-DATE-MM                PIC 99.
+          03 WS-RUN-DATE-DD                PIC 99.
+
+       01 WS-TODAY                         PIC 9(8).
+
+       01 WS-REVIEW-DATE-YMD               PIC 9(8).
+
+       01 WS-INTEGER                       PIC S9(9) COMP.
+       01 WS-FUTURE-DATE                   PIC 9(8).
+
+       01 WS-READING-SW                    PIC X VALUE 'Y'.
+          88 WS-STILL-READING              VALUE 'Y'.
+
+       01 WS-CUSTOMERS-SWEPT               PIC 9(8) VALUE 0.
+       01 WS-CUSTOMERS-SCANNED             PIC 9(8) VALUE 0.
+
+       01 WS-PRINT-LINE                    PIC X(132).
+       01 WS-PRINT-CUST-NO                 PIC 9(10).
+       01 WS-PRINT-OLD-SCORE               PIC ZZ9.
+
+       LINKAGE SECTION.
+       01 PARM-BUFFER.
+           05 PARM-LENGTH                  PIC 9(4) BINARY.
+           05 PARM                         PIC X(256).
+
+       PROCEDURE DIVISION USING PARM-BUFFER.
+       PREMIERE SECTION.
+       A010.
+           OPEN OUTPUT CRSC-REPORT.
+
+           PERFORM GET-RUN-PARMS.
+
+           MOVE SPACES TO CRSC-REPORT-LINE
+           STRING 'CREDIT SCORE EXPIRY SWEEP - SORTCODE ' DELIMITED
+                  BY SIZE
+               WS-SORTCODE DELIMITED BY SIZE
+               ' DATE ' DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               INTO CRSC-REPORT-LINE
+           END-STRING
+           WRITE CRSC-REPORT-LINE.
+
+           OPEN I-O CUSTOMER-FILE.
+
+           PERFORM SWEEP-CUSTOMERS.
+
+           CLOSE CUSTOMER-FILE.
+
+           MOVE SPACES TO CRSC-REPORT-LINE
+           STRING 'CUSTOMERS SCANNED=' DELIMITED BY SIZE
+               WS-CUSTOMERS-SCANNED DELIMITED BY SIZE
+               ' CUSTOMERS SWEPT=' DELIMITED BY SIZE
+               WS-CUSTOMERS-SWEPT DELIMITED BY SIZE
+               INTO CRSC-REPORT-LINE
+           END-STRING
+           WRITE CRSC-REPORT-LINE.
+
+           CLOSE CRSC-REPORT.
+
+           MOVE 0 TO RETURN-CODE.
+
+           GOBACK.
+
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       GET-RUN-PARMS SECTION.
+       GRP010.
+           MOVE SPACES TO WS-RUN-DATE.
+
+           IF PARM-LENGTH > 0
+              UNSTRING PARM(1:PARM-LENGTH) DELIMITED BY ','
+                 INTO WS-SORTCODE WS-RUN-DATE
+           END-IF.
+
+           IF WS-RUN-DATE = SPACES OR WS-RUN-DATE = LOW-VALUES
+              ACCEPT WS-TODAY FROM DATE YYYYMMDD
+              MOVE WS-TODAY TO WS-RUN-DATE
+           END-IF.
+       GRP999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Position at the first customer for this sort code and read
+      * forward until the sort code changes or the file ends.
+      *----------------------------------------------------------------
+       SWEEP-CUSTOMERS SECTION.
+       SC010.
+           MOVE WS-SORTCODE   TO CUSTOMER-SORTCODE.
+           MOVE LOW-VALUES    TO CUSTOMER-NUMBER.
+
+           START CUSTOMER-FILE KEY IS NOT LESS THAN CUSTOMER-KEY
+              INVALID KEY
+                 MOVE 'N' TO WS-READING-SW
+           END-START.
+
+           IF WS-STILL-READING
+              PERFORM SC-READ-NEXT
+              PERFORM UNTIL NOT WS-STILL-READING
+                 PERFORM SC-CHECK-ONE-CUSTOMER
+                 PERFORM SC-READ-NEXT
+              END-PERFORM
+           END-IF.
+       SC999.
+           EXIT.
+
+       SC-READ-NEXT SECTION.
+       SCR010.
+           READ CUSTOMER-FILE NEXT RECORD
+              AT END
+                 MOVE 'N' TO WS-READING-SW
+           END-READ.
+
+           IF WS-STILL-READING
+              AND CUSTOMER-SORTCODE NOT = WS-SORTCODE
+                 MOVE 'N' TO WS-READING-SW
+           END-IF.
+       SCR999.
+           EXIT.
+
+       SC-CHECK-ONE-CUSTOMER SECTION.
+       SCC010.
+           ADD 1 TO WS-CUSTOMERS-SCANNED.
+
+           MOVE CUSTOMER-CS-REVIEW-YEAR  TO WS-REVIEW-DATE-YMD(1:4).
+           MOVE CUSTOMER-CS-REVIEW-MONTH TO WS-REVIEW-DATE-YMD(5:2).
+           MOVE CUSTOMER-CS-REVIEW-DAY   TO WS-REVIEW-DATE-YMD(7:2).
+
+           IF WS-REVIEW-DATE-YMD NOT > WS-RUN-DATE-NUM
+              PERFORM SC-SWEEP-ONE-CUSTOMER
+           END-IF.
+       SCC999.
+           EXIT.
+
+       SC-SWEEP-ONE-CUSTOMER SECTION.
+       SCS010.
+           ADD 1 TO WS-CUSTOMERS-SWEPT.
+
+           MOVE CUSTOMER-CREDIT-SCORE TO WS-PRINT-OLD-SCORE.
+           MOVE CUSTOMER-NUMBER       TO WS-PRINT-CUST-NO.
+
+           MOVE SPACES TO CRSC-REPORT-LINE
+           STRING 'CUSTOMER=' DELIMITED BY SIZE
+               WS-PRINT-CUST-NO DELIMITED BY SIZE
+               ' OLD-SCORE=' DELIMITED BY SIZE
+               WS-PRINT-OLD-SCORE DELIMITED BY SIZE
+               ' REVIEW-DATE-WAS=' DELIMITED BY SIZE
+               CUSTOMER-CS-REVIEW-DATE DELIMITED BY SIZE
+               INTO CRSC-REPORT-LINE
+           END-STRING
+           WRITE CRSC-REPORT-LINE.
+
+           MOVE 0 TO CUSTOMER-CREDIT-SCORE.
+           SET CUSTOMER-RISK-UNSCORED TO TRUE.
+
+           COMPUTE WS-INTEGER =
+              FUNCTION INTEGER-OF-DATE(WS-RUN-DATE-NUM) + 21.
+
+           COMPUTE WS-FUTURE-DATE =
+              FUNCTION DATE-OF-INTEGER(WS-INTEGER).
+
+           MOVE WS-FUTURE-DATE(7:2) TO CUSTOMER-CS-REVIEW-DAY.
+           MOVE WS-FUTURE-DATE(5:2) TO CUSTOMER-CS-REVIEW-MONTH.
+           MOVE WS-FUTURE-DATE(1:4) TO CUSTOMER-CS-REVIEW-YEAR.
+
+           REWRITE CUSTOMER-RECORD-STRUCTURE.
+       SCS999.
+           EXIT.
