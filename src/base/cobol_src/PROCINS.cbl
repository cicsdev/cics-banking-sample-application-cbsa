@@ -0,0 +1,321 @@
+       CBL CICS('SP,EDF')
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      *                                                                *
+      * Title: PROCINS                                                 *
+      *                                                                *
+      * Description: PROCISRT.cpy defines a commarea for posting a      *
+      *              PROCTRAN row - one REDEFINES per kind of event -   *
+      *              but no program ever LINKed to anything using it.   *
+      *              This program is that target: given a populated     *
+      *              PROCISRT-COMMAREA it works out which REDEFINES is   *
+      *              in use from PROCISRT-FUNCTION and inserts the        *
+      *              matching PROCTRAN row, the same way DBCRFUN/CREACC/  *
+      *              CRECUST/DELCUS already insert their own. The debit,   *
+      *              credit and local-transfer functions reuse the type      *
+      *              codes DBCRFUN already posts (DEB/CRE); the customer/      *
+      *              account create/delete functions reuse the type codes     *
+      *              CRECUST/DELCUS/CREACC already post for the same event      *
+      *              (OCC/ODC/OCA) so reports that group by PROCTRAN_TYPE do      *
+      *              not end up with two codes for one kind of event. A local   *
+      *              transfer has no code anywhere else in the system, so it     *
+      *              is posted as a new type, TFR.                               *
+      *                                                                 *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROCINS.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+       77 FILLER PIC X(24) VALUE 'Copyright IBM Corp. 2023'.
+
+           EXEC SQL INCLUDE PROCDB2 END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 HOST-PROCTRAN-ROW.
+          03 HV-PROCTRAN-EYECATCHER     PIC X(4).
+          03 HV-PROCTRAN-SORT-CODE      PIC X(6).
+          03 HV-PROCTRAN-ACC-NUMBER     PIC X(8).
+          03 HV-PROCTRAN-DATE           PIC X(10).
+          03 HV-PROCTRAN-TIME           PIC X(6).
+          03 HV-PROCTRAN-REF            PIC X(12).
+          03 HV-PROCTRAN-TYPE           PIC X(3).
+          03 HV-PROCTRAN-DESC           PIC X(40).
+          03 HV-PROCTRAN-AMOUNT         PIC S9(10)V99 COMP-3.
+
+       01 WS-CICS-WORK-AREA.
+          05 WS-CICS-RESP               PIC S9(8) COMP.
+          05 WS-CICS-RESP2              PIC S9(8) COMP.
+
+       01 WS-U-TIME                     PIC S9(15) COMP-3.
+
+       01 WS-ORIG-DATE                  PIC X(10).
+       01 WS-ORIG-DATE-GRP REDEFINES WS-ORIG-DATE.
+          03 WS-ORIG-DATE-DD            PIC 99.
+          03 FILLER                     PIC X.
+          03 WS-ORIG-DATE-MM            PIC 99.
+          03 FILLER                     PIC X.
+          03 WS-ORIG-DATE-YYYY          PIC 9999.
+
+       01 WS-EIBTASKN12                 PIC 9(12) VALUE 0.
+
+       01 SQLCODE-DISPLAY               PIC S9(8) DISPLAY
+             SIGN LEADING SEPARATE.
+
+       01 WS-OPERLOG-PGM                PIC X(8) VALUE 'OPERLOG'.
+
+       01 OPERLOG-REC.
+           COPY OPERLOG.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY PROCISRT.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       P010.
+
+           MOVE 'N' TO PROCISRT-SUCCESS.
+           MOVE SPACE TO PROCISRT-FAIL-CODE.
+
+           PERFORM BUILD-COMMON-FIELDS.
+
+           EVALUATE TRUE
+              WHEN PROCISRT-DEBIT
+                 PERFORM POST-DEBIT
+              WHEN PROCISRT-CREDIT
+                 PERFORM POST-CREDIT
+              WHEN PROCISRT-XFR-LOCAL
+                 PERFORM POST-XFR-LOCAL
+              WHEN PROCISRT-DELETE-CUSTOMER
+                 PERFORM POST-DELETE-CUSTOMER
+              WHEN PROCISRT-CREATE-CUSTOMER
+                 PERFORM POST-CREATE-CUSTOMER
+              WHEN PROCISRT-DELETE-ACCOUNT
+                 PERFORM POST-DELETE-ACCOUNT
+              WHEN PROCISRT-CREATE-ACCOUNT
+                 PERFORM POST-CREATE-ACCOUNT
+              WHEN OTHER
+                 MOVE '9' TO PROCISRT-FAIL-CODE
+                 PERFORM GET-ME-OUT-OF-HERE
+           END-EVALUATE.
+
+           PERFORM GET-ME-OUT-OF-HERE.
+
+       P999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Eyecatcher, today's date/time and a task-number reference -
+      * every PROCTRAN row needs these regardless of which function
+      * was requested.
+      *----------------------------------------------------------------
+       BUILD-COMMON-FIELDS SECTION.
+       BCF010.
+           INITIALIZE HOST-PROCTRAN-ROW.
+           INITIALIZE WS-EIBTASKN12.
+
+           MOVE 'PRTR' TO HV-PROCTRAN-EYECATCHER.
+
+           MOVE EIBTASKN TO WS-EIBTASKN12.
+           MOVE WS-EIBTASKN12 TO HV-PROCTRAN-REF.
+
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+              ABSTIME(WS-U-TIME)
+              DDMMYYYY(WS-ORIG-DATE)
+              TIME(HV-PROCTRAN-TIME)
+              DATESEP('.')
+           END-EXEC.
+
+           MOVE WS-ORIG-DATE TO HV-PROCTRAN-DATE.
+       BCF999.
+           EXIT.
+
+       POST-DEBIT SECTION.
+       PD010.
+           MOVE PROCISRT-DEBIT-SORTCODE TO HV-PROCTRAN-SORT-CODE.
+           MOVE PROCISRT-DEBIT-ACCNO    TO HV-PROCTRAN-ACC-NUMBER.
+           MOVE PROCISRT-DEBIT-AMOUNT   TO HV-PROCTRAN-AMOUNT.
+           MOVE 'DEB' TO HV-PROCTRAN-TYPE.
+           MOVE 'COUNTER WTHDRW' TO HV-PROCTRAN-DESC.
+
+           PERFORM WRITE-PROCTRAN-ROW.
+       PD999.
+           EXIT.
+
+       POST-CREDIT SECTION.
+       PC010.
+           MOVE PROCISRT-CREDIT-SORTCODE TO HV-PROCTRAN-SORT-CODE.
+           MOVE PROCISRT-CREDIT-ACCNO    TO HV-PROCTRAN-ACC-NUMBER.
+           MOVE PROCISRT-CREDIT-AMOUNT   TO HV-PROCTRAN-AMOUNT.
+           MOVE 'CRE' TO HV-PROCTRAN-TYPE.
+           MOVE 'COUNTER RECVED' TO HV-PROCTRAN-DESC.
+
+           PERFORM WRITE-PROCTRAN-ROW.
+       PC999.
+           EXIT.
+
+       POST-XFR-LOCAL SECTION.
+       PXL010.
+           MOVE PROCISRT-XFR-L-SORTCODE TO HV-PROCTRAN-SORT-CODE.
+           MOVE PROCISRT-XFR-L-ACCNO    TO HV-PROCTRAN-ACC-NUMBER.
+           MOVE PROCISRT-XFR-L-AMOUNT   TO HV-PROCTRAN-AMOUNT.
+           MOVE 'TFR' TO HV-PROCTRAN-TYPE.
+           MOVE 'TRANSFER TO ' TO HV-PROCTRAN-DESC.
+           MOVE PROCISRT-XFR-L-TARGET-ACCNO TO
+              HV-PROCTRAN-DESC(13:8).
+
+           PERFORM WRITE-PROCTRAN-ROW.
+       PXL999.
+           EXIT.
+
+       POST-DELETE-CUSTOMER SECTION.
+       PDC010.
+           MOVE PROCISRT-DELETE-CUST-SORTCODE TO
+              HV-PROCTRAN-SORT-CODE.
+           MOVE PROCISRT-DELETE-CUST-ACCNO TO
+              HV-PROCTRAN-ACC-NUMBER.
+           MOVE PROCISRT-DELETE-CUST-BALANCE TO HV-PROCTRAN-AMOUNT.
+           MOVE 'ODC' TO HV-PROCTRAN-TYPE.
+           MOVE PROCISRT-DELETE-CUST-NAME(1:40) TO HV-PROCTRAN-DESC.
+
+           PERFORM WRITE-PROCTRAN-ROW.
+       PDC999.
+           EXIT.
+
+       POST-CREATE-CUSTOMER SECTION.
+       PCC010.
+           MOVE PROCISRT-CREATE-CUST-SORTCODE TO
+              HV-PROCTRAN-SORT-CODE.
+           MOVE PROCISRT-CREATE-CUST-ACCNO TO
+              HV-PROCTRAN-ACC-NUMBER.
+           MOVE PROCISRT-CREATE-CUST-BALANCE TO HV-PROCTRAN-AMOUNT.
+           MOVE 'OCC' TO HV-PROCTRAN-TYPE.
+           MOVE PROCISRT-CREATE-CUST-NAME(1:40) TO HV-PROCTRAN-DESC.
+
+           PERFORM WRITE-PROCTRAN-ROW.
+       PCC999.
+           EXIT.
+
+       POST-DELETE-ACCOUNT SECTION.
+       PDA010.
+           MOVE PROCISRT-DELACC-SORTCODE TO HV-PROCTRAN-SORT-CODE.
+           MOVE PROCISRT-DELACC-ACCNO    TO HV-PROCTRAN-ACC-NUMBER.
+           MOVE PROCISRT-DELACC-BALANCE  TO HV-PROCTRAN-AMOUNT.
+           MOVE 'DLA' TO HV-PROCTRAN-TYPE.
+           MOVE PROCISRT-DELACC-TYPE TO HV-PROCTRAN-DESC(1:8).
+
+           PERFORM WRITE-PROCTRAN-ROW.
+       PDA999.
+           EXIT.
+
+       POST-CREATE-ACCOUNT SECTION.
+       PCA010.
+           MOVE PROCISRT-CREACC-SORTCODE TO HV-PROCTRAN-SORT-CODE.
+           MOVE PROCISRT-CREACC-ACCNO    TO HV-PROCTRAN-ACC-NUMBER.
+           MOVE PROCISRT-CREACC-BALANCE  TO HV-PROCTRAN-AMOUNT.
+           MOVE 'OCA' TO HV-PROCTRAN-TYPE.
+           MOVE PROCISRT-CREACC-TYPE TO HV-PROCTRAN-DESC(1:8).
+
+           PERFORM WRITE-PROCTRAN-ROW.
+       PCA999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       WRITE-PROCTRAN-ROW SECTION.
+       WPR010.
+           EXEC SQL
+              INSERT INTO PROCTRAN
+                     (
+                      PROCTRAN_EYECATCHER,
+                      PROCTRAN_SORTCODE,
+                      PROCTRAN_NUMBER,
+                      PROCTRAN_DATE,
+                      PROCTRAN_TIME,
+                      PROCTRAN_REF,
+                      PROCTRAN_TYPE,
+                      PROCTRAN_DESC,
+                      PROCTRAN_AMOUNT
+                     )
+              VALUES
+                     (
+                      :HV-PROCTRAN-EYECATCHER,
+                      :HV-PROCTRAN-SORT-CODE,
+                      :HV-PROCTRAN-ACC-NUMBER,
+                      :HV-PROCTRAN-DATE,
+                      :HV-PROCTRAN-TIME,
+                      :HV-PROCTRAN-REF,
+                      :HV-PROCTRAN-TYPE,
+                      :HV-PROCTRAN-DESC,
+                      :HV-PROCTRAN-AMOUNT
+                     )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+
+              DISPLAY 'UNABLE TO WRITE TO PROCTRAN DB2 DATASTORE'
+              ' SQLCODE=' SQLCODE-DISPLAY
+
+              MOVE '1' TO PROCISRT-FAIL-CODE
+           ELSE
+              MOVE 'Y' TO PROCISRT-SUCCESS
+              PERFORM LOG-OPERATOR-ACTIVITY
+           END-IF.
+       WPR999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Record which signed-on operator posted this standing order
+      * instalment, and which shift they were working, alongside the
+      * PROCTRAN row just written. OPERLOG is a best-effort audit
+      * write - a failure is logged but does not stop the instalment
+      * that has already completed.
+      *----------------------------------------------------------------
+       LOG-OPERATOR-ACTIVITY SECTION.
+       LOA010.
+           INITIALIZE OPERLOG-REC.
+           MOVE HV-PROCTRAN-SORT-CODE  TO OPERLOG-SORTCODE.
+           MOVE HV-PROCTRAN-ACC-NUMBER TO OPERLOG-ACC-NUMBER.
+           MOVE HV-PROCTRAN-TYPE       TO OPERLOG-TRAN-CODE.
+
+           EXEC CICS LINK PROGRAM(WS-OPERLOG-PGM)
+                      COMMAREA(OPERLOG-REC)
+           END-EXEC.
+
+           IF NOT OPERLOG-LOG-SUCCESS
+              DISPLAY 'PROCINS UNABLE TO LOG OPERATOR ACTIVITY'
+                 ' FAIL-CODE=' OPERLOG-FAIL-CODE
+           END-IF.
+       LOA999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       GET-ME-OUT-OF-HERE SECTION.
+       GMOFH010.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       GMOFH999.
+           EXIT.
