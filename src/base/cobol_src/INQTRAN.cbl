@@ -0,0 +1,205 @@
+       CBL CICS('SP,EDF')
+       CBL SQL
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      *                                                                *
+      * Title: INQTRAN                                                 *
+      *                                                                *
+      * Description: Returns one page (up to 10 rows) of PROCTRAN      *
+      *              transaction history for a single account, most    *
+      *              recent first, for use by the BNK1TXN transaction  *
+      *              history inquiry screen. The caller supplies the   *
+      *              1-based row number to start at, in                *
+      *              INQTRAN-START-SEQ, and calls again with a higher  *
+      *              start to page forward; INQTRAN-MORE-ROWS          *
+      *              indicates whether a further page is available.    *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INQTRAN.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+      * Copyright statement as a literal to go into the load module
+       77 FILLER PIC X(34) VALUE 'Copyright contributors to the CICS'.
+       77 FILLER PIC X(34) VALUE 'Banking Sample Application (CBSA)'.
+       77 FILLER PIC X(8)  VALUE ' project'.
+
+           EXEC SQL INCLUDE PROCDB2 END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 HV-SORTCODE                      PIC X(6).
+       01 HV-ACCNO                         PIC X(8).
+
+       01 HV-PROCTRAN-DATE                 PIC X(10).
+       01 HV-PROCTRAN-TIME                 PIC X(6).
+       01 HV-PROCTRAN-REF                  PIC X(12).
+       01 HV-PROCTRAN-TYPE                 PIC X(3).
+       01 HV-PROCTRAN-DESC                 PIC X(40).
+       01 HV-PROCTRAN-AMOUNT               PIC S9(10)V99 COMP-3.
+
+       01 WS-SKIP-REMAINING                PIC 9(4) COMP.
+       01 WS-ROW-INDEX                     PIC 9(2) COMP.
+       01 WS-EOF-SW                        PIC X.
+          88 WS-EOF                           VALUE 'Y'.
+
+       01 SQLCODE-DISPLAY                  PIC S9(8) DISPLAY
+             SIGN LEADING SEPARATE.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY INQTRAN.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+           MOVE 'Y' TO INQTRAN-SUCCESS.
+           MOVE SPACE TO INQTRAN-FAIL-CODE.
+           MOVE 0 TO INQTRAN-ROWS-RETURNED.
+           MOVE 'N' TO INQTRAN-MORE-ROWS.
+
+           IF INQTRAN-SCODE = ZERO OR INQTRAN-ACCNO = ZERO
+              MOVE 'N' TO INQTRAN-SUCCESS
+              MOVE '1' TO INQTRAN-FAIL-CODE
+           ELSE
+              IF INQTRAN-START-SEQ = ZERO
+                 MOVE 1 TO INQTRAN-START-SEQ
+              END-IF
+              PERFORM LIST-TRANSACTIONS
+           END-IF.
+
+           PERFORM INQTRAN-RETURN.
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Browse PROCTRAN for this account, skip to the requested start
+      * row, and collect up to one page of rows after it. PROCTRAN is
+      * ordered most-recent-first by date and time, mirroring the
+      * DD.MM.YYYY character date this repository's online and batch
+      * programs already store in PROCTRAN_DATE.
+      *----------------------------------------------------------------
+       LIST-TRANSACTIONS SECTION.
+       LT010.
+           MOVE INQTRAN-SCODE TO HV-SORTCODE.
+           MOVE INQTRAN-ACCNO TO HV-ACCNO.
+
+           EXEC SQL
+              DECLARE TRAN-CSR CURSOR FOR
+                 SELECT PROCTRAN_DATE, PROCTRAN_TIME, PROCTRAN_TYPE,
+                        PROCTRAN_DESC, PROCTRAN_REF, PROCTRAN_AMOUNT
+                 FROM PROCTRAN
+                 WHERE PROCTRAN_SORTCODE = :HV-SORTCODE
+                   AND PROCTRAN_NUMBER = :HV-ACCNO
+                 ORDER BY PROCTRAN_DATE DESC, PROCTRAN_TIME DESC
+           END-EXEC.
+
+           EXEC SQL OPEN TRAN-CSR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'INQTRAN UNABLE TO OPEN TRAN-CSR SQLCODE='
+                 SQLCODE-DISPLAY
+              MOVE 'N' TO INQTRAN-SUCCESS
+              MOVE '2' TO INQTRAN-FAIL-CODE
+              GO TO LT999
+           END-IF.
+
+           COMPUTE WS-SKIP-REMAINING = INQTRAN-START-SEQ - 1.
+           MOVE 'N' TO WS-EOF-SW.
+
+           PERFORM UNTIL WS-EOF OR WS-SKIP-REMAINING = 0
+              EXEC SQL
+                 FETCH TRAN-CSR
+                 INTO :HV-PROCTRAN-DATE, :HV-PROCTRAN-TIME,
+                      :HV-PROCTRAN-TYPE, :HV-PROCTRAN-DESC,
+                      :HV-PROCTRAN-REF, :HV-PROCTRAN-AMOUNT
+              END-EXEC
+
+              IF SQLCODE = 100
+                 MOVE 'Y' TO WS-EOF-SW
+              ELSE
+                 SUBTRACT 1 FROM WS-SKIP-REMAINING
+              END-IF
+           END-PERFORM.
+
+           MOVE 0 TO WS-ROW-INDEX.
+
+           PERFORM UNTIL WS-EOF OR WS-ROW-INDEX = 10
+              EXEC SQL
+                 FETCH TRAN-CSR
+                 INTO :HV-PROCTRAN-DATE, :HV-PROCTRAN-TIME,
+                      :HV-PROCTRAN-TYPE, :HV-PROCTRAN-DESC,
+                      :HV-PROCTRAN-REF, :HV-PROCTRAN-AMOUNT
+              END-EXEC
+
+              IF SQLCODE = 100
+                 MOVE 'Y' TO WS-EOF-SW
+              ELSE
+                 ADD 1 TO WS-ROW-INDEX
+                 MOVE HV-PROCTRAN-DATE
+                    TO INQTRAN-TR-DATE(WS-ROW-INDEX)
+                 MOVE HV-PROCTRAN-TIME
+                    TO INQTRAN-TR-TIME(WS-ROW-INDEX)
+                 MOVE HV-PROCTRAN-TYPE
+                    TO INQTRAN-TR-TYPE(WS-ROW-INDEX)
+                 MOVE HV-PROCTRAN-DESC
+                    TO INQTRAN-TR-DESC(WS-ROW-INDEX)
+                 MOVE HV-PROCTRAN-REF
+                    TO INQTRAN-TR-REF(WS-ROW-INDEX)
+                 MOVE HV-PROCTRAN-AMOUNT
+                    TO INQTRAN-TR-AMOUNT(WS-ROW-INDEX)
+              END-IF
+           END-PERFORM.
+
+           MOVE WS-ROW-INDEX TO INQTRAN-ROWS-RETURNED.
+
+      *
+      *    One more fetch tells us whether a further page exists
+      *    without committing to returning it now.
+      *
+           IF NOT WS-EOF
+              EXEC SQL
+                 FETCH TRAN-CSR
+                 INTO :HV-PROCTRAN-DATE, :HV-PROCTRAN-TIME,
+                      :HV-PROCTRAN-TYPE, :HV-PROCTRAN-DESC,
+                      :HV-PROCTRAN-REF, :HV-PROCTRAN-AMOUNT
+              END-EXEC
+
+              IF SQLCODE = 0
+                 MOVE 'Y' TO INQTRAN-MORE-ROWS
+              END-IF
+           END-IF.
+
+           EXEC SQL CLOSE TRAN-CSR
+           END-EXEC.
+
+       LT999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       INQTRAN-RETURN SECTION.
+       IR010.
+           EXEC CICS RETURN
+           END-EXEC.
+
+           GOBACK.
+       IR999.
+           EXIT.
