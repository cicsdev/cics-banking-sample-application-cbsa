@@ -5,6 +5,21 @@
       *                                                                *
       ******************************************************************
 
+      ******************************************************************
+      *                                                                *
+      * Modification History:                                         *
+      *   APICTRL used to ignore API-OPERATION and always take the    *
+      *   update-address path, and the delete path LINKed to a        *
+      *   program called DELCUST which does not exist (the real       *
+      *   program is DELCUS). The lookup path also reused the          *
+      *   UPDCUST commarea layout to drive INQCUST, which does not     *
+      *   line up with INQCUST's own fields. None of the four paths    *
+      *   ever reported success/failure back to the caller either.     *
+      *   All four are fixed below, and each path now has its own      *
+      *   commarea built on the copybook the target program actually   *
+      *   expects.                                                     *
+      *                                                                *
+      ******************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. APICTRL.
@@ -24,13 +39,37 @@
       * Common defintions                                              *
       *----------------------------------------------------------------*
 
-      * Working variables
-
-      * Commarea structure for UPDCUST
+      * Commarea structure for UPDCUST (update address)
        01 UPDCUST-COMMAREA.
            COPY UPDCUST.
 
-       01 operation                      PIC X(1) VALUE 'U'.
+      * Commarea structure for CRECUST (create customer)
+       01 CRECUST-COMMAREA.
+           COPY CRECUST.
+
+      * Commarea structure for INQCUST (customer lookup)
+       01 INQCUST-COMMAREA.
+           COPY INQCUST.
+
+      * Commarea structure for DELCUS (delete customer)
+       01 DELCUS-COMMAREA.
+           COPY DELCUS.
+
+      * Commarea structure for CREACC (create account)
+       01 CREACC-COMMAREA.
+           COPY CREACC.
+
+      * Commarea structure for INQACC (account lookup) - INQACC.cpy
+      * supplies its own 01 level.
+           COPY INQACC.
+
+      * Commarea structure for UPDACC (update account)
+       01 UPDACC-COMMAREA.
+           COPY UPDACC.
+
+      * Commarea structure for DELACC (delete account) - DELACC.cpy
+      * supplies its own 01 level.
+           COPY DELACC.
       *----------------------------------------------------------------*
 
       ******************************************************************
@@ -47,30 +86,48 @@
        PREMIERE SECTION.
        P010.
 
+           MOVE 'N' TO API-SUCCESS.
+           MOVE SPACE TO API-FAIL-CODE.
 
-
-           EVALUATE operation 
-               WHEN 'U'
+           EVALUATE TRUE
+               WHEN API-OP-UPDATE-ADDRESS
       *        Call routine to perform for update customer
-                   PERFORM CHANGE-ADDRESS 
+                   PERFORM CHANGE-ADDRESS
 
-               WHEN 'C'
+               WHEN API-OP-CREATE-CUSTOMER
       *        Call routine to perform for create customer
-                   PERFORM CUST-CREATE 
+                   PERFORM CUST-CREATE
 
-               WHEN 'R'
+               WHEN API-OP-LOOKUP-CUSTOMER
       *        Call routine to perform customer lookup
-                   PERFORM CUST-LOOKUP 
+                   PERFORM CUST-LOOKUP
 
-               WHEN 'D'
+               WHEN API-OP-DELETE-CUSTOMER
       *        Call routine to delete customer
-                   PERFORM CUST-DELETE 
+                   PERFORM CUST-DELETE
+
+               WHEN API-OP-CREATE-ACCOUNT
+      *        Call routine to create account
+                   PERFORM ACCT-CREATE
+
+               WHEN API-OP-LOOKUP-ACCOUNT
+      *        Call routine to perform account lookup
+                   PERFORM ACCT-LOOKUP
+
+               WHEN API-OP-UPDATE-ACCOUNT
+      *        Call routine to update account
+                   PERFORM ACCT-UPDATE
+
+               WHEN API-OP-DELETE-ACCOUNT
+      *        Call routine to delete account
+                   PERFORM ACCT-DELETE
 
                WHEN OTHER
       *        Request is not recognised or supported
-                   PERFORM GET-ME-OUT-OF-HERE 
+                   MOVE '9' TO API-FAIL-CODE
+                   PERFORM GET-ME-OUT-OF-HERE
 
-           END-EVALUATE 
+           END-EVALUATE
 
       * Return to caller
            PERFORM GET-ME-OUT-OF-HERE.
@@ -80,30 +137,31 @@
       *----------------------------------------------------------------*
 
       *================================================================*
-      * Procedure to link to updcust program to change customer        *
+      * Procedure to link to UPDCUST program to change customer        *
       *   address                                                      *
       *================================================================*
        CHANGE-ADDRESS SECTION.
-       AD010.
+       CAD010.
 
-           INITIALIZE UPDCUST-COMMAREA
-           MOVE API-ADDR to COMM-ADDR
-           move API-NAME to COMM-NAME
-           move API-CUSTNO to COMM-CUSTNO
+           INITIALIZE UPDCUST-COMMAREA.
+           MOVE API-ADDR    TO COMM-ADDR OF UPDCUST-COMMAREA.
+           MOVE API-NAME    TO COMM-NAME OF UPDCUST-COMMAREA.
+           MOVE API-CUSTNO  TO COMM-CUSTNO OF UPDCUST-COMMAREA.
+           MOVE API-SCODE   TO COMM-SCODE OF UPDCUST-COMMAREA.
 
-      *    Link to UPDCUST
-      *
            EXEC CICS LINK
               PROGRAM('UPDCUST')
-              COMMAREA(UPDCUST-COMMAREA )
+              COMMAREA(UPDCUST-COMMAREA)
               SYNCONRETURN
            END-EXEC.
 
-           move COMM-ADDR to API-ADDR
-           move COMM-CUSTNO  to API-CUSTNO
-           move COMM-NAME to API-NAME.
+           MOVE COMM-ADDR OF UPDCUST-COMMAREA    TO API-ADDR.
+           MOVE COMM-CUSTNO OF UPDCUST-COMMAREA  TO API-CUSTNO.
+           MOVE COMM-NAME OF UPDCUST-COMMAREA    TO API-NAME.
+           MOVE COMM-UPD-SUCCESS OF UPDCUST-COMMAREA  TO API-SUCCESS.
+           MOVE COMM-UPD-FAIL-CD OF UPDCUST-COMMAREA  TO API-FAIL-CODE.
 
-       AD999.
+       CAD999.
            EXIT.
 
       *================================================================*
@@ -111,26 +169,26 @@
       *   details                                                      *
       *================================================================*
        CUST-LOOKUP SECTION.
-       AD010.
+       CLK010.
 
-           INITIALIZE UPDCUST-COMMAREA
-           MOVE API-ADDR to COMM-ADDR
-           move API-NAME to COMM-NAME
-           move API-CUSTNO to COMM-CUSTNO
+           INITIALIZE INQCUST-COMMAREA.
+           MOVE API-SCODE   TO INQCUST-SCODE.
+           MOVE API-CUSTNO  TO INQCUST-CUSTNO.
 
-      *    Link to UPDCUST
-      *
            EXEC CICS LINK
               PROGRAM('INQCUST')
-              COMMAREA(UPDCUST-COMMAREA )
+              COMMAREA(INQCUST-COMMAREA)
               SYNCONRETURN
            END-EXEC.
 
-           move COMM-ADDR to API-ADDR
-           move COMM-CUSTNO  to API-CUSTNO
-           move COMM-NAME to API-NAME.
+           MOVE INQCUST-ADDR    TO API-ADDR.
+           MOVE INQCUST-CUSTNO  TO API-CUSTNO.
+           MOVE INQCUST-NAME    TO API-NAME.
+           MOVE INQCUST-SCODE   TO API-SCODE.
+           MOVE INQCUST-INQ-SUCCESS  TO API-SUCCESS.
+           MOVE INQCUST-INQ-FAIL-CD  TO API-FAIL-CODE.
 
-       AD999.
+       CLK999.
            EXIT.
 
       *================================================================*
@@ -138,54 +196,195 @@
       *                                                                *
       *================================================================*
        CUST-DELETE SECTION.
-       AD010.
+       CDL010.
 
-           INITIALIZE UPDCUST-COMMAREA
-           MOVE API-ADDR to COMM-ADDR
-           move API-NAME to COMM-NAME
-           move API-CUSTNO to COMM-CUSTNO
+           INITIALIZE DELCUS-COMMAREA.
+           MOVE API-ADDR    TO COMM-ADDR OF DELCUS-COMMAREA.
+           MOVE API-NAME    TO COMM-NAME OF DELCUS-COMMAREA.
+           MOVE API-CUSTNO  TO COMM-CUSTNO OF DELCUS-COMMAREA.
+           MOVE API-SCODE   TO COMM-SCODE OF DELCUS-COMMAREA.
 
-      *    Link to UPDCUST
-      *
            EXEC CICS LINK
-              PROGRAM('DELCUST')
-              COMMAREA(UPDCUST-COMMAREA )
+              PROGRAM('DELCUS')
+              COMMAREA(DELCUS-COMMAREA)
               SYNCONRETURN
            END-EXEC.
 
-           move COMM-ADDR to API-ADDR
-           move COMM-CUSTNO  to API-CUSTNO
-           move COMM-NAME to API-NAME.
+           MOVE COMM-ADDR OF DELCUS-COMMAREA    TO API-ADDR.
+           MOVE COMM-CUSTNO OF DELCUS-COMMAREA  TO API-CUSTNO.
+           MOVE COMM-NAME OF DELCUS-COMMAREA    TO API-NAME.
+           MOVE COMM-DEL-SUCCESS OF DELCUS-COMMAREA  TO API-SUCCESS.
+           MOVE COMM-DEL-FAIL-CD OF DELCUS-COMMAREA  TO API-FAIL-CODE.
 
-       AD999.
+       CDL999.
            EXIT.
 
       *================================================================*
-      * Procedure to link to CUSTCRE program to create customer record *
+      * Procedure to link to CRECUST program to create customer record *
       *                                                                *
       *================================================================*
        CUST-CREATE SECTION.
-       AD010.
+       CCR010.
 
-           INITIALIZE UPDCUST-COMMAREA
-           MOVE API-ADDR to COMM-ADDR
-           move API-NAME to COMM-NAME
-           move API-CUSTNO to COMM-CUSTNO
+           INITIALIZE CRECUST-COMMAREA.
+           MOVE API-ADDR            TO COMM-ADDRESS OF CRECUST-COMMAREA.
+           MOVE API-NAME            TO COMM-NAME OF CRECUST-COMMAREA.
+           MOVE API-DOB             TO COMM-DATE-OF-BIRTH
+                                        OF CRECUST-COMMAREA.
+           MOVE API-BRANCH-NUMBER   TO COMM-BRANCH-NUMBER
+                                        OF CRECUST-COMMAREA.
 
-      *    Link to UPDCUST
-      *
            EXEC CICS LINK
               PROGRAM('CRECUST')
-              COMMAREA(UPDCUST-COMMAREA )
+              COMMAREA(CRECUST-COMMAREA)
               SYNCONRETURN
            END-EXEC.
 
-           move COMM-ADDR to API-ADDR
-           move COMM-CUSTNO  to API-CUSTNO
-           move COMM-NAME to API-NAME.
+           MOVE COMM-ADDRESS OF CRECUST-COMMAREA  TO API-ADDR.
+           MOVE COMM-NUMBER OF CRECUST-COMMAREA   TO API-CUSTNO.
+           MOVE COMM-NAME OF CRECUST-COMMAREA     TO API-NAME.
+           MOVE COMM-SORTCODE OF CRECUST-COMMAREA TO API-SCODE.
+           MOVE COMM-SUCCESS OF CRECUST-COMMAREA  TO API-SUCCESS.
+           MOVE COMM-FAIL-CODE OF CRECUST-COMMAREA  TO API-FAIL-CODE.
 
-       AD999.
+       CCR999.
            EXIT.
+
+      *================================================================*
+      * Procedure to link to CREACC program to create account record   *
+      *                                                                *
+      *================================================================*
+       ACCT-CREATE SECTION.
+       ACR010.
+
+           INITIALIZE CREACC-COMMAREA.
+           MOVE API-CUSTNO          TO COMM-CUSTNO OF CREACC-COMMAREA.
+           MOVE API-ACC-TYPE        TO COMM-ACC-TYPE OF CREACC-COMMAREA.
+           MOVE API-ACC-INT-RATE    TO COMM-INT-RT OF CREACC-COMMAREA.
+           MOVE API-ACC-OVERDRAFT   TO COMM-OVERDR-LIM.
+           MOVE API-BRANCH-NUMBER   TO COMM-BRANCH-NUMBER
+                                        OF CREACC-COMMAREA.
+
+           EXEC CICS LINK
+              PROGRAM('CREACC')
+              COMMAREA(CREACC-COMMAREA)
+              SYNCONRETURN
+           END-EXEC.
+
+           MOVE COMM-CUSTNO OF CREACC-COMMAREA    TO API-CUSTNO.
+           MOVE COMM-SORTCODE OF CREACC-COMMAREA  TO API-SCODE.
+           MOVE COMM-NUMBER OF CREACC-COMMAREA    TO API-ACC-NUMBER.
+           MOVE COMM-ACC-TYPE OF CREACC-COMMAREA  TO API-ACC-TYPE.
+           MOVE COMM-INT-RT OF CREACC-COMMAREA    TO API-ACC-INT-RATE.
+           MOVE COMM-OVERDR-LIM                   TO API-ACC-OVERDRAFT.
+           MOVE COMM-SUCCESS OF CREACC-COMMAREA   TO API-SUCCESS.
+           MOVE COMM-FAIL-CODE OF CREACC-COMMAREA TO API-FAIL-CODE.
+
+       ACR999.
+           EXIT.
+
+      *================================================================*
+      * Procedure to link to INQACC program to inquire on account      *
+      *   details                                                      *
+      *================================================================*
+       ACCT-LOOKUP SECTION.
+       ALK010.
+
+           INITIALIZE INQACC-COMMAREA.
+           MOVE API-CUSTNO      TO INQACC-CUSTNO.
+           MOVE API-SCODE       TO INQACC-SCODE.
+           MOVE API-ACC-NUMBER  TO INQACC-ACCNO.
+
+           EXEC CICS LINK
+              PROGRAM('INQACC')
+              COMMAREA(INQACC-COMMAREA)
+              SYNCONRETURN
+           END-EXEC.
+
+           MOVE INQACC-CUSTNO       TO API-CUSTNO.
+           MOVE INQACC-SCODE        TO API-SCODE.
+           MOVE INQACC-ACCNO        TO API-ACC-NUMBER.
+           MOVE INQACC-ACC-TYPE     TO API-ACC-TYPE.
+           MOVE INQACC-INT-RATE     TO API-ACC-INT-RATE.
+           MOVE INQACC-OVERDRAFT    TO API-ACC-OVERDRAFT.
+           MOVE INQACC-AVAIL-BAL    TO API-ACC-AVAIL-BAL.
+           MOVE INQACC-ACTUAL-BAL   TO API-ACC-ACTUAL-BAL.
+           MOVE INQACC-SUCCESS      TO API-SUCCESS.
+
+      *    INQACC has no separate fail-code field of its own - it
+      *    only ever tells the caller Y or N - so a failed lookup is
+      *    reported back with the same not-found code CUST-LOOKUP's
+      *    own caller would see from INQCUST.
+           IF INQACC-SUCCESS NOT = 'Y'
+              MOVE '1' TO API-FAIL-CODE
+           END-IF.
+
+       ALK999.
+           EXIT.
+
+      *================================================================*
+      * Procedure to link to UPDACC program to update account          *
+      *   details                                                      *
+      *================================================================*
+       ACCT-UPDATE SECTION.
+       AUP010.
+
+           INITIALIZE UPDACC-COMMAREA.
+           MOVE API-CUSTNO      TO COMM-CUSTNO OF UPDACC-COMMAREA.
+           MOVE API-SCODE       TO COMM-SCODE OF UPDACC-COMMAREA.
+           MOVE API-ACC-NUMBER  TO COMM-ACCNO OF UPDACC-COMMAREA.
+           MOVE API-ACC-TYPE    TO COMM-ACC-TYPE OF UPDACC-COMMAREA.
+           MOVE API-ACC-INT-RATE
+                                TO COMM-INT-RATE OF UPDACC-COMMAREA.
+           MOVE API-ACC-OVERDRAFT
+                                TO COMM-OVERDRAFT OF UPDACC-COMMAREA.
+
+           EXEC CICS LINK
+              PROGRAM('UPDACC')
+              COMMAREA(UPDACC-COMMAREA)
+              SYNCONRETURN
+           END-EXEC.
+
+           MOVE COMM-ACC-TYPE OF UPDACC-COMMAREA  TO API-ACC-TYPE.
+           MOVE COMM-INT-RATE OF UPDACC-COMMAREA  TO API-ACC-INT-RATE.
+           MOVE COMM-OVERDRAFT OF UPDACC-COMMAREA TO API-ACC-OVERDRAFT.
+           MOVE COMM-AVAIL-BAL OF UPDACC-COMMAREA TO API-ACC-AVAIL-BAL.
+           MOVE COMM-ACTUAL-BAL OF UPDACC-COMMAREA
+                                                   TO API-ACC-ACTUAL-BAL.
+           MOVE COMM-SUCCESS OF UPDACC-COMMAREA   TO API-SUCCESS.
+           MOVE COMM-FAIL-CODE OF UPDACC-COMMAREA TO API-FAIL-CODE.
+
+       AUP999.
+           EXIT.
+
+      *================================================================*
+      * Procedure to link to DELACC program to delete account record   *
+      *                                                                *
+      *================================================================*
+       ACCT-DELETE SECTION.
+       ADL010.
+
+           INITIALIZE DELACC-COMMAREA.
+           MOVE API-CUSTNO      TO DELACC-CUSTNO.
+           MOVE API-SCODE       TO DELACC-SCODE.
+           MOVE API-ACC-NUMBER  TO DELACC-ACCNO.
+           MOVE API-ACC-CONFIRM TO DELACC-CONFIRM.
+
+           EXEC CICS LINK
+              PROGRAM('DELACC')
+              COMMAREA(DELACC-COMMAREA)
+              SYNCONRETURN
+           END-EXEC.
+
+           MOVE DELACC-CUSTNO       TO API-CUSTNO.
+           MOVE DELACC-SCODE        TO API-SCODE.
+           MOVE DELACC-ACCNO        TO API-ACC-NUMBER.
+           MOVE DELACC-DEL-SUCCESS  TO API-SUCCESS.
+           MOVE DELACC-DEL-FAIL-CD  TO API-FAIL-CODE.
+
+       ADL999.
+           EXIT.
+
       *
       * Finish
       *
