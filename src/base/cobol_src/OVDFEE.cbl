@@ -0,0 +1,260 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+       CBL SQL
+
+      ******************************************************************
+      *                                                                *
+      * Title: OVDFEE                                                  *
+      *                                                                *
+      * Description: Batch program that scans ACCOUNT for every row on *
+      *              a sort code whose ACCOUNT_ACTUAL_BALANCE is still *
+      *              negative at the end of the day, and charges a     *
+      *              flat overdraft usage fee against it, posted the   *
+      *              same way DBCRFUN posts any other debit - updating *
+      *              ACCOUNT_ACTUAL_BALANCE/ACCOUNT_AVAILABLE_BALANCE   *
+      *              and writing a PROCTRAN row, here of a new type    *
+      *              ODF rather than DBCRFUN's own DEB, so an overdraft *
+      *              fee is distinguishable on a statement from an      *
+      *              ordinary withdrawal.                                *
+      *                                                                 *
+      *              The fee itself is not posted through DBCRFUN -     *
+      *              this is a batch program with no CICS region to      *
+      *              LINK to DBCRFUN from, so it updates ACCOUNT and      *
+      *              PROCTRAN directly, the same way INTACCR posts its    *
+      *              own daily interest accrual.                          *
+      *                                                                     *
+      * Input: parm='ssssss,yyyymmdd,ffffff' where ssssss is the sort       *
+      *        code to assess fees for, yyyymmdd is the run date              *
+      *        (defaults to today if omitted) and ffffff is the flat          *
+      *        overdraft usage fee amount in pounds and pence, e.g.            *
+      *        '000500' for GBP 5.00 (defaults to GBP 5.00 if omitted).        *
+      *                                                                        *
+      * Output: Sequential report OVDFRPT.                                     *
+      *                                                                        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OVDFEE.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+       OBJECT-COMPUTER. MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OVD-REPORT
+                  ASSIGN TO OVDFRPT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OVD-REPORT.
+       01  OVD-REPORT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 FILLER PIC X(24) VALUE 'Copyright IBM Corp. 2024'.
+
+           EXEC SQL INCLUDE ACCDB2 END-EXEC.
+           EXEC SQL INCLUDE PROCDB2 END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 HV-SORTCODE                       PIC X(6).
+       01 HV-RUN-DATE                       PIC X(8).
+       01 HV-ACC-NUMBER                     PIC X(8).
+       01 HV-ACTUAL-BAL                     PIC S9(10)V99 COMP-3.
+       01 HV-FEE-AMOUNT                     PIC S9(10)V99 COMP-3.
+
+       01 HV-PROCTRAN-EYECATCHER            PIC X(4) VALUE 'PRTR'.
+       01 HV-PROCTRAN-DATE                  PIC X(10).
+       01 HV-PROCTRAN-TIME                  PIC X(6) VALUE '000000'.
+       01 HV-PROCTRAN-REF                   PIC X(12) VALUE SPACES.
+       01 HV-PROCTRAN-TYPE                  PIC X(3) VALUE 'ODF'.
+       01 HV-PROCTRAN-DESC                  PIC X(40) VALUE SPACES.
+       01 HV-PROCTRAN-AMOUNT                PIC S9(10)V99 COMP-3.
+
+       01 WS-RUN-DATE-X REDEFINES HV-RUN-DATE.
+          03 WS-RUN-DATE-YYYY               PIC 9(4).
+          03 WS-RUN-DATE-MM                 PIC 99.
+          03 WS-RUN-DATE-DD                 PIC 99.
+
+       01 WS-TODAY                          PIC 9(8).
+
+       01 WS-FEE-AMOUNT-X                   PIC X(6).
+       01 WS-FEE-AMOUNT-N REDEFINES WS-FEE-AMOUNT-X PIC 9(6).
+       01 WS-DEFAULT-FEE-AMOUNT             PIC 9(6) VALUE 000500.
+
+       01 WS-EOF-SW                         PIC X VALUE 'N'.
+          88 WS-EOF                         VALUE 'Y'.
+
+       01 WS-ACCOUNTS-CHARGED               PIC 9(8) VALUE 0.
+       01 WS-TOTAL-FEES                     PIC S9(10)V99 VALUE 0.
+
+       01 WS-PRINT-LINE                     PIC X(132).
+       01 WS-PRINT-AMOUNT                   PIC +9(8).99.
+
+       LINKAGE SECTION.
+       01 PARM-BUFFER.
+           05 PARM-LENGTH                   PIC 9(4) BINARY.
+           05 PARM                          PIC X(256).
+
+       PROCEDURE DIVISION USING PARM-BUFFER.
+       PREMIERE SECTION.
+       A010.
+           OPEN OUTPUT OVD-REPORT.
+
+           PERFORM GET-RUN-PARMS.
+
+           MOVE SPACES TO OVD-REPORT-LINE
+           STRING 'OVERDRAFT FEE ASSESSMENT - SORTCODE '
+                  DELIMITED BY SIZE
+               HV-SORTCODE DELIMITED BY SIZE
+               ' DATE ' DELIMITED BY SIZE
+               HV-RUN-DATE DELIMITED BY SIZE
+               ' FEE=' DELIMITED BY SIZE
+               WS-FEE-AMOUNT-X DELIMITED BY SIZE
+               INTO OVD-REPORT-LINE
+           END-STRING
+           WRITE OVD-REPORT-LINE.
+
+           MOVE WS-RUN-DATE-DD   TO HV-PROCTRAN-DATE(1:2)
+           MOVE '.'              TO HV-PROCTRAN-DATE(3:1)
+           MOVE WS-RUN-DATE-MM   TO HV-PROCTRAN-DATE(4:2)
+           MOVE '.'              TO HV-PROCTRAN-DATE(6:1)
+           MOVE WS-RUN-DATE-YYYY TO HV-PROCTRAN-DATE(7:4).
+
+           PERFORM ASSESS-OVERDRAFT-FEES.
+
+           MOVE WS-TOTAL-FEES TO WS-PRINT-AMOUNT.
+           MOVE SPACES TO OVD-REPORT-LINE
+           STRING 'ACCOUNTS CHARGED=' DELIMITED BY SIZE
+               WS-ACCOUNTS-CHARGED DELIMITED BY SIZE
+               ' TOTAL FEES=' DELIMITED BY SIZE
+               WS-PRINT-AMOUNT DELIMITED BY SIZE
+               INTO OVD-REPORT-LINE
+           END-STRING
+           WRITE OVD-REPORT-LINE.
+
+           CLOSE OVD-REPORT.
+
+           MOVE 0 TO RETURN-CODE.
+
+           GOBACK.
+
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       GET-RUN-PARMS SECTION.
+       GRP010.
+           MOVE SPACES TO HV-SORTCODE HV-RUN-DATE WS-FEE-AMOUNT-X.
+
+           IF PARM-LENGTH > 0
+              UNSTRING PARM(1:PARM-LENGTH) DELIMITED BY ','
+                 INTO HV-SORTCODE HV-RUN-DATE WS-FEE-AMOUNT-X
+           END-IF.
+
+           IF HV-RUN-DATE = SPACES OR HV-RUN-DATE = LOW-VALUES
+              ACCEPT WS-TODAY FROM DATE YYYYMMDD
+              MOVE WS-TODAY TO HV-RUN-DATE
+           END-IF.
+
+           IF WS-FEE-AMOUNT-X = SPACES OR WS-FEE-AMOUNT-X = LOW-VALUES
+              MOVE WS-DEFAULT-FEE-AMOUNT TO WS-FEE-AMOUNT-N
+              MOVE WS-FEE-AMOUNT-N TO WS-FEE-AMOUNT-X
+           END-IF.
+
+           COMPUTE HV-FEE-AMOUNT = WS-FEE-AMOUNT-N / 100.
+       GRP999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * For every account on this sort code still overdrawn at the
+      * end of the day, charge the flat fee.
+      *----------------------------------------------------------------
+       ASSESS-OVERDRAFT-FEES SECTION.
+       AOF010.
+           EXEC SQL
+              DECLARE OVD_CSR CURSOR FOR
+                 SELECT ACCOUNT_NUMBER, ACCOUNT_ACTUAL_BALANCE
+                 FROM ACCOUNT
+                 WHERE ACCOUNT_SORTCODE = :HV-SORTCODE
+                   AND ACCOUNT_ACTUAL_BALANCE < 0
+                 ORDER BY ACCOUNT_NUMBER
+           END-EXEC.
+
+           EXEC SQL OPEN OVD_CSR END-EXEC.
+
+           MOVE 'N' TO WS-EOF-SW.
+
+           PERFORM AOF-FETCH-NEXT.
+
+           PERFORM UNTIL WS-EOF
+              PERFORM AOF-CHARGE-ONE-ACCOUNT
+              PERFORM AOF-FETCH-NEXT
+           END-PERFORM.
+
+           EXEC SQL CLOSE OVD_CSR END-EXEC.
+       AOF999.
+           EXIT.
+
+       AOF-FETCH-NEXT SECTION.
+       AOFF010.
+           EXEC SQL
+              FETCH OVD_CSR
+              INTO :HV-ACC-NUMBER, :HV-ACTUAL-BAL
+           END-EXEC.
+
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+       AOFF999.
+           EXIT.
+
+       AOF-CHARGE-ONE-ACCOUNT SECTION.
+       AOFC010.
+           ADD 1 TO WS-ACCOUNTS-CHARGED.
+           ADD HV-FEE-AMOUNT TO WS-TOTAL-FEES.
+
+           EXEC SQL
+              UPDATE ACCOUNT
+              SET ACCOUNT_ACTUAL_BALANCE =
+                     ACCOUNT_ACTUAL_BALANCE - :HV-FEE-AMOUNT,
+                  ACCOUNT_AVAILABLE_BALANCE =
+                     ACCOUNT_AVAILABLE_BALANCE - :HV-FEE-AMOUNT
+              WHERE ACCOUNT_SORTCODE = :HV-SORTCODE
+                AND ACCOUNT_NUMBER = :HV-ACC-NUMBER
+           END-EXEC.
+
+           MOVE HV-FEE-AMOUNT TO HV-PROCTRAN-AMOUNT.
+           MOVE 'OVERDRAFT USAGE FEE' TO HV-PROCTRAN-DESC.
+
+           EXEC SQL
+              INSERT INTO PROCTRAN
+                 (PROCTRAN_EYECATCHER, PROCTRAN_SORTCODE,
+                  PROCTRAN_NUMBER, PROCTRAN_DATE, PROCTRAN_TIME,
+                  PROCTRAN_REF, PROCTRAN_TYPE, PROCTRAN_DESC,
+                  PROCTRAN_AMOUNT)
+              VALUES
+                 (:HV-PROCTRAN-EYECATCHER, :HV-SORTCODE,
+                  :HV-ACC-NUMBER, :HV-PROCTRAN-DATE,
+                  :HV-PROCTRAN-TIME, :HV-PROCTRAN-REF,
+                  :HV-PROCTRAN-TYPE, :HV-PROCTRAN-DESC,
+                  :HV-PROCTRAN-AMOUNT)
+           END-EXEC.
+
+           MOVE HV-FEE-AMOUNT TO WS-PRINT-AMOUNT.
+           MOVE SPACES TO OVD-REPORT-LINE
+           STRING 'ACCOUNT=' DELIMITED BY SIZE
+               HV-ACC-NUMBER DELIMITED BY SIZE
+               ' FEE CHARGED=' DELIMITED BY SIZE
+               WS-PRINT-AMOUNT DELIMITED BY SIZE
+               INTO OVD-REPORT-LINE
+           END-STRING
+           WRITE OVD-REPORT-LINE.
+       AOFC999.
+           EXIT.
