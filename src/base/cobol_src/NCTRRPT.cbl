@@ -0,0 +1,219 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+       CBL SQL
+
+      ******************************************************************
+      *                                                                *
+      * Title: NCTRRPT                                                 *
+      *                                                                *
+      * Description: Batch program that summarises the named-counter   *
+      *              contention CREACC/CRECUST log to NCTRLOG whenever  *
+      *              a task had to wait for another task's ENQ on the   *
+      *              CBSAACCT/CBSACUST resource (see ACCTCTRL.cpy/      *
+      *              CUSTCTRL.cpy for the control records those         *
+      *              counters protect). For each resource on the given  *
+      *              sort code the report shows how many times it was   *
+      *              contended, and the total and worst-case wait.      *
+      *                                                                *
+      * Input: parm='ssssss,yyyymmdd' where ssssss is the sort code to  *
+      *        report on and yyyymmdd is the run date to report (if     *
+      *        omitted, every logged date for that sort code is         *
+      *        included).                                               *
+      *                                                                *
+      * Output: Sequential report NCTRRPT1.                             *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NCTRRPT.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+       OBJECT-COMPUTER. MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NCTR-REPORT
+                  ASSIGN TO NCTRRPT1
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NCTR-REPORT.
+       01  NCTR-REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 FILLER PIC X(24) VALUE 'Copyright IBM Corp. 2023'.
+
+           EXEC SQL INCLUDE NCTRLOG END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 HV-SORTCODE                       PIC X(6).
+       01 HV-RUN-DATE-YMD                   PIC X(8).
+       01 WS-RUN-DATE-X REDEFINES HV-RUN-DATE-YMD.
+          03 WS-RUN-DATE-YYYY               PIC 9(4).
+          03 WS-RUN-DATE-MM                 PIC 99.
+          03 WS-RUN-DATE-DD                 PIC 99.
+       01 HV-RUN-DATE-DMY                   PIC X(10).
+
+       01 HV-RESOURCE                       PIC X(16).
+       01 HV-PROGRAM                        PIC X(8).
+       01 HV-EVENT-COUNT                    PIC S9(9) COMP.
+       01 HV-TOTAL-WAIT                     PIC S9(9) COMP.
+       01 HV-MAX-WAIT                       PIC S9(9) COMP.
+
+       01 WS-TODAY                          PIC 9(8).
+
+       01 WS-EOF-SW                         PIC X VALUE 'N'.
+          88 WS-EOF                         VALUE 'Y'.
+
+       01 WS-RESOURCES-REPORTED             PIC 9(8) VALUE 0.
+       01 WS-TOTAL-EVENTS                   PIC 9(8) VALUE 0.
+
+       01 WS-PRINT-LINE                     PIC X(132).
+       01 WS-PRINT-COUNT                    PIC Z(8)9.
+       01 WS-PRINT-TOTAL                    PIC Z(8)9.
+       01 WS-PRINT-MAX                      PIC Z(8)9.
+
+       LINKAGE SECTION.
+       01 PARM-BUFFER.
+           05 PARM-LENGTH                   PIC 9(4) BINARY.
+           05 PARM                          PIC X(256).
+
+       PROCEDURE DIVISION USING PARM-BUFFER.
+       PREMIERE SECTION.
+       A010.
+           OPEN OUTPUT NCTR-REPORT.
+
+           PERFORM GET-RUN-PARMS.
+
+           MOVE SPACES TO NCTR-REPORT-LINE
+           STRING 'NAMED COUNTER CONTENTION - SORTCODE ' DELIMITED BY
+                  SIZE
+               HV-SORTCODE DELIMITED BY SIZE
+               INTO NCTR-REPORT-LINE
+           END-STRING
+           WRITE NCTR-REPORT-LINE.
+
+           PERFORM REPORT-CONTENTION.
+
+           MOVE SPACES TO NCTR-REPORT-LINE
+           STRING 'RESOURCES REPORTED=' DELIMITED BY SIZE
+               WS-RESOURCES-REPORTED DELIMITED BY SIZE
+               ' TOTAL CONTENTION EVENTS=' DELIMITED BY SIZE
+               WS-TOTAL-EVENTS DELIMITED BY SIZE
+               INTO NCTR-REPORT-LINE
+           END-STRING
+           WRITE NCTR-REPORT-LINE.
+
+           CLOSE NCTR-REPORT.
+
+           MOVE 0 TO RETURN-CODE.
+
+           GOBACK.
+
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       GET-RUN-PARMS SECTION.
+       GRP010.
+           MOVE SPACES TO HV-SORTCODE HV-RUN-DATE-YMD HV-RUN-DATE-DMY.
+
+           IF PARM-LENGTH > 0
+              UNSTRING PARM(1:PARM-LENGTH) DELIMITED BY ','
+                 INTO HV-SORTCODE HV-RUN-DATE-YMD
+           END-IF.
+
+           IF HV-RUN-DATE-YMD NOT = SPACES
+              AND HV-RUN-DATE-YMD NOT = LOW-VALUES
+              MOVE WS-RUN-DATE-DD   TO HV-RUN-DATE-DMY(1:2)
+              MOVE '.'              TO HV-RUN-DATE-DMY(3:1)
+              MOVE WS-RUN-DATE-MM   TO HV-RUN-DATE-DMY(4:2)
+              MOVE '.'              TO HV-RUN-DATE-DMY(6:1)
+              MOVE WS-RUN-DATE-YYYY TO HV-RUN-DATE-DMY(7:4)
+           END-IF.
+       GRP999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * One summary line per resource/program combination that logged
+      * at least one contention event for this sort code. When no run
+      * date was given on the parm, HV-RUN-DATE-DMY is spaces and the
+      * date predicate below passes every date logged for this sort
+      * code.
+      *----------------------------------------------------------------
+       REPORT-CONTENTION SECTION.
+       RC010.
+           EXEC SQL
+              DECLARE NCTR_CSR CURSOR FOR
+                 SELECT NCTRLOG_RESOURCE, NCTRLOG_PROGRAM,
+                        COUNT(*), SUM(NCTRLOG_WAIT_UNITS),
+                        MAX(NCTRLOG_WAIT_UNITS)
+                 FROM NCTRLOG
+                 WHERE NCTRLOG_SORTCODE = :HV-SORTCODE
+                   AND (:HV-RUN-DATE-DMY = SPACES
+                        OR NCTRLOG_DATE = :HV-RUN-DATE-DMY)
+                 GROUP BY NCTRLOG_RESOURCE, NCTRLOG_PROGRAM
+                 ORDER BY NCTRLOG_RESOURCE
+           END-EXEC.
+
+           EXEC SQL OPEN NCTR_CSR END-EXEC.
+
+           MOVE 'N' TO WS-EOF-SW.
+
+           PERFORM RC-FETCH-NEXT.
+
+           PERFORM UNTIL WS-EOF
+              PERFORM RC-PRINT-ONE-RESOURCE
+              PERFORM RC-FETCH-NEXT
+           END-PERFORM.
+
+           EXEC SQL CLOSE NCTR_CSR END-EXEC.
+       RC999.
+           EXIT.
+
+       RC-FETCH-NEXT SECTION.
+       RCF010.
+           EXEC SQL
+              FETCH NCTR_CSR
+              INTO :HV-RESOURCE, :HV-PROGRAM, :HV-EVENT-COUNT,
+                   :HV-TOTAL-WAIT, :HV-MAX-WAIT
+           END-EXEC.
+
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+       RCF999.
+           EXIT.
+
+       RC-PRINT-ONE-RESOURCE SECTION.
+       RCP010.
+           ADD 1 TO WS-RESOURCES-REPORTED.
+           ADD HV-EVENT-COUNT TO WS-TOTAL-EVENTS.
+
+           MOVE HV-EVENT-COUNT TO WS-PRINT-COUNT.
+           MOVE HV-TOTAL-WAIT  TO WS-PRINT-TOTAL.
+           MOVE HV-MAX-WAIT    TO WS-PRINT-MAX.
+
+           MOVE SPACES TO NCTR-REPORT-LINE
+           STRING 'RESOURCE=' DELIMITED BY SIZE
+               HV-RESOURCE DELIMITED BY SIZE
+               ' PROGRAM=' DELIMITED BY SIZE
+               HV-PROGRAM DELIMITED BY SIZE
+               ' EVENTS=' DELIMITED BY SIZE
+               WS-PRINT-COUNT DELIMITED BY SIZE
+               ' TOTAL-WAIT=' DELIMITED BY SIZE
+               WS-PRINT-TOTAL DELIMITED BY SIZE
+               ' MAX-WAIT=' DELIMITED BY SIZE
+               WS-PRINT-MAX DELIMITED BY SIZE
+               INTO NCTR-REPORT-LINE
+           END-STRING
+           WRITE NCTR-REPORT-LINE.
+       RCP999.
+           EXIT.
