@@ -0,0 +1,107 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+       CBL CICS('SP,EDF,DLI')
+
+
+      ******************************************************************
+      * This program writes a customer notification record to a
+      * centralised CF (KSDS) datastore, NOTIFYFL, so that a downstream
+      * messaging integration can pick the row up later and turn it
+      * into an e-mail or SMS to the customer. It is LINKed to by
+      * CREACC, DELACC, CRECUST, DELCUS and UPDCUST once they have
+      * completed successfully - exactly the way those programs already
+      * LINK to ABNDPROC when something goes wrong, just with a
+      * different datastore and a commarea that carries what happened
+      * rather than why it failed.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOTIFY.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Copyright statement as a literal to go into the load module
+       77 FILLER PIC X(24) VALUE 'Copyright IBM Corp. 2026'.
+
+
+       01 WS-CICS-WORK-AREA.
+          05 WS-CICS-RESP      PIC S9(8) COMP.
+          05 WS-CICS-RESP2     PIC S9(8) COMP.
+
+
+       01 WS-NOTIFY-AREA.
+           COPY NOTIFY.
+
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA.
+           03 COMM-VSAM-KEY.
+              05 COMM-UTIME-KEY                  PIC S9(15) COMP-3.
+              05 COMM-TASKNO-KEY                 PIC 9(4).
+           03 COMM-CUSTOMER-NUMBER               PIC 9(10).
+           03 COMM-EVENT-TYPE                    PIC X(4).
+           03 COMM-DATE                          PIC X(10).
+           03 COMM-TIME                          PIC X(8).
+           03 COMM-DETAILS                       PIC X(100).
+
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+
+      D    DISPLAY 'Started NOTIFY:'.
+      D    DISPLAY 'COMMAREA passed=' DFHCOMMAREA.
+
+           MOVE DFHCOMMAREA TO WS-NOTIFY-AREA.
+
+           EXEC CICS WRITE
+              FILE('NOTIFYFL')
+              FROM(WS-NOTIFY-AREA)
+              RIDFLD(NOTIFY-VSAM-KEY)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+           IF WS-CICS-RESP NOT= DFHRESP(NORMAL)
+              DISPLAY '*********************************************'
+              DISPLAY '**** Unable to write to the file NOTIFYFL !!!'
+              DISPLAY 'RESP=' WS-CICS-RESP ' RESP2=' WS-CICS-RESP2
+              DISPLAY '*********************************************'
+
+              EXEC CICS RETURN
+              END-EXEC
+
+           END-IF.
+
+      D    DISPLAY 'Notification record written to NOTIFYFL'.
+      D    DISPLAY WS-NOTIFY-AREA.
+
+           PERFORM GET-ME-OUT-OF-HERE.
+
+       A999.
+           EXIT.
+
+      /
+       GET-ME-OUT-OF-HERE SECTION.
+       GMOOH010.
+           EXEC CICS RETURN
+           END-EXEC.
+           GOBACK.
+
+       GMOOH999.
+           EXIT.
