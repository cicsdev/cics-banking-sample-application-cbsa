@@ -0,0 +1,256 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+       CBL SQL
+
+      ******************************************************************
+      *                                                                *
+      * Title: CUSTEXTR                                                *
+      *                                                                *
+      * Description: Batch extract of CUSTOMER and ACCOUNT for a sort  *
+      *              code, written as a comma-separated flat file for  *
+      *              a downstream data-warehouse feed to pick up.      *
+      *                                                                *
+      *              The CUSTOMER VSAM file is scanned once, in key    *
+      *              order, the same way CUSTMRG's own DETECT mode     *
+      *              scans it; for every customer on the requested     *
+      *              sort code, every ACCOUNT row belonging to them is *
+      *              fetched from DB2 and one extract line is written  *
+      *              per account. A customer with no accounts at all   *
+      *              still gets a single line, with the account        *
+      *              fields left blank, so the feed can see every      *
+      *              customer and not only the ones who hold money.    *
+      *                                                                *
+      *              This is an extract, not a report - there is no    *
+      *              heading line, column totals or page breaks, and   *
+      *              every field is written exactly as held, so the    *
+      *              output can be loaded by another system without    *
+      *              further editing.                                  *
+      *                                                                *
+      * Input: parm='ssssss' where ssssss is the sort code to extract. *
+      *                                                                *
+      * Output: Sequential extract CUSTEXT1, one line per customer/    *
+      *         account pair, comma-separated:                         *
+      *         CUSTOMER-NUMBER,CUSTOMER-NAME,CUSTOMER-DATE-OF-BIRTH,   *
+      *         CUSTOMER-CREDIT-SCORE,ACCOUNT-NUMBER,ACCOUNT-TYPE,      *
+      *         ACCOUNT-AVAILABLE-BALANCE,ACCOUNT-ACTUAL-BALANCE        *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTEXTR.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+       OBJECT-COMPUTER. MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE
+                  ASSIGN TO VSAM
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS CUSTOMER-KEY
+                  FILE STATUS  IS WS-CUSTOMER-STATUS.
+
+           SELECT CUSTEXTR-FILE
+                  ASSIGN TO CUSTEXT1
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD-STRUCTURE.
+           COPY CUSTOMER.
+
+       FD  CUSTEXTR-FILE.
+       01  CUSTEXTR-LINE                   PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       77 FILLER PIC X(34) VALUE 'Copyright contributors to the CICS'.
+       77 FILLER PIC X(34) VALUE 'Banking Sample Application (CBSA)'.
+       77 FILLER PIC X(8)  VALUE ' project'.
+
+           EXEC SQL INCLUDE ACCDB2 END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 HV-SORTCODE                      PIC X(6).
+       01 HV-CUSTOMER-NUMBER                PIC X(10).
+       01 HV-ACC-NUMBER                    PIC X(8).
+       01 HV-ACC-TYPE                      PIC X(8).
+       01 HV-AVAIL-BAL                     PIC S9(10)V99 COMP-3.
+       01 HV-ACTUAL-BAL                    PIC S9(10)V99 COMP-3.
+
+       01 WS-CUSTOMER-STATUS               PIC XX.
+          88 WS-CUSTOMER-OK                VALUE '00'.
+          88 WS-CUSTOMER-EOF               VALUE '10'.
+
+       01 WS-SORTCODE                      PIC 9(6).
+
+       01 WS-READING-SW                    PIC X VALUE 'Y'.
+          88 WS-STILL-READING              VALUE 'Y'.
+       01 WS-ACCOUNT-EOF-SW                PIC X.
+          88 WS-ACCOUNT-EOF                VALUE 'Y'.
+       01 WS-FOUND-ACCOUNT-SW              PIC X.
+          88 WS-FOUND-ACCOUNT              VALUE 'Y'.
+
+       01 WS-CUSTOMERS-EXTRACTED           PIC 9(8) VALUE 0.
+       01 WS-ACCOUNTS-EXTRACTED            PIC 9(8) VALUE 0.
+
+       01 WS-PRINT-AVAIL-BAL               PIC -9(10).99.
+       01 WS-PRINT-ACTUAL-BAL              PIC -9(10).99.
+       01 WS-PRINT-DOB                     PIC 9(8).
+       01 WS-PRINT-CREDIT-SCORE            PIC 999.
+
+       LINKAGE SECTION.
+       01 PARM-BUFFER.
+           05 PARM-LENGTH                  PIC 9(4) BINARY.
+           05 PARM                         PIC X(256).
+
+       PROCEDURE DIVISION USING PARM-BUFFER.
+       PREMIERE SECTION.
+       A010.
+           MOVE SPACES TO HV-SORTCODE.
+           IF PARM-LENGTH > 0
+              MOVE PARM(1:PARM-LENGTH) TO HV-SORTCODE
+           END-IF.
+           MOVE HV-SORTCODE TO WS-SORTCODE.
+
+           OPEN INPUT  CUSTOMER-FILE.
+           OPEN OUTPUT CUSTEXTR-FILE.
+
+           PERFORM EXTRACT-CUSTOMERS.
+
+           CLOSE CUSTOMER-FILE.
+           CLOSE CUSTEXTR-FILE.
+
+           DISPLAY 'CUSTEXTR: CUSTOMERS EXTRACTED=' WS-CUSTOMERS-EXTRACTED
+              ' ACCOUNTS EXTRACTED=' WS-ACCOUNTS-EXTRACTED.
+
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Scan every CUSTOMER row for this sort code, in key order, and
+      * write one extract line per account it owns (or one blank-
+      * account line if it owns none).
+      *----------------------------------------------------------------
+       EXTRACT-CUSTOMERS SECTION.
+       EC010.
+           MOVE LOW-VALUES TO CUSTOMER-KEY.
+           MOVE WS-SORTCODE TO CUSTOMER-SORTCODE.
+
+           START CUSTOMER-FILE KEY IS NOT LESS THAN CUSTOMER-KEY
+              INVALID KEY MOVE 'N' TO WS-READING-SW
+           END-START.
+
+           MOVE 'Y' TO WS-READING-SW.
+           PERFORM EC-READ-NEXT.
+
+           PERFORM UNTIL NOT WS-STILL-READING
+                 OR CUSTOMER-SORTCODE NOT = WS-SORTCODE
+              ADD 1 TO WS-CUSTOMERS-EXTRACTED
+              PERFORM EC-EXTRACT-ONE-CUSTOMER
+              PERFORM EC-READ-NEXT
+           END-PERFORM.
+       EC999.
+           EXIT.
+
+       EC-READ-NEXT SECTION.
+       ECR010.
+           READ CUSTOMER-FILE NEXT RECORD
+              AT END MOVE 'N' TO WS-READING-SW
+           END-READ.
+       ECR999.
+           EXIT.
+
+       EC-EXTRACT-ONE-CUSTOMER SECTION.
+       ECE010.
+           MOVE CUSTOMER-NUMBER TO HV-CUSTOMER-NUMBER.
+
+           EXEC SQL
+              DECLARE ACCEXT_CSR CURSOR FOR
+                 SELECT ACCOUNT_NUMBER, ACCOUNT_TYPE,
+                        ACCOUNT_AVAILABLE_BALANCE,
+                        ACCOUNT_ACTUAL_BALANCE
+                 FROM ACCOUNT
+                 WHERE ACCOUNT_SORTCODE = :HV-SORTCODE
+                   AND ACCOUNT_CUSTOMER_NUMBER = :HV-CUSTOMER-NUMBER
+                 ORDER BY ACCOUNT_NUMBER
+           END-EXEC.
+
+           EXEC SQL OPEN ACCEXT_CSR END-EXEC.
+
+           MOVE 'N' TO WS-ACCOUNT-EOF-SW.
+           MOVE 'N' TO WS-FOUND-ACCOUNT-SW.
+
+           PERFORM ECE-FETCH-NEXT.
+
+           PERFORM UNTIL WS-ACCOUNT-EOF
+              MOVE 'Y' TO WS-FOUND-ACCOUNT-SW
+              ADD 1 TO WS-ACCOUNTS-EXTRACTED
+              PERFORM ECE-WRITE-LINE
+              PERFORM ECE-FETCH-NEXT
+           END-PERFORM.
+
+           EXEC SQL CLOSE ACCEXT_CSR END-EXEC.
+
+           IF NOT WS-FOUND-ACCOUNT
+              MOVE SPACES TO HV-ACC-NUMBER HV-ACC-TYPE
+              MOVE 0 TO HV-AVAIL-BAL HV-ACTUAL-BAL
+              PERFORM ECE-WRITE-LINE
+           END-IF.
+       ECE999.
+           EXIT.
+
+       ECE-FETCH-NEXT SECTION.
+       ECEF010.
+           EXEC SQL
+              FETCH ACCEXT_CSR
+              INTO :HV-ACC-NUMBER, :HV-ACC-TYPE,
+                   :HV-AVAIL-BAL, :HV-ACTUAL-BAL
+           END-EXEC.
+
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-ACCOUNT-EOF-SW
+           END-IF.
+       ECEF999.
+           EXIT.
+
+       ECE-WRITE-LINE SECTION.
+       ECEW010.
+           MOVE CUSTOMER-DATE-OF-BIRTH  TO WS-PRINT-DOB.
+           MOVE CUSTOMER-CREDIT-SCORE   TO WS-PRINT-CREDIT-SCORE.
+           MOVE HV-AVAIL-BAL            TO WS-PRINT-AVAIL-BAL.
+           MOVE HV-ACTUAL-BAL           TO WS-PRINT-ACTUAL-BAL.
+
+           MOVE SPACES TO CUSTEXTR-LINE.
+           STRING
+              CUSTOMER-NUMBER       DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              CUSTOMER-NAME         DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              WS-PRINT-DOB          DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              WS-PRINT-CREDIT-SCORE DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              HV-ACC-NUMBER         DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              HV-ACC-TYPE           DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              WS-PRINT-AVAIL-BAL    DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              WS-PRINT-ACTUAL-BAL   DELIMITED BY SIZE
+              INTO CUSTEXTR-LINE
+           END-STRING.
+
+           WRITE CUSTEXTR-LINE.
+       ECEW999.
+           EXIT.
