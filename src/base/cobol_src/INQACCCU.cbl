@@ -56,6 +56,13 @@
           03 HV-ACCOUNT-AVAIL-BAL         PIC S9(10)V99 COMP-3.
           03 HV-ACCOUNT-ACTUAL-BAL        PIC S9(10)V99 COMP-3.
 
+      *
+      * Get the ACCJOINT DB2 copybook
+      *
+           EXEC SQL
+              INCLUDE ACCJDB2
+           END-EXEC.
+
        01 EIBRCODE-NICE.
           03 EIBRCODE-FIRST               PIC X.
           03 EIBRCODE-SECOND              PIC X.
@@ -85,10 +92,17 @@
                      ACCOUNT_AVAILABLE_BALANCE,
                      ACCOUNT_ACTUAL_BALANCE
                      FROM ACCOUNT
-                     WHERE ACCOUNT_CUSTOMER_NUMBER =
-                        :HV-ACCOUNT-CUST-NO
-                      AND ACCOUNT_SORTCODE =
-                      :HV-ACCOUNT-SORTCODE
+                     WHERE ACCOUNT_SORTCODE =
+                           :HV-ACCOUNT-SORTCODE
+                      AND (ACCOUNT_CUSTOMER_NUMBER =
+                           :HV-ACCOUNT-CUST-NO
+                       OR ACCOUNT_NUMBER IN
+                          (SELECT ACCJOINT_ACC_NUMBER
+                                  FROM ACCJOINT
+                                  WHERE ACCJOINT_SORTCODE =
+                                        :HV-ACCOUNT-SORTCODE
+                                   AND ACCJOINT_CUSTOMER_NUMBER =
+                                       :HV-ACCOUNT-CUST-NO))
                      FOR FETCH ONLY
            END-EXEC.
 
