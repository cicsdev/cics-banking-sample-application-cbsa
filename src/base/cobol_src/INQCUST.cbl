@@ -208,6 +208,8 @@
                 TO INQCUST-CREDIT-SCORE
              MOVE CUSTOMER-CS-REVIEW-DATE OF OUTPUT-DATA
                 TO INQCUST-CS-REVIEW-DT
+             MOVE CUSTOMER-RISK-SEGMENT OF OUTPUT-DATA
+                TO INQCUST-RISK-SEGMENT
            END-IF.
 
            PERFORM GET-ME-OUT-OF-HERE.
