@@ -0,0 +1,283 @@
+       CBL CICS('SP,EDF')
+      ******************************************************************
+      *                                                                *
+      *  Copyright contributors to the CICS Banking Sample Application *
+      * (CBSA) project                                                 *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      *                                                                *
+      * Title: VALRULE                                                 *
+      *                                                                *
+      * Description: Shared, data-driven field-validation rules for    *
+      *              BNK1CCS/BNK1CAC input (and any future channel,     *
+      *              e.g. a REST front end through APICTRL, that needs  *
+      *              the same rules) instead of each screen baking its   *
+      *              own plausibility checks straight into its          *
+      *              PROCEDURE DIVISION. The rules themselves - the      *
+      *              date-of-birth plausibility range, the minimum       *
+      *              length an address line must have, and the list of   *
+      *              account types a new account may be opened as -      *
+      *              are kept in the CONTROL DB2 table via GETCTRL       *
+      *              (the shared CONTROL-table accessor), with           *
+      *              hardcoded fallback defaults matching the            *
+      *              behaviour the screens already had, so a rule can    *
+      *              be retuned by updating CONTROL rather than          *
+      *              recompiling a screen.                               *
+      *                                                                 *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALRULE.
+       AUTHOR. CBSA MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+      * Copyright statement as a literal to go into the load module
+       77 FILLER PIC X(34) VALUE 'Copyright contributors to the CICS'.
+       77 FILLER PIC X(34) VALUE 'Banking Sample Application (CBSA)'.
+       77 FILLER PIC X(8)  VALUE ' project'.
+
+       01 GETCTRL-COMMAREA.
+           COPY GETCTRL.
+
+       01 WS-TODAY                          PIC X(8).
+       01 WS-TODAY-GRP REDEFINES WS-TODAY.
+          03 WS-TODAY-YYYY                  PIC 9999.
+          03 WS-TODAY-MM                    PIC 99.
+          03 WS-TODAY-DD                    PIC 99.
+       01 WS-ABS-TIME                       PIC S9(15) COMP-3.
+
+       01 WS-DOB-MMDD                       PIC 9999.
+       01 WS-TODAY-MMDD                     PIC 9999.
+       01 WS-AGE-YEARS                      PIC S9(4).
+
+       01 WS-MIN-AGE                        PIC S9(9) COMP.
+       01 WS-MAX-AGE                        PIC S9(9) COMP.
+       01 WS-ADDR-MIN-LEN                   PIC S9(9) COMP.
+
+       01 WS-ACCT-TYPES-LIST                PIC X(40).
+       01 WS-ACCT-TYPES-TBL REDEFINES WS-ACCT-TYPES-LIST.
+          03 WS-ACCT-TYPE-ENTRY             PIC X(8) OCCURS 5 TIMES.
+       01 WS-ACCT-IDX                       PIC 9.
+       01 WS-ACCT-FOUND-SW                  PIC X VALUE 'N'.
+          88 WS-ACCT-TYPE-FOUND              VALUE 'Y'.
+
+       01 WS-ADDR-SIG-LEN                   PIC 9(4).
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY VALRULE.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+           MOVE 'Y' TO VALRULE-SUCCESS.
+           MOVE SPACE TO VALRULE-FAIL-CODE.
+           MOVE SPACES TO VALRULE-MESSAGE.
+
+           EVALUATE TRUE
+              WHEN VALRULE-CHECK-DOB
+                 PERFORM VALIDATE-DATE-OF-BIRTH
+              WHEN VALRULE-CHECK-ACCTYPE
+                 PERFORM VALIDATE-ACCOUNT-TYPE
+              WHEN VALRULE-CHECK-ADDRESS
+                 PERFORM VALIDATE-ADDRESS-LINE
+              WHEN OTHER
+                 MOVE 'N' TO VALRULE-SUCCESS
+                 MOVE '9' TO VALRULE-FAIL-CODE
+                 MOVE 'Unrecognised VALRULE-FUNCTION' TO VALRULE-MESSAGE
+           END-EVALUATE.
+
+           PERFORM VALRULE-RETURN.
+       A999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Date of birth must not be in the future and must not make the
+      * customer older than the configured maximum plausible age.
+      * VALRULE-DOB-DD/MM/YYYY are assumed already range-checked for
+      * simple validity (1-31/1-12/4-digit year) by the caller, the
+      * same way BNK1CCS's own EDIT-DATA SECTION already does before
+      * it ever gets here.
+      *----------------------------------------------------------------
+       VALIDATE-DATE-OF-BIRTH SECTION.
+       VDB010.
+           PERFORM GET-TODAYS-DATE.
+
+           PERFORM GET-AGE-LIMITS.
+
+           COMPUTE WS-DOB-MMDD = VALRULE-DOB-MM * 100 + VALRULE-DOB-DD.
+           COMPUTE WS-TODAY-MMDD = WS-TODAY-MM * 100 + WS-TODAY-DD.
+
+           IF VALRULE-DOB-YYYY > WS-TODAY-YYYY
+              OR (VALRULE-DOB-YYYY = WS-TODAY-YYYY AND
+                  WS-DOB-MMDD > WS-TODAY-MMDD)
+              MOVE 'N' TO VALRULE-SUCCESS
+              MOVE '2' TO VALRULE-FAIL-CODE
+              MOVE 'Date of birth cannot be in the future' TO
+                 VALRULE-MESSAGE
+              GO TO VDB999
+           END-IF.
+
+           COMPUTE WS-AGE-YEARS = WS-TODAY-YYYY - VALRULE-DOB-YYYY.
+           IF WS-DOB-MMDD > WS-TODAY-MMDD
+              SUBTRACT 1 FROM WS-AGE-YEARS
+           END-IF.
+
+           IF WS-AGE-YEARS < WS-MIN-AGE OR WS-AGE-YEARS > WS-MAX-AGE
+              MOVE 'N' TO VALRULE-SUCCESS
+              MOVE '2' TO VALRULE-FAIL-CODE
+              MOVE 'Date of birth is outside the plausible range' TO
+                 VALRULE-MESSAGE
+           END-IF.
+       VDB999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * The account type, already normalised by the caller to one of
+      * the repo's canonical 8-byte codes, must appear in the
+      * configured list of types a new account may be opened as.
+      *----------------------------------------------------------------
+       VALIDATE-ACCOUNT-TYPE SECTION.
+       VAT010.
+           PERFORM GET-ALLOWED-ACCOUNT-TYPES.
+
+           MOVE 'N' TO WS-ACCT-FOUND-SW.
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+              UNTIL WS-ACCT-IDX > 5 OR WS-ACCT-TYPE-FOUND
+              IF WS-ACCT-TYPE-ENTRY(WS-ACCT-IDX) = VALRULE-ACC-TYPE
+                 MOVE 'Y' TO WS-ACCT-FOUND-SW
+              END-IF
+           END-PERFORM.
+
+           IF NOT WS-ACCT-TYPE-FOUND
+              MOVE 'N' TO VALRULE-SUCCESS
+              MOVE '3' TO VALRULE-FAIL-CODE
+              MOVE 'Account type is not in the allowed catalogue' TO
+                 VALRULE-MESSAGE
+           END-IF.
+       VAT999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * A required address line must have at least the configured
+      * minimum number of significant (non-trailing-space) characters.
+      *----------------------------------------------------------------
+       VALIDATE-ADDRESS-LINE SECTION.
+       VAL010.
+           PERFORM GET-ADDRESS-MIN-LENGTH.
+
+           MOVE ZERO TO WS-ADDR-SIG-LEN.
+           INSPECT FUNCTION REVERSE(VALRULE-ADDRESS-LINE)
+              TALLYING WS-ADDR-SIG-LEN FOR LEADING SPACE.
+           COMPUTE WS-ADDR-SIG-LEN = 40 - WS-ADDR-SIG-LEN.
+
+           IF WS-ADDR-SIG-LEN < WS-ADDR-MIN-LEN
+              MOVE 'N' TO VALRULE-SUCCESS
+              MOVE '4' TO VALRULE-FAIL-CODE
+              MOVE 'Address line is shorter than the required length'
+                 TO VALRULE-MESSAGE
+           END-IF.
+       VAL999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       GET-TODAYS-DATE SECTION.
+       GTD010.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-ABS-TIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+              ABSTIME(WS-ABS-TIME)
+              YYYYMMDD(WS-TODAY)
+           END-EXEC.
+       GTD999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Configured minimum/maximum plausible age, defaulting to the
+      * same 0-120 window BNK1CCS's own simple range checks implied.
+      *----------------------------------------------------------------
+       GET-AGE-LIMITS SECTION.
+       GAL010.
+           INITIALIZE GETCTRL-COMMAREA.
+           MOVE 'G' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           MOVE 'VALRULE-DOB-MIN-AGE' TO GETCTRL-NAME OF GETCTRL-COMMAREA.
+           MOVE 0 TO GETCTRL-DEFAULT-NUM OF GETCTRL-COMMAREA.
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+           MOVE GETCTRL-VALUE-NUM OF GETCTRL-COMMAREA TO WS-MIN-AGE.
+
+           INITIALIZE GETCTRL-COMMAREA.
+           MOVE 'G' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           MOVE 'VALRULE-DOB-MAX-AGE' TO GETCTRL-NAME OF GETCTRL-COMMAREA.
+           MOVE 120 TO GETCTRL-DEFAULT-NUM OF GETCTRL-COMMAREA.
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+           MOVE GETCTRL-VALUE-NUM OF GETCTRL-COMMAREA TO WS-MAX-AGE.
+       GAL999.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Configured list of allowed account types, defaulting to the
+      * same five types BNK1CAC's own EVALUATE already normalises
+      * abbreviations onto (ISA/CURRENT/SAVING/LOAN/MORTGAGE).
+      *----------------------------------------------------------------
+       GET-ALLOWED-ACCOUNT-TYPES SECTION.
+       GAA010.
+           INITIALIZE GETCTRL-COMMAREA.
+           MOVE 'G' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           MOVE 'VALRULE-ACCT-TYPES' TO GETCTRL-NAME OF GETCTRL-COMMAREA.
+           MOVE 0 TO GETCTRL-DEFAULT-NUM OF GETCTRL-COMMAREA.
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+
+           IF GETCTRL-FOUND OF GETCTRL-COMMAREA
+              MOVE GETCTRL-VALUE-STR OF GETCTRL-COMMAREA TO
+                 WS-ACCT-TYPES-LIST
+           ELSE
+              MOVE 'ISA     CURRENT SAVING  LOAN    MORTGAGE' TO
+                 WS-ACCT-TYPES-LIST
+           END-IF.
+       GAA999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       GET-ADDRESS-MIN-LENGTH SECTION.
+       GAM010.
+           INITIALIZE GETCTRL-COMMAREA.
+           MOVE 'G' TO GETCTRL-FUNCTION OF GETCTRL-COMMAREA.
+           MOVE 'VALRULE-ADDR-MIN-LEN' TO
+              GETCTRL-NAME OF GETCTRL-COMMAREA.
+           MOVE 1 TO GETCTRL-DEFAULT-NUM OF GETCTRL-COMMAREA.
+           EXEC CICS LINK PROGRAM('GETCTRL')
+                     COMMAREA(GETCTRL-COMMAREA)
+           END-EXEC.
+           MOVE GETCTRL-VALUE-NUM OF GETCTRL-COMMAREA TO
+              WS-ADDR-MIN-LEN.
+       GAM999.
+           EXIT.
+
+      *----------------------------------------------------------------
+       VALRULE-RETURN SECTION.
+       VR010.
+           EXEC CICS RETURN
+           END-EXEC.
+
+           GOBACK.
+       VR999.
+           EXIT.
